@@ -1,20 +1,32 @@
       ******************************************************************
       *    COPY DE LA RUTINA RUTEDET
       ******************************************************************
+      ***** EDET-N INDICA EL ORDEN DE LA MATRIZ CUADRADA A RESOLVER
+      ***** (DE 1 A CON-EDET-N-MAX). LA RUTINA CALCULA EL DETERMINANTE
+      ***** POR EXPANSION DE COFACTORES A LO LARGO DE LA PRIMER FILA.
       ***** OPCIONES.
-      ***** 01 CANTIDAD DE VECES QUE APARECE UNA PALABRA EN UNA FRASE     
-      ***** 02 RETORNA LA LONGITUD ORIGINAL DE LA PALABRA, INICIO Y FIN     
-      ***** CODIGOS DE RETORNO.     
-      *****    - '00' -> OK     
-      *****    - '01' -> ERR EN EL FORMATO DE LA CUENTA      
+      ***** 01 CALCULA UNICAMENTE EL DETERMINANTE
+      ***** 02 CALCULA EL DETERMINANTE Y, SI ES DISTINTO DE CERO, LA
+      *****    MATRIZ INVERSA (EDET-INV)
+      ***** CODIGOS DE RETORNO.
+      *****    - '00' -> OK
+      *****    - '01' -> ERR EN EL FORMATO DE LA CUENTA
+      *****    - '02' -> ERR EDET-N FUERA DE RANGO
+      *****    - '03' -> ERR MATRIZ SINGULAR, NO SE PUEDE INVERTIR
       ******************************************************************
            02 EDECERUT.
               05 EDECERUT-ENTRADA.
+                 10 EDET-OPCION PIC 9(02).
+                 10 EDET-N      PIC 9(01).
                  10 EDET-MAT.
-                    15 EDET-FIL    OCCURS 2 TIMES.
-                       20 EDET-COL OCCURS 2 TIMES.
+                    15 EDET-FIL    OCCURS 4 TIMES.
+                       20 EDET-COL OCCURS 4 TIMES.
                           25 EDET-NUM PIC S9(02).
               05 EDECERUT-RETORNO.
-                 10 EDET-DET          PIC S9(04).
+                 10 EDET-DET          PIC S9(10).
+                 10 EDET-INV.
+                    15 EDET-INV-FIL    OCCURS 4 TIMES.
+                       20 EDET-INV-COL OCCURS 4 TIMES.
+                          25 EDET-INV-NUM PIC S9(04)V9(04).
                  10 EDET-COD-RET      PIC X(02).
                  10 EDET-REF          PIC X(60).
\ No newline at end of file
