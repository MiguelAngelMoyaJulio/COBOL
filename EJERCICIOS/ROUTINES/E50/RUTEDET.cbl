@@ -2,11 +2,23 @@
       *                     IDENTIFICATION DIVISION
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RUTEDET.
+       PROGRAM-ID. RUTEDET RECURSIVE.
        AUTHOR. MIGUEL MOYA.
        DATE-WRITTEN. OCTOBER 2022.
        DATE-COMPILED. OCTOBER 2022.
       ******************************************************************
+      *    MODIFICACIONES
+      *    NOV/2022 - MM - SE GENERALIZA LA RUTINA PARA MATRICES DE
+      *               ORDEN N (HASTA CON-EDET-N-MAX) EN LUGAR DE 2X2,
+      *               RESOLVIENDO POR EXPANSION DE COFACTORES A TRAVES
+      *               DE LLAMADAS RECURSIVAS A LA MISMA RUTINA SOBRE
+      *               LAS SUBMATRICES.
+      *    NOV/2022 - MM - SE AGREGA LA OPCION 02 (EDET-OPCION), QUE
+      *               ADEMAS DEL DETERMINANTE CALCULA LA MATRIZ
+      *               INVERSA (EDET-INV) POR EL METODO DE LA MATRIZ
+      *               ADJUNTA, DEVOLVIENDO EDET-COD-RET = '03' SI LA
+      *               MATRIZ ES SINGULAR.
+      ******************************************************************
       *                     ENVIRONMENT DIVISION
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -16,30 +28,50 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       ******************************************************************
-      *                            FILES   
+      *                            FILES
       ******************************************************************
-      *****************************  INPUT  **************************** 
-      ****************************  OUTPUT  **************************** 
+      *****************************  INPUT  ****************************
+      ****************************  OUTPUT  ****************************
        DATA DIVISION.
        FILE SECTION.
       ******************************************************************
       *                     WORKING-STORAGE SECTION
       ******************************************************************
        WORKING-STORAGE SECTION.
-       
+
       ************************  CONSTANTS  *****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTEDET      PIC X(08) VALUE 'RUTEDET '.
+           02 CON-OTROS.
+              05 CON-EDET-N-MAX   PIC 9(01) VALUE 4.
 
-      ************************** TABLES ******************************** 
+      ************************** TABLES ********************************
 
       **************************  SWITCHES  ****************************
+       01 WSV-SWITCHES.
+          05 WSV-PROCESS         PIC X(01).
 
       ************************** COPYS *********************************
-      
-      ************************** VARIABLES *****************************    
-
+       01 WS-REG-SUB.
+       COPY EDECERUT.
+      ************************** VARIABLES *****************************
+       01 WSV-VARIABLES.
+          02 WSV-SIGNO           PIC S9(01).
+          02 WSV-ACUM            PIC S9(10).
+          02 WSV-MENOR-DET       PIC S9(10).
+          02 WSV-SUMA-IJ         PIC 9(02).
+          02 WSV-TEMP            PIC 9(01).
+          02 WSV-REM             PIC 9(01).
+          02 WSV-FIL-ORIG        PIC 9(01).
+          02 WSV-COL-ORIG        PIC 9(01).
+          02 WSV-FIL-SUB         PIC 9(01).
+          02 WSV-COL-SUB         PIC 9(01).
+          02 WSV-FIL-EXCL        PIC 9(01).
+          02 WSV-COL-EXCL        PIC 9(01).
+      ******************************************************************
+      *                       LINKAGE SECTION
       ******************************************************************
-      *                       LINKAGE SECTION   
-      ****************************************************************** 
        LINKAGE SECTION.
        01 LK-REG-EDE.
        COPY EDECERUT.
@@ -47,38 +79,189 @@
       *                         PROCEDURE DIVISION
       ******************************************************************
        PROCEDURE DIVISION USING LK-REG-EDE.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
            PERFORM 200000-PROCESS
               THRU 200000-PROCESS-F
 
            PERFORM 300000-EXIT
               THRU 300000-EXIT-F
-           .   
+           .
       ******************************************************************
-      *                         100000-START   
+      *                         100000-START
       ******************************************************************
        100000-START.
-           DISPLAY " "  
-           .   
-       100000-START-F. EXIT.     
+           IF EDET-N OF LK-REG-EDE < 1 OR
+              EDET-N OF LK-REG-EDE > CON-EDET-N-MAX
+              MOVE '02' TO EDET-COD-RET OF LK-REG-EDE
+              MOVE 'ORDEN DE MATRIZ FUERA DE RANGO' TO
+                 EDET-REF OF LK-REG-EDE
+              MOVE 'N' TO WSV-PROCESS
+           ELSE
+              MOVE 'S' TO WSV-PROCESS
+           END-IF
+           .
+       100000-START-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                         200000-PROCESS
       ******************************************************************
        200000-PROCESS.
-           COMPUTE EDET-DET = EDET-NUM(1 , 1) * EDET-NUM(2 , 2) - 
-                              EDET-NUM(2 , 1) * EDET-NUM(1 , 2)
-           IF EDET-DET <> 0 
-              MOVE "INVERSIBLE"    TO EDET-REF
+           IF WSV-PROCESS = 'S'
+              PERFORM 210000-CALCULAR-DETERMINANTE
+                 THRU 210000-CALCULAR-DETERMINANTE-F
+
+              IF EDET-DET OF LK-REG-EDE <> 0
+                 MOVE "INVERSIBLE"    TO EDET-REF OF LK-REG-EDE
+              ELSE
+                 MOVE "NO INVERSIBLE" TO EDET-REF OF LK-REG-EDE
+              END-IF
+              MOVE '00' TO EDET-COD-RET OF LK-REG-EDE
+
+              IF EDET-OPCION OF LK-REG-EDE = 2
+                 PERFORM 240000-CALCULAR-INVERSA
+                    THRU 240000-CALCULAR-INVERSA-F
+              END-IF
+           END-IF
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         210000-CALCULAR-DETERMINANTE
+      ******************************************************************
+       210000-CALCULAR-DETERMINANTE.
+           EVALUATE EDET-N OF LK-REG-EDE
+               WHEN 1
+                    MOVE EDET-NUM OF LK-REG-EDE(1, 1)
+                       TO EDET-DET OF LK-REG-EDE
+               WHEN 2
+                    COMPUTE EDET-DET OF LK-REG-EDE =
+                       EDET-NUM OF LK-REG-EDE(1, 1) *
+                       EDET-NUM OF LK-REG-EDE(2, 2) -
+                       EDET-NUM OF LK-REG-EDE(2, 1) *
+                       EDET-NUM OF LK-REG-EDE(1, 2)
+               WHEN OTHER
+                    PERFORM 220000-EXPANSION-COFACTORES
+                       THRU 220000-EXPANSION-COFACTORES-F
+           END-EVALUATE
+           .
+       210000-CALCULAR-DETERMINANTE-F. EXIT.
+      ******************************************************************
+      *                         220000-EXPANSION-COFACTORES
+      ******************************************************************
+      *    DESARROLLA EL DETERMINANTE POR LA PRIMER FILA, LLAMANDO A
+      *    LA MISMA RUTINA EN FORMA RECURSIVA PARA CADA SUBMATRIZ
+      *    (MENOR COMPLEMENTARIO) DE ORDEN N-1.
+      ******************************************************************
+       220000-EXPANSION-COFACTORES.
+           MOVE 0 TO WSV-ACUM
+           MOVE 1 TO WSV-FIL-EXCL
+           PERFORM VARYING WSV-COL-EXCL FROM 1 BY 1
+           UNTIL WSV-COL-EXCL > EDET-N OF LK-REG-EDE
+               PERFORM 230000-CONSTRUIR-SUBMATRIZ
+                  THRU 230000-CONSTRUIR-SUBMATRIZ-F
+
+               MOVE 1 TO EDET-OPCION OF WS-REG-SUB
+               CALL CON-RUTEDET USING WS-REG-SUB
+
+               DIVIDE WSV-COL-EXCL BY 2 GIVING WSV-TEMP
+                  REMAINDER WSV-REM
+               IF WSV-REM = 1
+                  MOVE 1  TO WSV-SIGNO
+               ELSE
+                  MOVE -1 TO WSV-SIGNO
+               END-IF
+
+               COMPUTE WSV-ACUM = WSV-ACUM +
+                  (WSV-SIGNO * EDET-NUM OF LK-REG-EDE(1, WSV-COL-EXCL) *
+                   EDET-DET OF WS-REG-SUB)
+           END-PERFORM
+           MOVE WSV-ACUM TO EDET-DET OF LK-REG-EDE
+           .
+       220000-EXPANSION-COFACTORES-F. EXIT.
+      ******************************************************************
+      *                         230000-CONSTRUIR-SUBMATRIZ
+      ******************************************************************
+      *    ARMA LA SUBMATRIZ DE ORDEN N-1 QUE RESULTA DE ELIMINAR LA
+      *    FILA WSV-FIL-EXCL Y LA COLUMNA WSV-COL-EXCL DE LA MATRIZ
+      *    ORIGINAL (EL MENOR COMPLEMENTARIO DE ESA POSICION).
+      ******************************************************************
+       230000-CONSTRUIR-SUBMATRIZ.
+           COMPUTE EDET-N OF WS-REG-SUB =
+              EDET-N OF LK-REG-EDE - 1
+
+           MOVE 1 TO WSV-FIL-SUB
+           PERFORM VARYING WSV-FIL-ORIG FROM 1 BY 1
+           UNTIL WSV-FIL-ORIG > EDET-N OF LK-REG-EDE
+               IF WSV-FIL-ORIG NOT = WSV-FIL-EXCL
+                  MOVE 1 TO WSV-COL-SUB
+                  PERFORM VARYING WSV-COL-ORIG FROM 1 BY 1
+                  UNTIL WSV-COL-ORIG > EDET-N OF LK-REG-EDE
+                      IF WSV-COL-ORIG NOT = WSV-COL-EXCL
+                         MOVE EDET-NUM OF
+                              LK-REG-EDE(WSV-FIL-ORIG, WSV-COL-ORIG)
+                            TO EDET-NUM OF
+                               WS-REG-SUB(WSV-FIL-SUB, WSV-COL-SUB)
+                         ADD 1 TO WSV-COL-SUB
+                      END-IF
+                  END-PERFORM
+                  ADD 1 TO WSV-FIL-SUB
+               END-IF
+           END-PERFORM
+           .
+       230000-CONSTRUIR-SUBMATRIZ-F. EXIT.
+      ******************************************************************
+      *                         240000-CALCULAR-INVERSA
+      ******************************************************************
+      *    CALCULA LA MATRIZ INVERSA POR EL METODO DE LA MATRIZ
+      *    ADJUNTA: CADA EDET-INV-NUM(J, I) ES EL COFACTOR DE LA
+      *    POSICION (I, J) DE LA MATRIZ ORIGINAL DIVIDIDO POR EL
+      *    DETERMINANTE (LA TRASPUESTA DE LA MATRIZ DE COFACTORES).
+      ******************************************************************
+       240000-CALCULAR-INVERSA.
+           IF EDET-DET OF LK-REG-EDE = 0
+              MOVE '03' TO EDET-COD-RET OF LK-REG-EDE
+              MOVE 'MATRIZ SINGULAR, NO SE PUEDE INVERTIR' TO
+                 EDET-REF OF LK-REG-EDE
            ELSE
-              MOVE "NO INVERSIBLE" TO EDET-REF
+              PERFORM VARYING WSV-FIL-EXCL FROM 1 BY 1
+              UNTIL WSV-FIL-EXCL > EDET-N OF LK-REG-EDE
+                  PERFORM VARYING WSV-COL-EXCL FROM 1 BY 1
+                  UNTIL WSV-COL-EXCL > EDET-N OF LK-REG-EDE
+                      IF EDET-N OF LK-REG-EDE = 1
+                         MOVE 1 TO WSV-MENOR-DET
+                      ELSE
+                         PERFORM 230000-CONSTRUIR-SUBMATRIZ
+                            THRU 230000-CONSTRUIR-SUBMATRIZ-F
+                         MOVE 1 TO EDET-OPCION OF WS-REG-SUB
+                         CALL CON-RUTEDET USING WS-REG-SUB
+                         MOVE EDET-DET OF WS-REG-SUB TO WSV-MENOR-DET
+                      END-IF
+
+                      COMPUTE WSV-SUMA-IJ = WSV-FIL-EXCL + WSV-COL-EXCL
+                      DIVIDE WSV-SUMA-IJ BY 2 GIVING WSV-TEMP
+                         REMAINDER WSV-REM
+                      IF WSV-REM = 0
+                         MOVE 1  TO WSV-SIGNO
+                      ELSE
+                         MOVE -1 TO WSV-SIGNO
+                      END-IF
+
+                      COMPUTE
+                        EDET-INV-NUM OF
+                           LK-REG-EDE(WSV-COL-EXCL, WSV-FIL-EXCL)
+                           ROUNDED =
+                        (WSV-SIGNO * WSV-MENOR-DET) /
+                        EDET-DET OF LK-REG-EDE
+                  END-PERFORM
+              END-PERFORM
            END-IF
-           MOVE '00' TO EDET-COD-RET                   
-           .   
-       200000-PROCESS-F. EXIT.     
+           .
+       240000-CALCULAR-INVERSA-F. EXIT.
       ******************************************************************
-      *                         300000-EXIT   
+      *                         300000-EXIT
       ******************************************************************
        300000-EXIT.
            GOBACK
-           .   
-       300000-EXIT-F. EXIT.     
-       END PROGRAM RUTEDET.      
\ No newline at end of file
+           .
+       300000-EXIT-F. EXIT.
+       END PROGRAM RUTEDET.
\ No newline at end of file
