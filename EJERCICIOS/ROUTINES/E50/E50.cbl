@@ -75,10 +75,10 @@
       
       ************************** VARIABLES *****************************
        01 WS-VARIABLES.
-           02 WS-NUM1   PIC S9(02).
-           02 WS-NUM2   PIC S9(02).
-           02 WS-NUM3   PIC S9(02).
-           02 WS-NUM4   PIC S9(02).
+           02 WS-ORDEN   PIC 9(01).
+           02 WS-I       PIC 9(01).
+           02 WS-J       PIC 9(01).
+           02 WS-SW-INVERSA PIC X(01).
 
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
@@ -110,15 +110,27 @@
       *                         100000-START   
       ******************************************************************
        100000-START.
-           DISPLAY "INGRESAR LOS VALORES DE LA MATRIZ"
-           ACCEPT WS-NUM1
-           ACCEPT WS-NUM2
-           ACCEPT WS-NUM3
-           ACCEPT WS-NUM4
+           DISPLAY "INGRESAR EL ORDEN DE LA MATRIZ (1 A 4)"
+           ACCEPT WS-ORDEN
+           MOVE WS-ORDEN TO EDET-N
 
-           DISPLAY " | " WS-NUM1 " | " WS-NUM2 " | "  
-           DISPLAY " | " WS-NUM3 " | " WS-NUM4 " | "  
-           .   
+           DISPLAY "INGRESAR LOS VALORES DE LA MATRIZ, FILA POR FILA"
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ORDEN
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-ORDEN
+                   DISPLAY "FILA " WS-I " COLUMNA " WS-J " : "
+                      WITH NO ADVANCING
+                   ACCEPT EDET-NUM(WS-I, WS-J)
+               END-PERFORM
+           END-PERFORM
+
+           DISPLAY "CALCULAR TAMBIEN LA MATRIZ INVERSA? (S/N)"
+           ACCEPT WS-SW-INVERSA
+           IF WS-SW-INVERSA = 'S'
+              MOVE 2 TO EDET-OPCION
+           ELSE
+              MOVE 1 TO EDET-OPCION
+           END-IF
+           .
        100000-START-F. EXIT.
       ******************************************************************
       *                         200000-PROCESS   
@@ -132,25 +144,43 @@
       *                         210000-CALL-RUTDETER   
       ******************************************************************
        210000-CALL-RUTDETER.
-           MOVE WS-NUM1 TO EDET-NUM(1 , 1)
-           MOVE WS-NUM2 TO EDET-NUM(1 , 2)
-           MOVE WS-NUM3 TO EDET-NUM(2 , 1)
-           MOVE WS-NUM4 TO EDET-NUM(2 , 2)
            CALL CON-RUTEDET USING WS-REG-RUTEDET
-           IF EDET-COD-RET = '00'
-              DISPLAY "DETERMINANTE : "EDET-DET
-              DISPLAY "TIPO DE MATRIZ : " EDET-REF
-           ELSE
-              MOVE CON-210000-CALL-RUTDETER TO WS-ERR-PARRAFO 
-              MOVE CON-RUTEDET              TO WS-ERR-OBJETO 
-              MOVE CON-CALL                 TO WS-ERR-OPERACION 
-              MOVE EDET-COD-RET             TO WS-ERR-CODIGO
-              PERFORM 399999-END-PROGRAM
-                 THRU 399999-END-PROGRAM-F
-           END-IF
-           .           
+           EVALUATE EDET-COD-RET
+               WHEN '00'
+                    DISPLAY "DETERMINANTE : "EDET-DET
+                    DISPLAY "TIPO DE MATRIZ : " EDET-REF
+                    IF EDET-OPCION = 2
+                       PERFORM 220000-MOSTRAR-INVERSA
+                          THRU 220000-MOSTRAR-INVERSA-F
+                    END-IF
+               WHEN '03'
+                    DISPLAY "DETERMINANTE : "EDET-DET
+                    DISPLAY EDET-REF
+               WHEN OTHER
+                    MOVE CON-210000-CALL-RUTDETER TO WS-ERR-PARRAFO
+                    MOVE CON-RUTEDET              TO WS-ERR-OBJETO
+                    MOVE CON-CALL                 TO WS-ERR-OPERACION
+                    MOVE EDET-COD-RET             TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
        210000-CALL-RUTDETER-F. EXIT.
       ******************************************************************
+      *                         220000-MOSTRAR-INVERSA
+      ******************************************************************
+       220000-MOSTRAR-INVERSA.
+           DISPLAY "MATRIZ INVERSA"
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ORDEN
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-ORDEN
+                   DISPLAY " | " EDET-INV-NUM(WS-I, WS-J) " | "
+                      WITH NO ADVANCING
+               END-PERFORM
+               DISPLAY " "
+           END-PERFORM
+           .
+       220000-MOSTRAR-INVERSA-F. EXIT.
+      ******************************************************************
       *                         300000-EXIT   
       ******************************************************************
        300000-EXIT.
