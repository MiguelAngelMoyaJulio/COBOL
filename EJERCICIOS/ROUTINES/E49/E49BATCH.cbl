@@ -0,0 +1,356 @@
+      ******************************************************************
+      *Leer un archivo de tripletas frase/palabra a buscar/palabra de
+      *reemplazo y llamar a RUTSTRIN una vez por linea, escribiendo la
+      *frase resultante (y la cantidad de ocurrencias encontradas) en
+      *un archivo de salida, para poder correr reemplazos de palabras
+      *de forma desatendida en lugar de tipear cada uno por consola
+      *como hace E49.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E49BATCH.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. SEPTEMBER 2022.
+       DATE-COMPILED. SEPTEMBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+       SELECT DATOS ASSIGN TO "BATCH_RUTSTRIN.txt"
+                     FILE STATUS IS FS-STATUS-FILE
+                     ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************  OUTPUT  ****************************
+       SELECT SALIDA ASSIGN TO "SALIDA_RUTSTRIN.txt"
+                     FILE STATUS IS FS-STATUS-SAL
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DATOS.
+           01 REG-DATOS.
+               05 REG-BATCH-FRASE           PIC X(250).
+               05 REG-BATCH-PALABRA         PIC X(23).
+               05 REG-BATCH-REEMPLAZO       PIC X(23).
+
+       FD SALIDA.
+           01 REG-SALIDA.
+               05 REG-SAL-FRASE             PIC X(250).
+               05 REG-SAL-OCURRENCIAS       PIC 9(03).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTS  *****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTSTRIN  PIC X(08) VALUE 'RUTSTRIN'.
+           02 CON-PARRAFO.
+              05 CON-110000-OPEN-DATOS      PIC X(30) VALUE
+              '110000-OPEN-DATOS           '.
+              05 CON-120000-OPEN-SALIDA     PIC X(30) VALUE
+              '120000-OPEN-SALIDA          '.
+              05 CON-210000-READ-DATOS      PIC X(30) VALUE
+              '210000-READ-DATOS           '.
+              05 CON-220000-CALL-RUTSTRIN   PIC X(30) VALUE
+              '220000-CALL-RUTSTRIN        '.
+              05 CON-250000-WRITE-SALIDA    PIC X(30) VALUE
+              '250000-WRITE-SALIDA         '.
+              05 CON-310000-CLOSE-DATOS     PIC X(30) VALUE
+              '310000-CLOSE-DATOS          '.
+              05 CON-315000-CLOSE-SALIDA    PIC X(30) VALUE
+              '315000-CLOSE-SALIDA         '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+              05 CON-GRABAR    PIC X(15) VALUE 'GRABAR         '.
+              05 CON-CALL      PIC X(15) VALUE 'LLAMAR RUTINA  '.
+           02 CON-OBJETOS.
+              05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-SALIDA    PIC X(10) VALUE 'SALIDA  '.
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 FS-STATUS-FILE            PIC X(02) VALUE "00".
+             88 FS-STATUS-FILE-OK                VALUE "00".
+             88 FS-STATUS-FILE-EOF               VALUE "10".
+          05 FS-STATUS-SAL             PIC X(02) VALUE "00".
+             88 FS-STATUS-SAL-OK                 VALUE "00".
+      ************************** VARIABLES *****************************
+       01 WS-VARIABLES.
+           02 WS-PAL-POS1             PIC 9(03).
+           02 WS-PAL-LEN              PIC 9(03).
+           02 WS-PAL2-POS1            PIC 9(03).
+           02 WS-PAL2-LEN             PIC 9(03).
+           02 WS-INDEX                PIC 9(03).
+           02 WS-J                    PIC 9(03).
+           02 WS-ESPACIO-DISP         PIC 9(03).
+           02 WS-RESULTADO            PIC X(250).
+
+       01 WS-ERRORES.
+           05 WS-ERR-PARRAFO            PIC X(30).
+           05 WS-ERR-OBJETO             PIC X(10).
+           05 WS-ERR-OPERACION          PIC X(15).
+           05 WS-ERR-CODIGO             PIC X(02).
+      ************************** COPYS  ********************************
+       01 WS-REG-RUTSTRIN.
+       COPY STRCERUT.
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                      PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+              UNTIL FS-STATUS-FILE-EOF
+
+           PERFORM 300000-END
+              THRU 300000-END-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
+              THRU 110000-OPEN-DATOS-F
+
+           PERFORM 120000-OPEN-SALIDA
+              THRU 120000-OPEN-SALIDA-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-DATOS
+      ******************************************************************
+       110000-OPEN-DATOS.
+           OPEN INPUT DATOS
+           IF NOT FS-STATUS-FILE-OK
+              MOVE CON-110000-OPEN-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS               TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-FILE          TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       110000-OPEN-DATOS-F. EXIT.
+      ******************************************************************
+      *                         120000-OPEN-SALIDA
+      ******************************************************************
+       120000-OPEN-SALIDA.
+           OPEN OUTPUT SALIDA
+           IF NOT FS-STATUS-SAL-OK
+              MOVE CON-120000-OPEN-SALIDA  TO WS-ERR-PARRAFO
+              MOVE CON-SALIDA              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-SAL           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       120000-OPEN-SALIDA-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-DATOS
+      ******************************************************************
+       210000-READ-DATOS.
+           INITIALIZE REG-DATOS
+           READ DATOS INTO REG-DATOS
+           EVALUATE TRUE
+               WHEN FS-STATUS-FILE-OK
+                    CONTINUE
+               WHEN FS-STATUS-FILE-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-210000-READ-DATOS   TO WS-ERR-PARRAFO
+                    MOVE CON-DATOS               TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-FILE          TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       210000-READ-DATOS-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
+       200000-PROCESS.
+           INITIALIZE WS-REG-RUTSTRIN
+
+           MOVE REG-BATCH-FRASE   TO STRCERUT-FRASE
+           MOVE REG-BATCH-PALABRA TO STRCERUT-PALABRA
+           MOVE 01                TO STRCERUT-OPCION
+           CALL CON-RUTSTRIN USING WS-REG-RUTSTRIN
+           IF STRCERUT-COD-RET NOT = '00'
+              MOVE CON-220000-CALL-RUTSTRIN TO WS-ERR-PARRAFO
+              MOVE CON-RUTSTRIN             TO WS-ERR-OBJETO
+              MOVE CON-CALL                 TO WS-ERR-OPERACION
+              MOVE STRCERUT-COD-RET         TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           MOVE STRCERUT-POS-INI TO WS-PAL-POS1
+           MOVE STRCERUT-LEN     TO WS-PAL-LEN
+           MOVE REG-BATCH-FRASE  TO WS-RESULTADO
+
+           IF STRCERUT-CANT-OCURRENCIAS > 0
+              INITIALIZE WS-REG-RUTSTRIN
+              MOVE REG-BATCH-REEMPLAZO TO STRCERUT-PALABRA
+              MOVE 02                  TO STRCERUT-OPCION
+              CALL CON-RUTSTRIN USING WS-REG-RUTSTRIN
+              IF STRCERUT-COD-RET NOT = '00'
+                 MOVE CON-220000-CALL-RUTSTRIN TO WS-ERR-PARRAFO
+                 MOVE CON-RUTSTRIN             TO WS-ERR-OBJETO
+                 MOVE CON-CALL                 TO WS-ERR-OPERACION
+                 MOVE STRCERUT-COD-RET         TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              END-IF
+              MOVE STRCERUT-POS-INI TO WS-PAL2-POS1
+              MOVE STRCERUT-LEN     TO WS-PAL2-LEN
+
+              PERFORM 240000-CONSTRUIR-RESULTADO
+                 THRU 240000-CONSTRUIR-RESULTADO-F
+           END-IF
+
+           PERFORM 250000-WRITE-SALIDA
+              THRU 250000-WRITE-SALIDA-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         240000-CONSTRUIR-RESULTADO
+      ******************************************************************
+      *    ARMA LA FRASE RESULTANTE REEMPLAZANDO CADA OCURRENCIA DE LA
+      *    PALABRA BUSCADA POR LA PALABRA DE REEMPLAZO (MISMA LOGICA
+      *    DE COMPARACION QUE UTILIZA E49 PARA EL MODO INTERACTIVO).
+      *    WS-J AVANZA SEGUN EL LARGO DE LA PALABRA DE REEMPLAZO, QUE
+      *    ES INDEPENDIENTE DEL LARGO DE LA PALABRA BUSCADA; SI LA
+      *    REEMPLAZANTE ES MAS LARGA, WS-J SE ADELANTA A WS-INDEX Y SE
+      *    CORTA LA COPIA (Y EL ARMADO DE LA FRASE) AL LLEGAR AL LIMITE
+      *    DE WS-RESULTADO, EN LUGAR DE ESCRIBIR FUERA DEL CAMPO.
+      ******************************************************************
+       240000-CONSTRUIR-RESULTADO.
+           MOVE SPACES TO WS-RESULTADO
+           MOVE 1      TO WS-J
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > (LENGTH OF REG-BATCH-FRASE - WS-PAL-LEN + 1)
+              OR WS-J > LENGTH OF WS-RESULTADO
+             IF REG-BATCH-FRASE(WS-INDEX:WS-PAL-LEN) =
+                REG-BATCH-PALABRA(WS-PAL-POS1:WS-PAL-LEN)
+                IF WS-J + WS-PAL2-LEN - 1 > LENGTH OF WS-RESULTADO
+                   COMPUTE WS-ESPACIO-DISP =
+                      LENGTH OF WS-RESULTADO - WS-J + 1
+                   MOVE REG-BATCH-REEMPLAZO(WS-PAL2-POS1:
+                      WS-ESPACIO-DISP)
+                      TO WS-RESULTADO(WS-J:WS-ESPACIO-DISP)
+                   COMPUTE WS-J = WS-J + WS-ESPACIO-DISP
+                ELSE
+                   MOVE REG-BATCH-REEMPLAZO(WS-PAL2-POS1:WS-PAL2-LEN)
+                      TO WS-RESULTADO(WS-J:WS-PAL2-LEN)
+                   COMPUTE WS-J = WS-J + WS-PAL2-LEN
+                   COMPUTE WS-INDEX = WS-INDEX + WS-PAL-LEN - 1
+                END-IF
+             ELSE
+                MOVE REG-BATCH-FRASE(WS-INDEX:1)
+                   TO WS-RESULTADO(WS-J:1)
+                ADD 1 TO WS-J
+             END-IF
+           END-PERFORM
+           .
+       240000-CONSTRUIR-RESULTADO-F. EXIT.
+      ******************************************************************
+      *                         250000-WRITE-SALIDA
+      ******************************************************************
+       250000-WRITE-SALIDA.
+           MOVE WS-RESULTADO                  TO REG-SAL-FRASE
+           MOVE STRCERUT-CANT-OCURRENCIAS     TO REG-SAL-OCURRENCIAS
+           WRITE REG-SALIDA
+           IF NOT FS-STATUS-SAL-OK
+              MOVE CON-250000-WRITE-SALIDA TO WS-ERR-PARRAFO
+              MOVE CON-SALIDA              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR              TO WS-ERR-OPERACION
+              MOVE FS-STATUS-SAL           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       250000-WRITE-SALIDA-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      ******************************************************************
+       300000-END.
+           PERFORM 310000-CLOSE-DATOS
+              THRU 310000-CLOSE-DATOS-F
+
+           PERFORM 315000-CLOSE-SALIDA
+              THRU 315000-CLOSE-SALIDA-F
+
+           STOP RUN
+           .
+       300000-END-F. EXIT.
+      ******************************************************************
+      *                         310000-CLOSE-DATOS
+      ******************************************************************
+       310000-CLOSE-DATOS.
+           CLOSE DATOS
+           IF NOT FS-STATUS-FILE-OK
+              MOVE CON-310000-CLOSE-DATOS  TO WS-ERR-PARRAFO
+              MOVE CON-DATOS               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR              TO WS-ERR-OPERACION
+              MOVE FS-STATUS-FILE          TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       310000-CLOSE-DATOS-F. EXIT.
+      ******************************************************************
+      *                         315000-CLOSE-SALIDA
+      ******************************************************************
+       315000-CLOSE-SALIDA.
+           CLOSE SALIDA
+           IF NOT FS-STATUS-SAL-OK
+              MOVE CON-315000-CLOSE-SALIDA TO WS-ERR-PARRAFO
+              MOVE CON-SALIDA              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR              TO WS-ERR-OPERACION
+              MOVE FS-STATUS-SAL           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       315000-CLOSE-SALIDA-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           DISPLAY "***************************************************"
+           DISPLAY "*              SE PRODUJO UN ERROR                *"
+           DISPLAY "***************************************************"
+           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
+           DISPLAY "OBJETO : "    WS-ERR-OBJETO
+           DISPLAY "OPERACION : " WS-ERR-OPERACION
+           DISPLAY "CODIGO : "    WS-ERR-CODIGO
+           STOP RUN
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E49BATCH.
