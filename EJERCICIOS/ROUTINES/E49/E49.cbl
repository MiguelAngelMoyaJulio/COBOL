@@ -75,8 +75,13 @@
               05 WS-PAL2-LEN     PIC 9(03). 
               05 WS-PAL2-POS1    PIC 9(03). 
               05 WS-PAL2-POS2    PIC 9(03). 
-           02 WS-INDEX           PIC 9(03). 
-           02 WS-J               PIC 9(03). 
+           02 WS-INDEX           PIC 9(03).
+           02 WS-J               PIC 9(03).
+           02 WS-SW-CASE-INSENS       PIC X(01).
+           02 WS-SW-PALABRA-COMPLETA  PIC X(01).
+           02 WS-FRASE-CMP           PIC X(250).
+           02 WS-PAL-CMP             PIC X(23).
+           02 WS-SW-COINCIDE         PIC X(01).
 
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO     PIC X(30).
@@ -111,8 +116,14 @@
            ACCEPT WS-FRASE  
               
            DISPLAY "INGRESE UNA PALABRA"
-           ACCEPT WS-PAL  
-           .   
+           ACCEPT WS-PAL
+
+           DISPLAY "IGNORAR MAYUSCULAS/MINUSCULAS? (S/N)"
+           ACCEPT WS-SW-CASE-INSENS
+
+           DISPLAY "SOLO COINCIDENCIAS DE PALABRA COMPLETA? (S/N)"
+           ACCEPT WS-SW-PALABRA-COMPLETA
+           .
        100000-START-F. EXIT.
       ******************************************************************
       *                         200000-PROCESS   
@@ -136,17 +147,34 @@
                  MOVE STRCERUT-POS-FIN TO WS-PAL2-POS2
                  MOVE STRCERUT-LEN     TO WS-PAL2-LEN
 
+                 MOVE WS-FRASE TO WS-FRASE-CMP
+                 MOVE WS-PAL   TO WS-PAL-CMP
+                 IF WS-SW-CASE-INSENS = 'S'
+                    INSPECT WS-FRASE-CMP CONVERTING
+                       'abcdefghijklmnopqrstuvwxyz' TO
+                       'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+                    INSPECT WS-PAL-CMP   CONVERTING
+                       'abcdefghijklmnopqrstuvwxyz' TO
+                       'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+                 END-IF
+
                  PERFORM VARYING WS-INDEX FROM 1 BY 1
-                 UNTIL WS-INDEX > (LENGTH OF WS-FRASE - WS-PAL-LEN)
-                   IF WS-FRASE(WS-INDEX:WS-PAL-LEN) = 
-                      WS-PAL(WS-PAL-POS1:WS-PAL-LEN)
+                 UNTIL WS-INDEX > (LENGTH OF WS-FRASE - WS-PAL-LEN + 1)
+                   IF WS-FRASE-CMP(WS-INDEX:WS-PAL-LEN) =
+                      WS-PAL-CMP(WS-PAL-POS1:WS-PAL-LEN)
+                      PERFORM 215000-VERIFICAR-LIMITE-PALABRA
+                         THRU 215000-VERIFICAR-LIMITE-PALABRA-F
+                   ELSE
+                      MOVE 'N' TO WS-SW-COINCIDE
+                   END-IF
+                   IF WS-SW-COINCIDE = 'S'
                       PERFORM VARYING WS-J FROM WS-PAL2-POS1
                       BY 1 UNTIL WS-J > WS-PAL2-LEN
-                       DISPLAY WS-PAL2(WS-J:1) WITH NO ADVANCING 
+                       DISPLAY WS-PAL2(WS-J:1) WITH NO ADVANCING
                       END-PERFORM
-                      COMPUTE WS-INDEX = WS-INDEX + WS-PAL-LEN - 1   
+                      COMPUTE WS-INDEX = WS-INDEX + WS-PAL-LEN - 1
                    ELSE
-                      DISPLAY WS-FRASE(WS-INDEX:1) WITH NO ADVANCING 
+                      DISPLAY WS-FRASE(WS-INDEX:1) WITH NO ADVANCING
                    END-IF
                  END-PERFORM
               ELSE
@@ -164,9 +192,12 @@
       *                         210000-CALL-RUTSTRING   
       ******************************************************************
        210000-CALL-RUTSTRING.
+           INITIALIZE WS-REG-RUTSTRIN
            MOVE WS-FRASE    TO STRCERUT-FRASE
            MOVE WS-PAL      TO STRCERUT-PALABRA
            MOVE 01           TO STRCERUT-OPCION
+           MOVE WS-SW-CASE-INSENS      TO STRCERUT-SW-CASE-INSENS
+           MOVE WS-SW-PALABRA-COMPLETA TO STRCERUT-SW-PALABRA-COMPLETA
            CALL CON-RUTSTRIN USING WS-REG-RUTSTRIN
            IF STRCERUT-COD-RET = '00'
               MOVE STRCERUT-POS-INI TO WS-PAL-POS1
@@ -183,7 +214,30 @@
            .   
        210000-CALL-RUTSTRING-F. EXIT.
       ******************************************************************
-      *                         300000-EXIT   
+      *                         215000-VERIFICAR-LIMITE-PALABRA
+      ******************************************************************
+      *    CUANDO SE PIDIO COINCIDENCIA DE PALABRA COMPLETA, DESCARTA
+      *    LAS COINCIDENCIAS QUE FORMAN PARTE DE UNA PALABRA MAS LARGA.
+      ******************************************************************
+       215000-VERIFICAR-LIMITE-PALABRA.
+           MOVE 'S' TO WS-SW-COINCIDE
+           IF WS-SW-PALABRA-COMPLETA = 'S'
+              IF WS-INDEX > 1
+                 IF WS-FRASE-CMP(WS-INDEX - 1:1) <> SPACE
+                    MOVE 'N' TO WS-SW-COINCIDE
+                 END-IF
+              END-IF
+              COMPUTE WS-J = WS-INDEX + WS-PAL-LEN
+              IF WS-J <= LENGTH OF WS-FRASE-CMP
+                 IF WS-FRASE-CMP(WS-J:1) <> SPACE
+                    MOVE 'N' TO WS-SW-COINCIDE
+                 END-IF
+              END-IF
+           END-IF
+           .
+       215000-VERIFICAR-LIMITE-PALABRA-F. EXIT.
+      ******************************************************************
+      *                         300000-EXIT
       ******************************************************************
        300000-EXIT.
            DISPLAY " "  
