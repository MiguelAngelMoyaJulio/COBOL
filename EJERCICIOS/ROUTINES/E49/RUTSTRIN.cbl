@@ -44,10 +44,13 @@
           02 WSV-INDEX-GENERAL. 
              05 WSV-I            PIC 9(03). 
              05 WSV-J            PIC 9(03). 
-          02 WSV-INDEX-PALABRA. 
-             05 WSV-LEN-ORI      PIC 9(03). 
-             05 WSV-CONT-I       PIC 9(03). 
+          02 WSV-INDEX-PALABRA.
+             05 WSV-LEN-ORI      PIC 9(03).
+             05 WSV-CONT-I       PIC 9(03).
              05 WSV-OCURR        PIC 9(03).
+          02 WSV-FRASE-CMP       PIC X(250).
+          02 WSV-PALABRA-CMP     PIC X(23).
+          02 WSV-SW-COINCIDE     PIC X(01).
       ******************************************************************
       *                       LINKAGE SECTION   
       ****************************************************************** 
@@ -129,15 +132,54 @@
       *                         220000-CANT-PALABRA-OCU   
       ******************************************************************
        220000-CANT-PALABRA-OCU.
+           MOVE STRCERUT-FRASE   TO WSV-FRASE-CMP
+           MOVE STRCERUT-PALABRA TO WSV-PALABRA-CMP
+           IF STRCERUT-SW-CASE-INSENS = 'S'
+              INSPECT WSV-FRASE-CMP   CONVERTING
+                 'abcdefghijklmnopqrstuvwxyz' TO
+                 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+              INSPECT WSV-PALABRA-CMP CONVERTING
+                 'abcdefghijklmnopqrstuvwxyz' TO
+                 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           END-IF
+
            PERFORM VARYING WSV-I FROM 1 BY 1
-           UNTIL WSV-I > (LENGTH OF STRCERUT-FRASE - STRCERUT-LEN + 1)
-             IF STRCERUT-FRASE(WSV-I:STRCERUT-LEN) = 
-                STRCERUT-PALABRA(STRCERUT-POS-INI:STRCERUT-POS-FIN)
-                ADD 1 TO STRCERUT-CANT-OCURRENCIAS 
+           UNTIL WSV-I > (LENGTH OF WSV-FRASE-CMP - STRCERUT-LEN + 1)
+             IF WSV-FRASE-CMP(WSV-I:STRCERUT-LEN) =
+                WSV-PALABRA-CMP(STRCERUT-POS-INI:STRCERUT-LEN)
+                PERFORM 225000-VERIFICAR-LIMITE-PALABRA
+                   THRU 225000-VERIFICAR-LIMITE-PALABRA-F
+                IF WSV-SW-COINCIDE = 'S'
+                   ADD 1 TO STRCERUT-CANT-OCURRENCIAS
+                END-IF
              END-IF
            END-PERFORM
-           .   
-       220000-CANT-PALABRA-OCU-F. EXIT.     
+           .
+       220000-CANT-PALABRA-OCU-F. EXIT.
+      ******************************************************************
+      *                         225000-VERIFICAR-LIMITE-PALABRA
+      ******************************************************************
+      *    CUANDO SE PIDE COINCIDENCIA DE PALABRA COMPLETA, DESCARTA
+      *    LAS COINCIDENCIAS QUE FORMAN PARTE DE UNA PALABRA MAS LARGA
+      *    (POR EJEMPLO "CASA" DENTRO DE "CASAMIENTO").
+      ******************************************************************
+       225000-VERIFICAR-LIMITE-PALABRA.
+           MOVE 'S' TO WSV-SW-COINCIDE
+           IF STRCERUT-SW-PALABRA-COMPLETA = 'S'
+              IF WSV-I > 1
+                 IF WSV-FRASE-CMP(WSV-I - 1:1) <> SPACE
+                    MOVE 'N' TO WSV-SW-COINCIDE
+                 END-IF
+              END-IF
+              COMPUTE WSV-J = WSV-I + STRCERUT-LEN
+              IF WSV-J <= LENGTH OF WSV-FRASE-CMP
+                 IF WSV-FRASE-CMP(WSV-J:1) <> SPACE
+                    MOVE 'N' TO WSV-SW-COINCIDE
+                 END-IF
+              END-IF
+           END-IF
+           .
+       225000-VERIFICAR-LIMITE-PALABRA-F. EXIT.
       ******************************************************************
       *                         300000-EXIT   
       ******************************************************************
