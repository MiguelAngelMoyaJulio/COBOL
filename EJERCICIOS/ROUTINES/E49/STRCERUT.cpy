@@ -2,17 +2,23 @@
       *    COPY DE LA RUTINA RUTSTRIN
       ******************************************************************
       ***** OPCIONES.
-      ***** 01 CANTIDAD DE VECES QUE APARECE UNA PALABRA EN UNA FRASE     
-      ***** 02 RETORNA LA LONGITUD ORIGINAL DE LA PALABRA, INICIO Y FIN     
-      ***** CODIGOS DE RETORNO.     
-      *****    - '00' -> OK     
-      *****    - '01' -> ERR PALABRA DE MAS DE 23 POSICIONES      
+      ***** 01 CANTIDAD DE VECES QUE APARECE UNA PALABRA EN UNA FRASE
+      ***** 02 RETORNA LA LONGITUD ORIGINAL DE LA PALABRA, INICIO Y FIN
+      ***** OPCIONES DE COINCIDENCIA (SOLO APLICAN A LA OPCION 01).
+      ***** STRCERUT-SW-CASE-INSENS     'S' -> IGNORA MAYUS/MINUSCULAS
+      ***** STRCERUT-SW-PALABRA-COMPLETA 'S' -> SOLO COINCIDENCIAS DE
+      *****                              PALABRA COMPLETA
+      ***** CODIGOS DE RETORNO.
+      *****    - '00' -> OK
+      *****    - '01' -> ERR PALABRA DE MAS DE 23 POSICIONES
       ******************************************************************
            02 STRCERUT.
               05 STRCERUT-ENTRADA.
                  10 STRCERUT-OPCION            PIC 9(02).
                  10 STRCERUT-FRASE             PIC X(250).
                  10 STRCERUT-PALABRA           PIC X(23).
+                 10 STRCERUT-SW-CASE-INSENS      PIC X(01).
+                 10 STRCERUT-SW-PALABRA-COMPLETA PIC X(01).
               05 STRCERUT-RETORNO.
                  10 STRCERUT-POS-INI           PIC 9(03).   
                  10 STRCERUT-POS-FIN           PIC 9(03).   
