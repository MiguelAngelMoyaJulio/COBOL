@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPY DE AREA DE CABECERA DE REPORTE (FECHA / PAGINA / SALTO)
+      ******************************************************************
+      ***** WS-CAB-FECHA        FECHA DEL PROCESO (AAAAMMDD)
+      ***** WS-CAB-TITULO       TITULO DEL REPORTE A IMPRIMIR
+      ***** WS-CAB-PAGINA       NUMERO DE PAGINA ACTUAL
+      ***** WS-CAB-LINEAS       LINEAS DE DETALLE IMPRESAS EN LA PAGINA
+      ***** WS-CAB-MAX-LINEAS   CANTIDAD MAXIMA DE LINEAS POR PAGINA
+      ******************************************************************
+           02 WS-CABECERA.
+              05 WS-CAB-FECHA            PIC 9(08).
+              05 WS-CAB-TITULO           PIC X(40).
+              05 WS-CAB-PAGINA           PIC 9(03) VALUE 0.
+              05 WS-CAB-LINEAS           PIC 9(03) VALUE 0.
+              05 WS-CAB-MAX-LINEAS       PIC 9(02) VALUE 20.
