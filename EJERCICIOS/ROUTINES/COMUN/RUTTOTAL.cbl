@@ -0,0 +1,104 @@
+      ******************************************************************
+      *Rutina comun de totales de control por archivo. Recibe el area
+      *WSTOTALES; con WSTOT-OPCION 'A' acumula un registro leido,
+      *grabado o rechazado contra el archivo indicado en WSTOT-ARCHIVO
+      *(dando de alta la entrada si es la primera vez que se ve ese
+      *archivo), y con WSTOT-OPCION 'M' muestra los totales
+      *acumulados de todos los archivos registrados hasta el momento.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUTTOTAL.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 WSS-SW-ARCHIVO-ENCONTRADO   PIC X(01) VALUE 'N'.
+             88 WSS-ARCHIVO-ENCONTRADO-S           VALUE 'S'.
+             88 WSS-ARCHIVO-ENCONTRADO-N           VALUE 'N'.
+      ************************** VARIABLES *****************************
+       01 WS-VARIABLES.
+          05 WSV-IDX                     PIC 9(02).
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+       01 LK-REG-TOTALES.
+       COPY WSTOTALES.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-REG-TOTALES.
+           EVALUATE TRUE
+               WHEN WSTOT-ACTUALIZAR
+                    PERFORM 200000-ACTUALIZAR
+                       THRU 200000-ACTUALIZAR-F
+               WHEN WSTOT-MOSTRAR
+                    PERFORM 300000-MOSTRAR
+                       THRU 300000-MOSTRAR-F
+           END-EVALUATE
+           GOBACK
+           .
+      ******************************************************************
+      *                         200000-ACTUALIZAR
+      ******************************************************************
+       200000-ACTUALIZAR.
+           SET WSS-ARCHIVO-ENCONTRADO-N TO TRUE
+           PERFORM VARYING WSV-IDX FROM 1 BY 1
+              UNTIL WSV-IDX > WSTOT-CANT-ARCHIVOS
+              IF WSTOT-NOMBRE(WSV-IDX) = WSTOT-ARCHIVO
+                 SET WSS-ARCHIVO-ENCONTRADO-S TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WSS-ARCHIVO-ENCONTRADO-N
+              ADD 1 TO WSTOT-CANT-ARCHIVOS
+              MOVE WSTOT-CANT-ARCHIVOS TO WSV-IDX
+              MOVE WSTOT-ARCHIVO TO WSTOT-NOMBRE(WSV-IDX)
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WSTOT-LEIDO
+                    ADD 1 TO WSTOT-LEIDOS(WSV-IDX)
+               WHEN WSTOT-GRABADO
+                    ADD 1 TO WSTOT-GRABADOS(WSV-IDX)
+               WHEN WSTOT-RECHAZADO
+                    ADD 1 TO WSTOT-RECHAZADOS(WSV-IDX)
+           END-EVALUATE
+           .
+       200000-ACTUALIZAR-F. EXIT.
+      ******************************************************************
+      *                         300000-MOSTRAR
+      ******************************************************************
+       300000-MOSTRAR.
+           DISPLAY "***************************************************"
+           DISPLAY "*              TOTALES DE CONTROL                 *"
+           DISPLAY "***************************************************"
+           PERFORM VARYING WSV-IDX FROM 1 BY 1
+              UNTIL WSV-IDX > WSTOT-CANT-ARCHIVOS
+              DISPLAY "ARCHIVO : "    WSTOT-NOMBRE(WSV-IDX)
+              DISPLAY "  LEIDOS     : " WSTOT-LEIDOS(WSV-IDX)
+              DISPLAY "  GRABADOS   : " WSTOT-GRABADOS(WSV-IDX)
+              DISPLAY "  RECHAZADOS : " WSTOT-RECHAZADOS(WSV-IDX)
+           END-PERFORM
+           .
+       300000-MOSTRAR-F. EXIT.
+       END PROGRAM RUTTOTAL.
