@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPY DE AREA DE COMUNICACION CON LA RUTINA RUTERROR
+      ******************************************************************
+      ***** WS-ERR-PARRAFO    NOMBRE DEL PARRAFO DONDE SE DETECTO
+      *****                    EL ERROR
+      ***** WS-ERR-OBJETO     ARCHIVO O RUTINA INVOLUCRADA
+      ***** WS-ERR-OPERACION  OPERACION QUE SE ESTABA REALIZANDO
+      *****                    (ABRIR / LEER / CERRAR / GRABAR / ETC)
+      ***** WS-ERR-CODIGO     CODIGO DE ERROR DEVUELTO POR EL SISTEMA
+      *****                    O POR LA RUTINA INVOLUCRADA
+      ******************************************************************
+           02 WS-ERRORES.
+              05 WS-ERR-PARRAFO            PIC X(30).
+              05 WS-ERR-OBJETO             PIC X(10).
+              05 WS-ERR-OPERACION          PIC X(15).
+              05 WS-ERR-CODIGO             PIC 9(02).
