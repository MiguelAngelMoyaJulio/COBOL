@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    COPY DE AREA DE COMUNICACION CON LA RUTINA RUTTOTAL
+      ******************************************************************
+      ***** WSTOT-OPCION         'A' = ACTUALIZAR UN CONTADOR
+      *****                      'M' = MOSTRAR LOS TOTALES ACUMULADOS
+      ***** WSTOT-ARCHIVO        NOMBRE DEL ARCHIVO A ACTUALIZAR
+      *****                      (SOLO PARA OPCION 'A')
+      ***** WSTOT-TIPO           'L' = LEIDO / 'G' = GRABADO /
+      *****                      'R' = RECHAZADO (SOLO PARA OPCION 'A')
+      ***** WSTOT-CANT-ARCHIVOS  CANTIDAD DE ARCHIVOS REGISTRADOS
+      ***** WSTOT-ENTRY          TOTALES ACUMULADOS POR ARCHIVO
+      ******************************************************************
+           02 WS-CONTROL-TOTALES.
+              05 WSTOT-OPCION            PIC X(01).
+                 88 WSTOT-ACTUALIZAR             VALUE 'A'.
+                 88 WSTOT-MOSTRAR                VALUE 'M'.
+              05 WSTOT-ARCHIVO           PIC X(10).
+              05 WSTOT-TIPO              PIC X(01).
+                 88 WSTOT-LEIDO                  VALUE 'L'.
+                 88 WSTOT-GRABADO                VALUE 'G'.
+                 88 WSTOT-RECHAZADO              VALUE 'R'.
+              05 WSTOT-CANT-ARCHIVOS     PIC 9(02) VALUE 0.
+              05 WSTOT-ENTRY OCCURS 10 TIMES.
+                 10 WSTOT-NOMBRE         PIC X(10).
+                 10 WSTOT-LEIDOS         PIC 9(05) VALUE 0.
+                 10 WSTOT-GRABADOS       PIC 9(05) VALUE 0.
+                 10 WSTOT-RECHAZADOS     PIC 9(05) VALUE 0.
