@@ -0,0 +1,57 @@
+      ******************************************************************
+      *Rutina comun de fin de programa por error. Recibe el area
+      *WSERRORES (parrafo, objeto, operacion y codigo donde se
+      *produjo el error), muestra el mensaje de error estandar y
+      *finaliza la unidad de ejecucion con STOP RUN, tal como lo
+      *hacia cada 399999-END-PROGRAM local antes de esta rutina.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUTERROR.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+       01 LK-REG-ERRORES.
+       COPY WSERRORES.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-REG-ERRORES.
+           PERFORM 100000-START
+              THRU 100000-START-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           DISPLAY "***************************************************"
+           DISPLAY "*              SE PRODUJO UN ERROR                *"
+           DISPLAY "***************************************************"
+           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
+           DISPLAY "OBJETO : "    WS-ERR-OBJETO
+           DISPLAY "OPERACION : " WS-ERR-OPERACION
+           DISPLAY "CODIGO : "    WS-ERR-CODIGO
+           STOP RUN
+           .
+       100000-START-F. EXIT.
+       END PROGRAM RUTERROR.
