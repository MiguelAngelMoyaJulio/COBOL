@@ -0,0 +1,209 @@
+      ******************************************************************
+      *Job de encadenamiento del proceso batch diario de cuentas y
+      *servicios. Ejecuta, en orden, el emparejamiento de cuentas y
+      *servicios (E48), el listado de servicios facturados (E43) y el
+      *listado de cuentas (E44). Si cualquiera de los tres detecta un
+      *estado de archivo incorrecto, su propia rutina de fin de
+      *programa por error (RUTERROR, o el 399999-END-PROGRAM local)
+      *finaliza toda la unidad de ejecucion con STOP RUN, cortando la
+      *cadena de inmediato sin llegar a ejecutar los pasos siguientes.
+      *Al finalizar los tres pasos, el archivo CUENTAS_ACTUALIZADAS.txt
+      *que generó E48 pasa a ser el CUENTAS.txt de la proxima corrida.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESO-DIARIO.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PARAMETROS ASSIGN TO "PARAMETROS.txt"
+                     FILE STATUS IS WS-FS-STATUS9
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARAMETROS.
+          01 REG-PARAMETROS.
+             05 REG-PARAM-FECHA         PIC 9(08).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTES  ****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
+           02 CON-PROGRAMAS.
+              05 CON-E48       PIC X(08) VALUE 'E48'.
+              05 CON-E43       PIC X(08) VALUE 'E43'.
+              05 CON-E44       PIC X(08) VALUE 'E44'.
+           02 CON-PARRAFO.
+              05 CON-105000-LEER-PARAMETROS PIC X(30) VALUE
+              '105000-LEER-PARAMETROS      '.
+              05 CON-210000-EJECUTAR-E48    PIC X(30) VALUE
+              '210000-EJECUTAR-E48         '.
+              05 CON-220000-EJECUTAR-E43    PIC X(30) VALUE
+              '220000-EJECUTAR-E43         '.
+              05 CON-230000-EJECUTAR-E44    PIC X(30) VALUE
+              '230000-EJECUTAR-E44         '.
+              05 CON-300000-ACTUALIZAR-CUENTAS PIC X(30) VALUE
+              '300000-ACTUALIZAR-CUENTAS   '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
+              05 CON-RENOMBRAR PIC X(15) VALUE 'RENOMBRAR      '.
+           02 CON-OBJETOS.
+              05 CON-PARAMETROS  PIC X(10) VALUE 'PARAMETROS'.
+              05 CON-CUENTAS-ACT PIC X(10) VALUE 'CTAS-ACT'.
+      ************************** VARIABLES *****************************
+       01 WS-VARIABLES.
+          05 WSV-RC-RENOMBRAR       PIC S9(04) COMP.
+       01 WS-ARCHIVOS.
+          05 WSA-ORIGEN             PIC X(30) VALUE
+             'CUENTAS_ACTUALIZADAS.txt'.
+          05 WSA-DESTINO            PIC X(30) VALUE
+             'CUENTAS.txt'.
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 WS-FS-STATUS9                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS9-OK                        VALUE "00".
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 105000-LEER-PARAMETROS
+              THRU 105000-LEER-PARAMETROS-F
+
+           PERFORM 200000-EJECUTAR-CADENA
+              THRU 200000-EJECUTAR-CADENA-F
+
+           PERFORM 300000-ACTUALIZAR-CUENTAS
+              THRU 300000-ACTUALIZAR-CUENTAS-F
+           GOBACK
+           .
+      ******************************************************************
+      *                         105000-LEER-PARAMETROS
+      *Si existe PARAMETROS.txt, E48 corrio en modo fechado y dejo
+      *CUENTAS_ACTUALIZADAS_<fecha>.txt en vez de CUENTAS_ACTUALIZADAS.
+      *txt; WSA-ORIGEN/WSA-DESTINO se arman con la misma fecha para que
+      *300000-ACTUALIZAR-CUENTAS renombre el archivo que realmente
+      *existe y deje CUENTAS_<fecha>.txt listo para la proxima corrida
+      *de E48 con ese mismo PARAMETROS.txt.
+      ******************************************************************
+       105000-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF WS-FS-STATUS9 = "35"
+              CONTINUE
+           ELSE
+              IF NOT WS-FS-STATUS9-OK
+                 MOVE CON-105000-LEER-PARAMETROS TO WS-ERR-PARRAFO
+                 MOVE CON-PARAMETROS             TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+                 MOVE WS-FS-STATUS9              TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              ELSE
+                 READ PARAMETROS
+                 IF WS-FS-STATUS9-OK
+                    STRING "CUENTAS_ACTUALIZADAS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WSA-ORIGEN
+                    STRING "CUENTAS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WSA-DESTINO
+                 END-IF
+                 CLOSE PARAMETROS
+              END-IF
+           END-IF
+           .
+       105000-LEER-PARAMETROS-F. EXIT.
+      ******************************************************************
+      *                         200000-EJECUTAR-CADENA
+      ******************************************************************
+       200000-EJECUTAR-CADENA.
+           PERFORM 210000-EJECUTAR-E48
+              THRU 210000-EJECUTAR-E48-F
+
+           PERFORM 220000-EJECUTAR-E43
+              THRU 220000-EJECUTAR-E43-F
+
+           PERFORM 230000-EJECUTAR-E44
+              THRU 230000-EJECUTAR-E44-F
+           .
+       200000-EJECUTAR-CADENA-F. EXIT.
+      ******************************************************************
+      *                         210000-EJECUTAR-E48
+      ******************************************************************
+       210000-EJECUTAR-E48.
+           DISPLAY "PROCESO-DIARIO: EJECUTANDO E48 (EMPAREJAR CUENTAS "
+                   "Y SERVICIOS)"
+           CALL CON-E48
+           .
+       210000-EJECUTAR-E48-F. EXIT.
+      ******************************************************************
+      *                         220000-EJECUTAR-E43
+      ******************************************************************
+       220000-EJECUTAR-E43.
+           DISPLAY "PROCESO-DIARIO: EJECUTANDO E43 (LISTADO DE "
+                   "SERVICIOS)"
+           CALL CON-E43
+           .
+       220000-EJECUTAR-E43-F. EXIT.
+      ******************************************************************
+      *                         230000-EJECUTAR-E44
+      ******************************************************************
+       230000-EJECUTAR-E44.
+           DISPLAY "PROCESO-DIARIO: EJECUTANDO E44 (LISTADO DE "
+                   "CUENTAS)"
+           CALL CON-E44
+           .
+       230000-EJECUTAR-E44-F. EXIT.
+      ******************************************************************
+      *                         300000-ACTUALIZAR-CUENTAS
+      ******************************************************************
+       300000-ACTUALIZAR-CUENTAS.
+           CALL "CBL_RENAME_FILE" USING WSA-ORIGEN WSA-DESTINO
+              RETURNING WSV-RC-RENOMBRAR
+           IF WSV-RC-RENOMBRAR NOT = 0
+      *        WS-ERR-CODIGO es PIC 9(02) (WSERRORES es comun a todos
+      *        los programas y solo espera codigos de FILE STATUS de
+      *        dos digitos); el codigo de retorno de CBL_RENAME_FILE
+      *        es PIC S9(04) y puede no entrar ahi, por eso se muestra
+      *        aparte, sin truncar, antes de pasarlo al log comun.
+              DISPLAY "300000-ACTUALIZAR-CUENTAS: CBL_RENAME_FILE RC = "
+                      WSV-RC-RENOMBRAR
+              MOVE CON-300000-ACTUALIZAR-CUENTAS TO WS-ERR-PARRAFO
+              MOVE CON-CUENTAS-ACT               TO WS-ERR-OBJETO
+              MOVE CON-RENOMBRAR                 TO WS-ERR-OPERACION
+              MOVE WSV-RC-RENOMBRAR               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       300000-ACTUALIZAR-CUENTAS-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           CALL CON-RUTERROR USING WS-REG-ERRORES
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM PROCESO-DIARIO.
