@@ -33,8 +33,13 @@
              DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ARCH-ORD ASSIGN TO "ARCHORD".
        DATA DIVISION.
        FILE SECTION.
+       SD  ARCH-ORD.
+       01  REG-ORD.
+           05 REG-ORD-LEGAJO              PIC 9(02).
+           05 REG-ORD-NOTA                PIC 9(02).
       ******************************************************************
       *                     WORKING-STORAGE SECTION
       ******************************************************************
@@ -53,17 +58,18 @@
              10 WST-NOTA                 PIC 9(02).
       **************************  SWITCHES  ****************************
        01 WSS-SWITCHES.
-          05 WSS-CAMBIO PIC X(01).
-             88 WSS-CAMBIO-S  VALUE '1'.
-             88 WSS-CAMBIO-N  VALUE '0'.
+          05 WSS-EOF-ORD PIC X(01).
+             88 WSS-EOF-ORD-S  VALUE '1'.
+             88 WSS-EOF-ORD-N  VALUE '0'.
 
-      ************************** VARIABLES ***************************** 
+      ************************** VARIABLES *****************************
        01 WSV-VARIABLES.
-          05 WSV-J                      PIC 9(02).      
-          05 WSV-X                      PIC 9(02).      
-          05 WSV-AUXILIAR               PIC 9(02).      
-          05 WSV-BUR-ORD                PIC 9(02).      
-          05 WSV-OPCION                 PIC 9(01) VALUE 9.      
+          05 WSV-J                      PIC 9(02).
+          05 WSV-X                      PIC 9(02).
+          05 WSV-AUXILIAR               PIC 9(02).
+          05 WSV-BUR-ORD                PIC 9(02).
+          05 WSV-SORT-INDEX             PIC 9(03).
+          05 WSV-OPCION                 PIC 9(01) VALUE 9.
           05 WSV-EDIT                   PIC -9.      
           05 WSV-CORTE-CONTROL.      
              10 WSV-LEGAJO-ANT          PIC 9(02).      
@@ -131,8 +137,8 @@
                     PERFORM 310000-MOSTRAR-VECTOR
                        THRU 310000-MOSTRAR-VECTOR-F
                WHEN 2
-                    PERFORM 210000-ORDENAMIENTO-BURBUJA
-                       THRU 210000-ORDENAMIENTO-BURBUJA-F
+                    PERFORM 210000-ORDENAMIENTO
+                       THRU 210000-ORDENAMIENTO-F
                WHEN 3
                     PERFORM 220000-CORTE-CONTROL
                        THRU 220000-CORTE-CONTROL-F
@@ -141,28 +147,50 @@
            .
        200000-PROCESS-F. EXIT.
       ******************************************************************
-      *                         210000-ORDENAMIENTO-BURBUJA         
-      ****************************************************************** 
-       210000-ORDENAMIENTO-BURBUJA.
-           PERFORM VARYING WSV-J FROM 1
-           BY 1 UNTIL WSV-J > WST-LEN OR WSS-CAMBIO-N
-               SET WSS-CAMBIO-N TO TRUE
-               PERFORM VARYING WSV-X FROM 1
-               BY 1 UNTIL WSV-X > WST-LEN - WSV-J
-                      IF WST-LEGAJO(WSV-X) > WST-LEGAJO(WSV-X + 1) 
-                         SET WSS-CAMBIO-S TO TRUE
-                         MOVE WST-LEGAJO(WSV-X)     TO WSV-AUXILIAR
-                         MOVE WST-LEGAJO(WSV-X + 1) TO WST-LEGAJO(WSV-X)
-                         MOVE WSV-AUXILIAR      TO WST-LEGAJO(WSV-X + 1)
-                      END-IF           
-               END-PERFORM 
-               MOVE WSV-J TO WSV-BUR-ORD
-               
-               PERFORM 320000-MOSTRAR-VECTOR-BUR
-                  THRU 320000-MOSTRAR-VECTOR-BUR-F
-           END-PERFORM 
+      *                         210000-ORDENAMIENTO
+      ******************************************************************
+       210000-ORDENAMIENTO.
+           SORT ARCH-ORD ON ASCENDING KEY REG-ORD-LEGAJO
+              INPUT PROCEDURE 212000-SORT-INPUT
+                 THRU 212000-SORT-INPUT-F
+              OUTPUT PROCEDURE 214000-SORT-OUTPUT
+                 THRU 214000-SORT-OUTPUT-F
+
+           MOVE 1 TO WSV-BUR-ORD
+           PERFORM 320000-MOSTRAR-VECTOR-BUR
+              THRU 320000-MOSTRAR-VECTOR-BUR-F
+           .
+       210000-ORDENAMIENTO-F. EXIT.
+      ******************************************************************
+      *                         212000-SORT-INPUT
+      ******************************************************************
+       212000-SORT-INPUT.
+           PERFORM VARYING WSV-I FROM 1
+           BY 1 UNTIL WSV-I > WST-LEN
+               MOVE WST-LEGAJO(WSV-I) TO REG-ORD-LEGAJO
+               MOVE WST-NOTA(WSV-I)   TO REG-ORD-NOTA
+               RELEASE REG-ORD
+           END-PERFORM
+           .
+       212000-SORT-INPUT-F. EXIT.
+      ******************************************************************
+      *                         214000-SORT-OUTPUT
+      ******************************************************************
+       214000-SORT-OUTPUT.
+           SET WSS-EOF-ORD-N TO TRUE
+           MOVE 1 TO WSV-SORT-INDEX
+           PERFORM UNTIL WSS-EOF-ORD-S
+               RETURN ARCH-ORD
+                  AT END
+                     SET WSS-EOF-ORD-S TO TRUE
+                  NOT AT END
+                     MOVE REG-ORD-LEGAJO TO WST-LEGAJO(WSV-SORT-INDEX)
+                     MOVE REG-ORD-NOTA   TO WST-NOTA(WSV-SORT-INDEX)
+                     ADD 1 TO WSV-SORT-INDEX
+               END-RETURN
+           END-PERFORM
            .
-       210000-ORDENAMIENTO-BURBUJA-F. EXIT. 
+       214000-SORT-OUTPUT-F. EXIT.
       ******************************************************************
       *                         220000-CORTE-CONTROL         
       ****************************************************************** 
