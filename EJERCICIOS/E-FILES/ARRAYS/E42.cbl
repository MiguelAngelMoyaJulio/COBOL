@@ -15,17 +15,63 @@
              DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT FERIADOS ASSIGN TO "FERIADOS.txt"
+                         FILE STATUS IS FS-STATUS-FER
+                         ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD FERIADOS.
+           01 REG-FERIADO.
+               05 REG-FER-MES               PIC 9(02).
+               05 REG-FER-DIA               PIC 9(02).
+               05 REG-FER-DESC              PIC X(26).
       ******************************************************************
       *                     WORKING-STORAGE SECTION
       ******************************************************************
        WORKING-STORAGE SECTION.
       ************************  CONSTANTS  *****************************
-       01 WSC-CONSTANTS.       
+       01 WSC-CONSTANTS.
           05 WSC-CON-ROWS                PIC 9(03) VALUE 13.
           05 WSC-CON-COLS                PIC 9(03) VALUE 5.
-      ************************** TABLES ******************************** 
+          05 WSC-CON-CANT-FERIADOS-MAX   PIC 9(03) VALUE 50.
+       01 WS-CONSTANTES.
+          02 CON-PARRAFO.
+             05 CON-115000-OPEN-FERIADOS   PIC X(30) VALUE
+             '115000-OPEN-FERIADOS         '.
+             05 CON-216000-READ-FERIADO    PIC X(30) VALUE
+             '216000-READ-FERIADO          '.
+             05 CON-317000-CLOSE-FERIADOS  PIC X(30) VALUE
+             '317000-CLOSE-FERIADOS        '.
+          02 CON-OPERACIONES.
+             05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+             05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+             05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+          02 CON-OBJETOS.
+             05 CON-FERIADOS  PIC X(10) VALUE 'FERIADOS  '.
+      ************************** TABLES ********************************
+       01 WSC-DIAS-MES.
+          10 FILLER PIC 9(02) VALUE 31.
+          10 FILLER PIC 9(02) VALUE 28.
+          10 FILLER PIC 9(02) VALUE 31.
+          10 FILLER PIC 9(02) VALUE 30.
+          10 FILLER PIC 9(02) VALUE 31.
+          10 FILLER PIC 9(02) VALUE 30.
+          10 FILLER PIC 9(02) VALUE 31.
+          10 FILLER PIC 9(02) VALUE 31.
+          10 FILLER PIC 9(02) VALUE 30.
+          10 FILLER PIC 9(02) VALUE 31.
+          10 FILLER PIC 9(02) VALUE 30.
+          10 FILLER PIC 9(02) VALUE 31.
+       01 WST-DIAS-MES REDEFINES WSC-DIAS-MES.
+          05 WST-DIAS-EN-MES PIC 9(02) OCCURS 12 TIMES.
+
+       01 WS-TABLA-FERIADOS.
+          02 WS-FER-ENTRY OCCURS 50 TIMES.
+             05 WS-FER-MES              PIC 9(02).
+             05 WS-FER-DIA               PIC 9(02).
+             05 WS-FER-DESC              PIC X(26).
+       01 WS-CANT-FERIADOS              PIC 9(03) VALUE 0.
+
        01 WSC-MESES.
           10 FILLER PIC X(10) VALUE "ENERO     ".
           10 FILLER PIC X(10) VALUE "FEBRERO   ".
@@ -70,19 +116,37 @@
                 15 WST-GASTOS           PIC 9(05).
                 15 FILLER               PIC X(01).
       **************************  SWITCHES  ****************************
+       01 WSS-SWITCHES.
+          05 WSS-SW-FERIADO-ENCONTRADO  PIC X(01).
+             88 WSS-FERIADO-ENCONTRADO-S       VALUE 'S'.
+             88 WSS-FERIADO-ENCONTRADO-N       VALUE 'N'.
+       01 FS-STATUS-FER                  PIC X(02) VALUE "00".
+          88 FS-STATUS-FER-OK                      VALUE "00".
+          88 FS-STATUS-FER-EOF                     VALUE "10".
 
-      ************************** VARIABLES ***************************** 
+      ************************** VARIABLES *****************************
        01 WSV-VARIABLES.
-          05 WSV-I                      PIC 9(02).      
-          05 WSV-J                      PIC 9(02).      
-          05 WSV-SUMA-COLUMNAS          PIC 9(05).      
-          05 WSV-SUMA-FILAS             PIC 9(05).      
-          05 WSV-TOTAL-FILA-13          PIC 9(10).      
-          05 WSV-TOTAL-COLUMNA-5        PIC 9(10).      
-          05 WSV-OPCION                 PIC 9(01).      
-          05 WSV-OPCION-MES             PIC 9(02).      
-          05 WSV-OPCION-CUENTA          PIC 9(02).      
-          05 WSV-EDIT                   PIC $ZZ.ZZ9,99.      
+          05 WSV-I                      PIC 9(02).
+          05 WSV-J                      PIC 9(02).
+          05 WSV-SUMA-COLUMNAS          PIC 9(05).
+          05 WSV-SUMA-FILAS             PIC 9(05).
+          05 WSV-TOTAL-FILA-13          PIC 9(10).
+          05 WSV-TOTAL-COLUMNA-5        PIC 9(10).
+          05 WSV-OPCION                 PIC 9(01).
+          05 WSV-OPCION-MES             PIC 9(02).
+          05 WSV-OPCION-CUENTA          PIC 9(02).
+          05 WSV-EDIT                   PIC $ZZ.ZZ9,99.
+          05 WSV-DIA-INICIO             PIC 9(01).
+          05 WSV-DIA-ACTUAL             PIC 9(02).
+          05 WSV-DIA-COLUMNA            PIC 9(01).
+          05 WSV-DIA-EDIT               PIC ZZ9.
+          05 WSV-IDX-FERIADO            PIC 9(03).
+
+       01 WS-ERRORES.
+          05 WS-ERR-PARRAFO            PIC X(30).
+          05 WS-ERR-OBJETO             PIC X(10).
+          05 WS-ERR-OPERACION          PIC X(15).
+          05 WS-ERR-CODIGO             PIC 9(02).
       ******************************************************************
       *                       LINKAGE SECTION   
       ******************************************************************
@@ -105,9 +169,12 @@
       *                         100000-START         
       ******************************************************************          
        100000-START.
+           PERFORM 115000-OPEN-FERIADOS
+              THRU 115000-OPEN-FERIADOS-F
+
            PERFORM 210000-SUMAR-COLUMNAS
               THRU 210000-SUMAR-COLUMNAS-F
-           
+
            PERFORM 220000-SUMAR-FILAS
               THRU 220000-SUMAR-FILAS-F
  
@@ -122,13 +189,74 @@
            .     
        100000-START-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS         
-      ****************************************************************** 
+      *                         115000-OPEN-FERIADOS
+      ******************************************************************
+       115000-OPEN-FERIADOS.
+           OPEN INPUT FERIADOS
+           IF NOT FS-STATUS-FER-OK
+              MOVE CON-115000-OPEN-FERIADOS TO WS-ERR-PARRAFO
+              MOVE CON-FERIADOS              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS-FER              TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 216000-READ-FERIADO
+              THRU 216000-READ-FERIADO-F
+              UNTIL FS-STATUS-FER-EOF
+
+           PERFORM 317000-CLOSE-FERIADOS
+              THRU 317000-CLOSE-FERIADOS-F
+           .
+       115000-OPEN-FERIADOS-F. EXIT.
+      ******************************************************************
+      *                         216000-READ-FERIADO
+      ******************************************************************
+       216000-READ-FERIADO.
+           READ FERIADOS INTO REG-FERIADO
+           EVALUATE TRUE
+               WHEN FS-STATUS-FER-OK
+                    ADD 1 TO WS-CANT-FERIADOS
+                    MOVE REG-FER-MES  TO WS-FER-MES(WS-CANT-FERIADOS)
+                    MOVE REG-FER-DIA  TO WS-FER-DIA(WS-CANT-FERIADOS)
+                    MOVE REG-FER-DESC TO WS-FER-DESC(WS-CANT-FERIADOS)
+               WHEN FS-STATUS-FER-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-216000-READ-FERIADO TO WS-ERR-PARRAFO
+                    MOVE CON-FERIADOS            TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-FER           TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       216000-READ-FERIADO-F. EXIT.
+      ******************************************************************
+      *                         317000-CLOSE-FERIADOS
+      ******************************************************************
+       317000-CLOSE-FERIADOS.
+           CLOSE FERIADOS
+           IF NOT FS-STATUS-FER-OK
+              MOVE CON-317000-CLOSE-FERIADOS TO WS-ERR-PARRAFO
+              MOVE CON-FERIADOS               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS-FER               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       317000-CLOSE-FERIADOS-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
        200000-PROCESS.
-           DISPLAY "1.VER MATRIZ-GASTOS"  
-           DISPLAY "2.VER GASTOS POR MES"  
-           DISPLAY "3.VER GASTOS POR CUENTA"  
-           DISPLAY "0.SALIR"  
+           DISPLAY "1.VER MATRIZ-GASTOS"
+           DISPLAY "2.VER GASTOS POR MES"
+           DISPLAY "3.VER GASTOS POR CUENTA"
+           DISPLAY "4.IMPRIMIR CALENDARIO"
+           DISPLAY "0.SALIR"
            ACCEPT WSV-OPCION
            EVALUATE WSV-OPCION
                WHEN 1
@@ -157,9 +285,12 @@
                     ELSE
                        DISPLAY "CUENTA INVALIDA"
                     END-IF
+               WHEN 4
+                    PERFORM 270000-IMPRIMIR-CALENDARIO
+                       THRU 270000-IMPRIMIR-CALENDARIO-F
            END-EVALUATE
            DISPLAY " "
-           .     
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
       *                         210000-SUMAR-COLUMNAS         
@@ -265,9 +396,100 @@
            .
        260000-GASTO-POR-CUENTA-F. EXIT.
       ******************************************************************
-      *                         300000-END         
-      ****************************************************************** 
-       300000-END. 
+      *                         270000-IMPRIMIR-CALENDARIO
+      ******************************************************************
+       270000-IMPRIMIR-CALENDARIO.
+           DISPLAY "INGRESE EL NUMERO DEL MES (1 A 12)"
+           ACCEPT WSV-OPCION-MES
+           IF WSV-OPCION-MES < 1 OR WSV-OPCION-MES > 12
+              DISPLAY "MES INVALIDO"
+           ELSE
+              DISPLAY "INGRESE EL DIA DE INICIO DE LA SEMANA "
+                 "(1=LUNES ... 7=DOMINGO)"
+              ACCEPT WSV-DIA-INICIO
+              IF WSV-DIA-INICIO < 1 OR WSV-DIA-INICIO > 7
+                 DISPLAY "DIA INVALIDO"
+              ELSE
+                 PERFORM 280000-MOSTRAR-CALENDARIO
+                    THRU 280000-MOSTRAR-CALENDARIO-F
+              END-IF
+           END-IF
+           .
+       270000-IMPRIMIR-CALENDARIO-F. EXIT.
+      ******************************************************************
+      *                         280000-MOSTRAR-CALENDARIO
+      ******************************************************************
+       280000-MOSTRAR-CALENDARIO.
+           DISPLAY "CALENDARIO DE " WST-MES(WSV-OPCION-MES)
+           DISPLAY "LUN  MAR  MIE  JUE  VIE  SAB  DOM"
+
+           MOVE WSV-DIA-INICIO TO WSV-DIA-COLUMNA
+           PERFORM VARYING WSV-J FROM 1
+           BY 1 UNTIL WSV-J > WSV-DIA-INICIO - 1
+                DISPLAY "     " WITH NO ADVANCING
+           END-PERFORM
+
+           PERFORM VARYING WSV-DIA-ACTUAL FROM 1
+           BY 1 UNTIL WSV-DIA-ACTUAL > WST-DIAS-EN-MES(WSV-OPCION-MES)
+                PERFORM 285000-BUSCAR-FERIADO
+                   THRU 285000-BUSCAR-FERIADO-F
+
+                MOVE WSV-DIA-ACTUAL TO WSV-DIA-EDIT
+                IF WSS-FERIADO-ENCONTRADO-S
+                   DISPLAY WSV-DIA-EDIT "* " WITH NO ADVANCING
+                ELSE
+                   DISPLAY WSV-DIA-EDIT "  " WITH NO ADVANCING
+                END-IF
+
+                IF WSV-DIA-COLUMNA = 7
+                   DISPLAY " "
+                   MOVE 1 TO WSV-DIA-COLUMNA
+                ELSE
+                   ADD 1 TO WSV-DIA-COLUMNA
+                END-IF
+           END-PERFORM
+           DISPLAY " "
+
+           PERFORM 290000-MOSTRAR-FERIADOS-MES
+              THRU 290000-MOSTRAR-FERIADOS-MES-F
+           .
+       280000-MOSTRAR-CALENDARIO-F. EXIT.
+      ******************************************************************
+      *                         285000-BUSCAR-FERIADO
+      ******************************************************************
+       285000-BUSCAR-FERIADO.
+           SET WSS-FERIADO-ENCONTRADO-N TO TRUE
+           MOVE 1 TO WSV-IDX-FERIADO
+           PERFORM UNTIL WSS-FERIADO-ENCONTRADO-S
+                      OR WSV-IDX-FERIADO > WS-CANT-FERIADOS
+               IF WS-FER-MES(WSV-IDX-FERIADO) = WSV-OPCION-MES
+                  AND WS-FER-DIA(WSV-IDX-FERIADO) = WSV-DIA-ACTUAL
+                  SET WSS-FERIADO-ENCONTRADO-S TO TRUE
+               ELSE
+                  ADD 1 TO WSV-IDX-FERIADO
+               END-IF
+           END-PERFORM
+           .
+       285000-BUSCAR-FERIADO-F. EXIT.
+      ******************************************************************
+      *                         290000-MOSTRAR-FERIADOS-MES
+      ******************************************************************
+       290000-MOSTRAR-FERIADOS-MES.
+           MOVE 1 TO WSV-IDX-FERIADO
+           PERFORM UNTIL WSV-IDX-FERIADO > WS-CANT-FERIADOS
+               IF WS-FER-MES(WSV-IDX-FERIADO) = WSV-OPCION-MES
+                  MOVE WS-FER-DIA(WSV-IDX-FERIADO) TO WSV-DIA-EDIT
+                  DISPLAY "* DIA " WSV-DIA-EDIT " : "
+                     WS-FER-DESC(WSV-IDX-FERIADO)
+               END-IF
+               ADD 1 TO WSV-IDX-FERIADO
+           END-PERFORM
+           .
+       290000-MOSTRAR-FERIADOS-MES-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      ******************************************************************
+       300000-END.
            DISPLAY "FIN"
            STOP RUN
            .
@@ -306,4 +528,18 @@
            END-IF
            .
        310000-VALIDAR-SUMAS-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           DISPLAY "***************************************************"
+           DISPLAY "*              SE PRODUJO UN ERROR                *"
+           DISPLAY "***************************************************"
+           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
+           DISPLAY "OBJETO : "    WS-ERR-OBJETO
+           DISPLAY "OPERACION : " WS-ERR-OPERACION
+           DISPLAY "CODIGO : "    WS-ERR-CODIGO
+           STOP RUN
+           .
+       399999-END-PROGRAM-F. EXIT.
        END PROGRAM E42.      
\ No newline at end of file
