@@ -27,9 +27,10 @@
       ******************************************************************
        WORKING-STORAGE SECTION.
       ************************  CONSTANTS  *****************************
-       01 WSC-CONSTANTS.       
-          05 WSC-CON-ROWS                PIC 9(03) VALUE 5.
-          05 WSC-CON-COLS                PIC 9(03) VALUE 5.
+       01 WSC-CONSTANTS.
+          05 WSC-CON-ORDEN-MAX           PIC 9(03) VALUE 5.
+          05 WSC-CON-ROWS                PIC 9(03).
+          05 WSC-CON-COLS                PIC 9(03).
       ************************** TABLES ********************************
        01 WST-MATRIZ.
           05 WST-F OCCURS 5 TIMES.
@@ -47,7 +48,7 @@
           05 WSV-NUMERO                 PIC 9(02) VALUE ZEROS.      
           05 WSV-ITER.                    
              10 WSV-ITERACION           PIC 9(02).      
-             10 WSV-TOTAL-CICLOS        PIC 9(02).      
+             10 WSV-TOTAL-CICLOS        PIC 9(02) VALUE ZEROS.
              10 WSV-ITE-INDEX           PIC 9(02) VALUE ZEROS.      
              10 WSV-COR-FIL             PIC 9(02).      
              10 WSV-COR-COL             PIC 9(02).      
@@ -78,12 +79,29 @@
       *                         100000-START         
       ******************************************************************          
        100000-START.
+           PERFORM 105000-ACCEPT-ORDEN
+              THRU 105000-ACCEPT-ORDEN-F
+
            PERFORM 110000-CALCULO-CICLOS
               THRU 110000-CALCULO-CICLOS-F
-           .     
+           .
        100000-START-F. EXIT.
       ******************************************************************
-      *                         110000-CALCULO-CICLOS         
+      *                         105000-ACCEPT-ORDEN
+      ******************************************************************
+       105000-ACCEPT-ORDEN.
+           MOVE ZEROS TO WSC-CON-ROWS
+           PERFORM UNTIL WSC-CON-ROWS >= 1 AND
+                         WSC-CON-ROWS <= WSC-CON-ORDEN-MAX
+               DISPLAY "INGRESE EL ORDEN DE LA MATRIZ (1 A "
+                  WSC-CON-ORDEN-MAX ")"
+               ACCEPT WSC-CON-ROWS
+           END-PERFORM
+           MOVE WSC-CON-ROWS TO WSC-CON-COLS
+           .
+       105000-ACCEPT-ORDEN-F. EXIT.
+      ******************************************************************
+      *                         110000-CALCULO-CICLOS
       ******************************************************************          
        110000-CALCULO-CICLOS.
            MOVE WSC-CON-ROWS TO WSV-CANT-CICLOS
