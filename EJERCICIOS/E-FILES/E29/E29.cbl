@@ -38,8 +38,11 @@
       *****************************  INPUT  ****************************
        SELECT DATOS ASSIGN TO "VUELOS.txt"
                      FILE STATUS IS FS-STATUS-FILE
-                     ORGANIZATION IS LINE SEQUENTIAL. 
-       
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT COTIZACIONES ASSIGN TO "COTIZACIONES.txt"
+                     FILE STATUS IS FS-STATUS-COT
+                     ORGANIZATION IS LINE SEQUENTIAL.
       ****************************  OUTPUT  ****************************
        DATA DIVISION.
        FILE SECTION.
@@ -50,6 +53,14 @@
                05 REG-CANTIDAD-ASIENTOS     PIC 9(03).
                05 REG-PASAPORTE             PIC 9(06).
                05 REG-IMPORTE               PIC 9(04)V9(02).
+               05 REG-MONEDA                PIC X(03).
+               05 REG-FECHA-VENTA           PIC 9(08).
+
+       FD COTIZACIONES.
+           01 REG-COTIZACION.
+               05 REG-FECHA-COT             PIC 9(08).
+               05 REG-MONEDA-COT            PIC X(03).
+               05 REG-TIPO-CAMBIO           PIC 9(04)V9(04).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************         
@@ -59,12 +70,18 @@
            02 CON-RUTINAS.
               05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
            02 CON-PARRAFO.
-              05 CON-110000-OPEN-DATOS      PIC X(30) VALUE 
+              05 CON-110000-OPEN-DATOS      PIC X(30) VALUE
               '110000-OPEN-DATOS           '.
-              05 CON-210000-READ-DATOS      PIC X(30) VALUE 
+              05 CON-115000-OPEN-COTIZACIONES PIC X(30) VALUE
+              '115000-OPEN-COTIZACIONES    '.
+              05 CON-210000-READ-DATOS      PIC X(30) VALUE
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-216000-READ-COTIZACION   PIC X(30) VALUE
+              '216000-READ-COTIZACION      '.
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-317000-CLOSE-COTIZACIONES PIC X(30) VALUE
+              '317000-CLOSE-COTIZACIONES   '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -72,16 +89,27 @@
               05 CON-GRABAR    PIC X(15) VALUE 'GRABAR         '.
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
-              05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-DATOS         PIC X(10) VALUE 'DATOS   '.
+              05 CON-COTIZACIONES  PIC X(10) VALUE 'COTIZAC.'.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
+              05 CON-USD       PIC X(03) VALUE 'USD'.
       ************************** TABLES ********************************
+       01 WS-TABLA-COTIZACIONES.
+          02 WS-COT-ENTRY OCCURS 100 TIMES.
+             05 WS-COT-FECHA         PIC 9(08).
+             05 WS-COT-MONEDA        PIC X(03).
+             05 WS-COT-TIPO-CAMBIO   PIC 9(04)V9(04).
+       01 WS-CANT-COTIZACIONES       PIC 9(03) VALUE 0.
 
-      **************************  SWITCHES  **************************** 
+      **************************  SWITCHES  ****************************
        01 FS-STATUS-FILE                  PIC X(02) VALUE "00".
            88 FS-STATUS-FILE-OK                     VALUE "00".
            88 FS-STATUS-FILE-EOF                    VALUE "10".
-      
+       01 FS-STATUS-COT                   PIC X(02) VALUE "00".
+           88 FS-STATUS-COT-OK                      VALUE "00".
+           88 FS-STATUS-COT-EOF                     VALUE "10".
+
       ************************** VARIABLES *****************************
        01 WS-VAR.
            02 WS-CANT-ASIENTO-OCUPADO     PIC 9(03).
@@ -92,6 +120,10 @@
            02 WS-TOT-DESTINO              PIC 9(07)V99.
            02 WS-TOT-EMPRESA              PIC 9(07)V99.
            02 WS-TOTE-MA                  PIC ZZ.ZZZ.ZZZ,ZZ.
+           02 WS-IMPORTE-USD              PIC 9(04)V9(02).
+           02 WS-IDX-COT                  PIC 9(03) COMP.
+           02 WS-SW-COT-ENCONTRADA        PIC X(01).
+              88 WS-COT-ENCONTRADA               VALUE "S".
        01 WS-TITULO.  
            02 FILLER                      PIC X(03). 
            02 T-PASAPORTE                 PIC 9(06). 
@@ -126,10 +158,13 @@
       *                         100000-START   
       ******************************************************************      
        100000-START.
-           
+
            PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
-           
+
+           PERFORM 115000-OPEN-COTIZACIONES
+              THRU 115000-OPEN-COTIZACIONES-F
+
            PERFORM 210000-READ-DATOS
               THRU 210000-READ-DATOS-F
            .
@@ -150,7 +185,29 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                         115000-OPEN-COTIZACIONES
+      ******************************************************************
+       115000-OPEN-COTIZACIONES.
+           OPEN INPUT COTIZACIONES
+           IF NOT FS-STATUS-COT-OK
+              MOVE CON-115000-OPEN-COTIZACIONES TO WS-ERR-PARRAFO
+              MOVE CON-COTIZACIONES              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                      TO WS-ERR-OPERACION
+              MOVE FS-STATUS-COT                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 216000-READ-COTIZACION
+              THRU 216000-READ-COTIZACION-F
+              UNTIL FS-STATUS-COT-EOF
+
+           PERFORM 317000-CLOSE-COTIZACIONES
+              THRU 317000-CLOSE-COTIZACIONES-F
+           .
+       115000-OPEN-COTIZACIONES-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
       ****************************************************************** 
        200000-PROCESS.  
            MOVE REG-DESTINO TO WS-DESTINO-ANT
@@ -164,9 +221,13 @@
            DISPLAY "NRO.PASAPORTE  IMPORTE(U$S) "
            PERFORM UNTIL WS-DESTINO-ANT <> REG-DESTINO
                ADD 1 TO WS-CANT-ASIENTO-OCUPADO
-               COMPUTE WS-TOT-DESTINO = WS-TOT-DESTINO + REG-IMPORTE
+
+               PERFORM 215000-CONVERTIR-IMPORTE
+                  THRU 215000-CONVERTIR-IMPORTE-F
+
+               COMPUTE WS-TOT-DESTINO = WS-TOT-DESTINO + WS-IMPORTE-USD
                MOVE REG-PASAPORTE TO T-PASAPORTE
-               MOVE REG-IMPORTE TO T-MONTO
+               MOVE WS-IMPORTE-USD TO T-MONTO
                DISPLAY WS-TITULO
                PERFORM 210000-READ-DATOS
                   THRU 210000-READ-DATOS-F
@@ -204,7 +265,61 @@
            .
        210000-READ-DATOS-F. EXIT.
       ******************************************************************
-      *                         220000-MOSTRAR-TOTAL-CORTE   
+      *                         215000-CONVERTIR-IMPORTE
+      ******************************************************************
+       215000-CONVERTIR-IMPORTE.
+           IF REG-MONEDA = SPACES OR REG-MONEDA = CON-USD
+              MOVE REG-IMPORTE TO WS-IMPORTE-USD
+           ELSE
+              MOVE "N" TO WS-SW-COT-ENCONTRADA
+              MOVE 1   TO WS-IDX-COT
+              PERFORM UNTIL WS-COT-ENCONTRADA
+                         OR WS-IDX-COT > WS-CANT-COTIZACIONES
+                  IF WS-COT-FECHA(WS-IDX-COT)  = REG-FECHA-VENTA
+                     AND WS-COT-MONEDA(WS-IDX-COT) = REG-MONEDA
+                     MOVE "S" TO WS-SW-COT-ENCONTRADA
+                  ELSE
+                     ADD 1 TO WS-IDX-COT
+                  END-IF
+              END-PERFORM
+
+              IF WS-COT-ENCONTRADA
+                 COMPUTE WS-IMPORTE-USD ROUNDED =
+                    REG-IMPORTE / WS-COT-TIPO-CAMBIO(WS-IDX-COT)
+              ELSE
+                 MOVE REG-IMPORTE TO WS-IMPORTE-USD
+              END-IF
+           END-IF
+           .
+       215000-CONVERTIR-IMPORTE-F. EXIT.
+      ******************************************************************
+      *                         216000-READ-COTIZACION
+      ******************************************************************
+       216000-READ-COTIZACION.
+           READ COTIZACIONES INTO REG-COTIZACION
+           EVALUATE TRUE
+               WHEN FS-STATUS-COT-OK
+                    ADD 1 TO WS-CANT-COTIZACIONES
+                    MOVE REG-FECHA-COT     TO
+                       WS-COT-FECHA(WS-CANT-COTIZACIONES)
+                    MOVE REG-MONEDA-COT    TO
+                       WS-COT-MONEDA(WS-CANT-COTIZACIONES)
+                    MOVE REG-TIPO-CAMBIO   TO
+                       WS-COT-TIPO-CAMBIO(WS-CANT-COTIZACIONES)
+               WHEN FS-STATUS-COT-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-216000-READ-COTIZACION TO WS-ERR-PARRAFO
+                    MOVE CON-COTIZACIONES           TO WS-ERR-OBJETO
+                    MOVE CON-LEER                   TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-COT              TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       216000-READ-COTIZACION-F. EXIT.
+      ******************************************************************
+      *                         220000-MOSTRAR-TOTAL-CORTE
       ******************************************************************      
        220000-MOSTRAR-TOTAL-CORTE.
            MOVE WS-TOT-DESTINO TO WS-TOTE-MA
@@ -246,7 +361,22 @@
            .
        310000-CLOSE-DATOS-F. EXIT.
       ******************************************************************
-      *                         320000-VENTA-TOTAL   
+      *                         317000-CLOSE-COTIZACIONES
+      ******************************************************************
+       317000-CLOSE-COTIZACIONES.
+           CLOSE COTIZACIONES
+           IF NOT FS-STATUS-COT-OK
+              MOVE CON-317000-CLOSE-COTIZACIONES TO WS-ERR-PARRAFO
+              MOVE CON-COTIZACIONES               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                     TO WS-ERR-OPERACION
+              MOVE FS-STATUS-COT                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       317000-CLOSE-COTIZACIONES-F. EXIT.
+      ******************************************************************
+      *                         320000-VENTA-TOTAL
       ****************************************************************** 
        320000-VENTA-TOTAL.
            MOVE WS-TOT-EMPRESA TO WS-TOTE-MA   
