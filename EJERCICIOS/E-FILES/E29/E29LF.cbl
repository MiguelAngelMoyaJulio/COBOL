@@ -0,0 +1,511 @@
+      ******************************************************************
+      *Leer VUELOS.txt (el mismo archivo que procesa E29) y, en lugar
+      *de listar vuelo por vuelo, acumular por destino la cantidad de
+      *vuelos, los asientos ofrecidos, los pasajeros transportados y
+      *lo recaudado, para poder comparar el factor de ocupacion (%) y
+      *lo recaudado por asiento ofrecido de cada ruta al cierre del
+      *mes.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E29LF.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+       SELECT DATOS ASSIGN TO "VUELOS.txt"
+                     FILE STATUS IS FS-STATUS-FILE
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT COTIZACIONES ASSIGN TO "COTIZACIONES.txt"
+                     FILE STATUS IS FS-STATUS-COT
+                     ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************  OUTPUT  ****************************
+       SELECT REPORTE ASSIGN TO "CARGA_FACTOR.txt"
+                     FILE STATUS IS FS-STATUS-REP
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DATOS.
+           01 REG-DATOS.
+               05 REG-NUMERO-VUELO          PIC 9(03).
+               05 REG-DESTINO               PIC X(14).
+               05 REG-CANTIDAD-ASIENTOS     PIC 9(03).
+               05 REG-PASAPORTE             PIC 9(06).
+               05 REG-IMPORTE               PIC 9(04)V9(02).
+               05 REG-MONEDA                PIC X(03).
+               05 REG-FECHA-VENTA           PIC 9(08).
+
+       FD COTIZACIONES.
+           01 REG-COTIZACION.
+               05 REG-FECHA-COT             PIC 9(08).
+               05 REG-MONEDA-COT            PIC X(03).
+               05 REG-TIPO-CAMBIO           PIC 9(04)V9(04).
+
+       FD REPORTE.
+           01 REG-LINEA-REPORTE             PIC X(132).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTS  *****************************
+       01 WS-CONSTANTES.
+           02 CON-PARRAFO.
+              05 CON-110000-OPEN-DATOS      PIC X(30) VALUE
+              '110000-OPEN-DATOS           '.
+              05 CON-115000-OPEN-COTIZACIONES PIC X(30) VALUE
+              '115000-OPEN-COTIZACIONES    '.
+              05 CON-120000-OPEN-REPORTE    PIC X(30) VALUE
+              '120000-OPEN-REPORTE         '.
+              05 CON-210000-READ-DATOS      PIC X(30) VALUE
+              '210000-READ-DATOS           '.
+              05 CON-216000-READ-COTIZACION   PIC X(30) VALUE
+              '216000-READ-COTIZACION      '.
+              05 CON-310000-CLOSE-DATOS     PIC X(30) VALUE
+              '310000-CLOSE-DATOS          '.
+              05 CON-317000-CLOSE-COTIZACIONES PIC X(30) VALUE
+              '317000-CLOSE-COTIZACIONES   '.
+              05 CON-320000-CLOSE-REPORTE   PIC X(30) VALUE
+              '320000-CLOSE-REPORTE        '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+           02 CON-OBJETOS.
+              05 CON-DATOS         PIC X(10) VALUE 'DATOS   '.
+              05 CON-COTIZACIONES  PIC X(10) VALUE 'COTIZAC.'.
+              05 CON-REPORTE       PIC X(10) VALUE 'REPORTE '.
+           02 CON-OTROS.
+              05 CON-USD       PIC X(03) VALUE 'USD'.
+      ************************** TABLES *********************************
+       01 WS-TABLA-DESTINOS.
+          02 WS-DESTINO-ENTRY OCCURS 50 TIMES.
+             05 WS-TAB-DESTINO         PIC X(14).
+             05 WS-TAB-VUELOS          PIC 9(05).
+             05 WS-TAB-ASIENTOS        PIC 9(07).
+             05 WS-TAB-PASAJEROS       PIC 9(07).
+             05 WS-TAB-INGRESO         PIC 9(09)V9(02).
+
+       01 WS-TABLA-COTIZACIONES.
+          02 WS-COT-ENTRY OCCURS 100 TIMES.
+             05 WS-COT-FECHA         PIC 9(08).
+             05 WS-COT-MONEDA        PIC X(03).
+             05 WS-COT-TIPO-CAMBIO   PIC 9(04)V9(04).
+       01 WS-CANT-COTIZACIONES       PIC 9(03) VALUE 0.
+      **************************  SWITCHES  ****************************
+       01 FS-STATUS-FILE                  PIC X(02) VALUE "00".
+           88 FS-STATUS-FILE-OK                     VALUE "00".
+           88 FS-STATUS-FILE-EOF                    VALUE "10".
+       01 FS-STATUS-COT                   PIC X(02) VALUE "00".
+           88 FS-STATUS-COT-OK                      VALUE "00".
+           88 FS-STATUS-COT-EOF                     VALUE "10".
+       01 FS-STATUS-REP                   PIC X(02) VALUE "00".
+           88 FS-STATUS-REP-OK                      VALUE "00".
+      ************************** VARIABLES *****************************
+       01 WS-VARIABLES.
+          02 WS-VUELO-ACTUAL             PIC 9(03).
+          02 WS-DESTINO-ACTUAL           PIC X(14).
+          02 WS-ASIENTOS-VUELO           PIC 9(03).
+          02 WS-PASAJEROS-VUELO          PIC 9(05).
+          02 WS-INGRESO-VUELO            PIC 9(07)V9(02).
+          02 WS-IMPORTE-USD              PIC 9(04)V9(02).
+          02 WS-IDX-COT                  PIC 9(03) COMP.
+          02 WS-SW-COT-ENCONTRADA        PIC X(01).
+             88 WS-COT-ENCONTRADA               VALUE "S".
+          02 WS-CANT-DESTINOS            PIC 9(03) VALUE 0.
+          02 WS-FACTOR-CARGA             PIC 9(03)V99.
+          02 WS-INGRESO-POR-ASIENTO      PIC 9(07)V99.
+          02 WS-TOT-VUELOS               PIC 9(05) VALUE ZEROS.
+          02 WS-IDX                      PIC 9(03) COMP.
+          02 WS-SW-ENCONTRADO            PIC X(01).
+             88 WS-DESTINO-ENCONTRADO          VALUE "S".
+
+       01 WS-LINEA-ENCABEZADO.
+          02 FILLER   PIC X(20) VALUE "DESTINO".
+          02 FILLER   PIC X(08) VALUE "VUELOS".
+          02 FILLER   PIC X(10) VALUE "ASIENTOS".
+          02 FILLER   PIC X(11) VALUE "PASAJEROS".
+          02 FILLER   PIC X(12) VALUE "% CARGA".
+          02 FILLER   PIC X(16) VALUE "RECAUDADO".
+          02 FILLER   PIC X(14) VALUE "U$S/ASIENTO".
+
+       01 WS-LINEA-DETALLE.
+          02 DET-DESTINO       PIC X(20).
+          02 DET-VUELOS        PIC ZZZZ9      BLANK WHEN ZERO.
+          02 FILLER            PIC X(03) VALUE SPACES.
+          02 DET-ASIENTOS      PIC ZZZZZZ9    BLANK WHEN ZERO.
+          02 FILLER            PIC X(03) VALUE SPACES.
+          02 DET-PASAJEROS     PIC ZZZZZZ9    BLANK WHEN ZERO.
+          02 FILLER            PIC X(03) VALUE SPACES.
+          02 DET-CARGA         PIC ZZ9,99.
+          02 FILLER            PIC X(04) VALUE SPACES.
+          02 DET-RECAUDADO     PIC ZZ.ZZZ.ZZ9,99.
+          02 FILLER            PIC X(03) VALUE SPACES.
+          02 DET-USD-ASIENTO   PIC ZZ.ZZ9,99.
+
+       01 WS-ERRORES.
+           05 WS-ERR-PARRAFO            PIC X(30).
+           05 WS-ERR-OBJETO             PIC X(10).
+           05 WS-ERR-OPERACION          PIC X(15).
+           05 WS-ERR-CODIGO             PIC 9(02).
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+              UNTIL FS-STATUS-FILE-EOF
+
+           PERFORM 300000-END
+              THRU 300000-END-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
+              THRU 110000-OPEN-DATOS-F
+
+           PERFORM 115000-OPEN-COTIZACIONES
+              THRU 115000-OPEN-COTIZACIONES-F
+
+           PERFORM 120000-OPEN-REPORTE
+              THRU 120000-OPEN-REPORTE-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-DATOS
+      ******************************************************************
+       110000-OPEN-DATOS.
+           OPEN INPUT DATOS
+           IF NOT FS-STATUS-FILE-OK
+              MOVE CON-110000-OPEN-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS               TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-FILE          TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       110000-OPEN-DATOS-F. EXIT.
+      ******************************************************************
+      *                         115000-OPEN-COTIZACIONES
+      ******************************************************************
+       115000-OPEN-COTIZACIONES.
+           OPEN INPUT COTIZACIONES
+           IF NOT FS-STATUS-COT-OK
+              MOVE CON-115000-OPEN-COTIZACIONES TO WS-ERR-PARRAFO
+              MOVE CON-COTIZACIONES              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                      TO WS-ERR-OPERACION
+              MOVE FS-STATUS-COT                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 216000-READ-COTIZACION
+              THRU 216000-READ-COTIZACION-F
+              UNTIL FS-STATUS-COT-EOF
+
+           PERFORM 317000-CLOSE-COTIZACIONES
+              THRU 317000-CLOSE-COTIZACIONES-F
+           .
+       115000-OPEN-COTIZACIONES-F. EXIT.
+      ******************************************************************
+      *                         120000-OPEN-REPORTE
+      ******************************************************************
+       120000-OPEN-REPORTE.
+           OPEN OUTPUT REPORTE
+           IF NOT FS-STATUS-REP-OK
+              MOVE CON-120000-OPEN-REPORTE TO WS-ERR-PARRAFO
+              MOVE CON-REPORTE             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-REP           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       120000-OPEN-REPORTE-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
+       200000-PROCESS.
+           MOVE REG-NUMERO-VUELO      TO WS-VUELO-ACTUAL
+           MOVE REG-DESTINO           TO WS-DESTINO-ACTUAL
+           MOVE REG-CANTIDAD-ASIENTOS TO WS-ASIENTOS-VUELO
+           MOVE ZEROS                 TO WS-PASAJEROS-VUELO
+           MOVE ZEROS                 TO WS-INGRESO-VUELO
+
+           PERFORM UNTIL FS-STATUS-FILE-EOF
+                      OR REG-NUMERO-VUELO NOT = WS-VUELO-ACTUAL
+               ADD 1            TO WS-PASAJEROS-VUELO
+
+               PERFORM 215000-CONVERTIR-IMPORTE
+                  THRU 215000-CONVERTIR-IMPORTE-F
+               ADD WS-IMPORTE-USD TO WS-INGRESO-VUELO
+
+               PERFORM 210000-READ-DATOS
+                  THRU 210000-READ-DATOS-F
+           END-PERFORM
+
+           ADD 1 TO WS-TOT-VUELOS
+
+           PERFORM 230000-ACUMULAR-DESTINO
+              THRU 230000-ACUMULAR-DESTINO-F
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-DATOS
+      ******************************************************************
+       210000-READ-DATOS.
+           INITIALIZE REG-DATOS
+           READ DATOS INTO REG-DATOS
+           EVALUATE TRUE
+               WHEN FS-STATUS-FILE-OK
+                    CONTINUE
+               WHEN FS-STATUS-FILE-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-210000-READ-DATOS   TO WS-ERR-PARRAFO
+                    MOVE CON-DATOS               TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-FILE          TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       210000-READ-DATOS-F. EXIT.
+      ******************************************************************
+      *                         215000-CONVERTIR-IMPORTE
+      ******************************************************************
+       215000-CONVERTIR-IMPORTE.
+           IF REG-MONEDA = SPACES OR REG-MONEDA = CON-USD
+              MOVE REG-IMPORTE TO WS-IMPORTE-USD
+           ELSE
+              MOVE "N" TO WS-SW-COT-ENCONTRADA
+              MOVE 1   TO WS-IDX-COT
+              PERFORM UNTIL WS-COT-ENCONTRADA
+                         OR WS-IDX-COT > WS-CANT-COTIZACIONES
+                  IF WS-COT-FECHA(WS-IDX-COT)  = REG-FECHA-VENTA
+                     AND WS-COT-MONEDA(WS-IDX-COT) = REG-MONEDA
+                     MOVE "S" TO WS-SW-COT-ENCONTRADA
+                  ELSE
+                     ADD 1 TO WS-IDX-COT
+                  END-IF
+              END-PERFORM
+
+              IF WS-COT-ENCONTRADA
+                 COMPUTE WS-IMPORTE-USD ROUNDED =
+                    REG-IMPORTE / WS-COT-TIPO-CAMBIO(WS-IDX-COT)
+              ELSE
+                 MOVE REG-IMPORTE TO WS-IMPORTE-USD
+              END-IF
+           END-IF
+           .
+       215000-CONVERTIR-IMPORTE-F. EXIT.
+      ******************************************************************
+      *                         216000-READ-COTIZACION
+      ******************************************************************
+       216000-READ-COTIZACION.
+           READ COTIZACIONES INTO REG-COTIZACION
+           EVALUATE TRUE
+               WHEN FS-STATUS-COT-OK
+                    ADD 1 TO WS-CANT-COTIZACIONES
+                    MOVE REG-FECHA-COT    TO
+                       WS-COT-FECHA(WS-CANT-COTIZACIONES)
+                    MOVE REG-MONEDA-COT    TO
+                       WS-COT-MONEDA(WS-CANT-COTIZACIONES)
+                    MOVE REG-TIPO-CAMBIO   TO
+                       WS-COT-TIPO-CAMBIO(WS-CANT-COTIZACIONES)
+               WHEN FS-STATUS-COT-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-216000-READ-COTIZACION TO WS-ERR-PARRAFO
+                    MOVE CON-COTIZACIONES           TO WS-ERR-OBJETO
+                    MOVE CON-LEER                    TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-COT                TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       216000-READ-COTIZACION-F. EXIT.
+      ******************************************************************
+      *                         230000-ACUMULAR-DESTINO
+      ******************************************************************
+       230000-ACUMULAR-DESTINO.
+           MOVE "N" TO WS-SW-ENCONTRADO
+           MOVE 1   TO WS-IDX
+
+           PERFORM UNTIL WS-DESTINO-ENCONTRADO
+                      OR WS-IDX > WS-CANT-DESTINOS
+               IF WS-TAB-DESTINO(WS-IDX) = WS-DESTINO-ACTUAL
+                  MOVE "S" TO WS-SW-ENCONTRADO
+               ELSE
+                  ADD 1 TO WS-IDX
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-DESTINO-ENCONTRADO
+              ADD 1 TO WS-CANT-DESTINOS
+              MOVE WS-CANT-DESTINOS   TO WS-IDX
+              MOVE WS-DESTINO-ACTUAL  TO WS-TAB-DESTINO(WS-IDX)
+              INITIALIZE WS-TAB-VUELOS(WS-IDX)
+                         WS-TAB-ASIENTOS(WS-IDX)
+                         WS-TAB-PASAJEROS(WS-IDX)
+                         WS-TAB-INGRESO(WS-IDX)
+           END-IF
+
+           ADD 1                  TO WS-TAB-VUELOS(WS-IDX)
+           ADD WS-ASIENTOS-VUELO  TO WS-TAB-ASIENTOS(WS-IDX)
+           ADD WS-PASAJEROS-VUELO TO WS-TAB-PASAJEROS(WS-IDX)
+           ADD WS-INGRESO-VUELO   TO WS-TAB-INGRESO(WS-IDX)
+           .
+       230000-ACUMULAR-DESTINO-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      ******************************************************************
+       300000-END.
+           PERFORM 310000-CLOSE-DATOS
+              THRU 310000-CLOSE-DATOS-F
+
+           PERFORM 340000-WRITE-REPORTE
+              THRU 340000-WRITE-REPORTE-F
+
+           PERFORM 320000-CLOSE-REPORTE
+              THRU 320000-CLOSE-REPORTE-F
+
+           PERFORM 330000-TOTALES
+              THRU 330000-TOTALES-F
+           STOP RUN
+           .
+       300000-END-F. EXIT.
+      ******************************************************************
+      *                         310000-CLOSE-DATOS
+      ******************************************************************
+       310000-CLOSE-DATOS.
+           CLOSE DATOS
+           IF NOT FS-STATUS-FILE-OK
+              MOVE CON-310000-CLOSE-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS                TO WS-ERR-OBJETO
+              MOVE CON-CERRAR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-FILE           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       310000-CLOSE-DATOS-F. EXIT.
+      ******************************************************************
+      *                         317000-CLOSE-COTIZACIONES
+      ******************************************************************
+       317000-CLOSE-COTIZACIONES.
+           CLOSE COTIZACIONES
+           IF NOT FS-STATUS-COT-OK
+              MOVE CON-317000-CLOSE-COTIZACIONES TO WS-ERR-PARRAFO
+              MOVE CON-COTIZACIONES               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                      TO WS-ERR-OPERACION
+              MOVE FS-STATUS-COT                   TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       317000-CLOSE-COTIZACIONES-F. EXIT.
+      ******************************************************************
+      *                         320000-CLOSE-REPORTE
+      ******************************************************************
+       320000-CLOSE-REPORTE.
+           CLOSE REPORTE
+           IF NOT FS-STATUS-REP-OK
+              MOVE CON-320000-CLOSE-REPORTE TO WS-ERR-PARRAFO
+              MOVE CON-REPORTE              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-REP            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       320000-CLOSE-REPORTE-F. EXIT.
+      ******************************************************************
+      *                         330000-TOTALES
+      ******************************************************************
+       330000-TOTALES.
+           DISPLAY "TOTALES DE CONTROL - FACTOR DE OCUPACION"
+           DISPLAY "VUELOS PROCESADOS  : " WS-TOT-VUELOS
+           DISPLAY "DESTINOS DISTINTOS : " WS-CANT-DESTINOS
+           .
+       330000-TOTALES-F. EXIT.
+      ******************************************************************
+      *                         340000-WRITE-REPORTE
+      ******************************************************************
+       340000-WRITE-REPORTE.
+           MOVE WS-LINEA-ENCABEZADO TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CANT-DESTINOS
+               PERFORM 345000-WRITE-DETALLE-REPORTE
+                  THRU 345000-WRITE-DETALLE-REPORTE-F
+           END-PERFORM
+           .
+       340000-WRITE-REPORTE-F. EXIT.
+      ******************************************************************
+      *                         345000-WRITE-DETALLE-REPORTE
+      ******************************************************************
+       345000-WRITE-DETALLE-REPORTE.
+           COMPUTE WS-FACTOR-CARGA ROUNDED =
+              (WS-TAB-PASAJEROS(WS-IDX) * 100) /
+               WS-TAB-ASIENTOS(WS-IDX)
+
+           COMPUTE WS-INGRESO-POR-ASIENTO ROUNDED =
+               WS-TAB-INGRESO(WS-IDX) / WS-TAB-ASIENTOS(WS-IDX)
+
+           INITIALIZE WS-LINEA-DETALLE
+           MOVE WS-TAB-DESTINO(WS-IDX)   TO DET-DESTINO
+           MOVE WS-TAB-VUELOS(WS-IDX)    TO DET-VUELOS
+           MOVE WS-TAB-ASIENTOS(WS-IDX)  TO DET-ASIENTOS
+           MOVE WS-TAB-PASAJEROS(WS-IDX) TO DET-PASAJEROS
+           MOVE WS-FACTOR-CARGA          TO DET-CARGA
+           MOVE WS-TAB-INGRESO(WS-IDX)   TO DET-RECAUDADO
+           MOVE WS-INGRESO-POR-ASIENTO   TO DET-USD-ASIENTO
+
+           MOVE WS-LINEA-DETALLE TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+           .
+       345000-WRITE-DETALLE-REPORTE-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           DISPLAY "***************************************************"
+           DISPLAY "*              SE PRODUJO UN ERROR                *"
+           DISPLAY "***************************************************"
+           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
+           DISPLAY "OBJETO : "    WS-ERR-OBJETO
+           DISPLAY "OPERACION : " WS-ERR-OPERACION
+           DISPLAY "CODIGO : "    WS-ERR-CODIGO
+           STOP RUN
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E29LF.
