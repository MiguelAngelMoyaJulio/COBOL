@@ -29,8 +29,11 @@
       *****************************  INPUT  ****************************
        SELECT DATOS ASSIGN TO "LOTE.txt"
                      FILE STATUS IS FS-STATUS-FILE
-                     ORGANIZATION IS LINE SEQUENTIAL. 
-       
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CONEXIONES ASSIGN TO "CONEXIONES.txt"
+                     FILE STATUS IS FS-STATUS-CONEX
+                     ORGANIZATION IS LINE SEQUENTIAL.
       ****************************  OUTPUT  ****************************
        DATA DIVISION.
        FILE SECTION.
@@ -38,6 +41,12 @@
           01 REG-DATOS.
              05 REG-NEIGHBORHOOD              PIC 9(02).
              05 REG-SITE                      PIC X(18).
+             05 REG-APS                       PIC X(10).
+
+       FD CONEXIONES.
+          01 REG-CONEXION.
+             05 REG-APS-C                     PIC X(10).
+             05 REG-CONEX-COUNT               PIC 9(05).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -51,8 +60,14 @@
               '110000-OPEN-DATOS           '.
               05 CON-210000-READ-DATOS      PIC X(30) VALUE 
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-120000-OPEN-CONEXIONES  PIC X(30) VALUE
+              '120000-OPEN-CONEXIONES      '.
+              05 CON-215000-READ-CONEXION    PIC X(30) VALUE
+              '215000-READ-CONEXION        '.
+              05 CON-315000-CLOSE-CONEXIONES PIC X(30) VALUE
+              '315000-CLOSE-CONEXIONES     '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -60,21 +75,37 @@
               05 CON-GRABAR    PIC X(15) VALUE 'GRABAR         '.
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
-              05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-DATOS      PIC X(10) VALUE 'DATOS   '.
+              05 CON-CONEXIONES PIC X(10) VALUE 'CONEXION'.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
       ************************** TABLES ********************************
+       01 WS-TABLA-CONEXIONES.
+           02 WS-CONEX-ENTRY OCCURS 200 TIMES.
+              05 WS-CONEX-APS          PIC X(10).
+              05 WS-CONEX-COUNT        PIC 9(05).
+       01 WS-CANT-CONEXIONES           PIC 9(03) VALUE 0.
 
-      **************************  SWITCHES  **************************** 
+      **************************  SWITCHES  ****************************
        01 FS-STATUS-FILE               PIC X(02) VALUE "00".
           88 FS-STATUS-FILE-OK                   VALUE "00".
           88 FS-STATUS-FILE-EOF                  VALUE "10".
+       01 FS-STATUS-CONEX              PIC X(02) VALUE "00".
+          88 FS-STATUS-CONEX-OK                  VALUE "00".
+          88 FS-STATUS-CONEX-EOF                 VALUE "10".
       ************************** VARIABLES *****************************
        01 WS-VARIABLES.
           02 WS-NEIGH-ANT              PIC 9(02).
           02 WS-SITE-ANT               PIC X(18).
           02 WS-TOTAL-NEIGH            PIC 9(02).
           02 WS-TOTAL-SITE             PIC 9(02).
+          02 WS-TOTAL-CONEX-SITE       PIC 9(07).
+          02 WS-TOTAL-CONEX-NEIGH      PIC 9(07).
+          02 WS-IDX-CONEX              PIC 9(03) COMP.
+          02 WS-SW-CONEX-ENCONTRADO    PIC X(01) VALUE "N".
+             88 WS-CONEX-ENCONTRADO              VALUE "S".
+       01 WS-REG-CABECERA.
+           COPY WSCABECERA.
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
            05 WS-ERR-OBJETO             PIC X(10).
@@ -102,14 +133,22 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-DATOS                
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
-                            
-           PERFORM 210000-READ-DATOS                       
-              THRU 210000-READ-DATOS-F                     
-           .                                      
-       100000-START-F. EXIT.                         
+
+           PERFORM 120000-OPEN-CONEXIONES
+              THRU 120000-OPEN-CONEXIONES-F
+
+           ACCEPT WS-CAB-FECHA FROM DATE YYYYMMDD
+           MOVE "PUNTOS WIFI POR COMUNA Y SITIO" TO WS-CAB-TITULO
+           PERFORM 900000-IMPRIMIR-CABECERA
+              THRU 900000-IMPRIMIR-CABECERA-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       100000-START-F. EXIT.
       ******************************************************************
       *                         110000-OPEN-DATOS   
       ******************************************************************
@@ -126,28 +165,90 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                         120000-OPEN-CONEXIONES
+      *        CARGA EN TABLA DE LAS CONEXIONES POR APS
+      ******************************************************************
+       120000-OPEN-CONEXIONES.
+           OPEN INPUT CONEXIONES
+           IF NOT FS-STATUS-CONEX-OK
+              MOVE CON-120000-OPEN-CONEXIONES TO WS-ERR-PARRAFO
+              MOVE CON-CONEXIONES             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS-CONEX            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 215000-READ-CONEXION
+              THRU 215000-READ-CONEXION-F
+
+           PERFORM UNTIL FS-STATUS-CONEX-EOF
+              ADD 1 TO WS-CANT-CONEXIONES
+              MOVE REG-APS-C       TO WS-CONEX-APS(WS-CANT-CONEXIONES)
+              MOVE REG-CONEX-COUNT TO WS-CONEX-COUNT(WS-CANT-CONEXIONES)
+              PERFORM 215000-READ-CONEXION
+                 THRU 215000-READ-CONEXION-F
+           END-PERFORM
+
+           PERFORM 315000-CLOSE-CONEXIONES
+              THRU 315000-CLOSE-CONEXIONES-F
+           .
+       120000-OPEN-CONEXIONES-F. EXIT.
+      ******************************************************************
+      *                         215000-READ-CONEXION
+      ******************************************************************
+       215000-READ-CONEXION.
+           INITIALIZE REG-CONEXION
+           READ CONEXIONES INTO REG-CONEXION
+           EVALUATE TRUE
+               WHEN FS-STATUS-CONEX-OK
+                    CONTINUE
+               WHEN FS-STATUS-CONEX-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-215000-READ-CONEXION TO WS-ERR-PARRAFO
+                    MOVE CON-CONEXIONES           TO WS-ERR-OBJETO
+                    MOVE CON-LEER                 TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-CONEX          TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       215000-READ-CONEXION-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
       ****************************************************************** 
        200000-PROCESS.
              
            MOVE REG-NEIGHBORHOOD TO WS-NEIGH-ANT
            MOVE ZEROS TO WS-TOTAL-NEIGH
+           MOVE ZEROS TO WS-TOTAL-CONEX-NEIGH
            DISPLAY "PUNTO WIFI COMUNA : " WS-NEIGH-ANT
            PERFORM UNTIL REG-NEIGHBORHOOD <> WS-NEIGH-ANT
              MOVE REG-SITE TO WS-SITE-ANT
              MOVE ZEROS TO WS-TOTAL-SITE
+             MOVE ZEROS TO WS-TOTAL-CONEX-SITE
              PERFORM UNTIL REG-SITE <> WS-SITE-ANT
-                COMPUTE WS-TOTAL-SITE = WS-TOTAL-SITE + 1  
+                COMPUTE WS-TOTAL-SITE = WS-TOTAL-SITE + 1
+                PERFORM 225000-BUSCAR-CONEXION
+                   THRU 225000-BUSCAR-CONEXION-F
                 PERFORM 210000-READ-DATOS
                    THRU 210000-READ-DATOS-F
              END-PERFORM
 
-             DISPLAY WS-SITE-ANT " : " WS-TOTAL-SITE 
+             DISPLAY WS-SITE-ANT " : " WS-TOTAL-SITE
+                     " CONEXIONES : " WS-TOTAL-CONEX-SITE
+             PERFORM 905000-CONTROLAR-SALTO-PAGINA
+                THRU 905000-CONTROLAR-SALTO-PAGINA-F
              COMPUTE WS-TOTAL-NEIGH = WS-TOTAL-NEIGH + WS-TOTAL-SITE
+             COMPUTE WS-TOTAL-CONEX-NEIGH =
+                     WS-TOTAL-CONEX-NEIGH + WS-TOTAL-CONEX-SITE
            END-PERFORM
-           DISPLAY "TOTAL PUNTOS WIFI COMUNA " WS-NEIGH-ANT " : " 
-                   WS-TOTAL-NEIGH   
-           .         
+           DISPLAY "TOTAL PUNTOS WIFI COMUNA " WS-NEIGH-ANT " : "
+                   WS-TOTAL-NEIGH
+           DISPLAY "TOTAL CONEXIONES COMUNA " WS-NEIGH-ANT " : "
+                   WS-TOTAL-CONEX-NEIGH
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
       *                         210000-READ-DATOS   
@@ -171,7 +272,23 @@
            .
        210000-READ-DATOS-F. EXIT.
       ******************************************************************
-      *                         300000-END   
+      *                         225000-BUSCAR-CONEXION
+      *        BUSCA EL APS DEL PUNTO WIFI EN LA TABLA DE CONEXIONES
+      ******************************************************************
+       225000-BUSCAR-CONEXION.
+           MOVE "N" TO WS-SW-CONEX-ENCONTRADO
+           PERFORM VARYING WS-IDX-CONEX FROM 1 BY 1
+              UNTIL WS-IDX-CONEX > WS-CANT-CONEXIONES
+                 OR WS-CONEX-ENCONTRADO
+              IF REG-APS = WS-CONEX-APS(WS-IDX-CONEX)
+                 MOVE "S" TO WS-SW-CONEX-ENCONTRADO
+                 ADD WS-CONEX-COUNT(WS-IDX-CONEX) TO WS-TOTAL-CONEX-SITE
+              END-IF
+           END-PERFORM
+           .
+       225000-BUSCAR-CONEXION-F. EXIT.
+      ******************************************************************
+      *                         300000-END
       ****************************************************************** 
        300000-END.
            PERFORM 310000-CLOSE-DATOS
@@ -195,7 +312,50 @@
            .
        310000-CLOSE-DATOS-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         315000-CLOSE-CONEXIONES
+      ******************************************************************
+       315000-CLOSE-CONEXIONES.
+           CLOSE CONEXIONES
+           IF NOT FS-STATUS-CONEX-OK
+              MOVE CON-315000-CLOSE-CONEXIONES TO WS-ERR-PARRAFO
+              MOVE CON-CONEXIONES              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS-CONEX             TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       315000-CLOSE-CONEXIONES-F. EXIT.
+      ******************************************************************
+      *                         900000-IMPRIMIR-CABECERA
+      *        IMPRIME LA CABECERA DEL REPORTE Y REINICIA EL CONTADOR
+      *        DE LINEAS DE LA PAGINA
+      ******************************************************************
+       900000-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-CAB-PAGINA
+           MOVE ZEROS TO WS-CAB-LINEAS
+           DISPLAY " "
+           DISPLAY "FECHA : " WS-CAB-FECHA "     PAGINA : "
+                   WS-CAB-PAGINA
+           DISPLAY WS-CAB-TITULO
+           DISPLAY " "
+           .
+       900000-IMPRIMIR-CABECERA-F. EXIT.
+      ******************************************************************
+      *                         905000-CONTROLAR-SALTO-PAGINA
+      *        CUENTA LAS LINEAS DE DETALLE IMPRESAS Y DISPARA UNA
+      *        NUEVA CABECERA AL SUPERAR EL MAXIMO POR PAGINA
+      ******************************************************************
+       905000-CONTROLAR-SALTO-PAGINA.
+           ADD 1 TO WS-CAB-LINEAS
+           IF WS-CAB-LINEAS > WS-CAB-MAX-LINEAS
+               PERFORM 900000-IMPRIMIR-CABECERA
+                  THRU 900000-IMPRIMIR-CABECERA-F
+           END-IF
+           .
+       905000-CONTROLAR-SALTO-PAGINA-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
