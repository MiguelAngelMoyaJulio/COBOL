@@ -31,8 +31,12 @@
       *****************************  INPUT  ****************************
        SELECT DATOS ASSIGN TO "LOTE.txt"
                      FILE STATUS IS FS-STATUS-FILE
-                     ORGANIZATION IS LINE SEQUENTIAL. 
-       
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT TRANSCRIPTO ASSIGN TO "TRANSCRIPTO.txt"
+                     FILE STATUS IS FS-STATUS-TRANS
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
       ****************************  OUTPUT  ****************************
        DATA DIVISION.
        FILE SECTION.
@@ -41,6 +45,12 @@
              05 REG-LEGAJO                         PIC 9(02).
              05 REG-MATERIA                        PIC 9(02).
              05 REG-NOTA                           PIC 9(02)V9(02).
+
+       FD TRANSCRIPTO.
+          01 REG-TRANSCRIPTO.
+             05 REG-LEG-T                          PIC 9(02).
+             05 REG-MATERIA-T                      PIC 9(02).
+             05 REG-NOTA-T                         PIC 9(02)V9(02).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -54,8 +64,18 @@
               '110000-OPEN-DATOS           '.
               05 CON-210000-READ-DATOS      PIC X(30) VALUE 
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-145000-OPEN-TRANSCRIPTO  PIC X(30) VALUE
+              '145000-OPEN-TRANSCRIPTO      '.
+              05 CON-216000-READ-TRANSCRIPTO  PIC X(30) VALUE
+              '216000-READ-TRANSCRIPTO      '.
+              05 CON-150000-EXTEND-TRANSCRIPTO PIC X(30) VALUE
+              '150000-EXTEND-TRANSCRIPTO    '.
+              05 CON-345000-CLOSE-TRANSCRIPTO PIC X(30) VALUE
+              '345000-CLOSE-TRANSCRIPTO     '.
+              05 CON-235000-ACUM-TRANSCRIPTO  PIC X(30) VALUE
+              '235000-ACUMULAR-TRANSCRIPTO  '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -64,14 +84,26 @@
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
               05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-TRANSCRIPTO PIC X(10) VALUE 'TRANSCR '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
+              05 CON-UMBRAL-PROBATORIO   PIC 9(02)V9(02) VALUE 06,00.
       ************************** TABLES ********************************
+       01 WS-TABLA-HISTORIAL.
+          05 WS-HIST-ENTRADA OCCURS 100 TIMES.
+             10 WS-HIST-LEGAJO           PIC 9(02).
+             10 WS-HIST-SUMA-NOTAS       PIC 9(05)V9(02).
+             10 WS-HIST-CANT-MATERIAS    PIC 9(03).
+       01 WS-CANT-HIST                   PIC 9(03) VALUE ZEROS.
 
       **************************  SWITCHES  **************************** 
        01 FS-STATUS-FILE                    PIC X(02) VALUE "00".
           88 FS-STATUS-FILE-OK                        VALUE "00".
           88 FS-STATUS-FILE-EOF                       VALUE "10".
+       01 FS-STATUS-TRANS                   PIC X(02) VALUE "00".
+          88 FS-STATUS-TRANS-OK                       VALUE "00".
+          88 FS-STATUS-TRANS-EOF                      VALUE "10".
+          88 FS-STATUS-TRANS-NOT-FOUND                VALUE "35".
       ************************** VARIABLES *****************************
        01 WS-VARIABLES.
           02 WS-LEG-ANT                 PIC 9(02).
@@ -80,6 +112,13 @@
           02 WS-MATERIA-MAX             PIC 9(02).
           02 WS-I                       PIC 9(01).
           02 WS-MONTO                   PIC ZZZ,ZZ.
+          02 WS-IDX-HIST                PIC 9(03).
+          02 WS-SW-HIST-ENCONTRADO      PIC X(01).
+             88 WS-HIST-ENCONTRADO               VALUE "S".
+          02 WS-GPA                     PIC 9(02)V9(02).
+          02 WS-GPA-EDIT                PIC Z9,99.
+       01 WS-REG-CABECERA.
+           COPY WSCABECERA.
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
            05 WS-ERR-OBJETO             PIC X(10).
@@ -107,14 +146,113 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-DATOS                
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
-                            
-           PERFORM 210000-READ-DATOS                       
-              THRU 210000-READ-DATOS-F                     
-           .                                      
-       100000-START-F. EXIT.                         
+
+           PERFORM 145000-OPEN-TRANSCRIPTO
+              THRU 145000-OPEN-TRANSCRIPTO-F
+
+           ACCEPT WS-CAB-FECHA FROM DATE YYYYMMDD
+           MOVE "MATERIAS CURSADAS POR ESTUDIANTE" TO WS-CAB-TITULO
+           PERFORM 900000-IMPRIMIR-CABECERA
+              THRU 900000-IMPRIMIR-CABECERA-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                         145000-OPEN-TRANSCRIPTO
+      ******************************************************************
+      *    LEE EL TRANSCRIPTO HISTORICO (SI EXISTE) PARA ACUMULAR EL
+      *    PROMEDIO DE TODOS LOS PERIODOS, LUEGO LO DEJA ABIERTO EN
+      *    MODO EXTEND PARA AGREGAR LAS NOTAS DE ESTA CORRIDA.
+      ******************************************************************
+       145000-OPEN-TRANSCRIPTO.
+           MOVE ZEROS TO WS-CANT-HIST
+           OPEN INPUT TRANSCRIPTO
+           IF FS-STATUS-TRANS-OK
+              PERFORM 216000-READ-TRANSCRIPTO
+                 THRU 216000-READ-TRANSCRIPTO-F
+              PERFORM UNTIL FS-STATUS-TRANS-EOF
+                 PERFORM 236000-ACUMULAR-HISTORIAL
+                    THRU 236000-ACUMULAR-HISTORIAL-F
+                 PERFORM 216000-READ-TRANSCRIPTO
+                    THRU 216000-READ-TRANSCRIPTO-F
+              END-PERFORM
+              CLOSE TRANSCRIPTO
+           ELSE
+              IF NOT FS-STATUS-TRANS-NOT-FOUND
+                 MOVE CON-145000-OPEN-TRANSCRIPTO TO WS-ERR-PARRAFO
+                 MOVE CON-TRANSCRIPTO              TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR                     TO WS-ERR-OPERACION
+                 MOVE FS-STATUS-TRANS               TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              END-IF
+           END-IF
+
+           OPEN EXTEND TRANSCRIPTO
+           IF FS-STATUS-TRANS-NOT-FOUND
+              OPEN OUTPUT TRANSCRIPTO
+           END-IF
+           IF NOT FS-STATUS-TRANS-OK
+              MOVE CON-150000-EXTEND-TRANSCRIPTO TO WS-ERR-PARRAFO
+              MOVE CON-TRANSCRIPTO                TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                       TO WS-ERR-OPERACION
+              MOVE FS-STATUS-TRANS                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       145000-OPEN-TRANSCRIPTO-F. EXIT.
+      ******************************************************************
+      *                         216000-READ-TRANSCRIPTO
+      ******************************************************************
+       216000-READ-TRANSCRIPTO.
+           INITIALIZE REG-TRANSCRIPTO
+           READ TRANSCRIPTO INTO REG-TRANSCRIPTO
+           EVALUATE TRUE
+               WHEN FS-STATUS-TRANS-OK
+                    CONTINUE
+               WHEN FS-STATUS-TRANS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-216000-READ-TRANSCRIPTO TO WS-ERR-PARRAFO
+                    MOVE CON-TRANSCRIPTO           TO WS-ERR-OBJETO
+                    MOVE CON-LEER                   TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-TRANS            TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       216000-READ-TRANSCRIPTO-F. EXIT.
+      ******************************************************************
+      *                         236000-ACUMULAR-HISTORIAL
+      ******************************************************************
+      *    ACUMULA UN REGISTRO LEIDO DEL TRANSCRIPTO HISTORICO EN LA
+      *    TABLA DE PROMEDIOS POR ALUMNO (BUSQUEDA LINEAL POR LEGAJO).
+      ******************************************************************
+       236000-ACUMULAR-HISTORIAL.
+           MOVE "N" TO WS-SW-HIST-ENCONTRADO
+           PERFORM VARYING WS-IDX-HIST FROM 1 BY 1
+              UNTIL WS-IDX-HIST > WS-CANT-HIST
+                 OR WS-HIST-ENCONTRADO
+              IF WS-HIST-LEGAJO (WS-IDX-HIST) = REG-LEG-T
+                 ADD REG-NOTA-T TO WS-HIST-SUMA-NOTAS (WS-IDX-HIST)
+                 ADD 1 TO WS-HIST-CANT-MATERIAS (WS-IDX-HIST)
+                 MOVE "S" TO WS-SW-HIST-ENCONTRADO
+              END-IF
+           END-PERFORM
+           IF NOT WS-HIST-ENCONTRADO
+              ADD 1 TO WS-CANT-HIST
+              MOVE REG-LEG-T   TO WS-HIST-LEGAJO (WS-CANT-HIST)
+              MOVE REG-NOTA-T  TO WS-HIST-SUMA-NOTAS (WS-CANT-HIST)
+              MOVE 1           TO WS-HIST-CANT-MATERIAS (WS-CANT-HIST)
+           END-IF
+           .
+       236000-ACUMULAR-HISTORIAL-F. EXIT.                         
       ******************************************************************
       *                         110000-OPEN-DATOS   
       ******************************************************************
@@ -177,26 +315,100 @@
              COMPUTE WS-CANTIDAD-MATERIAS = WS-CANTIDAD-MATERIAS + 1
              MOVE REG-NOTA TO WS-MONTO
              DISPLAY REG-MATERIA "                 " WS-MONTO
+             PERFORM 905000-CONTROLAR-SALTO-PAGINA
+                THRU 905000-CONTROLAR-SALTO-PAGINA-F
+             PERFORM 235000-ACUMULAR-TRANSCRIPTO
+                THRU 235000-ACUMULAR-TRANSCRIPTO-F
              PERFORM 210000-READ-DATOS
-                THRU 210000-READ-DATOS-F   
+                THRU 210000-READ-DATOS-F
            END-PERFORM
            DISPLAY "MATERIAS CURSADAS : " WS-CANTIDAD-MATERIAS
            MOVE WS-NOTA-MAX TO WS-MONTO
-           DISPLAY "NOTA MAXIMA : " WS-MONTO " MATERIA : " 
+           DISPLAY "NOTA MAXIMA : " WS-MONTO " MATERIA : "
                    WS-MATERIA-MAX
-           DISPLAY " "           
-           .         
+           PERFORM 240000-CALCULAR-GPA
+              THRU 240000-CALCULAR-GPA-F
+           DISPLAY " "
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
+      *                         235000-ACUMULAR-TRANSCRIPTO
+      ******************************************************************
+      *    AGREGA LA NOTA ACTUAL AL TRANSCRIPTO PERMANENTE Y LA SUMA
+      *    A LA TABLA DE PROMEDIOS DEL ALUMNO PARA EL CALCULO DEL GPA.
+      ******************************************************************
+       235000-ACUMULAR-TRANSCRIPTO.
+           MOVE REG-LEGAJO  TO REG-LEG-T
+           MOVE REG-MATERIA TO REG-MATERIA-T
+           MOVE REG-NOTA    TO REG-NOTA-T
+           WRITE REG-TRANSCRIPTO
+           IF NOT FS-STATUS-TRANS-OK
+              MOVE CON-235000-ACUM-TRANSCRIPTO    TO WS-ERR-PARRAFO
+              MOVE CON-TRANSCRIPTO                TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                      TO WS-ERR-OPERACION
+              MOVE FS-STATUS-TRANS                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           PERFORM 236000-ACUMULAR-HISTORIAL
+              THRU 236000-ACUMULAR-HISTORIAL-F
+           .
+       235000-ACUMULAR-TRANSCRIPTO-F. EXIT.
+      ******************************************************************
+      *                         240000-CALCULAR-GPA
+      ******************************************************************
+      *    BUSCA EL PROMEDIO ACUMULADO DEL ALUMNO EN TODOS LOS PERIODOS
+      *    REGISTRADOS EN EL TRANSCRIPTO Y MARCA CONDICION PROBATORIA.
+      ******************************************************************
+       240000-CALCULAR-GPA.
+           MOVE "N" TO WS-SW-HIST-ENCONTRADO
+           MOVE ZEROS TO WS-GPA
+           PERFORM VARYING WS-IDX-HIST FROM 1 BY 1
+              UNTIL WS-IDX-HIST > WS-CANT-HIST
+                 OR WS-HIST-ENCONTRADO
+              IF WS-HIST-LEGAJO (WS-IDX-HIST) = WS-LEG-ANT
+                 COMPUTE WS-GPA =
+                    WS-HIST-SUMA-NOTAS (WS-IDX-HIST) /
+                    WS-HIST-CANT-MATERIAS (WS-IDX-HIST)
+                 MOVE "S" TO WS-SW-HIST-ENCONTRADO
+              END-IF
+           END-PERFORM
+           MOVE WS-GPA TO WS-GPA-EDIT
+           DISPLAY "PROMEDIO HISTORICO (GPA) : " WS-GPA-EDIT
+           IF WS-GPA < CON-UMBRAL-PROBATORIO
+              DISPLAY "CONDICION : ALUMNO EN CONDICION PROBATORIA"
+           ELSE
+              DISPLAY "CONDICION : ALUMNO REGULAR"
+           END-IF
+           .
+       240000-CALCULAR-GPA-F. EXIT.
+      ******************************************************************
       *                         300000-END   
       ****************************************************************** 
        300000-END.
            PERFORM 30-CERRAR-DATOS
               THRU 30-CERRAR-DATOS-F
-           STOP RUN   
-           .    
+           PERFORM 345000-CLOSE-TRANSCRIPTO
+              THRU 345000-CLOSE-TRANSCRIPTO-F
+           STOP RUN
+           .
        300000-END-F. EXIT.
       ******************************************************************
+      *                         345000-CLOSE-TRANSCRIPTO
+      ******************************************************************
+       345000-CLOSE-TRANSCRIPTO.
+           CLOSE TRANSCRIPTO
+           IF NOT FS-STATUS-TRANS-OK
+              MOVE CON-345000-CLOSE-TRANSCRIPTO TO WS-ERR-PARRAFO
+              MOVE CON-TRANSCRIPTO               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                     TO WS-ERR-OPERACION
+              MOVE FS-STATUS-TRANS                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       345000-CLOSE-TRANSCRIPTO-F. EXIT.
+      ******************************************************************
       *                         30-CERRAR-DATOS   
       ****************************************************************** 
        30-CERRAR-DATOS.
@@ -212,7 +424,35 @@
            .
        30-CERRAR-DATOS-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         900000-IMPRIMIR-CABECERA
+      *        IMPRIME LA CABECERA DEL REPORTE Y REINICIA EL CONTADOR
+      *        DE LINEAS DE LA PAGINA
+      ******************************************************************
+       900000-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-CAB-PAGINA
+           MOVE ZEROS TO WS-CAB-LINEAS
+           DISPLAY " "
+           DISPLAY "FECHA : " WS-CAB-FECHA "     PAGINA : "
+                   WS-CAB-PAGINA
+           DISPLAY WS-CAB-TITULO
+           DISPLAY " "
+           .
+       900000-IMPRIMIR-CABECERA-F. EXIT.
+      ******************************************************************
+      *                         905000-CONTROLAR-SALTO-PAGINA
+      *        CUENTA LAS LINEAS DE DETALLE IMPRESAS Y DISPARA UNA
+      *        NUEVA CABECERA AL SUPERAR EL MAXIMO POR PAGINA
+      ******************************************************************
+       905000-CONTROLAR-SALTO-PAGINA.
+           ADD 1 TO WS-CAB-LINEAS
+           IF WS-CAB-LINEAS > WS-CAB-MAX-LINEAS
+               PERFORM 900000-IMPRIMIR-CABECERA
+                  THRU 900000-IMPRIMIR-CABECERA-F
+           END-IF
+           .
+       905000-CONTROLAR-SALTO-PAGINA-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
