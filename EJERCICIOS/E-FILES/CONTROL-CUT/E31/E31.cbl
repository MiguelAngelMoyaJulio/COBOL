@@ -24,9 +24,13 @@
       *****************************  INPUT  ****************************
        SELECT DATOS ASSIGN TO "LOTE.txt"
                      FILE STATUS IS FS-STATUS-FILE
-                     ORGANIZATION IS LINE SEQUENTIAL. 
-       
-      ****************************  OUTPUT  ****************************       
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DATOSANT ASSIGN TO "ELECCIONANT.txt"
+                     FILE STATUS IS FS-STATUS-ANT
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************  OUTPUT  ****************************
 
        DATA DIVISION.
        FILE SECTION.
@@ -35,6 +39,12 @@
              05 REG-CANDIDATE              PIC 9(02).
              05 REG-PROVINCE               PIC X(38).
              05 REG-VOTES                  PIC 9(05).
+
+       FD DATOSANT.
+          01 REG-DATOSANT.
+             05 REG-CANDIDATE-P             PIC 9(02).
+             05 REG-PROVINCE-P              PIC X(38).
+             05 REG-VOTES-P                 PIC 9(05).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -44,12 +54,18 @@
            02 CON-RUTINAS.
               05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
            02 CON-PARRAFO.
-              05 CON-110000-OPEN-DATOS      PIC X(30) VALUE 
+              05 CON-110000-OPEN-DATOS      PIC X(30) VALUE
               '110000-OPEN-DATOS           '.
-              05 CON-210000-READ-DATOS      PIC X(30) VALUE 
+              05 CON-115000-OPEN-DATOSANT   PIC X(30) VALUE
+              '115000-OPEN-DATOSANT        '.
+              05 CON-210000-READ-DATOS      PIC X(30) VALUE
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-216000-READ-DATOSANT   PIC X(30) VALUE
+              '216000-READ-DATOSANT        '.
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-315000-CLOSE-DATOSANT  PIC X(30) VALUE
+              '315000-CLOSE-DATOSANT       '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -58,18 +74,64 @@
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
               05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-DATOSANT  PIC X(10) VALUE 'DATOSANT  '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
+              05 CON-UMBRAL-BALOTAJE PIC 999V99 VALUE 045,00.
       ************************** TABLES ********************************
+       01 WS-TABLA-CANDIDATOS.
+           02 WS-CAND-ENTRY OCCURS 50 TIMES.
+              05 WS-CAND-NUMERO         PIC 9(02).
+              05 WS-CAND-VOTOS          PIC 9(07).
+       01 WS-CANT-CANDIDATOS            PIC 9(03) VALUE 0.
+
+       01 WS-TABLA-PROVANT.
+           02 WS-PROVANT-ENTRY OCCURS 500 TIMES.
+              05 WS-PROVANT-CANDIDATO   PIC 9(02).
+              05 WS-PROVANT-PROVINCIA   PIC X(38).
+              05 WS-PROVANT-VOTOS       PIC 9(07).
+       01 WS-CANT-PROVANT               PIC 9(03) VALUE 0.
+
+       01 WS-TABLA-CANDANT.
+           02 WS-CANDANT-ENTRY OCCURS 50 TIMES.
+              05 WS-CANDANT-NUMERO      PIC 9(02).
+              05 WS-CANDANT-VOTOS       PIC 9(07).
+       01 WS-CANT-CANDANT               PIC 9(03) VALUE 0.
 
-      **************************  SWITCHES  **************************** 
+      **************************  SWITCHES  ****************************
        01 FS-STATUS-FILE                    PIC X(02) VALUE "00".
           88 FS-STATUS-FILE-OK                        VALUE "00".
           88 FS-STATUS-FILE-EOF                       VALUE "10".
 
+       01 FS-STATUS-ANT                     PIC X(02) VALUE "00".
+          88 FS-STATUS-ANT-OK                         VALUE "00".
+          88 FS-STATUS-ANT-EOF                        VALUE "10".
+
+       01 WS-SW-PROVANT-ENCONTRADA          PIC X(01) VALUE "N".
+          88 WS-PROVANT-ENCONTRADA-S                  VALUE "S".
+          88 WS-PROVANT-ENCONTRADA-N                  VALUE "N".
+
+       01 WS-SW-CANDANT-ENCONTRADO          PIC X(01) VALUE "N".
+          88 WS-CANDANT-ENCONTRADO-S                  VALUE "S".
+          88 WS-CANDANT-ENCONTRADO-N                  VALUE "N".
+
       ************************** VARIABLES *****************************
        01 WS-VAR.
           02 WS-CANDIDATE-ANT           PIC 9(02).
+          02 WS-TOT-CANDIDATO           PIC 9(07).
+          02 WS-TOT-NACIONAL            PIC 9(07) VALUE ZEROS.
+          02 WS-IDX-CAND                PIC 9(03) COMP.
+          02 WS-PORCENTAJE              PIC 999V99.
+          02 WS-SW-BALOTAJE             PIC X(01) VALUE "S".
+             88 WS-HAY-BALOTAJE                  VALUE "S".
+          02 WS-IDX-PROVANT             PIC 9(03) COMP.
+          02 WS-IDX-CANDANT             PIC 9(03) COMP.
+          02 WS-VOTOS-ANTERIOR          PIC 9(07).
+          02 WS-SWING                   PIC S9(07).
+          02 WS-EDIT-SWING              PIC -(7)9.
+
+       01 WS-REG-CABECERA.
+           COPY WSCABECERA.
 
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
@@ -93,14 +155,23 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-DATOS                
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
-                            
-           PERFORM 210000-READ-DATOS                       
-              THRU 210000-READ-DATOS-F                     
-           .                                      
-       100000-START-F. EXIT.                         
+
+           PERFORM 115000-OPEN-DATOSANT
+              THRU 115000-OPEN-DATOSANT-F
+
+           ACCEPT WS-CAB-FECHA FROM DATE YYYYMMDD
+           MOVE "TOTALES DE ELECCION POR CANDIDATO Y PROVINCIA"
+                TO WS-CAB-TITULO
+           PERFORM 900000-IMPRIMIR-CABECERA
+              THRU 900000-IMPRIMIR-CABECERA-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       100000-START-F. EXIT.
       ******************************************************************
       *                         110000-OPEN-DATOS   
       ******************************************************************
@@ -117,21 +188,65 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
-      ****************************************************************** 
+      *                         115000-OPEN-DATOSANT
+      *Precarga ELECCIONANT.txt (resultados de la eleccion anterior)
+      *completo en WS-TABLA-PROVANT/WS-TABLA-CANDANT para poder
+      *comparar cada provincia y cada candidato de la corrida actual
+      *contra su equivalente anterior sin reabrir el archivo.
+      ******************************************************************
+       115000-OPEN-DATOSANT.
+           OPEN INPUT DATOSANT
+           IF NOT FS-STATUS-ANT-OK
+              MOVE CON-115000-OPEN-DATOSANT TO WS-ERR-PARRAFO
+              MOVE CON-DATOSANT             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                TO WS-ERR-OPERACION
+              MOVE FS-STATUS-ANT            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 216000-READ-DATOSANT
+              THRU 216000-READ-DATOSANT-F
+              UNTIL FS-STATUS-ANT-EOF
+
+           PERFORM 315000-CLOSE-DATOSANT
+              THRU 315000-CLOSE-DATOSANT-F
+           .
+       115000-OPEN-DATOSANT-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
        200000-PROCESS.
-             
+
            MOVE REG-CANDIDATE TO WS-CANDIDATE-ANT
-           
+           INITIALIZE WS-TOT-CANDIDATO
+
            DISPLAY "CANDIDATE : " WS-CANDIDATE-ANT
-           DISPLAY "PROVINCE" "                                   " 
-                   "VOTES" 
+           DISPLAY "PROVINCE" "                                   "
+                   "VOTES"
            PERFORM UNTIL WS-CANDIDATE-ANT <> REG-CANDIDATE
-             DISPLAY REG-PROVINCE "     " REG-VOTES 
+             PERFORM 225000-BUSCAR-PROVANT
+                THRU 225000-BUSCAR-PROVANT-F
+             COMPUTE WS-SWING = REG-VOTES - WS-VOTOS-ANTERIOR
+             MOVE WS-SWING TO WS-EDIT-SWING
+             DISPLAY REG-PROVINCE "     " REG-VOTES
+                     "  (ANTERIOR " WS-VOTOS-ANTERIOR
+                     " SWING " WS-EDIT-SWING ")"
+             PERFORM 905000-CONTROLAR-SALTO-PAGINA
+                THRU 905000-CONTROLAR-SALTO-PAGINA-F
+             ADD REG-VOTES TO WS-TOT-CANDIDATO
              PERFORM 210000-READ-DATOS
                 THRU 210000-READ-DATOS-F
            END-PERFORM
-           .         
+
+           ADD 1 TO WS-CANT-CANDIDATOS
+           MOVE WS-CANDIDATE-ANT  TO WS-CAND-NUMERO(WS-CANT-CANDIDATOS)
+           MOVE WS-TOT-CANDIDATO  TO WS-CAND-VOTOS(WS-CANT-CANDIDATOS)
+           ADD WS-TOT-CANDIDATO   TO WS-TOT-NACIONAL
+
+           DISPLAY "TOTAL CANDIDATO " WS-CANDIDATE-ANT " : "
+                   WS-TOT-CANDIDATO
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
       *                         210000-READ-DATOS   
@@ -155,13 +270,136 @@
            .
        210000-READ-DATOS-F. EXIT.
       ******************************************************************
-      *                         300000-END   
+      *                         216000-READ-DATOSANT
+      ******************************************************************
+       216000-READ-DATOSANT.
+           READ DATOSANT INTO REG-DATOSANT
+           EVALUATE TRUE
+             WHEN FS-STATUS-ANT-OK
+                  PERFORM 217000-REGISTRAR-PROVANT
+                     THRU 217000-REGISTRAR-PROVANT-F
+                  PERFORM 218000-REGISTRAR-CANDANT
+                     THRU 218000-REGISTRAR-CANDANT-F
+             WHEN FS-STATUS-ANT-EOF
+                  CONTINUE
+             WHEN OTHER
+                  MOVE CON-216000-READ-DATOSANT TO WS-ERR-PARRAFO
+                  MOVE CON-DATOSANT             TO WS-ERR-OBJETO
+                  MOVE CON-LEER                 TO WS-ERR-OPERACION
+                  MOVE FS-STATUS-ANT            TO WS-ERR-CODIGO
+                  PERFORM 399999-END-PROGRAM
+                     THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       216000-READ-DATOSANT-F. EXIT.
+      ******************************************************************
+      *                         217000-REGISTRAR-PROVANT
+      *Acumula el registro de ELECCIONANT.txt en WS-TABLA-PROVANT,
+      *sumando sobre la fila existente si ya hay un candidato/provincia
+      *igual o agregando una fila nueva si es la primera vez que
+      *aparece esa combinacion.
+      ******************************************************************
+       217000-REGISTRAR-PROVANT.
+           MOVE "N" TO WS-SW-PROVANT-ENCONTRADA
+           PERFORM VARYING WS-IDX-PROVANT FROM 1 BY 1
+              UNTIL WS-IDX-PROVANT > WS-CANT-PROVANT
+              OR    WS-PROVANT-ENCONTRADA-S
+              IF WS-PROVANT-CANDIDATO(WS-IDX-PROVANT) = REG-CANDIDATE-P
+             AND WS-PROVANT-PROVINCIA(WS-IDX-PROVANT) = REG-PROVINCE-P
+                 SET WS-PROVANT-ENCONTRADA-S TO TRUE
+              END-IF
+           END-PERFORM
+
+           IF WS-PROVANT-ENCONTRADA-S
+              SUBTRACT 1 FROM WS-IDX-PROVANT
+              ADD REG-VOTES-P TO WS-PROVANT-VOTOS(WS-IDX-PROVANT)
+           ELSE
+              ADD 1 TO WS-CANT-PROVANT
+              MOVE REG-CANDIDATE-P TO
+                   WS-PROVANT-CANDIDATO(WS-CANT-PROVANT)
+              MOVE REG-PROVINCE-P  TO
+                   WS-PROVANT-PROVINCIA(WS-CANT-PROVANT)
+              MOVE REG-VOTES-P     TO
+                   WS-PROVANT-VOTOS(WS-CANT-PROVANT)
+           END-IF
+           .
+       217000-REGISTRAR-PROVANT-F. EXIT.
+      ******************************************************************
+      *                         218000-REGISTRAR-CANDANT
+      *Acumula el registro de ELECCIONANT.txt en WS-TABLA-CANDANT
+      *(total nacional anterior por candidato), sumando sobre la fila
+      *existente o agregando una fila nueva.
+      ******************************************************************
+       218000-REGISTRAR-CANDANT.
+           MOVE "N" TO WS-SW-CANDANT-ENCONTRADO
+           PERFORM VARYING WS-IDX-CANDANT FROM 1 BY 1
+              UNTIL WS-IDX-CANDANT > WS-CANT-CANDANT
+              OR    WS-CANDANT-ENCONTRADO-S
+              IF WS-CANDANT-NUMERO(WS-IDX-CANDANT) = REG-CANDIDATE-P
+                 SET WS-CANDANT-ENCONTRADO-S TO TRUE
+              END-IF
+           END-PERFORM
+
+           IF WS-CANDANT-ENCONTRADO-S
+              SUBTRACT 1 FROM WS-IDX-CANDANT
+              ADD REG-VOTES-P TO WS-CANDANT-VOTOS(WS-IDX-CANDANT)
+           ELSE
+              ADD 1 TO WS-CANT-CANDANT
+              MOVE REG-CANDIDATE-P TO
+                   WS-CANDANT-NUMERO(WS-CANT-CANDANT)
+              MOVE REG-VOTES-P     TO
+                   WS-CANDANT-VOTOS(WS-CANT-CANDANT)
+           END-IF
+           .
+       218000-REGISTRAR-CANDANT-F. EXIT.
+      ******************************************************************
+      *                         225000-BUSCAR-PROVANT
+      *Busca en WS-TABLA-PROVANT los votos que el candidato/provincia
+      *de la corrida actual sacaron en la eleccion anterior; si no
+      *estaba en esa eleccion, el resultado es cero (todo el voto
+      *actual es swing).
+      ******************************************************************
+       225000-BUSCAR-PROVANT.
+           MOVE ZERO TO WS-VOTOS-ANTERIOR
+           MOVE "N"  TO WS-SW-PROVANT-ENCONTRADA
+           PERFORM VARYING WS-IDX-PROVANT FROM 1 BY 1
+              UNTIL WS-IDX-PROVANT > WS-CANT-PROVANT
+              OR    WS-PROVANT-ENCONTRADA-S
+              IF WS-PROVANT-CANDIDATO(WS-IDX-PROVANT) = REG-CANDIDATE
+             AND WS-PROVANT-PROVINCIA(WS-IDX-PROVANT) = REG-PROVINCE
+                 SET WS-PROVANT-ENCONTRADA-S TO TRUE
+                 MOVE WS-PROVANT-VOTOS(WS-IDX-PROVANT)
+                   TO WS-VOTOS-ANTERIOR
+              END-IF
+           END-PERFORM
+           .
+       225000-BUSCAR-PROVANT-F. EXIT.
+      ******************************************************************
+      *                         315000-CLOSE-DATOSANT
+      ******************************************************************
+       315000-CLOSE-DATOSANT.
+           CLOSE DATOSANT
+           IF NOT FS-STATUS-ANT-OK
+              MOVE CON-315000-CLOSE-DATOSANT TO WS-ERR-PARRAFO
+              MOVE CON-DATOSANT              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                TO WS-ERR-OPERACION
+              MOVE FS-STATUS-ANT             TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       315000-CLOSE-DATOSANT-F. EXIT.
+      ******************************************************************
+      *                         300000-END
       ****************************************************************** 
        300000-END.
            PERFORM 310000-CLOSE-DATOS
               THRU 310000-CLOSE-DATOS-F
-           STOP RUN   
-           .    
+
+           PERFORM 400000-REPORTE-NACIONAL
+              THRU 400000-REPORTE-NACIONAL-F
+           STOP RUN
+           .
        300000-END-F. EXIT.
       ******************************************************************
       *                         310000-CLOSE-DATOS   
@@ -179,7 +417,93 @@
            .
        310000-CLOSE-DATOS-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         400000-REPORTE-NACIONAL
+      *        TOTAL-BREAK NACIONAL: PARTICIPACION POR CANDIDATO Y
+      *        VERIFICACION DEL UMBRAL DE BALOTAJE
+      ******************************************************************
+       400000-REPORTE-NACIONAL.
+           DISPLAY "*************************************************"
+           DISPLAY "*              TOTAL NACIONAL                  *"
+           DISPLAY "*************************************************"
+           DISPLAY "TOTAL VOTOS NACIONAL : " WS-TOT-NACIONAL
+
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+              UNTIL WS-IDX-CAND > WS-CANT-CANDIDATOS
+              COMPUTE WS-PORCENTAJE ROUNDED =
+                    (WS-CAND-VOTOS(WS-IDX-CAND) / WS-TOT-NACIONAL) * 100
+              PERFORM 410000-BUSCAR-CANDANT
+                 THRU 410000-BUSCAR-CANDANT-F
+              COMPUTE WS-SWING =
+                    WS-CAND-VOTOS(WS-IDX-CAND) - WS-VOTOS-ANTERIOR
+              MOVE WS-SWING TO WS-EDIT-SWING
+              DISPLAY "CANDIDATE " WS-CAND-NUMERO(WS-IDX-CAND)
+                      " : " WS-CAND-VOTOS(WS-IDX-CAND)
+                      " (" WS-PORCENTAJE "%)"
+                      "  (ANTERIOR " WS-VOTOS-ANTERIOR
+                      " SWING " WS-EDIT-SWING ")"
+              IF WS-PORCENTAJE >= CON-UMBRAL-BALOTAJE
+                 MOVE "N" TO WS-SW-BALOTAJE
+              END-IF
+           END-PERFORM
+
+           IF WS-HAY-BALOTAJE
+              DISPLAY "NINGUN CANDIDATO SUPERA EL UMBRAL - HAY BALOTAJE"
+           ELSE
+              DISPLAY "UN CANDIDATO SUPERA EL UMBRAL - NO HAY BALOTAJE"
+           END-IF
+           .
+       400000-REPORTE-NACIONAL-F. EXIT.
+      ******************************************************************
+      *                         410000-BUSCAR-CANDANT
+      *Busca en WS-TABLA-CANDANT el total nacional que el candidato
+      *sacaro en la eleccion anterior; si no se presento en esa
+      *eleccion, el resultado es cero.
+      ******************************************************************
+       410000-BUSCAR-CANDANT.
+           MOVE ZERO TO WS-VOTOS-ANTERIOR
+           MOVE "N"  TO WS-SW-CANDANT-ENCONTRADO
+           PERFORM VARYING WS-IDX-CANDANT FROM 1 BY 1
+              UNTIL WS-IDX-CANDANT > WS-CANT-CANDANT
+              OR    WS-CANDANT-ENCONTRADO-S
+              IF WS-CANDANT-NUMERO(WS-IDX-CANDANT) =
+                 WS-CAND-NUMERO(WS-IDX-CAND)
+                 SET WS-CANDANT-ENCONTRADO-S TO TRUE
+                 MOVE WS-CANDANT-VOTOS(WS-IDX-CANDANT)
+                   TO WS-VOTOS-ANTERIOR
+              END-IF
+           END-PERFORM
+           .
+       410000-BUSCAR-CANDANT-F. EXIT.
+      ******************************************************************
+      *                         900000-IMPRIMIR-CABECERA
+      *        IMPRIME LA CABECERA DEL REPORTE Y REINICIA EL CONTADOR
+      *        DE LINEAS DE LA PAGINA
+      ******************************************************************
+       900000-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-CAB-PAGINA
+           MOVE ZEROS TO WS-CAB-LINEAS
+           DISPLAY " "
+           DISPLAY "FECHA : " WS-CAB-FECHA "     PAGINA : "
+                   WS-CAB-PAGINA
+           DISPLAY WS-CAB-TITULO
+           DISPLAY " "
+           .
+       900000-IMPRIMIR-CABECERA-F. EXIT.
+      ******************************************************************
+      *                         905000-CONTROLAR-SALTO-PAGINA
+      *        CUENTA LAS LINEAS DE DETALLE IMPRESAS Y DISPARA UNA
+      *        NUEVA CABECERA AL SUPERAR EL MAXIMO POR PAGINA
+      ******************************************************************
+       905000-CONTROLAR-SALTO-PAGINA.
+           ADD 1 TO WS-CAB-LINEAS
+           IF WS-CAB-LINEAS > WS-CAB-MAX-LINEAS
+               PERFORM 900000-IMPRIMIR-CABECERA
+                  THRU 900000-IMPRIMIR-CABECERA-F
+           END-IF
+           .
+       905000-CONTROLAR-SALTO-PAGINA-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
