@@ -27,10 +27,17 @@
       *****************************  INPUT  ****************************
        SELECT DATOS ASSIGN TO "LOTE.txt"
                      FILE STATUS IS FS-STATUS-FILE
-                     ORGANIZATION IS LINE SEQUENTIAL. 
-       
-      ****************************  OUTPUT  ****************************              
-       
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SALARIO-YTD ASSIGN TO "SALARIO_YTD.txt"
+                     FILE STATUS IS FS-STATUS-YTD
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************  OUTPUT  ****************************
+       SELECT RESUMENNOM ASSIGN TO "RESUMENNOM.txt"
+                     FILE STATUS IS FS-STATUS-RESNOM
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD DATOS.
@@ -40,6 +47,19 @@
              05 REG-SEC                         PIC 9(02).
              05 REG-COD-EMP                     PIC 9(02).
              05 REG-SALARY                      PIC 9(04)V9(02).
+
+       FD SALARIO-YTD.
+          01 REG-YTD.
+             05 REG-YTD-COD-EMP                 PIC 9(02).
+             05 REG-YTD-SEC                     PIC 9(02).
+             05 REG-YTD-DEP                     PIC 9(02).
+             05 REG-YTD-SUC                     PIC 9(02).
+             05 REG-YTD-SALARY                  PIC 9(07)V9(02).
+
+       FD RESUMENNOM.
+          01 REG-RESUMEN-NOM.
+             05 REG-RESNOM-SUC                  PIC 9(02).
+             05 REG-RESNOM-NOMINA               PIC 9(06)V9(02).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -53,8 +73,20 @@
               '110000-OPEN-DATOS           '.
               05 CON-210000-READ-DATOS      PIC X(30) VALUE 
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-130000-OPEN-YTD         PIC X(30) VALUE
+              '130000-OPEN-YTD              '.
+              05 CON-216000-READ-YTD         PIC X(30) VALUE
+              '216000-READ-YTD              '.
+              05 CON-330000-WRITE-YTD        PIC X(30) VALUE
+              '330000-WRITE-YTD             '.
+              05 CON-125000-OPEN-RESUMEN     PIC X(30) VALUE
+              '125000-OPEN-RESUMEN          '.
+              05 CON-230000-WRITE-RESUMEN    PIC X(30) VALUE
+              '230000-WRITE-RESUMEN         '.
+              05 CON-325000-CLOSE-RESUMEN    PIC X(30) VALUE
+              '325000-CLOSE-RESUMEN         '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -63,14 +95,42 @@
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
               05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-YTD       PIC X(10) VALUE 'YTD     '.
+              05 CON-RESUMEN   PIC X(10) VALUE 'RESUMEN '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
       ************************** TABLES ********************************
+       01 WSC-RETENCION.
+          10 FILLER PIC 9(06)V99 VALUE 001500,00.
+          10 FILLER PIC 9(02)V99 VALUE 010,00.
+          10 FILLER PIC 9(06)V99 VALUE 003000,00.
+          10 FILLER PIC 9(02)V99 VALUE 017,00.
+          10 FILLER PIC 9(06)V99 VALUE 999999,99.
+          10 FILLER PIC 9(02)V99 VALUE 025,00.
+       01 WST-RETENCION REDEFINES WSC-RETENCION.
+          05 WST-RET-ENTRY OCCURS 3 TIMES.
+             10 WST-RET-TOPE       PIC 9(06)V99.
+             10 WST-RET-TASA       PIC 9(02)V99.
 
-      **************************  SWITCHES  **************************** 
+       01 WS-TABLA-YTD.
+          02 WS-YTD-ENTRY OCCURS 100 TIMES.
+             05 WS-YTD-COD-EMP     PIC 9(02).
+             05 WS-YTD-SEC         PIC 9(02).
+             05 WS-YTD-DEP         PIC 9(02).
+             05 WS-YTD-SUC         PIC 9(02).
+             05 WS-YTD-SALARY      PIC 9(07)V9(02).
+       01 WS-CANT-YTD                       PIC 9(03) VALUE 0.
+
+      **************************  SWITCHES  ****************************
        01 FS-STATUS-FILE                    PIC X(02) VALUE "00".
           88 FS-STATUS-FILE-OK                         VALUE "00".
           88 FS-STATUS-FILE-EOF                        VALUE "10".
+       01 FS-STATUS-YTD                     PIC X(02) VALUE "00".
+          88 FS-STATUS-YTD-OK                          VALUE "00".
+          88 FS-STATUS-YTD-EOF                         VALUE "10".
+          88 FS-STATUS-YTD-NOT-FOUND                   VALUE "35".
+       01 FS-STATUS-RESNOM                  PIC X(02) VALUE "00".
+          88 FS-STATUS-RESNOM-OK                       VALUE "00".
       ************************** VARIABLES *****************************    
        01 WS-VARIABLES.
           02 WS-SUC-ANT               PIC 9(02).
@@ -80,8 +140,27 @@
           02 WS-TOTAL-DEP             PIC 9(06)V9(02).
           02 WS-TOTAL-SUC             PIC 9(06)V9(02).
           02 WS-TOTAL-EMP             PIC 9(07)V9(02).
+          02 WS-DEDUCCION             PIC 9(04)V9(02).
+          02 WS-NETO                  PIC 9(04)V9(02).
+          02 WS-TOTAL-DED-SEC         PIC 9(06)V9(02).
+          02 WS-TOTAL-DED-DEP         PIC 9(06)V9(02).
+          02 WS-TOTAL-DED-SUC         PIC 9(06)V9(02).
+          02 WS-TOTAL-DED-EMP         PIC 9(07)V9(02) VALUE ZEROS.
+          02 WS-TOTAL-NETO-SEC        PIC 9(06)V9(02).
+          02 WS-TOTAL-NETO-DEP        PIC 9(06)V9(02).
+          02 WS-TOTAL-NETO-SUC        PIC 9(06)V9(02).
+          02 WS-TOTAL-NETO-EMP        PIC 9(07)V9(02) VALUE ZEROS.
+          02 WS-IDX-RET               PIC 9(01) COMP.
+          02 WS-SW-RET-ENCONTRADO     PIC X(01) VALUE "N".
+             88 WS-RET-ENCONTRADO               VALUE "S".
+          02 WS-IDX-YTD               PIC 9(03) COMP.
+          02 WS-SW-YTD-ENCONTRADO     PIC X(01) VALUE "N".
+             88 WS-YTD-ENCONTRADO               VALUE "S".
           02 WS-MONTO                 PIC ZZ.ZZZ.ZZZ,ZZ.
 
+       01 WS-REG-CABECERA.
+           COPY WSCABECERA.
+
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
            05 WS-ERR-OBJETO             PIC X(10).
@@ -109,14 +188,26 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-DATOS                
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
-                            
-           PERFORM 210000-READ-DATOS                       
-              THRU 210000-READ-DATOS-F                     
-           .                                      
-       100000-START-F. EXIT.                         
+
+           PERFORM 130000-OPEN-YTD
+              THRU 130000-OPEN-YTD-F
+
+           PERFORM 125000-OPEN-RESUMEN
+              THRU 125000-OPEN-RESUMEN-F
+
+           ACCEPT WS-CAB-FECHA FROM DATE YYYYMMDD
+           MOVE "NOMINA POR SECCION, DEPARTAMENTO Y SUCURSAL"
+                TO WS-CAB-TITULO
+           PERFORM 900000-IMPRIMIR-CABECERA
+              THRU 900000-IMPRIMIR-CABECERA-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       100000-START-F. EXIT.
       ******************************************************************
       *                         110000-OPEN-DATOS   
       ******************************************************************
@@ -133,7 +224,77 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
-      *                         210000-READ-DATOS   
+      *                         130000-OPEN-YTD
+      *        CARGA EN TABLA EL ACUMULADO ANUAL POR EMPLEADO
+      ******************************************************************
+       130000-OPEN-YTD.
+           OPEN INPUT SALARIO-YTD
+           IF FS-STATUS-YTD-OK
+              PERFORM 216000-READ-YTD
+                 THRU 216000-READ-YTD-F
+              PERFORM UNTIL FS-STATUS-YTD-EOF
+                 ADD 1 TO WS-CANT-YTD
+                 MOVE REG-YTD-COD-EMP TO WS-YTD-COD-EMP(WS-CANT-YTD)
+                 MOVE REG-YTD-SEC     TO WS-YTD-SEC(WS-CANT-YTD)
+                 MOVE REG-YTD-DEP     TO WS-YTD-DEP(WS-CANT-YTD)
+                 MOVE REG-YTD-SUC     TO WS-YTD-SUC(WS-CANT-YTD)
+                 MOVE REG-YTD-SALARY  TO WS-YTD-SALARY(WS-CANT-YTD)
+                 PERFORM 216000-READ-YTD
+                    THRU 216000-READ-YTD-F
+              END-PERFORM
+              CLOSE SALARIO-YTD
+           ELSE
+              IF NOT FS-STATUS-YTD-NOT-FOUND
+                 MOVE CON-130000-OPEN-YTD  TO WS-ERR-PARRAFO
+                 MOVE CON-YTD              TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR            TO WS-ERR-OPERACION
+                 MOVE FS-STATUS-YTD        TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              END-IF
+           END-IF
+           .
+       130000-OPEN-YTD-F. EXIT.
+      ******************************************************************
+      *                         125000-OPEN-RESUMEN
+      *        RESUMEN DE NOMINA POR SUCURSAL PARA EL RESUMEN
+      *        MENSUAL CONSOLIDADO DE OPERACIONES
+      ******************************************************************
+       125000-OPEN-RESUMEN.
+           OPEN OUTPUT RESUMENNOM
+           IF NOT FS-STATUS-RESNOM-OK
+              MOVE CON-125000-OPEN-RESUMEN TO WS-ERR-PARRAFO
+              MOVE CON-RESUMEN             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-RESNOM        TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       125000-OPEN-RESUMEN-F. EXIT.
+      ******************************************************************
+      *                         216000-READ-YTD
+      ******************************************************************
+       216000-READ-YTD.
+           INITIALIZE REG-YTD
+           READ SALARIO-YTD INTO REG-YTD
+           EVALUATE TRUE
+               WHEN FS-STATUS-YTD-OK
+                    CONTINUE
+               WHEN FS-STATUS-YTD-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-216000-READ-YTD  TO WS-ERR-PARRAFO
+                    MOVE CON-YTD              TO WS-ERR-OBJETO
+                    MOVE CON-LEER             TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-YTD        TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       216000-READ-YTD-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-DATOS
       ******************************************************************      
        210000-READ-DATOS.
            INITIALIZE REG-DATOS
@@ -154,54 +315,175 @@
            .
        210000-READ-DATOS-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                         215000-CALCULAR-RETENCION
+      *        BUSCA EL TRAMO DE RETENCION SEGUN EL SALARIO Y
+      *        CALCULA DEDUCCION Y NETO DEL EMPLEADO
+      ******************************************************************
+       215000-CALCULAR-RETENCION.
+           MOVE "N" TO WS-SW-RET-ENCONTRADO
+           PERFORM VARYING WS-IDX-RET FROM 1 BY 1
+              UNTIL WS-IDX-RET > 3
+                 OR WS-RET-ENCONTRADO
+              IF REG-SALARY <= WST-RET-TOPE(WS-IDX-RET)
+                 MOVE "S" TO WS-SW-RET-ENCONTRADO
+                 COMPUTE WS-DEDUCCION ROUNDED =
+                    REG-SALARY * WST-RET-TASA(WS-IDX-RET) / 100
+              END-IF
+           END-PERFORM
+           COMPUTE WS-NETO = REG-SALARY - WS-DEDUCCION
+           .
+       215000-CALCULAR-RETENCION-F. EXIT.
+      ******************************************************************
+      *                         226000-ACUMULAR-YTD
+      *        SUMA EL SALARIO DEL PERIODO AL ACUMULADO ANUAL
+      *        DEL EMPLEADO, O LO DA DE ALTA SI ES EL PRIMER PERIODO
+      ******************************************************************
+       226000-ACUMULAR-YTD.
+           MOVE "N" TO WS-SW-YTD-ENCONTRADO
+           PERFORM VARYING WS-IDX-YTD FROM 1 BY 1
+              UNTIL WS-IDX-YTD > WS-CANT-YTD
+                 OR WS-YTD-ENCONTRADO
+              IF REG-COD-EMP = WS-YTD-COD-EMP(WS-IDX-YTD)
+                 AND REG-SEC = WS-YTD-SEC(WS-IDX-YTD)
+                 AND REG-DEP = WS-YTD-DEP(WS-IDX-YTD)
+                 AND REG-SUC = WS-YTD-SUC(WS-IDX-YTD)
+                 MOVE "S" TO WS-SW-YTD-ENCONTRADO
+                 ADD REG-SALARY TO WS-YTD-SALARY(WS-IDX-YTD)
+              END-IF
+           END-PERFORM
+           IF NOT WS-YTD-ENCONTRADO
+              ADD 1 TO WS-CANT-YTD
+              MOVE REG-COD-EMP TO WS-YTD-COD-EMP(WS-CANT-YTD)
+              MOVE REG-SEC     TO WS-YTD-SEC(WS-CANT-YTD)
+              MOVE REG-DEP     TO WS-YTD-DEP(WS-CANT-YTD)
+              MOVE REG-SUC     TO WS-YTD-SUC(WS-CANT-YTD)
+              MOVE REG-SALARY  TO WS-YTD-SALARY(WS-CANT-YTD)
+           END-IF
+           .
+       226000-ACUMULAR-YTD-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
       ****************************************************************** 
        200000-PROCESS.
              
            MOVE REG-SUC TO WS-SUC-ANT
            MOVE ZEROS TO WS-TOTAL-SUC
-           DISPLAY "COD.EMP" "                      " "SALARIO" 
+           MOVE ZEROS TO WS-TOTAL-DED-SUC
+           MOVE ZEROS TO WS-TOTAL-NETO-SUC
+           DISPLAY "COD.EMP" "     " "SALARIO" "     " "DEDUCCION"
+                   "     " "NETO"
            PERFORM UNTIL REG-SUC <> WS-SUC-ANT
              MOVE REG-DEP TO WS-DEP-ANT
              MOVE ZEROS TO WS-TOTAL-DEP
+             MOVE ZEROS TO WS-TOTAL-DED-DEP
+             MOVE ZEROS TO WS-TOTAL-NETO-DEP
              PERFORM UNTIL REG-DEP <> WS-DEP-ANT
                 MOVE REG-SEC TO WS-SEC-ANT
                 MOVE ZEROS TO WS-TOTAL-SEC
+                MOVE ZEROS TO WS-TOTAL-DED-SEC
+                MOVE ZEROS TO WS-TOTAL-NETO-SEC
                 PERFORM UNTIL REG-SEC <> WS-SEC-ANT
+                   PERFORM 215000-CALCULAR-RETENCION
+                      THRU 215000-CALCULAR-RETENCION-F
+                   PERFORM 226000-ACUMULAR-YTD
+                      THRU 226000-ACUMULAR-YTD-F
                    COMPUTE WS-TOTAL-SEC = WS-TOTAL-SEC + REG-SALARY
-                   MOVE REG-SALARY TO WS-MONTO
-                   DISPLAY "  " REG-COD-EMP "                    " 
-                                WS-MONTO
+                   COMPUTE WS-TOTAL-DED-SEC =
+                           WS-TOTAL-DED-SEC + WS-DEDUCCION
+                   COMPUTE WS-TOTAL-NETO-SEC =
+                           WS-TOTAL-NETO-SEC + WS-NETO
+                   DISPLAY "  " REG-COD-EMP "   " REG-SALARY
+                           "   " WS-DEDUCCION "   " WS-NETO
+                   PERFORM 905000-CONTROLAR-SALTO-PAGINA
+                      THRU 905000-CONTROLAR-SALTO-PAGINA-F
                    PERFORM 210000-READ-DATOS
-                      THRU 210000-READ-DATOS-F     
+                      THRU 210000-READ-DATOS-F
                 END-PERFORM
-                MOVE WS-TOTAL-SEC TO WS-MONTO   
-                DISPLAY "TOTAL SECCION " WS-SEC-ANT " :      " WS-MONTO 
-                COMPUTE WS-TOTAL-DEP = WS-TOTAL-DEP + WS-TOTAL-SEC  
+                DISPLAY "TOTAL SECCION " WS-SEC-ANT " : SALARIO "
+                        WS-TOTAL-SEC " DEDUCCION " WS-TOTAL-DED-SEC
+                        " NETO " WS-TOTAL-NETO-SEC
+                COMPUTE WS-TOTAL-DEP = WS-TOTAL-DEP + WS-TOTAL-SEC
+                COMPUTE WS-TOTAL-DED-DEP =
+                        WS-TOTAL-DED-DEP + WS-TOTAL-DED-SEC
+                COMPUTE WS-TOTAL-NETO-DEP =
+                        WS-TOTAL-NETO-DEP + WS-TOTAL-NETO-SEC
              END-PERFORM
-             MOVE WS-TOTAL-DEP TO WS-MONTO   
-             DISPLAY "TOTAL DEPARTAMENTO " WS-DEP-ANT " : " WS-MONTO 
+             DISPLAY "TOTAL DEPARTAMENTO " WS-DEP-ANT " : SALARIO "
+                     WS-TOTAL-DEP " DEDUCCION " WS-TOTAL-DED-DEP
+                     " NETO " WS-TOTAL-NETO-DEP
              COMPUTE WS-TOTAL-SUC = WS-TOTAL-SUC + WS-TOTAL-DEP
+             COMPUTE WS-TOTAL-DED-SUC =
+                     WS-TOTAL-DED-SUC + WS-TOTAL-DED-DEP
+             COMPUTE WS-TOTAL-NETO-SUC =
+                     WS-TOTAL-NETO-SUC + WS-TOTAL-NETO-DEP
            END-PERFORM
-           MOVE WS-TOTAL-SUC TO WS-MONTO   
-           DISPLAY "TOTAL SUCURSAL " WS-SUC-ANT " :     " WS-MONTO  
-           COMPUTE WS-TOTAL-EMP = WS-TOTAL-EMP + WS-TOTAL-SUC 
-           DISPLAY " "          
-           .         
+           DISPLAY "TOTAL SUCURSAL " WS-SUC-ANT " : SALARIO "
+                   WS-TOTAL-SUC " DEDUCCION " WS-TOTAL-DED-SUC
+                   " NETO " WS-TOTAL-NETO-SUC
+
+           PERFORM 230000-WRITE-RESUMEN
+              THRU 230000-WRITE-RESUMEN-F
+
+           COMPUTE WS-TOTAL-EMP = WS-TOTAL-EMP + WS-TOTAL-SUC
+           COMPUTE WS-TOTAL-DED-EMP =
+                   WS-TOTAL-DED-EMP + WS-TOTAL-DED-SUC
+           COMPUTE WS-TOTAL-NETO-EMP =
+                   WS-TOTAL-NETO-EMP + WS-TOTAL-NETO-SUC
+           DISPLAY " "
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
-      *                         300000-END   
+      *                         230000-WRITE-RESUMEN
+      ******************************************************************
+       230000-WRITE-RESUMEN.
+           MOVE WS-SUC-ANT     TO REG-RESNOM-SUC
+           MOVE WS-TOTAL-SUC   TO REG-RESNOM-NOMINA
+
+           WRITE REG-RESUMEN-NOM
+           IF NOT FS-STATUS-RESNOM-OK
+              MOVE CON-230000-WRITE-RESUMEN TO WS-ERR-PARRAFO
+              MOVE CON-RESUMEN              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-RESNOM         TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       230000-WRITE-RESUMEN-F. EXIT.
+      ******************************************************************
+      *                         300000-END
       ****************************************************************** 
        300000-END.
            PERFORM 310000-CLOSE-DATOS
               THRU 310000-CLOSE-DATOS-F
 
+           PERFORM 330000-WRITE-YTD
+              THRU 330000-WRITE-YTD-F
+
+           PERFORM 325000-CLOSE-RESUMEN
+              THRU 325000-CLOSE-RESUMEN-F
+
            PERFORM 320000-MOSTRAR-TOTAL
               THRU 320000-MOSTRAR-TOTAL-F
-           STOP RUN      
-           .    
+           STOP RUN
+           .
        300000-END-F. EXIT.
       ******************************************************************
+      *                         325000-CLOSE-RESUMEN
+      ******************************************************************
+       325000-CLOSE-RESUMEN.
+           CLOSE RESUMENNOM
+           IF NOT FS-STATUS-RESNOM-OK
+              MOVE CON-325000-CLOSE-RESUMEN TO WS-ERR-PARRAFO
+              MOVE CON-RESUMEN              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-RESNOM         TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       325000-CLOSE-RESUMEN-F. EXIT.
+      ******************************************************************
       *                         310000-CLOSE-DATOS   
       ****************************************************************** 
        310000-CLOSE-DATOS.
@@ -217,15 +499,83 @@
            .
        310000-CLOSE-DATOS-F. EXIT.
       ******************************************************************
-      *                         320000-MOSTRAR-TOTAL   
+      *                         330000-WRITE-YTD
+      *        REGRABA LA TABLA DE ACUMULADOS ANUALES ACTUALIZADA
+      ******************************************************************
+       330000-WRITE-YTD.
+           OPEN OUTPUT SALARIO-YTD
+           IF NOT FS-STATUS-YTD-OK
+              MOVE CON-330000-WRITE-YTD TO WS-ERR-PARRAFO
+              MOVE CON-YTD              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR            TO WS-ERR-OPERACION
+              MOVE FS-STATUS-YTD        TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM VARYING WS-IDX-YTD FROM 1 BY 1
+              UNTIL WS-IDX-YTD > WS-CANT-YTD
+              MOVE WS-YTD-COD-EMP(WS-IDX-YTD) TO REG-YTD-COD-EMP
+              MOVE WS-YTD-SEC(WS-IDX-YTD)     TO REG-YTD-SEC
+              MOVE WS-YTD-DEP(WS-IDX-YTD)     TO REG-YTD-DEP
+              MOVE WS-YTD-SUC(WS-IDX-YTD)     TO REG-YTD-SUC
+              MOVE WS-YTD-SALARY(WS-IDX-YTD)  TO REG-YTD-SALARY
+              WRITE REG-YTD
+              IF NOT FS-STATUS-YTD-OK
+                 MOVE CON-330000-WRITE-YTD TO WS-ERR-PARRAFO
+                 MOVE CON-YTD              TO WS-ERR-OBJETO
+                 MOVE CON-GRABAR           TO WS-ERR-OPERACION
+                 MOVE FS-STATUS-YTD        TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              END-IF
+           END-PERFORM
+
+           CLOSE SALARIO-YTD
+           .
+       330000-WRITE-YTD-F. EXIT.
+      ******************************************************************
+      *                         320000-MOSTRAR-TOTAL
       ****************************************************************** 
        320000-MOSTRAR-TOTAL.
            MOVE WS-TOTAL-EMP TO WS-MONTO
-           DISPLAY "TOTAL A PAGAR :         " WS-MONTO
+           DISPLAY "TOTAL SALARIO BRUTO :   " WS-MONTO
+           MOVE WS-TOTAL-DED-EMP TO WS-MONTO
+           DISPLAY "TOTAL DEDUCCIONES :     " WS-MONTO
+           MOVE WS-TOTAL-NETO-EMP TO WS-MONTO
+           DISPLAY "TOTAL A PAGAR (NETO) :  " WS-MONTO
            .
        320000-MOSTRAR-TOTAL-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         900000-IMPRIMIR-CABECERA
+      *        IMPRIME LA CABECERA DEL REPORTE Y REINICIA EL CONTADOR
+      *        DE LINEAS DE LA PAGINA
+      ******************************************************************
+       900000-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-CAB-PAGINA
+           MOVE ZEROS TO WS-CAB-LINEAS
+           DISPLAY " "
+           DISPLAY "FECHA : " WS-CAB-FECHA "     PAGINA : "
+                   WS-CAB-PAGINA
+           DISPLAY WS-CAB-TITULO
+           DISPLAY " "
+           .
+       900000-IMPRIMIR-CABECERA-F. EXIT.
+      ******************************************************************
+      *                         905000-CONTROLAR-SALTO-PAGINA
+      *        CUENTA LAS LINEAS DE DETALLE IMPRESAS Y DISPARA UNA
+      *        NUEVA CABECERA AL SUPERAR EL MAXIMO POR PAGINA
+      ******************************************************************
+       905000-CONTROLAR-SALTO-PAGINA.
+           ADD 1 TO WS-CAB-LINEAS
+           IF WS-CAB-LINEAS > WS-CAB-MAX-LINEAS
+               PERFORM 900000-IMPRIMIR-CABECERA
+                  THRU 900000-IMPRIMIR-CABECERA-F
+           END-IF
+           .
+       905000-CONTROLAR-SALTO-PAGINA-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
