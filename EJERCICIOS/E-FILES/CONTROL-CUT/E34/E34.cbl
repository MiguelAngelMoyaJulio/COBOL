@@ -26,8 +26,12 @@
       *****************************  INPUT  ****************************
        SELECT DATOS ASSIGN TO "LOTE.txt"
                      FILE STATUS IS FS-STATUS-FILE
-                     ORGANIZATION IS LINE SEQUENTIAL. 
-       
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SALDO-ANTERIOR ASSIGN TO "SALDO_ANTERIOR.txt"
+                     FILE STATUS IS FS-STATUS-SALDO
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
       ****************************  OUTPUT  ****************************
        DATA DIVISION.
        FILE SECTION.
@@ -37,6 +41,11 @@
              05 REG-FEC                         PIC X(10).
              05 REG-CON                         PIC X(10).
              05 REG-AMOUNT                      PIC 9(04)V9(02).
+
+       FD SALDO-ANTERIOR.
+          01 REG-SALDO-ANTERIOR.
+             05 REG-TAR-SA                      PIC X(16).
+             05 REG-SALDO-SA                    PIC 9(06)V9(02).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -50,8 +59,14 @@
               '110000-OPEN-DATOS           '.
               05 CON-210000-READ-DATOS      PIC X(30) VALUE 
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-140000-OPEN-SALDO       PIC X(30) VALUE
+              '140000-OPEN-SALDO-ANTERIOR  '.
+              05 CON-217000-READ-SALDO       PIC X(30) VALUE
+              '217000-READ-SALDO-ANTERIOR  '.
+              05 CON-340000-WRITE-SALDO      PIC X(30) VALUE
+              '340000-WRITE-SALDO-ANTERIOR '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -60,21 +75,49 @@
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
               05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-SALDO     PIC X(10) VALUE 'SALDO   '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
+              05 CON-UMBRAL-CUOTAS  PIC 9(04)V99 VALUE 0500,00.
+              05 CON-CANT-CUOTAS    PIC 9(02)    VALUE 06.
+              05 CON-TASA-INTERES-REVOLVENTE PIC 9(02)V99 VALUE 03,00.
+              05 CON-RECARGO-MORA            PIC 9(04)V99 VALUE 0050,00.
       ************************** TABLES ********************************
+       01 WS-TABLA-SALDO-ANT.
+          02 WS-SA-ENTRY OCCURS 200 TIMES.
+             05 WS-SA-TAR          PIC X(16).
+             05 WS-SA-SALDO        PIC 9(06)V9(02).
+       01 WS-CANT-SALDO-ANT                 PIC 9(03) VALUE 0.
 
       **************************  SWITCHES  ****************************
        01 FS-STATUS-FILE                    PIC X(02) VALUE "00".
           88 FS-STATUS-FILE-OK                        VALUE "00".
           88 FS-STATUS-FILE-EOF                       VALUE "10".
+       01 FS-STATUS-SALDO                   PIC X(02) VALUE "00".
+          88 FS-STATUS-SALDO-OK                       VALUE "00".
+          88 FS-STATUS-SALDO-EOF                      VALUE "10".
+          88 FS-STATUS-SALDO-NOT-FOUND                VALUE "35".
 
-      ************************** VARIABLES ***************************** 
+      ************************** VARIABLES *****************************
        01 WS-VARIABLES.
           02 WS-TAR-ANT                 PIC X(16).
           02 WS-TOTAL-TAR               PIC 9(06)V9(02).
           02 WS-TOTAL-TAR-MIN           PIC 9(07)V9(02).
+          02 WS-CUOTA-MONTO             PIC 9(04)V9(02).
+          02 WS-SALDO-PENDIENTE         PIC 9(04)V9(02).
+          02 WS-SW-EN-CUOTAS            PIC X(01) VALUE "N".
+             88 WS-EN-CUOTAS                      VALUE "S".
+          02 WS-TOTAL-CUOTA-TAR         PIC 9(06)V9(02).
+          02 WS-TOTAL-SALDO-PEND-TAR    PIC 9(06)V9(02).
+          02 WS-SALDO-ANT-TAR           PIC 9(06)V9(02).
+          02 WS-INTERES-REVOLVENTE      PIC 9(04)V9(02).
+          02 WS-RECARGO-MORA            PIC 9(04)V99.
+          02 WS-IDX-SALDO-ANT           PIC 9(03) COMP.
+          02 WS-SW-SALDO-ANT-ENCONTRADO PIC X(01) VALUE "N".
+             88 WS-SALDO-ANT-ENCONTRADO           VALUE "S".
           02 WS-MONTO                   PIC ZZ.ZZZ.ZZZ,ZZ.
+       01 WS-REG-CABECERA.
+           COPY WSCABECERA.
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
            05 WS-ERR-OBJETO             PIC X(10).
@@ -101,14 +144,22 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-DATOS                
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
-                            
-           PERFORM 210000-READ-DATOS                       
-              THRU 210000-READ-DATOS-F                     
-           .                                      
-       100000-START-F. EXIT.                         
+
+           PERFORM 140000-OPEN-SALDO-ANTERIOR
+              THRU 140000-OPEN-SALDO-ANTERIOR-F
+
+           ACCEPT WS-CAB-FECHA FROM DATE YYYYMMDD
+           MOVE "RESUMEN DE TARJETA DE CREDITO" TO WS-CAB-TITULO
+           PERFORM 900000-IMPRIMIR-CABECERA
+              THRU 900000-IMPRIMIR-CABECERA-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       100000-START-F. EXIT.
       ******************************************************************
       *                         110000-OPEN-DATOS   
       ******************************************************************
@@ -125,7 +176,58 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
-      *                         210000-READ-DATOS   
+      *                         140000-OPEN-SALDO-ANTERIOR
+      *        CARGA EN TABLA EL SALDO IMPAGO DEL RESUMEN ANTERIOR
+      *        POR TARJETA
+      ******************************************************************
+       140000-OPEN-SALDO-ANTERIOR.
+           OPEN INPUT SALDO-ANTERIOR
+           IF FS-STATUS-SALDO-OK
+              PERFORM 217000-READ-SALDO-ANTERIOR
+                 THRU 217000-READ-SALDO-ANTERIOR-F
+              PERFORM UNTIL FS-STATUS-SALDO-EOF
+                 ADD 1 TO WS-CANT-SALDO-ANT
+                 MOVE REG-TAR-SA   TO WS-SA-TAR(WS-CANT-SALDO-ANT)
+                 MOVE REG-SALDO-SA TO WS-SA-SALDO(WS-CANT-SALDO-ANT)
+                 PERFORM 217000-READ-SALDO-ANTERIOR
+                    THRU 217000-READ-SALDO-ANTERIOR-F
+              END-PERFORM
+              CLOSE SALDO-ANTERIOR
+           ELSE
+              IF NOT FS-STATUS-SALDO-NOT-FOUND
+                 MOVE CON-140000-OPEN-SALDO TO WS-ERR-PARRAFO
+                 MOVE CON-SALDO             TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR             TO WS-ERR-OPERACION
+                 MOVE FS-STATUS-SALDO       TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              END-IF
+           END-IF
+           .
+       140000-OPEN-SALDO-ANTERIOR-F. EXIT.
+      ******************************************************************
+      *                         217000-READ-SALDO-ANTERIOR
+      ******************************************************************
+       217000-READ-SALDO-ANTERIOR.
+           INITIALIZE REG-SALDO-ANTERIOR
+           READ SALDO-ANTERIOR INTO REG-SALDO-ANTERIOR
+           EVALUATE TRUE
+               WHEN FS-STATUS-SALDO-OK
+                    CONTINUE
+               WHEN FS-STATUS-SALDO-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-217000-READ-SALDO TO WS-ERR-PARRAFO
+                    MOVE CON-SALDO             TO WS-ERR-OBJETO
+                    MOVE CON-LEER              TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-SALDO       TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       217000-READ-SALDO-ANTERIOR-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-DATOS
       ******************************************************************      
        210000-READ-DATOS.
            INITIALIZE REG-DATOS
@@ -146,33 +248,138 @@
            .
        210000-READ-DATOS-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                         215000-CALCULAR-CUOTA
+      *        LOS CONSUMOS QUE SUPERAN EL UMBRAL SE FINANCIAN EN
+      *        CUOTAS; EL RESTO SE COBRA COMPLETO ESTE MES
+      ******************************************************************
+       215000-CALCULAR-CUOTA.
+           IF REG-AMOUNT > CON-UMBRAL-CUOTAS
+              MOVE "S" TO WS-SW-EN-CUOTAS
+              COMPUTE WS-CUOTA-MONTO ROUNDED =
+                      REG-AMOUNT / CON-CANT-CUOTAS
+              COMPUTE WS-SALDO-PENDIENTE =
+                      REG-AMOUNT - WS-CUOTA-MONTO
+           ELSE
+              MOVE "N" TO WS-SW-EN-CUOTAS
+              MOVE REG-AMOUNT TO WS-CUOTA-MONTO
+              MOVE ZEROS TO WS-SALDO-PENDIENTE
+           END-IF
+           .
+       215000-CALCULAR-CUOTA-F. EXIT.
+      ******************************************************************
+      *                         216000-CALCULAR-MORA-INTERES
+      *        BUSCA EL SALDO IMPAGO DEL RESUMEN ANTERIOR PARA LA
+      *        TARJETA; SI HAY, APLICA INTERES REVOLVENTE Y RECARGO
+      *        POR MORA Y LOS SUMA A LO ADEUDADO ESTE MES
+      ******************************************************************
+       216000-CALCULAR-MORA-INTERES.
+           MOVE ZEROS TO WS-SALDO-ANT-TAR
+           MOVE ZEROS TO WS-INTERES-REVOLVENTE
+           MOVE ZEROS TO WS-RECARGO-MORA
+           MOVE "N" TO WS-SW-SALDO-ANT-ENCONTRADO
+           PERFORM VARYING WS-IDX-SALDO-ANT FROM 1 BY 1
+              UNTIL WS-IDX-SALDO-ANT > WS-CANT-SALDO-ANT
+                 OR WS-SALDO-ANT-ENCONTRADO
+              IF REG-TAR = WS-SA-TAR(WS-IDX-SALDO-ANT)
+                 MOVE "S" TO WS-SW-SALDO-ANT-ENCONTRADO
+                 MOVE WS-SA-SALDO(WS-IDX-SALDO-ANT) TO WS-SALDO-ANT-TAR
+              END-IF
+           END-PERFORM
+
+           IF WS-SALDO-ANT-TAR > ZEROS
+              COMPUTE WS-INTERES-REVOLVENTE ROUNDED =
+                 WS-SALDO-ANT-TAR * CON-TASA-INTERES-REVOLVENTE / 100
+              MOVE CON-RECARGO-MORA TO WS-RECARGO-MORA
+           END-IF
+           .
+       216000-CALCULAR-MORA-INTERES-F. EXIT.
+      ******************************************************************
+      *                         227000-ACTUALIZAR-SALDO-ANT
+      *        DEJA EN TABLA EL SALDO FINANCIADO DE ESTE RESUMEN PARA
+      *        QUE EL PROXIMO RESUMEN LO ARRASTRE
+      ******************************************************************
+       227000-ACTUALIZAR-SALDO-ANT.
+           MOVE "N" TO WS-SW-SALDO-ANT-ENCONTRADO
+           PERFORM VARYING WS-IDX-SALDO-ANT FROM 1 BY 1
+              UNTIL WS-IDX-SALDO-ANT > WS-CANT-SALDO-ANT
+                 OR WS-SALDO-ANT-ENCONTRADO
+              IF WS-TAR-ANT = WS-SA-TAR(WS-IDX-SALDO-ANT)
+                 MOVE "S" TO WS-SW-SALDO-ANT-ENCONTRADO
+                 MOVE WS-TOTAL-SALDO-PEND-TAR
+                    TO WS-SA-SALDO(WS-IDX-SALDO-ANT)
+              END-IF
+           END-PERFORM
+           IF NOT WS-SALDO-ANT-ENCONTRADO
+              ADD 1 TO WS-CANT-SALDO-ANT
+              MOVE WS-TAR-ANT TO WS-SA-TAR(WS-CANT-SALDO-ANT)
+              MOVE WS-TOTAL-SALDO-PEND-TAR
+                 TO WS-SA-SALDO(WS-CANT-SALDO-ANT)
+           END-IF
+           .
+       227000-ACTUALIZAR-SALDO-ANT-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
       ****************************************************************** 
        200000-PROCESS.
            MOVE REG-TAR TO WS-TAR-ANT
            MOVE ZEROS TO WS-TOTAL-TAR
-           
-           DISPLAY "TARJETA : " WS-TAR-ANT 
-           DISPLAY "FECHA" "           " "CONSUMO" "              " 
-                   "IMPORTE"  
-           
+           MOVE ZEROS TO WS-TOTAL-CUOTA-TAR
+           MOVE ZEROS TO WS-TOTAL-SALDO-PEND-TAR
+
+           PERFORM 216000-CALCULAR-MORA-INTERES
+              THRU 216000-CALCULAR-MORA-INTERES-F
+
+           DISPLAY "TARJETA : " WS-TAR-ANT
+           IF WS-SALDO-ANT-TAR > ZEROS
+              MOVE WS-SALDO-ANT-TAR TO WS-MONTO
+              DISPLAY "SALDO IMPAGO RESUMEN ANTERIOR : " WS-MONTO
+              MOVE WS-INTERES-REVOLVENTE TO WS-MONTO
+              DISPLAY "INTERES REVOLVENTE :             " WS-MONTO
+              MOVE WS-RECARGO-MORA TO WS-MONTO
+              DISPLAY "RECARGO POR MORA :               " WS-MONTO
+              COMPUTE WS-TOTAL-CUOTA-TAR = WS-SALDO-ANT-TAR +
+                      WS-INTERES-REVOLVENTE + WS-RECARGO-MORA
+           END-IF
+           DISPLAY "FECHA" "           " "CONSUMO" "              "
+                   "IMPORTE"
+
            PERFORM UNTIL REG-TAR <> WS-TAR-ANT
+             PERFORM 215000-CALCULAR-CUOTA
+                THRU 215000-CALCULAR-CUOTA-F
              COMPUTE WS-TOTAL-TAR = WS-TOTAL-TAR + REG-AMOUNT
+             COMPUTE WS-TOTAL-CUOTA-TAR =
+                     WS-TOTAL-CUOTA-TAR + WS-CUOTA-MONTO
+             COMPUTE WS-TOTAL-SALDO-PEND-TAR =
+                     WS-TOTAL-SALDO-PEND-TAR + WS-SALDO-PENDIENTE
              MOVE REG-AMOUNT TO WS-MONTO
-             DISPLAY REG-FEC "     " REG-CON "      " WS-MONTO
+             IF WS-EN-CUOTAS
+                DISPLAY REG-FEC "     " REG-CON "      " WS-MONTO
+                        " (CUOTA 1 DE " CON-CANT-CUOTAS ")"
+             ELSE
+                DISPLAY REG-FEC "     " REG-CON "      " WS-MONTO
+             END-IF
+             PERFORM 905000-CONTROLAR-SALTO-PAGINA
+                THRU 905000-CONTROLAR-SALTO-PAGINA-F
              PERFORM 210000-READ-DATOS
-                THRU 210000-READ-DATOS-F 
+                THRU 210000-READ-DATOS-F
            END-PERFORM
-           
-           MOVE WS-TOTAL-TAR TO WS-MONTO   
-           DISPLAY "TOTAL " WS-TAR-ANT " :       " WS-MONTO
 
-           COMPUTE WS-TOTAL-TAR-MIN = WS-TOTAL-TAR * 0,2  
-           MOVE WS-TOTAL-TAR-MIN TO WS-MONTO   
+           MOVE WS-TOTAL-TAR TO WS-MONTO
+           DISPLAY "TOTAL CONSUMOS " WS-TAR-ANT " : " WS-MONTO
+           MOVE WS-TOTAL-CUOTA-TAR TO WS-MONTO
+           DISPLAY "TOTAL A COBRAR ESTE MES :      " WS-MONTO
+           MOVE WS-TOTAL-SALDO-PEND-TAR TO WS-MONTO
+           DISPLAY "SALDO FINANCIADO EN CUOTAS :   " WS-MONTO
+
+           COMPUTE WS-TOTAL-TAR-MIN = WS-TOTAL-CUOTA-TAR * 0,2
+           MOVE WS-TOTAL-TAR-MIN TO WS-MONTO
            DISPLAY "TOTAL PAGO MINIMO :            " WS-MONTO
-           
-           DISPLAY " "           
-           .         
+
+           PERFORM 227000-ACTUALIZAR-SALDO-ANT
+              THRU 227000-ACTUALIZAR-SALDO-ANT-F
+
+           DISPLAY " "
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
       *                         300000-END   
@@ -180,8 +387,11 @@
        300000-END.
            PERFORM 310000-CLOSE-DATOS
               THRU 310000-CLOSE-DATOS-F
+
+           PERFORM 340000-WRITE-SALDO-ANTERIOR
+              THRU 340000-WRITE-SALDO-ANTERIOR-F
            STOP RUN
-           .    
+           .
        300000-END-F. EXIT.
       ******************************************************************
       *                         310000-CLOSE-DATOS   
@@ -199,7 +409,69 @@
            .
        310000-CLOSE-DATOS-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         340000-WRITE-SALDO-ANTERIOR
+      *        REGRABA LA TABLA DE SALDOS IMPAGOS ACTUALIZADA PARA
+      *        EL PROXIMO RESUMEN
+      ******************************************************************
+       340000-WRITE-SALDO-ANTERIOR.
+           OPEN OUTPUT SALDO-ANTERIOR
+           IF NOT FS-STATUS-SALDO-OK
+              MOVE CON-340000-WRITE-SALDO TO WS-ERR-PARRAFO
+              MOVE CON-SALDO              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR              TO WS-ERR-OPERACION
+              MOVE FS-STATUS-SALDO        TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM VARYING WS-IDX-SALDO-ANT FROM 1 BY 1
+              UNTIL WS-IDX-SALDO-ANT > WS-CANT-SALDO-ANT
+              MOVE WS-SA-TAR(WS-IDX-SALDO-ANT)   TO REG-TAR-SA
+              MOVE WS-SA-SALDO(WS-IDX-SALDO-ANT) TO REG-SALDO-SA
+              WRITE REG-SALDO-ANTERIOR
+              IF NOT FS-STATUS-SALDO-OK
+                 MOVE CON-340000-WRITE-SALDO TO WS-ERR-PARRAFO
+                 MOVE CON-SALDO              TO WS-ERR-OBJETO
+                 MOVE CON-GRABAR             TO WS-ERR-OPERACION
+                 MOVE FS-STATUS-SALDO        TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              END-IF
+           END-PERFORM
+
+           CLOSE SALDO-ANTERIOR
+           .
+       340000-WRITE-SALDO-ANTERIOR-F. EXIT.
+      ******************************************************************
+      *                         900000-IMPRIMIR-CABECERA
+      *        IMPRIME LA CABECERA DEL REPORTE Y REINICIA EL CONTADOR
+      *        DE LINEAS DE LA PAGINA
+      ******************************************************************
+       900000-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-CAB-PAGINA
+           MOVE ZEROS TO WS-CAB-LINEAS
+           DISPLAY " "
+           DISPLAY "FECHA : " WS-CAB-FECHA "     PAGINA : "
+                   WS-CAB-PAGINA
+           DISPLAY WS-CAB-TITULO
+           DISPLAY " "
+           .
+       900000-IMPRIMIR-CABECERA-F. EXIT.
+      ******************************************************************
+      *                         905000-CONTROLAR-SALTO-PAGINA
+      *        CUENTA LAS LINEAS DE DETALLE IMPRESAS Y DISPARA UNA
+      *        NUEVA CABECERA AL SUPERAR EL MAXIMO POR PAGINA
+      ******************************************************************
+       905000-CONTROLAR-SALTO-PAGINA.
+           ADD 1 TO WS-CAB-LINEAS
+           IF WS-CAB-LINEAS > WS-CAB-MAX-LINEAS
+               PERFORM 900000-IMPRIMIR-CABECERA
+                  THRU 900000-IMPRIMIR-CABECERA-F
+           END-IF
+           .
+       905000-CONTROLAR-SALTO-PAGINA-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
