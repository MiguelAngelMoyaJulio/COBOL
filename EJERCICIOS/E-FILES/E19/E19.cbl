@@ -60,8 +60,12 @@
       *****************************  INPUT  ****************************
        SELECT DATOS ASSIGN TO "DAT.txt"
                     FILE STATUS IS FS-STATUS-FILE
-                    ORGANIZATION IS LINE SEQUENTIAL. 
-       
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CDR ASSIGN TO "CDR.txt"
+                    FILE STATUS IS FS-STATUS-CDR
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
       ****************************  OUTPUT  ****************************
 
        DATA DIVISION.
@@ -73,6 +77,12 @@
               05 REG-ADDRESS          PIC X(30).
               05 REG-CONSUMPTION      PIC 9(04).
               05 REG-TYPE             PIC X(01).
+
+       FD CDR.
+          01 REG-CDR.
+              05 REG-CDR-MOBILE       PIC 9(09).
+              05 REG-CDR-INICIO       PIC 9(04).
+              05 REG-CDR-DURACION     PIC 9(04).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -80,22 +90,37 @@
       ************************  CONSTANTS  *****************************
 
       ************************** TABLES ********************************
+       01 WS-TABLA-CDR.
+          05 WS-CDR-ENTRADA OCCURS 500 TIMES.
+             10 WS-CDR-MOBILE         PIC 9(09).
+             10 WS-CDR-MINUTOS        PIC 9(05).
+       01 WS-CANT-CDR                 PIC 9(03) VALUE ZEROS.
 
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 FS-STATUS-FILE                PIC X(02) VALUE "00".
              88 FS-STATUS-FILE-OK                    VALUE "00".
              88 FS-STATUS-FILE-EOF                   VALUE "10".
+          05 FS-STATUS-CDR                 PIC X(02) VALUE "00".
+             88 FS-STATUS-CDR-OK                     VALUE "00".
+             88 FS-STATUS-CDR-EOF                    VALUE "10".
       ************************** VARIABLES *****************************
        01 WS-VARIABLES.
            02 WS-STATUS                PIC X(01).
-           02 WS-VAR.                
+           02 WS-VAR.
                05 WS-TOTAL-MINUTES     PIC 9(05).
                05 WS-MINUTES-REMAINING PIC S9(05).
                05 WS-TOTAL-BILLING     PIC 9(05)v99.
                05 WS-TOTAL-CONSUMPTION.
-                   10 WS-HOUR          PIC 9(02).     
-                   10 WS-MINUTES       PIC 9(02). 
+                   10 WS-HOUR          PIC 9(02).
+                   10 WS-MINUTES       PIC 9(02).
+           02 WS-CDR-DURACION-CONV.
+               05 WS-CDR-HOUR          PIC 9(02).
+               05 WS-CDR-MIN           PIC 9(02).
+           02 WS-CDR-MINUTOS-CALC      PIC 9(05).
+           02 WS-IDX-CDR               PIC 9(03).
+           02 WS-SW-CDR-ENCONTRADO     PIC X(01).
+              88 WS-CDR-ENCONTRADO             VALUE "S".
            02 WS-TITLE.
                05 FILLER               PIC X(04) VALUE "NAME".
                05 FILLER               PIC X(04).            
@@ -145,24 +170,96 @@
       ******************************************************************
        100000-START.
            PERFORM 110000-OPEN-DATOS
-              THRU 110000-OPEN-DATOS-F                                 
+              THRU 110000-OPEN-DATOS-F
+
+           PERFORM 130000-OPEN-CDR
+              THRU 130000-OPEN-CDR-F
 
            PERFORM 210000-READ-DATOS
               THRU 210000-READ-DATOS-F
 
-           DISPLAY WS-TITLE   
-           .                                      
+           DISPLAY WS-TITLE
+           .
        100000-START-F. EXIT.
       ******************************************************************
-      *                         110000-OPEN-DATOS   
+      *                         110000-OPEN-DATOS
       ******************************************************************
-       110000-OPEN-DATOS.                        
-           OPEN INPUT DATOS                   
+       110000-OPEN-DATOS.
+           OPEN INPUT DATOS
            IF NOT FS-STATUS-FILE-OK
                DISPLAY "ERROR AL ABRIR ARCHIVO MAESTRO " FS-STATUS-FILE
            END-IF
            .
-       110000-OPEN-DATOS-F. EXIT.                          
+       110000-OPEN-DATOS-F. EXIT.
+      ******************************************************************
+      *                         130000-OPEN-CDR
+      ******************************************************************
+      *    LEE POR ADELANTADO TODOS LOS REGISTROS DE LLAMADAS (CDR)
+      *    DEL MES Y ACUMULA LOS MINUTOS UTILIZADOS POR CELULAR EN
+      *    LA TABLA WS-TABLA-CDR, YA QUE UN MISMO ABONADO PUEDE TENER
+      *    VARIAS LLAMADAS Y DAT.txt TRAE UN SOLO REGISTRO POR MES.
+      ******************************************************************
+       130000-OPEN-CDR.
+           OPEN INPUT CDR
+           IF NOT FS-STATUS-CDR-OK
+               DISPLAY "ERROR AL ABRIR ARCHIVO CDR " FS-STATUS-CDR
+           ELSE
+               PERFORM 215000-READ-CDR
+                  THRU 215000-READ-CDR-F
+               PERFORM UNTIL FS-STATUS-CDR-EOF
+                   PERFORM 226000-ACUMULAR-CDR
+                      THRU 226000-ACUMULAR-CDR-F
+                   PERFORM 215000-READ-CDR
+                      THRU 215000-READ-CDR-F
+               END-PERFORM
+               CLOSE CDR
+           END-IF
+           .
+       130000-OPEN-CDR-F. EXIT.
+      ******************************************************************
+      *                         215000-READ-CDR
+      ******************************************************************
+       215000-READ-CDR.
+           INITIALIZE REG-CDR
+           READ CDR INTO REG-CDR
+           EVALUATE TRUE
+               WHEN FS-STATUS-CDR-OK
+                    CONTINUE
+               WHEN FS-STATUS-CDR-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR AL LEER ARCHIVO CDR " FS-STATUS-CDR
+           END-EVALUATE
+           .
+       215000-READ-CDR-F. EXIT.
+      ******************************************************************
+      *                         226000-ACUMULAR-CDR
+      ******************************************************************
+      *    CONVIERTE LA DURACION HHMM DE LA LLAMADA A MINUTOS Y LA
+      *    SUMA AL TOTAL DEL CELULAR (BUSQUEDA LINEAL POR NUMERO).
+      ******************************************************************
+       226000-ACUMULAR-CDR.
+           MOVE REG-CDR-DURACION TO WS-CDR-DURACION-CONV
+           COMPUTE WS-CDR-MINUTOS-CALC =
+                   WS-CDR-HOUR * 60 + WS-CDR-MIN
+
+           MOVE "N" TO WS-SW-CDR-ENCONTRADO
+           PERFORM VARYING WS-IDX-CDR FROM 1 BY 1
+              UNTIL WS-IDX-CDR > WS-CANT-CDR
+                 OR WS-CDR-ENCONTRADO
+              IF WS-CDR-MOBILE (WS-IDX-CDR) = REG-CDR-MOBILE
+                 ADD WS-CDR-MINUTOS-CALC
+                    TO WS-CDR-MINUTOS (WS-IDX-CDR)
+                 MOVE "S" TO WS-SW-CDR-ENCONTRADO
+              END-IF
+           END-PERFORM
+           IF NOT WS-CDR-ENCONTRADO
+              ADD 1 TO WS-CANT-CDR
+              MOVE REG-CDR-MOBILE      TO WS-CDR-MOBILE (WS-CANT-CDR)
+              MOVE WS-CDR-MINUTOS-CALC TO WS-CDR-MINUTOS (WS-CANT-CDR)
+           END-IF
+           .
+       226000-ACUMULAR-CDR-F. EXIT.
       ******************************************************************
       *                         200000-PROCESS   
       ****************************************************************** 
@@ -195,10 +292,18 @@
       *                         220000-TOTAL-MINUTES   
       ******************************************************************      
        220000-TOTAL-MINUTES.
-           MOVE REG-CONSUMPTION TO WS-TOTAL-CONSUMPTION
-           COMPUTE WS-TOTAL-MINUTES = WS-HOUR * 60 + WS-MINUTES
+           MOVE ZEROS TO WS-TOTAL-MINUTES
+           MOVE "N" TO WS-SW-CDR-ENCONTRADO
+           PERFORM VARYING WS-IDX-CDR FROM 1 BY 1
+              UNTIL WS-IDX-CDR > WS-CANT-CDR
+                 OR WS-CDR-ENCONTRADO
+              IF WS-CDR-MOBILE (WS-IDX-CDR) = REG-MOBILE
+                 MOVE WS-CDR-MINUTOS (WS-IDX-CDR) TO WS-TOTAL-MINUTES
+                 MOVE "S" TO WS-SW-CDR-ENCONTRADO
+              END-IF
+           END-PERFORM
            .
-       220000-TOTAL-MINUTES-F. EXIT.    
+       220000-TOTAL-MINUTES-F. EXIT.
       ******************************************************************
       *                         230000-BILLING   
       ******************************************************************      
