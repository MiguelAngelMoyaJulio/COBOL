@@ -0,0 +1,876 @@
+      ******************************************************************
+      *Leer CORRECCION.txt (renglones de correccion cargados una vez
+      *que el dato faltante que genero una INCIDENCIA fue reparado
+      *aguas arriba, en CUENTAS o en SERVICIOS) y volver a correr la
+      *misma decision de apareo que E48 - saldo cubre la deuda, cubre
+      *parcialmente, o no alcanza - para cada cliente corregido, sin
+      *tener que rehacer la corrida completa de CUENTAS.txt/
+      *SERVICIOS.txt. Los clientes resueltos se sacan de INCIDENCIA.txt
+      *y los que siguen sin corregir quedan como estaban.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E48RES.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+       SELECT PARAMETROS ASSIGN TO "PARAMETROS.txt"
+                     FILE STATUS IS WS-FS-STATUS9
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CORRECCION ASSIGN TO "CORRECCION.txt"
+                     FILE STATUS IS WS-FS-STATUS1
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT INCIDENCIA ASSIGN TO WS-INCIDENCIA-FILE
+                     FILE STATUS IS WS-FS-STATUS2
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CUENTA ASSIGN TO WS-CUENTA-FILE
+                     FILE STATUS IS WS-FS-STATUS3
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SERVICIO ASSIGN TO WS-SERVICIO-FILE
+                     FILE STATUS IS WS-FS-STATUS4
+                     ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************  OUTPUT  ****************************
+       SELECT CUENTA-ACT ASSIGN TO WS-CUENTA-ACT-FILE
+                     FILE STATUS IS WS-FS-STATUS5
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PARCIAL ASSIGN TO WS-PARCIAL-FILE
+                     FILE STATUS IS WS-FS-STATUS6
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RECHA ASSIGN TO WS-RECHA-FILE
+                     FILE STATUS IS WS-FS-STATUS7
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT INCIDENCIA-NUEVA ASSIGN TO WS-INCIDENCIA-FILE
+                     FILE STATUS IS WS-FS-STATUS8
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARAMETROS.
+          01 REG-PARAMETROS.
+             05 REG-PARAM-FECHA         PIC 9(08).
+
+       FD CORRECCION.
+          01 REG-CORRECCION.
+             05 REG-TIPO-CORR-C         PIC X(30).
+             05 REG-CLIENTE-C           PIC 9(08).
+             05 REG-NOMBRE-C            PIC X(30).
+             05 REG-SALDO-C             PIC 9(15)V9(02).
+             05 REG-MONTO-SRV-C         PIC 9(15)V9(02).
+
+       FD INCIDENCIA.
+          01 REG-INCIDENCIA.
+             05 REG-NRO-CLI-I           PIC 9(08).
+             05 REG-NOMBRE-TABLA-I      PIC X(30).
+             05 REG-FECHA-INCIDENCIA-I  PIC 9(08).
+
+       FD CUENTA.
+          01 REG-CUENTA.
+             05 REG-CLIENTE-M           PIC 9(08).
+             05 REG-NOMBRE-M            PIC X(30).
+             05 REG-SALDO-M             PIC 9(15)V9(02).
+
+       FD SERVICIO.
+          01 REG-SERVICIO.
+             05 REG-CLIENTE-N           PIC 9(08).
+             05 REG-SERVICIO-N          PIC X(03).
+             05 REG-MONTO-N             PIC 9(15)V9(02).
+
+       FD CUENTA-ACT.
+          01 REG-CUENTA-ACT.
+             05 REG-CLIENTE-A           PIC 9(08).
+             05 REG-NOMBRE-A            PIC X(30).
+             05 REG-SALDO-A             PIC 9(15)V9(02).
+
+       FD PARCIAL.
+          01 REG-PARCIAL.
+             05 REG-NRO-CLI-P           PIC 9(08).
+             05 REG-NOMBRE-P            PIC X(30).
+             05 REG-DEUDA-TOTAL-P       PIC 9(15)V9(02).
+             05 REG-IMPORTE-APLICADO-P  PIC 9(15)V9(02).
+             05 REG-SALDO-PENDIENTE-P   PIC 9(15)V9(02).
+
+       FD RECHA.
+          01 REG-RECHA.
+             05 REG-NRO-CLI-R           PIC 9(08).
+             05 REG-NOMBRE-R            PIC X(30).
+             05 REG-SALDO-ACTUAL-R      PIC 9(15)V9(02).
+             05 REG-IMPORTE-DEUDA-R     PIC 9(15)V9(02).
+             05 REG-FECHA-RECHAZO-R     PIC 9(08).
+
+       FD INCIDENCIA-NUEVA.
+          01 REG-INCIDENCIA-NUEVA.
+             05 REG-NRO-CLI-IN          PIC 9(08).
+             05 REG-NOMBRE-TABLA-IN     PIC X(30).
+             05 REG-FECHA-INCIDENCIA-IN PIC 9(08).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTES  ****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
+           02 CON-PARRAFO.
+              05 CON-105000-LEER-PARAMETROS      PIC X(30) VALUE
+              '105000-LEER-PARAMETROS      '.
+              05 CON-110000-OPEN-CORRECCION      PIC X(30) VALUE
+              '110000-OPEN-CORRECCION      '.
+              05 CON-120000-OPEN-INCIDENCIA      PIC X(30) VALUE
+              '120000-OPEN-INCIDENCIA      '.
+              05 CON-130000-OPEN-CUENTA          PIC X(30) VALUE
+              '130000-OPEN-CUENTA          '.
+              05 CON-140000-OPEN-SERVICIO        PIC X(30) VALUE
+              '140000-OPEN-SERVICIO        '.
+              05 CON-150000-OPEN-SALIDAS         PIC X(30) VALUE
+              '150000-OPEN-SALIDAS         '.
+              05 CON-210000-READ-CORRECCION      PIC X(30) VALUE
+              '210000-READ-CORRECCION      '.
+              05 CON-220000-READ-INCIDENCIA      PIC X(30) VALUE
+              '220000-READ-INCIDENCIA      '.
+              05 CON-230000-READ-CUENTA          PIC X(30) VALUE
+              '230000-READ-CUENTA          '.
+              05 CON-240000-READ-SERVICIO        PIC X(30) VALUE
+              '240000-READ-SERVICIO        '.
+              05 CON-410000-WRITE-CUENTA-ACT     PIC X(30) VALUE
+              '410000-WRITE-CUENTA-ACT     '.
+              05 CON-420000-WRITE-PARCIAL        PIC X(30) VALUE
+              '420000-WRITE-PARCIAL        '.
+              05 CON-430000-WRITE-RECHA          PIC X(30) VALUE
+              '430000-WRITE-RECHA          '.
+              05 CON-440000-WRITE-INCIDENCIA-NUEVA PIC X(30) VALUE
+              '440000-WRITE-INCIDENCIA-NUEVA'.
+              05 CON-CIERRES                     PIC X(30) VALUE
+              '900000-CLOSE-ARCHIVOS       '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+              05 CON-GRABAR    PIC X(15) VALUE 'GRABAR         '.
+           02 CON-OBJETOS.
+              05 CON-PARAMETROS   PIC X(10) VALUE 'PARAMETROS'.
+              05 CON-CORRECCION   PIC X(10) VALUE 'CORRECCION'.
+              05 CON-INCIDENCIA   PIC X(10) VALUE 'INCIDENCIA'.
+              05 CON-CUENTA       PIC X(10) VALUE 'CUENTA    '.
+              05 CON-SERVICIO     PIC X(10) VALUE 'SERVICIO  '.
+              05 CON-CUENTA-ACT   PIC X(10) VALUE 'CUENTA ACT'.
+              05 CON-PARCIAL      PIC X(10) VALUE 'PARCIAL   '.
+              05 CON-RECHAZADO    PIC X(10) VALUE 'RECHAZADO '.
+           02 CON-TABLAS.
+              05 CON-TABLA-CUENTAS     PIC X(30) VALUE 'CUENTAS'.
+              05 CON-TABLA-SERVICIOS   PIC X(30) VALUE 'SERVICIOS'.
+      ************************  PARAMETROS  ****************************
+       01 WS-PARAMETROS.
+          05 WS-INCIDENCIA-FILE       PIC X(40) VALUE
+             "INCIDENCIA.txt".
+          05 WS-CUENTA-FILE           PIC X(40) VALUE
+             "CUENTAS.txt".
+          05 WS-SERVICIO-FILE         PIC X(40) VALUE
+             "SERVICIOS.txt".
+          05 WS-CUENTA-ACT-FILE       PIC X(40) VALUE
+             "CUENTAS_ACTUALIZADAS.txt".
+          05 WS-PARCIAL-FILE          PIC X(40) VALUE
+             "PAGOS_PARCIALES.txt".
+          05 WS-RECHA-FILE            PIC X(40) VALUE
+             "RECHAZADOS.txt".
+      ************************** TABLES ********************************
+       01 WS-TABLA-CORRECCION.
+          02 WS-CORR-ENTRY OCCURS 100 TIMES.
+             05 WS-CORR-TIPO           PIC X(30).
+             05 WS-CORR-CLIENTE        PIC 9(08).
+             05 WS-CORR-NOMBRE         PIC X(30).
+             05 WS-CORR-SALDO          PIC 9(15)V9(02).
+             05 WS-CORR-MONTO-SRV      PIC 9(15)V9(02).
+       01 WS-CANT-CORRECCION           PIC 9(03) VALUE 0.
+
+       01 WS-TABLA-INCIDENCIA.
+          02 WS-INC-ENTRY OCCURS 300 TIMES.
+             05 WS-INC-CLIENTE         PIC 9(08).
+             05 WS-INC-TABLA           PIC X(30).
+             05 WS-INC-FECHA           PIC 9(08).
+             05 WS-INC-RESUELTA        PIC X(01).
+                88 WS-INC-RESUELTA-S           VALUE 'S'.
+                88 WS-INC-RESUELTA-N           VALUE 'N'.
+       01 WS-CANT-INCIDENCIA           PIC 9(03) VALUE 0.
+
+       01 WS-TABLA-CUENTA.
+          02 WS-CTA-ENTRY OCCURS 200 TIMES.
+             05 WS-CTA-CLIENTE         PIC 9(08).
+             05 WS-CTA-NOMBRE          PIC X(30).
+             05 WS-CTA-SALDO           PIC 9(15)V9(02).
+       01 WS-CANT-CUENTA               PIC 9(03) VALUE 0.
+
+       01 WS-TABLA-SERVICIO.
+          02 WS-SRV-ENTRY OCCURS 300 TIMES.
+             05 WS-SRV-CLIENTE         PIC 9(08).
+             05 WS-SRV-MONTO           PIC 9(15)V9(02).
+       01 WS-CANT-SERVICIO             PIC 9(03) VALUE 0.
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 WS-FS-STATUS1                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS1-OK                        VALUE "00".
+             88 WS-FS-STATUS1-EOF                       VALUE "10".
+             88 WS-FS-STATUS1-NOT-FOUND                 VALUE "35".
+
+          05 WS-FS-STATUS2                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS2-OK                        VALUE "00".
+             88 WS-FS-STATUS2-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS3                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS3-OK                        VALUE "00".
+             88 WS-FS-STATUS3-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS4                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS4-OK                        VALUE "00".
+             88 WS-FS-STATUS4-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS5                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS5-OK                        VALUE "00".
+             88 WS-FS-STATUS5-NOT-FOUND                 VALUE "35".
+
+          05 WS-FS-STATUS6                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS6-OK                        VALUE "00".
+             88 WS-FS-STATUS6-NOT-FOUND                 VALUE "35".
+
+          05 WS-FS-STATUS7                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS7-OK                        VALUE "00".
+             88 WS-FS-STATUS7-NOT-FOUND                 VALUE "35".
+
+          05 WS-FS-STATUS8                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS8-OK                        VALUE "00".
+
+          05 WS-FS-STATUS9                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS9-OK                        VALUE "00".
+             88 WS-FS-STATUS9-EOF                       VALUE "10".
+
+          05 WS-SW-CORR-ENCONTRADA            PIC X(01) VALUE "N".
+             88 WS-CORR-ENCONTRADA-S                    VALUE "S".
+             88 WS-CORR-ENCONTRADA-N                    VALUE "N".
+      ************************** VARIABLES *****************************
+       01 WS-VARIABLES.
+          05 WSV-IDX-CORR              PIC 9(03).
+          05 WSV-IDX-INC               PIC 9(03).
+          05 WSV-IDX-CTA               PIC 9(03).
+          05 WSV-IDX-SRV               PIC 9(03).
+          05 WSV-CLIENTE-BUSCADO       PIC 9(08).
+          05 WS-FECHA-HOY              PIC 9(08).
+          05 WS-NOMBRE-CLIENTE         PIC X(30).
+          05 WS-SALDO-CLIENTE          PIC 9(15)V9(02).
+          05 WS-DEUDA-CLIENTE          PIC 9(15)V9(02).
+          05 WS-CANT-RESUELTAS         PIC 9(03) VALUE 0.
+          05 WS-CANT-PENDIENTES        PIC 9(03) VALUE 0.
+
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+              VARYING WSV-IDX-INC FROM 1 BY 1
+              UNTIL WSV-IDX-INC > WS-CANT-INCIDENCIA
+
+           PERFORM 300000-END
+              THRU 300000-END-F
+           .
+      ******************************************************************
+      *                         100000-START
+      *Precarga en memoria CORRECCION.txt, INCIDENCIA.txt, CUENTAS.txt
+      *y SERVICIOS.txt (mismo estilo de precarga que 105000/106000 de
+      *E48), para poder resolver cada incidencia contra los datos que
+      *ya existen sin depender del orden fisico de ningun archivo.
+      ******************************************************************
+       100000-START.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           PERFORM 105000-LEER-PARAMETROS
+              THRU 105000-LEER-PARAMETROS-F
+
+           PERFORM 110000-OPEN-CORRECCION
+              THRU 110000-OPEN-CORRECCION-F
+
+           PERFORM 120000-OPEN-INCIDENCIA
+              THRU 120000-OPEN-INCIDENCIA-F
+
+           PERFORM 130000-OPEN-CUENTA
+              THRU 130000-OPEN-CUENTA-F
+
+           PERFORM 140000-OPEN-SERVICIO
+              THRU 140000-OPEN-SERVICIO-F
+
+           PERFORM 150000-OPEN-SALIDAS
+              THRU 150000-OPEN-SALIDAS-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                         105000-LEER-PARAMETROS
+      *Si existe PARAMETROS.txt, arma los nombres de INCIDENCIA.txt,
+      *CUENTAS.txt, SERVICIOS.txt, CUENTAS_ACTUALIZADAS.txt,
+      *PAGOS_PARCIALES.txt y RECHAZADOS.txt con la misma fecha de
+      *proceso que E48 uso para nombrarlos, para seguir trabajando
+      *sobre la salida de la corrida del dia correcto.
+      ******************************************************************
+       105000-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF WS-FS-STATUS9 = "35"
+              CONTINUE
+           ELSE
+              IF NOT WS-FS-STATUS9-OK
+                 MOVE CON-105000-LEER-PARAMETROS TO WS-ERR-PARRAFO
+                 MOVE CON-PARAMETROS             TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+                 MOVE WS-FS-STATUS9              TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              ELSE
+                 READ PARAMETROS
+                 IF WS-FS-STATUS9-OK
+                    STRING "INCIDENCIA_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-INCIDENCIA-FILE
+                    STRING "CUENTAS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-CUENTA-FILE
+                    STRING "SERVICIOS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-SERVICIO-FILE
+                    STRING "CUENTAS_ACTUALIZADAS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-CUENTA-ACT-FILE
+                    STRING "PAGOS_PARCIALES_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-PARCIAL-FILE
+                    STRING "RECHAZADOS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-RECHA-FILE
+                 END-IF
+                 CLOSE PARAMETROS
+              END-IF
+           END-IF
+           .
+       105000-LEER-PARAMETROS-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-CORRECCION
+      *CORRECCION.txt es opcional; si todavia no hay ninguna correccion
+      *cargada el archivo puede no existir (status 35) y el programa
+      *simplemente deja todas las incidencias como estaban.
+      ******************************************************************
+       110000-OPEN-CORRECCION.
+           OPEN INPUT CORRECCION
+           IF WS-FS-STATUS1-NOT-FOUND
+              CONTINUE
+           ELSE
+              IF NOT WS-FS-STATUS1-OK
+                 MOVE CON-110000-OPEN-CORRECCION TO WS-ERR-PARRAFO
+                 MOVE CON-CORRECCION             TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+                 MOVE WS-FS-STATUS1               TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              ELSE
+                 PERFORM 210000-READ-CORRECCION
+                    THRU 210000-READ-CORRECCION-F
+                    UNTIL WS-FS-STATUS1-EOF
+
+                 CLOSE CORRECCION
+              END-IF
+           END-IF
+           .
+       110000-OPEN-CORRECCION-F. EXIT.
+      ******************************************************************
+      *                         120000-OPEN-INCIDENCIA
+      ******************************************************************
+       120000-OPEN-INCIDENCIA.
+           OPEN INPUT INCIDENCIA
+           IF NOT WS-FS-STATUS2-OK
+              MOVE CON-120000-OPEN-INCIDENCIA TO WS-ERR-PARRAFO
+              MOVE CON-INCIDENCIA             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS2              TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 220000-READ-INCIDENCIA
+              THRU 220000-READ-INCIDENCIA-F
+              UNTIL WS-FS-STATUS2-EOF
+
+           CLOSE INCIDENCIA
+           .
+       120000-OPEN-INCIDENCIA-F. EXIT.
+      ******************************************************************
+      *                         130000-OPEN-CUENTA
+      ******************************************************************
+       130000-OPEN-CUENTA.
+           OPEN INPUT CUENTA
+           IF NOT WS-FS-STATUS3-OK
+              MOVE CON-130000-OPEN-CUENTA TO WS-ERR-PARRAFO
+              MOVE CON-CUENTA             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR              TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS3          TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 230000-READ-CUENTA
+              THRU 230000-READ-CUENTA-F
+              UNTIL WS-FS-STATUS3-EOF
+
+           CLOSE CUENTA
+           .
+       130000-OPEN-CUENTA-F. EXIT.
+      ******************************************************************
+      *                         140000-OPEN-SERVICIO
+      ******************************************************************
+       140000-OPEN-SERVICIO.
+           OPEN INPUT SERVICIO
+           IF NOT WS-FS-STATUS4-OK
+              MOVE CON-140000-OPEN-SERVICIO TO WS-ERR-PARRAFO
+              MOVE CON-SERVICIO             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS4             TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 240000-READ-SERVICIO
+              THRU 240000-READ-SERVICIO-F
+              UNTIL WS-FS-STATUS4-EOF
+
+           CLOSE SERVICIO
+           .
+       140000-OPEN-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         150000-OPEN-SALIDAS
+      *CUENTAS_ACTUALIZADAS.txt, PAGOS_PARCIALES.txt y RECHAZADOS.txt
+      *ya existen desde la corrida de E48; se abren en EXTEND para
+      *agregar a continuacion los clientes que ahora se resuelven,
+      *igual que 175000-OPEN-CONTROLDIARIO de E48. INCIDENCIA.txt se
+      *vuelve a grabar entera en 300000-END con lo que quede pendiente.
+      ******************************************************************
+       150000-OPEN-SALIDAS.
+           OPEN EXTEND CUENTA-ACT
+           IF WS-FS-STATUS5-NOT-FOUND
+              OPEN OUTPUT CUENTA-ACT
+           END-IF
+           IF NOT WS-FS-STATUS5-OK
+              MOVE CON-150000-OPEN-SALIDAS TO WS-ERR-PARRAFO
+              MOVE CON-CUENTA-ACT          TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS5           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           OPEN EXTEND PARCIAL
+           IF WS-FS-STATUS6-NOT-FOUND
+              OPEN OUTPUT PARCIAL
+           END-IF
+           IF NOT WS-FS-STATUS6-OK
+              MOVE CON-150000-OPEN-SALIDAS TO WS-ERR-PARRAFO
+              MOVE CON-PARCIAL             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS6           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           OPEN EXTEND RECHA
+           IF WS-FS-STATUS7-NOT-FOUND
+              OPEN OUTPUT RECHA
+           END-IF
+           IF NOT WS-FS-STATUS7-OK
+              MOVE CON-150000-OPEN-SALIDAS TO WS-ERR-PARRAFO
+              MOVE CON-RECHAZADO           TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS7           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       150000-OPEN-SALIDAS-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-CORRECCION
+      ******************************************************************
+       210000-READ-CORRECCION.
+           READ CORRECCION INTO REG-CORRECCION
+           EVALUATE TRUE
+               WHEN WS-FS-STATUS1-OK
+                    ADD 1 TO WS-CANT-CORRECCION
+                    MOVE REG-TIPO-CORR-C  TO
+                       WS-CORR-TIPO(WS-CANT-CORRECCION)
+                    MOVE REG-CLIENTE-C    TO
+                       WS-CORR-CLIENTE(WS-CANT-CORRECCION)
+                    MOVE REG-NOMBRE-C     TO
+                       WS-CORR-NOMBRE(WS-CANT-CORRECCION)
+                    MOVE REG-SALDO-C      TO
+                       WS-CORR-SALDO(WS-CANT-CORRECCION)
+                    MOVE REG-MONTO-SRV-C  TO
+                       WS-CORR-MONTO-SRV(WS-CANT-CORRECCION)
+               WHEN WS-FS-STATUS1-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-210000-READ-CORRECCION TO WS-ERR-PARRAFO
+                    MOVE CON-CORRECCION          TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE WS-FS-STATUS1           TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       210000-READ-CORRECCION-F. EXIT.
+      ******************************************************************
+      *                         220000-READ-INCIDENCIA
+      ******************************************************************
+       220000-READ-INCIDENCIA.
+           READ INCIDENCIA INTO REG-INCIDENCIA
+           EVALUATE TRUE
+               WHEN WS-FS-STATUS2-OK
+                    ADD 1 TO WS-CANT-INCIDENCIA
+                    MOVE REG-NRO-CLI-I  TO
+                       WS-INC-CLIENTE(WS-CANT-INCIDENCIA)
+                    MOVE REG-NOMBRE-TABLA-I TO
+                       WS-INC-TABLA(WS-CANT-INCIDENCIA)
+                    MOVE REG-FECHA-INCIDENCIA-I TO
+                       WS-INC-FECHA(WS-CANT-INCIDENCIA)
+                    SET WS-INC-RESUELTA-N(WS-CANT-INCIDENCIA) TO TRUE
+               WHEN WS-FS-STATUS2-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-220000-READ-INCIDENCIA TO WS-ERR-PARRAFO
+                    MOVE CON-INCIDENCIA          TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE WS-FS-STATUS2           TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       220000-READ-INCIDENCIA-F. EXIT.
+      ******************************************************************
+      *                         230000-READ-CUENTA
+      ******************************************************************
+       230000-READ-CUENTA.
+           READ CUENTA INTO REG-CUENTA
+           EVALUATE TRUE
+               WHEN WS-FS-STATUS3-OK
+                    ADD 1 TO WS-CANT-CUENTA
+                    MOVE REG-CLIENTE-M TO WS-CTA-CLIENTE(WS-CANT-CUENTA)
+                    MOVE REG-NOMBRE-M  TO WS-CTA-NOMBRE(WS-CANT-CUENTA)
+                    MOVE REG-SALDO-M   TO WS-CTA-SALDO(WS-CANT-CUENTA)
+               WHEN WS-FS-STATUS3-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-230000-READ-CUENTA TO WS-ERR-PARRAFO
+                    MOVE CON-CUENTA              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE WS-FS-STATUS3           TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       230000-READ-CUENTA-F. EXIT.
+      ******************************************************************
+      *                         240000-READ-SERVICIO
+      ******************************************************************
+       240000-READ-SERVICIO.
+           READ SERVICIO INTO REG-SERVICIO
+           EVALUATE TRUE
+               WHEN WS-FS-STATUS4-OK
+                    ADD 1 TO WS-CANT-SERVICIO
+                    MOVE REG-CLIENTE-N TO
+                       WS-SRV-CLIENTE(WS-CANT-SERVICIO)
+                    MOVE REG-MONTO-N   TO
+                       WS-SRV-MONTO(WS-CANT-SERVICIO)
+               WHEN WS-FS-STATUS4-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-240000-READ-SERVICIO TO WS-ERR-PARRAFO
+                    MOVE CON-SERVICIO              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                  TO WS-ERR-OPERACION
+                    MOVE WS-FS-STATUS4             TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       240000-READ-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      *Por cada incidencia pendiente, busca si ya llego una correccion
+      *para ese cliente y esa tabla ausente; si la encuentra, arma el
+      *saldo y la deuda con el dato que faltaba mas el que ya existia
+      *del otro lado, y aplica la misma decision de E48 (cubre, cubre
+      *parcial, o rechaza).
+      ******************************************************************
+       200000-PROCESS.
+           SET WS-CORR-ENCONTRADA-N TO TRUE
+           PERFORM VARYING WSV-IDX-CORR FROM 1 BY 1
+              UNTIL WSV-IDX-CORR > WS-CANT-CORRECCION
+              IF WS-CORR-CLIENTE(WSV-IDX-CORR) =
+                 WS-INC-CLIENTE(WSV-IDX-INC)
+                 AND WS-CORR-TIPO(WSV-IDX-CORR) =
+                     WS-INC-TABLA(WSV-IDX-INC)
+                 SET WS-CORR-ENCONTRADA-S TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WS-CORR-ENCONTRADA-S
+              PERFORM 250000-RESOLVER-INCIDENCIA
+                 THRU 250000-RESOLVER-INCIDENCIA-F
+           END-IF
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         250000-RESOLVER-INCIDENCIA
+      ******************************************************************
+       250000-RESOLVER-INCIDENCIA.
+           MOVE WS-INC-CLIENTE(WSV-IDX-INC) TO WSV-CLIENTE-BUSCADO
+
+           IF WS-CORR-TIPO(WSV-IDX-CORR) = CON-TABLA-CUENTAS
+              PERFORM 270000-BUSCAR-CUENTA
+                 THRU 270000-BUSCAR-CUENTA-F
+
+              PERFORM 260000-SUMAR-SERVICIOS
+                 THRU 260000-SUMAR-SERVICIOS-F
+
+              ADD WS-CORR-MONTO-SRV(WSV-IDX-CORR) TO WS-DEUDA-CLIENTE
+           ELSE
+              MOVE WS-CORR-NOMBRE(WSV-IDX-CORR) TO WS-NOMBRE-CLIENTE
+              MOVE WS-CORR-SALDO(WSV-IDX-CORR)  TO WS-SALDO-CLIENTE
+
+              PERFORM 260000-SUMAR-SERVICIOS
+                 THRU 260000-SUMAR-SERVICIOS-F
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-DEUDA-CLIENTE <= WS-SALDO-CLIENTE
+                    PERFORM 410000-WRITE-CUENTA-ACT
+                       THRU 410000-WRITE-CUENTA-ACT-F
+               WHEN WS-SALDO-CLIENTE > 0
+                    PERFORM 420000-WRITE-PARCIAL
+                       THRU 420000-WRITE-PARCIAL-F
+               WHEN OTHER
+                    PERFORM 430000-WRITE-RECHA
+                       THRU 430000-WRITE-RECHA-F
+           END-EVALUATE
+
+           SET WS-INC-RESUELTA-S(WSV-IDX-INC) TO TRUE
+           ADD 1 TO WS-CANT-RESUELTAS
+           .
+       250000-RESOLVER-INCIDENCIA-F. EXIT.
+      ******************************************************************
+      *                         260000-SUMAR-SERVICIOS
+      *Busqueda lineal de todos los renglones de SERVICIOS.txt que ya
+      *estaban cargados para ese cliente y suma su monto; si la tabla
+      *ausente era CUENTAS, esto es toda la deuda del cliente; si era
+      *SERVICIOS, se le suma despues el monto que trajo la correccion.
+      ******************************************************************
+       260000-SUMAR-SERVICIOS.
+           MOVE ZERO TO WS-DEUDA-CLIENTE
+           PERFORM VARYING WSV-IDX-SRV FROM 1 BY 1
+              UNTIL WSV-IDX-SRV > WS-CANT-SERVICIO
+              IF WS-SRV-CLIENTE(WSV-IDX-SRV) = WSV-CLIENTE-BUSCADO
+                 ADD WS-SRV-MONTO(WSV-IDX-SRV) TO WS-DEUDA-CLIENTE
+              END-IF
+           END-PERFORM
+           .
+       260000-SUMAR-SERVICIOS-F. EXIT.
+      ******************************************************************
+      *                         270000-BUSCAR-CUENTA
+      *Busqueda lineal de la cuenta que ya existia para el cliente
+      *cuando la tabla ausente era SERVICIOS (o sea, CUENTAS ya la
+      *tenia cargada de la corrida original de E48).
+      ******************************************************************
+       270000-BUSCAR-CUENTA.
+           MOVE ZERO TO WS-SALDO-CLIENTE
+           MOVE SPACES TO WS-NOMBRE-CLIENTE
+           PERFORM VARYING WSV-IDX-CTA FROM 1 BY 1
+              UNTIL WSV-IDX-CTA > WS-CANT-CUENTA
+              IF WS-CTA-CLIENTE(WSV-IDX-CTA) = WSV-CLIENTE-BUSCADO
+                 MOVE WS-CTA-NOMBRE(WSV-IDX-CTA) TO WS-NOMBRE-CLIENTE
+                 MOVE WS-CTA-SALDO(WSV-IDX-CTA)  TO WS-SALDO-CLIENTE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+       270000-BUSCAR-CUENTA-F. EXIT.
+      ******************************************************************
+      *                         410000-WRITE-CUENTA-ACT
+      ******************************************************************
+       410000-WRITE-CUENTA-ACT.
+           MOVE WSV-CLIENTE-BUSCADO       TO REG-CLIENTE-A
+           MOVE WS-NOMBRE-CLIENTE         TO REG-NOMBRE-A
+           COMPUTE REG-SALDO-A = WS-SALDO-CLIENTE - WS-DEUDA-CLIENTE
+
+           WRITE REG-CUENTA-ACT
+           IF NOT WS-FS-STATUS5-OK
+              MOVE CON-410000-WRITE-CUENTA-ACT TO WS-ERR-PARRAFO
+              MOVE CON-CUENTA-ACT              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS5               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       410000-WRITE-CUENTA-ACT-F. EXIT.
+      ******************************************************************
+      *                         420000-WRITE-PARCIAL
+      ******************************************************************
+       420000-WRITE-PARCIAL.
+           MOVE WSV-CLIENTE-BUSCADO      TO REG-NRO-CLI-P
+           MOVE WS-NOMBRE-CLIENTE        TO REG-NOMBRE-P
+           MOVE WS-DEUDA-CLIENTE         TO REG-DEUDA-TOTAL-P
+           MOVE WS-SALDO-CLIENTE         TO REG-IMPORTE-APLICADO-P
+           COMPUTE REG-SALDO-PENDIENTE-P = WS-DEUDA-CLIENTE -
+                                            WS-SALDO-CLIENTE
+
+           WRITE REG-PARCIAL
+           IF NOT WS-FS-STATUS6-OK
+              MOVE CON-420000-WRITE-PARCIAL TO WS-ERR-PARRAFO
+              MOVE CON-PARCIAL              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR               TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS6            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           MOVE WSV-CLIENTE-BUSCADO       TO REG-CLIENTE-A
+           MOVE WS-NOMBRE-CLIENTE         TO REG-NOMBRE-A
+           MOVE ZERO                      TO REG-SALDO-A
+
+           WRITE REG-CUENTA-ACT
+           IF NOT WS-FS-STATUS5-OK
+              MOVE CON-410000-WRITE-CUENTA-ACT TO WS-ERR-PARRAFO
+              MOVE CON-CUENTA-ACT              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS5               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       420000-WRITE-PARCIAL-F. EXIT.
+      ******************************************************************
+      *                         430000-WRITE-RECHA
+      ******************************************************************
+       430000-WRITE-RECHA.
+           MOVE WSV-CLIENTE-BUSCADO TO REG-NRO-CLI-R
+           MOVE WS-NOMBRE-CLIENTE   TO REG-NOMBRE-R
+           MOVE WS-SALDO-CLIENTE    TO REG-SALDO-ACTUAL-R
+           MOVE WS-DEUDA-CLIENTE    TO REG-IMPORTE-DEUDA-R
+           MOVE WS-FECHA-HOY        TO REG-FECHA-RECHAZO-R
+
+           WRITE REG-RECHA
+           IF NOT WS-FS-STATUS7-OK
+              MOVE CON-430000-WRITE-RECHA TO WS-ERR-PARRAFO
+              MOVE CON-RECHAZADO          TO WS-ERR-OBJETO
+              MOVE CON-GRABAR             TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS7          TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       430000-WRITE-RECHA-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      *Cierra CUENTAS_ACTUALIZADAS/PAGOS_PARCIALES/RECHAZADOS y vuelve
+      *a grabar INCIDENCIA.txt entera, salteando las que se resolvieron
+      *contra CORRECCION.txt en esta corrida.
+      ******************************************************************
+       300000-END.
+           CLOSE CUENTA-ACT
+           CLOSE PARCIAL
+           CLOSE RECHA
+
+           OPEN OUTPUT INCIDENCIA-NUEVA
+           IF NOT WS-FS-STATUS8-OK
+              MOVE CON-CIERRES     TO WS-ERR-PARRAFO
+              MOVE CON-INCIDENCIA  TO WS-ERR-OBJETO
+              MOVE CON-ABRIR       TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS8   TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 440000-WRITE-INCIDENCIA-NUEVA
+              THRU 440000-WRITE-INCIDENCIA-NUEVA-F
+              VARYING WSV-IDX-INC FROM 1 BY 1
+              UNTIL WSV-IDX-INC > WS-CANT-INCIDENCIA
+
+           CLOSE INCIDENCIA-NUEVA
+
+           COMPUTE WS-CANT-PENDIENTES = WS-CANT-INCIDENCIA -
+                                         WS-CANT-RESUELTAS
+
+           DISPLAY "***************************************************"
+           DISPLAY "*        RESUBMISION DE INCIDENCIAS - E48        *"
+           DISPLAY "***************************************************"
+           DISPLAY "INCIDENCIAS RESUELTAS  : " WS-CANT-RESUELTAS
+           DISPLAY "INCIDENCIAS PENDIENTES : " WS-CANT-PENDIENTES
+           STOP RUN
+           .
+       300000-END-F. EXIT.
+      ******************************************************************
+      *                         440000-WRITE-INCIDENCIA-NUEVA
+      ******************************************************************
+       440000-WRITE-INCIDENCIA-NUEVA.
+           IF WS-INC-RESUELTA-N(WSV-IDX-INC)
+              MOVE WS-INC-CLIENTE(WSV-IDX-INC) TO REG-NRO-CLI-IN
+              MOVE WS-INC-TABLA(WSV-IDX-INC)   TO REG-NOMBRE-TABLA-IN
+              MOVE WS-INC-FECHA(WSV-IDX-INC)   TO
+                 REG-FECHA-INCIDENCIA-IN
+
+              WRITE REG-INCIDENCIA-NUEVA
+              IF NOT WS-FS-STATUS8-OK
+                 MOVE CON-440000-WRITE-INCIDENCIA-NUEVA TO
+                    WS-ERR-PARRAFO
+                 MOVE CON-INCIDENCIA TO WS-ERR-OBJETO
+                 MOVE CON-GRABAR     TO WS-ERR-OPERACION
+                 MOVE WS-FS-STATUS8  TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              END-IF
+           END-IF
+           .
+       440000-WRITE-INCIDENCIA-NUEVA-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           CALL CON-RUTERROR USING WS-REG-ERRORES
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E48RES.
