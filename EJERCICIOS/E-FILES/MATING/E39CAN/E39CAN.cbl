@@ -0,0 +1,507 @@
+      ******************************************************************
+      *Compania aerea, vuelo AR1627: se reciben cancelaciones de
+      *boletos ya vendidos (mismo NROVUELO/ASIENTO/NROBOLETO que
+      *utiliza VENTAS/NEWS en E39). Se pide liberar en el mapa de
+      *asientos el asiento cancelado (REG-SEAT-SOLD vuelve a 0) para
+      *que quede disponible en la proxima corrida de ventas (E39),
+      *dejando constancia de las cancelaciones que no se pudieron
+      *aplicar (asiento inexistente o asiento que no estaba vendido).
+      *Entrada
+      *Archivo MASTER_UPDATE contiene el mapa de asientos vigente,
+      *tal como lo dejo la ultima corrida de E39 (ordenado secuencial
+      *ascendente por NROVUELO, ASIENTO).
+      *NROVUELO ASIENTO CLASE VENDIDO
+      *Archivo CANCELACIONES contiene los boletos a cancelar
+      *(ordenado secuencial ascendente por NROVUELO, ASIENTO).
+      *NROVUELO ASIENTO NROBOLETO
+      *Salida
+      *Archivo MASTER queda listo para ser leido como mapa de
+      *asientos de entrada en la proxima corrida de E39.
+      *Archivo CANCELACIONES_RECHAZADAS junta las cancelaciones que
+      *no se pudieron aplicar.
+      ******************************************************************
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E39CAN.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+       SELECT MASTERACT ASSIGN TO "MASTER_UPDATE.txt"
+                     FILE STATUS IS FS-STATUS1
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CANCELACIONES ASSIGN TO "CANCELACIONES.txt"
+                     FILE STATUS IS FS-STATUS2
+                     ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************  OUTPUT  ****************************
+       SELECT MASTERNEW ASSIGN TO "MASTER.txt"
+                     FILE STATUS IS FS-STATUS3
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RECHAZADAS ASSIGN TO "CANCELACIONES_RECHAZADAS.txt"
+                     FILE STATUS IS FS-STATUS4
+                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTERACT.
+          01 REG-MASTERACT.
+             05 REG-FLIGHT-A         PIC X(04).
+             05 REG-SEAT-A           PIC X(02).
+             05 REG-CABIN-CLASS-A    PIC X(01).
+             05 REG-SEAT-SOLD-A      PIC 9(01).
+
+       FD CANCELACIONES.
+          01 REG-CANCELACION.
+             05 REG-FLIGHT-C         PIC X(04).
+             05 REG-SEAT-C           PIC X(02).
+             05 REG-TICKET-C         PIC 9(04).
+
+       FD MASTERNEW.
+          01 REG-MASTERNEW.
+             05 REG-FLIGHT-M         PIC X(04).
+             05 REG-SEAT-M           PIC X(02).
+             05 REG-CABIN-CLASS-M    PIC X(01).
+             05 REG-SEAT-SOLD-M      PIC 9(01).
+
+       FD RECHAZADAS.
+          01 REG-RECHAZADA.
+             05 REG-FLIGHT-R         PIC X(04).
+             05 REG-SEAT-R           PIC X(02).
+             05 REG-TICKET-R         PIC 9(04).
+             05 REG-MOTIVO-R         PIC X(20).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTES  ****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
+           02 CON-PARRAFO.
+              05 CON-110000-OPEN-MASTERACT     PIC X(30) VALUE
+              '110000-OPEN-MASTERACT       '.
+              05 CON-120000-OPEN-CANCELAC      PIC X(30) VALUE
+              '120000-OPEN-CANCELAC        '.
+              05 CON-130000-OPEN-MASTERNEW     PIC X(30) VALUE
+              '130000-OPEN-MASTERNEW       '.
+              05 CON-140000-OPEN-RECHAZADAS    PIC X(30) VALUE
+              '140000-OPEN-RECHAZADAS      '.
+              05 CON-210000-READ-MASTERACT     PIC X(30) VALUE
+              '210000-READ-MASTERACT       '.
+              05 CON-220000-READ-CANCELAC      PIC X(30) VALUE
+              '220000-READ-CANCELAC        '.
+              05 CON-230000-WRITE-MASTERNEW    PIC X(30) VALUE
+              '230000-WRITE-MASTERNEW      '.
+              05 CON-235000-WRITE-RECHAZADAS   PIC X(30) VALUE
+              '235000-WRITE-RECHAZADAS     '.
+              05 CON-310000-CLOSE-MASTERACT    PIC X(30) VALUE
+              '310000-CLOSE-MASTERACT      '.
+              05 CON-320000-CLOSE-CANCELAC     PIC X(30) VALUE
+              '320000-CLOSE-CANCELAC       '.
+              05 CON-330000-CLOSE-MASTERNEW    PIC X(30) VALUE
+              '330000-CLOSE-MASTERNEW      '.
+              05 CON-335000-CLOSE-RECHAZADAS   PIC X(30) VALUE
+              '335000-CLOSE-RECHAZADAS     '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+              05 CON-GRABAR    PIC X(15) VALUE 'GRABAR         '.
+              05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
+           02 CON-OBJETOS.
+              05 CON-MASTERACT     PIC X(10) VALUE 'MASTERACT'.
+              05 CON-CANCELAC      PIC X(10) VALUE 'CANCELAC'.
+              05 CON-MASTERNEW     PIC X(10) VALUE 'MASTERNEW'.
+              05 CON-RECHAZADAS    PIC X(10) VALUE 'RECHAZADA'.
+           02 CON-OTROS.
+              05 CON-1              PIC 9(01) VALUE 1.
+              05 CON-MOTIVO-NOVENDIDO  PIC X(20) VALUE
+                 'ASIENTO NO VENDIDO  '.
+              05 CON-MOTIVO-NOEXISTE   PIC X(20) VALUE
+                 'ASIENTO INEXISTENTE '.
+      ************************** TABLES ********************************
+
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 FS-STATUS1               PIC X(02) VALUE "00".
+             88 FS-STATUS1-OK                   VALUE "00".
+             88 FS-STATUS1-EOF                  VALUE "10".
+          05 FS-STATUS2               PIC X(02) VALUE "00".
+             88 FS-STATUS2-OK                   VALUE "00".
+             88 FS-STATUS2-EOF                  VALUE "10".
+          05 FS-STATUS3               PIC X(02) VALUE "00".
+             88 FS-STATUS3-OK                   VALUE "00".
+             88 FS-STATUS3-EOF                  VALUE "10".
+          05 FS-STATUS4               PIC X(02) VALUE "00".
+             88 FS-STATUS4-OK                   VALUE "00".
+             88 FS-STATUS4-EOF                  VALUE "10".
+      ************************** VARIABLES *****************************
+       01 WS-VAR.
+          02 WS-MATING.
+             05 WS-CODE-A             PIC X(06).
+             05 WS-CODE-C             PIC X(06).
+          02 WS-TOTALS.
+             05 WS-TOT-LEIDOS         PIC 9(05) VALUE ZEROS.
+             05 WS-TOT-CANCELADOS     PIC 9(05) VALUE ZEROS.
+             05 WS-TOT-RECHAZADOS     PIC 9(05) VALUE ZEROS.
+
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+              UNTIL FS-STATUS1-EOF AND FS-STATUS2-EOF
+
+           PERFORM 300000-END
+              THRU 300000-END-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           PERFORM 110000-OPEN-MASTERACT
+              THRU 110000-OPEN-MASTERACT-F
+
+           PERFORM 120000-OPEN-CANCELAC
+              THRU 120000-OPEN-CANCELAC-F
+
+           PERFORM 130000-OPEN-MASTERNEW
+              THRU 130000-OPEN-MASTERNEW-F
+
+           PERFORM 140000-OPEN-RECHAZADAS
+              THRU 140000-OPEN-RECHAZADAS-F
+
+           PERFORM 210000-READ-MASTERACT
+              THRU 210000-READ-MASTERACT-F
+
+           PERFORM 220000-READ-CANCELAC
+              THRU 220000-READ-CANCELAC-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-MASTERACT
+      ******************************************************************
+       110000-OPEN-MASTERACT.
+           OPEN INPUT MASTERACT
+           IF NOT FS-STATUS1-OK
+              MOVE CON-110000-OPEN-MASTERACT TO WS-ERR-PARRAFO
+              MOVE CON-MASTERACT              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS1                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       110000-OPEN-MASTERACT-F. EXIT.
+      ******************************************************************
+      *                         120000-OPEN-CANCELAC
+      ******************************************************************
+       120000-OPEN-CANCELAC.
+           OPEN INPUT CANCELACIONES
+           IF NOT FS-STATUS2-OK
+              MOVE CON-120000-OPEN-CANCELAC TO WS-ERR-PARRAFO
+              MOVE CON-CANCELAC             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                TO WS-ERR-OPERACION
+              MOVE FS-STATUS2                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       120000-OPEN-CANCELAC-F. EXIT.
+      ******************************************************************
+      *                         130000-OPEN-MASTERNEW
+      ******************************************************************
+       130000-OPEN-MASTERNEW.
+           OPEN OUTPUT MASTERNEW
+           IF NOT FS-STATUS3-OK
+              MOVE CON-130000-OPEN-MASTERNEW TO WS-ERR-PARRAFO
+              MOVE CON-MASTERNEW              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS3                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       130000-OPEN-MASTERNEW-F. EXIT.
+      ******************************************************************
+      *                         140000-OPEN-RECHAZADAS
+      ******************************************************************
+       140000-OPEN-RECHAZADAS.
+           OPEN OUTPUT RECHAZADAS
+           IF NOT FS-STATUS4-OK
+              MOVE CON-140000-OPEN-RECHAZADAS TO WS-ERR-PARRAFO
+              MOVE CON-RECHAZADAS              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       140000-OPEN-RECHAZADAS-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      *Merge por NROVUELO+ASIENTO entre el mapa vigente (MASTERACT)
+      *y las cancelaciones pendientes, ambos ordenados ascendente.
+      ******************************************************************
+       200000-PROCESS.
+           EVALUATE TRUE
+               WHEN WS-CODE-A = WS-CODE-C
+                    PERFORM 250000-APLICAR-CANCELACION
+                       THRU 250000-APLICAR-CANCELACION-F
+
+                    PERFORM 210000-READ-MASTERACT
+                       THRU 210000-READ-MASTERACT-F
+
+                    PERFORM 220000-READ-CANCELAC
+                       THRU 220000-READ-CANCELAC-F
+               WHEN WS-CODE-A < WS-CODE-C
+                    PERFORM 230000-WRITE-MASTERNEW
+                       THRU 230000-WRITE-MASTERNEW-F
+
+                    PERFORM 210000-READ-MASTERACT
+                       THRU 210000-READ-MASTERACT-F
+               WHEN OTHER
+                    MOVE CON-MOTIVO-NOEXISTE TO REG-MOTIVO-R
+                    PERFORM 235000-WRITE-RECHAZADAS
+                       THRU 235000-WRITE-RECHAZADAS-F
+
+                    PERFORM 220000-READ-CANCELAC
+                       THRU 220000-READ-CANCELAC-F
+           END-EVALUATE
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-MASTERACT
+      ******************************************************************
+       210000-READ-MASTERACT.
+           INITIALIZE REG-MASTERACT
+           READ MASTERACT INTO REG-MASTERACT
+           EVALUATE TRUE
+               WHEN FS-STATUS1-OK
+                    ADD 1 TO WS-TOT-LEIDOS
+                    MOVE REG-FLIGHT-A TO WS-CODE-A(1:4)
+                    MOVE REG-SEAT-A   TO WS-CODE-A(5:2)
+               WHEN FS-STATUS1-EOF
+                    MOVE "9999Z9"     TO WS-CODE-A
+               WHEN OTHER
+                    MOVE CON-210000-READ-MASTERACT TO WS-ERR-PARRAFO
+                    MOVE CON-MASTERACT              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                   TO WS-ERR-OPERACION
+                    MOVE FS-STATUS1                 TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       210000-READ-MASTERACT-F. EXIT.
+      ******************************************************************
+      *                         220000-READ-CANCELAC
+      ******************************************************************
+       220000-READ-CANCELAC.
+           INITIALIZE REG-CANCELACION
+           READ CANCELACIONES INTO REG-CANCELACION
+           EVALUATE TRUE
+               WHEN FS-STATUS2-OK
+                    MOVE REG-FLIGHT-C TO WS-CODE-C(1:4)
+                    MOVE REG-SEAT-C   TO WS-CODE-C(5:2)
+               WHEN FS-STATUS2-EOF
+                    MOVE "9999Z9"     TO WS-CODE-C
+               WHEN OTHER
+                    MOVE CON-220000-READ-CANCELAC TO WS-ERR-PARRAFO
+                    MOVE CON-CANCELAC              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                  TO WS-ERR-OPERACION
+                    MOVE FS-STATUS2                TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       220000-READ-CANCELAC-F. EXIT.
+      ******************************************************************
+      *                         230000-WRITE-MASTERNEW
+      ******************************************************************
+       230000-WRITE-MASTERNEW.
+           INITIALIZE REG-MASTERNEW
+           MOVE REG-FLIGHT-A         TO REG-FLIGHT-M
+           MOVE REG-SEAT-A           TO REG-SEAT-M
+           MOVE REG-CABIN-CLASS-A    TO REG-CABIN-CLASS-M
+           MOVE REG-SEAT-SOLD-A      TO REG-SEAT-SOLD-M
+
+           WRITE REG-MASTERNEW
+           IF NOT FS-STATUS3-OK
+              MOVE CON-230000-WRITE-MASTERNEW TO WS-ERR-PARRAFO
+              MOVE CON-MASTERNEW               TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS3                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       230000-WRITE-MASTERNEW-F. EXIT.
+      ******************************************************************
+      *                         235000-WRITE-RECHAZADAS
+      *REG-MOTIVO-R es cargado por el llamador antes de este perform.
+      ******************************************************************
+       235000-WRITE-RECHAZADAS.
+           MOVE REG-FLIGHT-C   TO REG-FLIGHT-R
+           MOVE REG-SEAT-C     TO REG-SEAT-R
+           MOVE REG-TICKET-C   TO REG-TICKET-R
+
+           WRITE REG-RECHAZADA
+           IF FS-STATUS4-OK
+              ADD 1 TO WS-TOT-RECHAZADOS
+           ELSE
+              MOVE CON-235000-WRITE-RECHAZADAS TO WS-ERR-PARRAFO
+              MOVE CON-RECHAZADAS               TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                   TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       235000-WRITE-RECHAZADAS-F. EXIT.
+      ******************************************************************
+      *                         250000-APLICAR-CANCELACION
+      *El asiento existe en el mapa vigente y coincide con una
+      *cancelacion pendiente: si estaba vendido, se libera (vuelve a
+      *disponible); si ya estaba disponible, la cancelacion se
+      *rechaza porque no hay nada que cancelar.
+      ******************************************************************
+       250000-APLICAR-CANCELACION.
+           IF REG-SEAT-SOLD-A = CON-1
+              MOVE ZERO TO REG-SEAT-SOLD-A
+              ADD 1 TO WS-TOT-CANCELADOS
+              PERFORM 230000-WRITE-MASTERNEW
+                 THRU 230000-WRITE-MASTERNEW-F
+           ELSE
+              MOVE CON-MOTIVO-NOVENDIDO TO REG-MOTIVO-R
+              PERFORM 235000-WRITE-RECHAZADAS
+                 THRU 235000-WRITE-RECHAZADAS-F
+
+              PERFORM 230000-WRITE-MASTERNEW
+                 THRU 230000-WRITE-MASTERNEW-F
+           END-IF
+           .
+       250000-APLICAR-CANCELACION-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      ******************************************************************
+       300000-END.
+           PERFORM 310000-CLOSE-MASTERACT
+              THRU 310000-CLOSE-MASTERACT-F
+
+           PERFORM 320000-CLOSE-CANCELAC
+              THRU 320000-CLOSE-CANCELAC-F
+
+           PERFORM 330000-CLOSE-MASTERNEW
+              THRU 330000-CLOSE-MASTERNEW-F
+
+           PERFORM 335000-CLOSE-RECHAZADAS
+              THRU 335000-CLOSE-RECHAZADAS-F
+
+           PERFORM 340000-TOTALS
+              THRU 340000-TOTALS-F
+           STOP RUN
+           .
+       300000-END-F. EXIT.
+      ******************************************************************
+      *                         310000-CLOSE-MASTERACT
+      ******************************************************************
+       310000-CLOSE-MASTERACT.
+           CLOSE MASTERACT
+           IF NOT FS-STATUS1-OK
+              MOVE CON-310000-CLOSE-MASTERACT TO WS-ERR-PARRAFO
+              MOVE CON-MASTERACT               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS1                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       310000-CLOSE-MASTERACT-F. EXIT.
+      ******************************************************************
+      *                         320000-CLOSE-CANCELAC
+      ******************************************************************
+       320000-CLOSE-CANCELAC.
+           CLOSE CANCELACIONES
+           IF NOT FS-STATUS2-OK
+              MOVE CON-320000-CLOSE-CANCELAC TO WS-ERR-PARRAFO
+              MOVE CON-CANCELAC              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                TO WS-ERR-OPERACION
+              MOVE FS-STATUS2                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       320000-CLOSE-CANCELAC-F. EXIT.
+      ******************************************************************
+      *                         330000-CLOSE-MASTERNEW
+      ******************************************************************
+       330000-CLOSE-MASTERNEW.
+           CLOSE MASTERNEW
+           IF NOT FS-STATUS3-OK
+              MOVE CON-330000-CLOSE-MASTERNEW TO WS-ERR-PARRAFO
+              MOVE CON-MASTERNEW               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS3                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       330000-CLOSE-MASTERNEW-F. EXIT.
+      ******************************************************************
+      *                         335000-CLOSE-RECHAZADAS
+      ******************************************************************
+       335000-CLOSE-RECHAZADAS.
+           CLOSE RECHAZADAS
+           IF NOT FS-STATUS4-OK
+              MOVE CON-335000-CLOSE-RECHAZADAS TO WS-ERR-PARRAFO
+              MOVE CON-RECHAZADAS               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                   TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       335000-CLOSE-RECHAZADAS-F. EXIT.
+      ******************************************************************
+      *                         340000-TOTALS
+      ******************************************************************
+       340000-TOTALS.
+           DISPLAY "ASIENTOS LEIDOS DEL MAPA : " WS-TOT-LEIDOS
+           DISPLAY "CANCELACIONES APLICADAS : "  WS-TOT-CANCELADOS
+           DISPLAY "CANCELACIONES RECHAZADAS : " WS-TOT-RECHAZADOS
+           .
+       340000-TOTALS-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           CALL CON-RUTERROR USING WS-REG-ERRORES
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E39CAN.
