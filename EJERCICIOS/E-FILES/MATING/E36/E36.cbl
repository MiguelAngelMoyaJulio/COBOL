@@ -40,6 +40,14 @@
        SELECT ERRORS ASSIGN TO "ERRORS.txt"
                      FILE STATUS IS FS-STATUS4
                      ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT LOTES ASSIGN TO "LOTES_FEFO.txt"
+                     FILE STATUS IS FS-STATUS5
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REORDEN ASSIGN TO "REORDEN.txt"
+                     FILE STATUS IS FS-STATUS6
+                     ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD MASTER.
@@ -47,13 +55,15 @@
              05 REG-CODE-PRO                PIC 9(02).
              05 REG-NAME-PRO                PIC X(03).
              05 REG-AMOUNT                  PIC 9(02).
-       
+
        FD NEWS.
           01 REG-NEWS.
              05 REG-CODE-PRO-N              PIC 9(02).
              05 REG-NAME-PRO-N              PIC X(03).
              05 REG-AMOUNT-N                PIC 9(02).
-       
+             05 REG-LOTE-N                  PIC X(06).
+             05 REG-VTO-N                   PIC 9(08).
+
        FD MASTER-UPDATE.
           01 REG-MASTER-UPDATE.              
              05 REG-CODE-PRO-U              PIC 9(02).
@@ -61,7 +71,13 @@
              05 REG-AMOUNT-U                PIC 9(03).
 
        FD ERRORS.
-          01 REG-ERRORS                     PIC X(07).              
+          01 REG-ERRORS                     PIC X(07).
+
+       FD LOTES.
+          01 REG-LINEA-LOTE                 PIC X(60).
+
+       FD REORDEN.
+          01 REG-LINEA-REORDEN               PIC X(50).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -77,24 +93,36 @@
               '120000-OPEN-NEWS            '.
               05 CON-130000-OPEN-MASTER-UPDATE PIC X(30) VALUE 
               '130000-OPEN-MASTER-UPDATE   '.
-              05 CON-140000-OPEN-ERRORS      PIC X(30) VALUE 
+              05 CON-140000-OPEN-ERRORS      PIC X(30) VALUE
               '140000-OPEN-ERRORS          '.
-              05 CON-210000-READ-MASTER      PIC X(30) VALUE 
+              05 CON-145000-OPEN-LOTES       PIC X(30) VALUE
+              '145000-OPEN-LOTES           '.
+              05 CON-150000-OPEN-REORDEN     PIC X(30) VALUE
+              '150000-OPEN-REORDEN         '.
+              05 CON-210000-READ-MASTER      PIC X(30) VALUE
               '210000-READ-MASTER          '.
-              05 CON-220000-READ-NEWS      PIC X(30) VALUE 
+              05 CON-220000-READ-NEWS      PIC X(30) VALUE
               '220000-READ-NEWS            '.
-              05 CON-230000-WRITE-MASTER-UPDATE  PIC X(30) VALUE 
+              05 CON-230000-WRITE-MASTER-UPDATE  PIC X(30) VALUE
               '230000-WRITE-MASTER-UPDATE  '.
-              05 CON-240000-WRITE-ERRORS  PIC X(30) VALUE 
+              05 CON-240000-WRITE-ERRORS  PIC X(30) VALUE
               '240000-WRITE-ERRORS         '.
-              05 CON-310000-CLOSE-MASTER      PIC X(30) VALUE 
+              05 CON-310000-CLOSE-MASTER      PIC X(30) VALUE
               '310000-CLOSE-MASTER         '.
-              05 CON-320000-CLOSE-NEWS      PIC X(30) VALUE 
+              05 CON-320000-CLOSE-NEWS      PIC X(30) VALUE
               '320000-CLOSE-NEWS           '.
-              05 CON-330000-CLOSE-MASTER-UPDATE      PIC X(30) VALUE 
+              05 CON-330000-CLOSE-MASTER-UPDATE      PIC X(30) VALUE
               '330000-CLOSE-MASTER-UPDATE  '.
-              05 CON-340000-CLOSE-ERRORS      PIC X(30) VALUE 
+              05 CON-340000-CLOSE-ERRORS      PIC X(30) VALUE
               '340000-CLOSE-ERRORS         '.
+              05 CON-345000-CLOSE-LOTES      PIC X(30) VALUE
+              '345000-CLOSE-LOTES          '.
+              05 CON-360000-WRITE-LOTES      PIC X(30) VALUE
+              '360000-WRITE-LOTES          '.
+              05 CON-355000-CLOSE-REORDEN    PIC X(30) VALUE
+              '355000-CLOSE-REORDEN        '.
+              05 CON-255000-WRITE-REORDEN    PIC X(30) VALUE
+              '255000-WRITE-REORDEN        '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -106,12 +134,29 @@
               05 CON-NEWS             PIC X(10) VALUE 'NEWS    '.
               05 CON-MASTER-UPDATE    PIC X(10) VALUE 'MASTERUP'.
               05 CON-ERRORS           PIC X(10) VALUE 'ERRORS  '.
+              05 CON-LOTES            PIC X(10) VALUE 'LOTES   '.
+              05 CON-REORDEN          PIC X(10) VALUE 'REORDEN '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
-      ************************** TABLES ******************************** 
+              05 CON-STOCK-MINIMO PIC 9(03) VALUE 010.
+      ************************** TABLES ********************************
+       01 WS-TABLA-LOTES.
+          02 WS-LOTE-ENTRY OCCURS 200 TIMES.
+             05 WS-LOTE-CODE          PIC 9(02).
+             05 WS-LOTE-NAME          PIC X(03).
+             05 WS-LOTE-NUMERO        PIC X(06).
+             05 WS-LOTE-VTO           PIC 9(08).
+             05 WS-LOTE-CANT          PIC 9(02).
+       01 WS-LOTE-AUX.
+             05 WS-AUX-CODE           PIC 9(02).
+             05 WS-AUX-NAME           PIC X(03).
+             05 WS-AUX-NUMERO         PIC X(06).
+             05 WS-AUX-VTO            PIC 9(08).
+             05 WS-AUX-CANT           PIC 9(02).
+       01 WS-CANT-LOTES               PIC 9(03) VALUE 0.
 
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 FS-STATUS1                    PIC X(02) VALUE "00".
              88 FS-STATUS1-OK                        VALUE "00".
              88 FS-STATUS1-EOF                       VALUE "10".
@@ -124,11 +169,65 @@
           05 FS-STATUS4                    PIC X(02) VALUE "00".
              88 FS-STATUS4-OK                        VALUE "00".
              88 FS-STATUS4-EOF                       VALUE "10".
+          05 FS-STATUS5                    PIC X(02) VALUE "00".
+             88 FS-STATUS5-OK                        VALUE "00".
+             88 FS-STATUS5-EOF                       VALUE "10".
+          05 FS-STATUS6                    PIC X(02) VALUE "00".
+             88 FS-STATUS6-OK                        VALUE "00".
+             88 FS-STATUS6-EOF                       VALUE "10".
+          05 WS-SW-ENC-REORDEN             PIC X(01) VALUE "N".
+             88 WS-ENC-REORDEN-ESCRITO             VALUE "S".
       ************************** VARIABLES *****************************
        01 WS-VAR.
           02 WS-CODE-M                  PIC 9(02).
           02 WS-CODE-N                  PIC 9(02).
           02 WS-CAN-UPDATE              PIC 9(03).
+          02 WS-IDX-ORD                 PIC 9(03) COMP.
+          02 WS-IDX-CMP                 PIC 9(03) COMP.
+          02 WS-SW-CAMBIO               PIC X(01).
+             88 WS-HUBO-CAMBIO                VALUE "S".
+          02 WS-IDX-ESCRIBE             PIC 9(03) COMP.
+          02 WS-CONT-ALERTAS            PIC 9(03) VALUE 0.
+
+       01 WS-LINEA-ENC-LOTES.
+          02 FILLER    PIC X(11) VALUE "COD.PRODUCT".
+          02 FILLER    PIC X(03) VALUE SPACES.
+          02 FILLER    PIC X(12) VALUE "PRODUCT NAME".
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 FILLER    PIC X(06) VALUE "LOTE  ".
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 FILLER    PIC X(10) VALUE "VENCIMIENT".
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 FILLER    PIC X(05) VALUE "STOCK".
+
+       01 WS-LINEA-DET-LOTES.
+          02 DL-CODE    PIC 9(02).
+          02 FILLER     PIC X(12) VALUE SPACES.
+          02 DL-NAME    PIC X(03).
+          02 FILLER     PIC X(11) VALUE SPACES.
+          02 DL-NUMERO  PIC X(06).
+          02 FILLER     PIC X(06) VALUE SPACES.
+          02 DL-VTO     PIC 9(08).
+          02 FILLER     PIC X(06) VALUE SPACES.
+          02 DL-CANT    PIC ZZ9.
+
+       01 WS-LINEA-ENC-REORDEN.
+          02 FILLER    PIC X(11) VALUE "COD.PRODUCT".
+          02 FILLER    PIC X(03) VALUE SPACES.
+          02 FILLER    PIC X(12) VALUE "PRODUCT NAME".
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 FILLER    PIC X(12) VALUE "STOCK ACTUAL".
+          02 FILLER    PIC X(02) VALUE SPACES.
+          02 FILLER    PIC X(06) VALUE "MINIMO".
+
+       01 WS-LINEA-DET-REORDEN.
+          02 DR-CODE    PIC 9(02).
+          02 FILLER     PIC X(12) VALUE SPACES.
+          02 DR-NAME    PIC X(03).
+          02 FILLER     PIC X(11) VALUE SPACES.
+          02 DR-STOCK   PIC ZZ9.
+          02 FILLER     PIC X(11) VALUE SPACES.
+          02 DR-MINIMO  PIC ZZ9.
 
        01 WS-TITLE.
           02 FILLER                   PIC X(11) VALUE "COD.PRODUCT". 
@@ -181,10 +280,16 @@
            PERFORM 130000-OPEN-MASTER-UPDATE                
               THRU 130000-OPEN-MASTER-UPDATE-F
            
-           PERFORM 140000-OPEN-ERRORS                
+           PERFORM 140000-OPEN-ERRORS
               THRU 140000-OPEN-ERRORS-F
-                            
-           PERFORM 210000-READ-MASTER                       
+
+           PERFORM 145000-OPEN-LOTES
+              THRU 145000-OPEN-LOTES-F
+
+           PERFORM 150000-OPEN-REORDEN
+              THRU 150000-OPEN-REORDEN-F
+
+           PERFORM 210000-READ-MASTER
               THRU 210000-READ-MASTER-F                     
            
            PERFORM 220000-READ-NEWS                       
@@ -254,7 +359,37 @@
            .
        140000-OPEN-ERRORS-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                         145000-OPEN-LOTES
+      ******************************************************************
+       145000-OPEN-LOTES.
+           OPEN OUTPUT LOTES
+           IF NOT FS-STATUS5-OK
+              MOVE CON-145000-OPEN-LOTES TO WS-ERR-PARRAFO
+              MOVE CON-LOTES             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR             TO WS-ERR-OPERACION
+              MOVE FS-STATUS5            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       145000-OPEN-LOTES-F. EXIT.
+      ******************************************************************
+      *                         150000-OPEN-REORDEN
+      ******************************************************************
+       150000-OPEN-REORDEN.
+           OPEN OUTPUT REORDEN
+           IF NOT FS-STATUS6-OK
+              MOVE CON-150000-OPEN-REORDEN TO WS-ERR-PARRAFO
+              MOVE CON-REORDEN             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS6              TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       150000-OPEN-REORDEN-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
       ****************************************************************** 
        200000-PROCESS.
            IF WS-CODE-M = WS-CODE-N
@@ -271,11 +406,17 @@
 
                PERFORM 230000-WRITE-MASTER-UPDATE
                   THRU 230000-WRITE-MASTER-UPDATE-F
-               
-               PERFORM 210000-READ-MASTER                       
-                  THRU 210000-READ-MASTER-F                     
-           
-               PERFORM 220000-READ-NEWS                       
+
+               PERFORM 235000-ACUMULAR-LOTE
+                  THRU 235000-ACUMULAR-LOTE-F
+
+               PERFORM 250000-CHECK-REORDEN
+                  THRU 250000-CHECK-REORDEN-F
+
+               PERFORM 210000-READ-MASTER
+                  THRU 210000-READ-MASTER-F
+
+               PERFORM 220000-READ-NEWS
                   THRU 220000-READ-NEWS-F
            ELSE
                IF WS-CODE-M > WS-CODE-N
@@ -293,6 +434,9 @@
                   PERFORM 230000-WRITE-MASTER-UPDATE
                      THRU 230000-WRITE-MASTER-UPDATE-F
 
+                  PERFORM 250000-CHECK-REORDEN
+                     THRU 250000-CHECK-REORDEN-F
+
                   MOVE REG-CODE-PRO  TO SUB-CODE
                   MOVE REG-NAME-PRO  TO SUB-NAME
                   MOVE REG-AMOUNT    TO SUB-STOCK
@@ -362,7 +506,60 @@
            .
        230000-WRITE-MASTER-UPDATE-F. EXIT.
       ******************************************************************
-      *                         240000-WRITE-ERRORS   
+      *                         235000-ACUMULAR-LOTE
+      ******************************************************************
+       235000-ACUMULAR-LOTE.
+           ADD 1 TO WS-CANT-LOTES
+           MOVE REG-CODE-PRO TO WS-LOTE-CODE(WS-CANT-LOTES)
+           MOVE REG-NAME-PRO TO WS-LOTE-NAME(WS-CANT-LOTES)
+           MOVE REG-LOTE-N   TO WS-LOTE-NUMERO(WS-CANT-LOTES)
+           MOVE REG-VTO-N    TO WS-LOTE-VTO(WS-CANT-LOTES)
+           MOVE REG-AMOUNT-N TO WS-LOTE-CANT(WS-CANT-LOTES)
+           .
+       235000-ACUMULAR-LOTE-F. EXIT.
+      ******************************************************************
+      *                         250000-CHECK-REORDEN
+      *        COMPARA EL STOCK RESULTANTE DE MASTER-UPDATE CONTRA
+      *        EL MINIMO DE REPOSICION Y GENERA UNA ALERTA
+      ******************************************************************
+       250000-CHECK-REORDEN.
+           IF REG-AMOUNT-U < CON-STOCK-MINIMO
+              PERFORM 255000-WRITE-REORDEN
+                 THRU 255000-WRITE-REORDEN-F
+           END-IF
+           .
+       250000-CHECK-REORDEN-F. EXIT.
+      ******************************************************************
+      *                         255000-WRITE-REORDEN
+      ******************************************************************
+       255000-WRITE-REORDEN.
+           IF NOT WS-ENC-REORDEN-ESCRITO
+              MOVE WS-LINEA-ENC-REORDEN TO REG-LINEA-REORDEN
+              WRITE REG-LINEA-REORDEN
+              MOVE "S" TO WS-SW-ENC-REORDEN
+           END-IF
+
+           MOVE REG-CODE-PRO-U     TO DR-CODE
+           MOVE REG-NAME-PRO-U     TO DR-NAME
+           MOVE REG-AMOUNT-U       TO DR-STOCK
+           MOVE CON-STOCK-MINIMO   TO DR-MINIMO
+
+           MOVE WS-LINEA-DET-REORDEN TO REG-LINEA-REORDEN
+           WRITE REG-LINEA-REORDEN
+           IF NOT FS-STATUS6-OK
+              MOVE CON-255000-WRITE-REORDEN TO WS-ERR-PARRAFO
+              MOVE CON-REORDEN              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS6               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           ADD 1 TO WS-CONT-ALERTAS
+           .
+       255000-WRITE-REORDEN-F. EXIT.
+      ******************************************************************
+      *                         240000-WRITE-ERRORS
       ******************************************************************      
        240000-WRITE-ERRORS.
            INITIALIZE REG-ERRORS
@@ -393,8 +590,20 @@
 
            PERFORM 340000-CLOSE-ERRORS
               THRU 340000-CLOSE-ERRORS-F
-           STOP RUN   
-           .    
+
+           PERFORM 350000-ORDENAR-LOTES
+              THRU 350000-ORDENAR-LOTES-F
+
+           PERFORM 360000-WRITE-LOTES
+              THRU 360000-WRITE-LOTES-F
+
+           PERFORM 345000-CLOSE-LOTES
+              THRU 345000-CLOSE-LOTES-F
+
+           PERFORM 355000-CLOSE-REORDEN
+              THRU 355000-CLOSE-REORDEN-F
+           STOP RUN
+           .
        300000-END-F. EXIT.
       ******************************************************************
       *                         310000-CLOSE-MASTER   
@@ -457,7 +666,99 @@
            .
        340000-CLOSE-ERRORS-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         345000-CLOSE-LOTES
+      ******************************************************************
+       345000-CLOSE-LOTES.
+           CLOSE LOTES
+           IF NOT FS-STATUS5-OK
+              MOVE CON-345000-CLOSE-LOTES TO WS-ERR-PARRAFO
+              MOVE CON-LOTES              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR             TO WS-ERR-OPERACION
+              MOVE FS-STATUS5             TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       345000-CLOSE-LOTES-F. EXIT.
+      ******************************************************************
+      *                         355000-CLOSE-REORDEN
+      ******************************************************************
+       355000-CLOSE-REORDEN.
+           CLOSE REORDEN
+           IF NOT FS-STATUS6-OK
+              MOVE CON-355000-CLOSE-REORDEN TO WS-ERR-PARRAFO
+              MOVE CON-REORDEN              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS6               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       355000-CLOSE-REORDEN-F. EXIT.
+      ******************************************************************
+      *                         350000-ORDENAR-LOTES
+      *        ORDENAMIENTO POR BURBUJA DE LOTES POR FECHA DE
+      *        VENCIMIENTO ASCENDENTE (CRITERIO FEFO)
+      ******************************************************************
+       350000-ORDENAR-LOTES.
+           PERFORM VARYING WS-IDX-ORD FROM 1 BY 1
+              UNTIL WS-IDX-ORD > WS-CANT-LOTES - 1
+              MOVE "N" TO WS-SW-CAMBIO
+              PERFORM VARYING WS-IDX-CMP FROM 1 BY 1
+                 UNTIL WS-IDX-CMP > WS-CANT-LOTES - WS-IDX-ORD
+                 IF WS-LOTE-VTO(WS-IDX-CMP) >
+                    WS-LOTE-VTO(WS-IDX-CMP + 1)
+                    MOVE WS-LOTE-ENTRY(WS-IDX-CMP)     TO WS-LOTE-AUX
+                    MOVE WS-LOTE-ENTRY(WS-IDX-CMP + 1) TO
+                       WS-LOTE-ENTRY(WS-IDX-CMP)
+                    MOVE WS-LOTE-AUX TO WS-LOTE-ENTRY(WS-IDX-CMP + 1)
+                    MOVE "S" TO WS-SW-CAMBIO
+                 END-IF
+              END-PERFORM
+              IF NOT WS-HUBO-CAMBIO
+                 MOVE WS-CANT-LOTES TO WS-IDX-ORD
+              END-IF
+           END-PERFORM
+           .
+       350000-ORDENAR-LOTES-F. EXIT.
+      ******************************************************************
+      *                         360000-WRITE-LOTES
+      ******************************************************************
+       360000-WRITE-LOTES.
+           MOVE WS-LINEA-ENC-LOTES TO REG-LINEA-LOTE
+           WRITE REG-LINEA-LOTE
+
+           PERFORM VARYING WS-IDX-ESCRIBE FROM 1 BY 1
+              UNTIL WS-IDX-ESCRIBE > WS-CANT-LOTES
+              PERFORM 365000-WRITE-DETALLE-LOTE
+                 THRU 365000-WRITE-DETALLE-LOTE-F
+           END-PERFORM
+           .
+       360000-WRITE-LOTES-F. EXIT.
+      ******************************************************************
+      *                         365000-WRITE-DETALLE-LOTE
+      ******************************************************************
+       365000-WRITE-DETALLE-LOTE.
+           MOVE WS-LOTE-CODE(WS-IDX-ESCRIBE)   TO DL-CODE
+           MOVE WS-LOTE-NAME(WS-IDX-ESCRIBE)   TO DL-NAME
+           MOVE WS-LOTE-NUMERO(WS-IDX-ESCRIBE) TO DL-NUMERO
+           MOVE WS-LOTE-VTO(WS-IDX-ESCRIBE)    TO DL-VTO
+           MOVE WS-LOTE-CANT(WS-IDX-ESCRIBE)   TO DL-CANT
+
+           MOVE WS-LINEA-DET-LOTES TO REG-LINEA-LOTE
+           WRITE REG-LINEA-LOTE
+           IF NOT FS-STATUS5-OK
+              MOVE CON-360000-WRITE-LOTES TO WS-ERR-PARRAFO
+              MOVE CON-LOTES              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR             TO WS-ERR-OPERACION
+              MOVE FS-STATUS5             TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       365000-WRITE-DETALLE-LOTE-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
