@@ -0,0 +1,433 @@
+      ******************************************************************
+      *Leer CONTROLDIARIO.txt (un renglon por corrida de E48 con la
+      *cantidad de cuentas y servicios leidos ese dia) y cruzarlo
+      *contra INCIDENCIA.txt, para informar, por dia, que fraccion de
+      *las cuentas de cada corrida tuvo un problema de datos (cliente
+      *presente en CUENTAS pero ausente en SERVICIOS, o viceversa).
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E48REC.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+       SELECT PARAMETROS ASSIGN TO "PARAMETROS.txt"
+                     FILE STATUS IS WS-FS-STATUS3
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CONTROLDIARIO ASSIGN TO "CONTROLDIARIO.txt"
+                     FILE STATUS IS WS-FS-STATUS1
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT INCIDENCIA ASSIGN TO WS-INCIDENCIA-FILE
+                     FILE STATUS IS WS-FS-STATUS2
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARAMETROS.
+          01 REG-PARAMETROS.
+             05 REG-PARAM-FECHA         PIC 9(08).
+
+       FD CONTROLDIARIO.
+          01 REG-CONTROLDIARIO.
+             05 REG-CTRLDIA-FECHA          PIC 9(08).
+             05 REG-CTRLDIA-CTA-LEIDAS     PIC 9(05).
+             05 REG-CTRLDIA-SRV-LEIDAS     PIC 9(05).
+             05 REG-CTRLDIA-INCIDENCIAS    PIC 9(05).
+
+       FD INCIDENCIA.
+          01 REG-INCIDENCIA.
+             05 REG-NRO-CLI-I           PIC 9(08).
+             05 REG-NOMBRE-TABLA-I      PIC X(30).
+             05 REG-FECHA-INCIDENCIA-I  PIC 9(08).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTES  ****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
+           02 CON-PARRAFO.
+              05 CON-105000-LEER-PARAMETROS      PIC X(30) VALUE
+              '105000-LEER-PARAMETROS      '.
+              05 CON-110000-OPEN-CONTROLDIARIO   PIC X(30) VALUE
+              '110000-OPEN-CONTROLDIARIO   '.
+              05 CON-120000-OPEN-INCIDENCIA      PIC X(30) VALUE
+              '120000-OPEN-INCIDENCIA      '.
+              05 CON-210000-READ-CONTROLDIARIO   PIC X(30) VALUE
+              '210000-READ-CONTROLDIARIO   '.
+              05 CON-220000-READ-INCIDENCIA      PIC X(30) VALUE
+              '220000-READ-INCIDENCIA      '.
+              05 CON-310000-CLOSE-CONTROLDIARIO  PIC X(30) VALUE
+              '310000-CLOSE-CONTROLDIARIO  '.
+              05 CON-320000-CLOSE-INCIDENCIA     PIC X(30) VALUE
+              '320000-CLOSE-INCIDENCIA     '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+           02 CON-OBJETOS.
+              05 CON-PARAMETROS    PIC X(10) VALUE 'PARAMETROS'.
+              05 CON-CONTROLDIARIO PIC X(10) VALUE 'CTRLDIARIO'.
+              05 CON-INCIDENCIA    PIC X(10) VALUE 'INCIDENCIA'.
+           02 CON-TABLAS.
+              05 CON-CUENTAS    PIC X(30) VALUE 'CUENTAS'.
+              05 CON-SERVICIOS  PIC X(30) VALUE 'SERVICIOS'.
+      ************************  PARAMETROS  ****************************
+       01 WS-PARAMETROS.
+          05 WS-INCIDENCIA-FILE       PIC X(40) VALUE
+             "INCIDENCIA.txt".
+      ************************** TABLES ********************************
+       01 WS-TABLA-CTRLDIA.
+          02 WS-CTRLDIA-ENTRY OCCURS 100 TIMES.
+             05 WS-CTRLDIA-FECHA          PIC 9(08).
+             05 WS-CTRLDIA-CTA-LEIDAS     PIC 9(05).
+             05 WS-CTRLDIA-SRV-LEIDAS     PIC 9(05).
+             05 WS-CTRLDIA-INC-CUENTA     PIC 9(05).
+             05 WS-CTRLDIA-INC-SERVICIO   PIC 9(05).
+       01 WS-CANT-CTRLDIA                 PIC 9(03) VALUE 0.
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 WS-FS-STATUS1                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS1-OK                        VALUE "00".
+             88 WS-FS-STATUS1-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS2                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS2-OK                        VALUE "00".
+             88 WS-FS-STATUS2-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS3                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS3-OK                        VALUE "00".
+             88 WS-FS-STATUS3-EOF                       VALUE "10".
+
+          05 WS-SW-DIA-ENCONTRADO             PIC X(01) VALUE "N".
+             88 WS-DIA-ENCONTRADO-S                     VALUE "S".
+             88 WS-DIA-ENCONTRADO-N                     VALUE "N".
+      ************************** VARIABLES *****************************
+       01 WS-VARIABLES.
+          05 WSV-IDX-DIA                 PIC 9(03).
+          05 WSV-FECHA-BUSCADA           PIC 9(08).
+          05 WSV-PORCENTAJE              PIC 9(03)V9(02).
+          05 WSV-EDIT-PORC               PIC ZZ9,99.
+
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+              UNTIL WS-FS-STATUS2-EOF
+
+           PERFORM 300000-END
+              THRU 300000-END-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           PERFORM 105000-LEER-PARAMETROS
+              THRU 105000-LEER-PARAMETROS-F
+
+           PERFORM 110000-OPEN-CONTROLDIARIO
+              THRU 110000-OPEN-CONTROLDIARIO-F
+
+           PERFORM 210000-READ-CONTROLDIARIO
+              THRU 210000-READ-CONTROLDIARIO-F
+              UNTIL WS-FS-STATUS1-EOF
+
+           CLOSE CONTROLDIARIO
+           IF NOT WS-FS-STATUS1-OK
+              MOVE CON-310000-CLOSE-CONTROLDIARIO TO WS-ERR-PARRAFO
+              MOVE CON-CONTROLDIARIO              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                     TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS1                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 120000-OPEN-INCIDENCIA
+              THRU 120000-OPEN-INCIDENCIA-F
+
+           PERFORM 220000-READ-INCIDENCIA
+              THRU 220000-READ-INCIDENCIA-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                     105000-LEER-PARAMETROS
+      *Si existe PARAMETROS.txt, arma el nombre de INCIDENCIA.txt con
+      *la misma fecha de proceso que E48 uso para nombrar el archivo;
+      *CONTROLDIARIO.txt queda excluido porque acumula entre dias.
+      ******************************************************************
+       105000-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF WS-FS-STATUS3 = "35"
+              CONTINUE
+           ELSE
+              IF NOT WS-FS-STATUS3-OK
+                 MOVE CON-105000-LEER-PARAMETROS TO WS-ERR-PARRAFO
+                 MOVE CON-PARAMETROS             TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+                 MOVE WS-FS-STATUS3              TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              ELSE
+                 READ PARAMETROS
+                 IF WS-FS-STATUS3-OK
+                    STRING "INCIDENCIA_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-INCIDENCIA-FILE
+                 END-IF
+                 CLOSE PARAMETROS
+              END-IF
+           END-IF
+           .
+       105000-LEER-PARAMETROS-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-CONTROLDIARIO
+      ******************************************************************
+       110000-OPEN-CONTROLDIARIO.
+           OPEN INPUT CONTROLDIARIO
+           IF NOT WS-FS-STATUS1-OK
+              MOVE CON-110000-OPEN-CONTROLDIARIO TO WS-ERR-PARRAFO
+              MOVE CON-CONTROLDIARIO             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                      TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS1                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       110000-OPEN-CONTROLDIARIO-F. EXIT.
+      ******************************************************************
+      *                         120000-OPEN-INCIDENCIA
+      ******************************************************************
+       120000-OPEN-INCIDENCIA.
+           OPEN INPUT INCIDENCIA
+           IF NOT WS-FS-STATUS2-OK
+              MOVE CON-120000-OPEN-INCIDENCIA TO WS-ERR-PARRAFO
+              MOVE CON-INCIDENCIA             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS2               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       120000-OPEN-INCIDENCIA-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
+       200000-PROCESS.
+           PERFORM 230000-ACUMULAR-INCIDENCIA
+              THRU 230000-ACUMULAR-INCIDENCIA-F
+
+           PERFORM 220000-READ-INCIDENCIA
+              THRU 220000-READ-INCIDENCIA-F
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-CONTROLDIARIO
+      *Lee CONTROLDIARIO.txt completo y lo carga en WS-TABLA-CTRLDIA,
+      *sumando sobre el renglon existente cuando dos corridas caen en
+      *el mismo dia en lugar de duplicar la entrada.
+      ******************************************************************
+       210000-READ-CONTROLDIARIO.
+           READ CONTROLDIARIO INTO REG-CONTROLDIARIO
+           EVALUATE TRUE
+               WHEN WS-FS-STATUS1-OK
+                    PERFORM 215000-REGISTRAR-DIA
+                       THRU 215000-REGISTRAR-DIA-F
+               WHEN WS-FS-STATUS1-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-210000-READ-CONTROLDIARIO TO
+                       WS-ERR-PARRAFO
+                    MOVE CON-CONTROLDIARIO TO WS-ERR-OBJETO
+                    MOVE CON-LEER          TO WS-ERR-OPERACION
+                    MOVE WS-FS-STATUS1     TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       210000-READ-CONTROLDIARIO-F. EXIT.
+      ******************************************************************
+      *                         215000-REGISTRAR-DIA
+      ******************************************************************
+       215000-REGISTRAR-DIA.
+           MOVE REG-CTRLDIA-FECHA TO WSV-FECHA-BUSCADA
+           PERFORM 217000-BUSCAR-DIA
+              THRU 217000-BUSCAR-DIA-F
+
+           IF WS-DIA-ENCONTRADO-S
+              ADD REG-CTRLDIA-CTA-LEIDAS TO
+                 WS-CTRLDIA-CTA-LEIDAS(WSV-IDX-DIA)
+              ADD REG-CTRLDIA-SRV-LEIDAS TO
+                 WS-CTRLDIA-SRV-LEIDAS(WSV-IDX-DIA)
+           ELSE
+              ADD 1 TO WS-CANT-CTRLDIA
+              MOVE REG-CTRLDIA-FECHA TO
+                 WS-CTRLDIA-FECHA(WS-CANT-CTRLDIA)
+              MOVE REG-CTRLDIA-CTA-LEIDAS TO
+                 WS-CTRLDIA-CTA-LEIDAS(WS-CANT-CTRLDIA)
+              MOVE REG-CTRLDIA-SRV-LEIDAS TO
+                 WS-CTRLDIA-SRV-LEIDAS(WS-CANT-CTRLDIA)
+              MOVE ZERO TO
+                 WS-CTRLDIA-INC-CUENTA(WS-CANT-CTRLDIA)
+              MOVE ZERO TO
+                 WS-CTRLDIA-INC-SERVICIO(WS-CANT-CTRLDIA)
+           END-IF
+           .
+       215000-REGISTRAR-DIA-F. EXIT.
+      ******************************************************************
+      *                         217000-BUSCAR-DIA
+      *Busqueda lineal por fecha; deja el indice en WSV-IDX-DIA cuando
+      *WS-DIA-ENCONTRADO queda en 'S'.
+      ******************************************************************
+       217000-BUSCAR-DIA.
+           SET WS-DIA-ENCONTRADO-N TO TRUE
+           MOVE 1 TO WSV-IDX-DIA
+           PERFORM UNTIL WS-DIA-ENCONTRADO-S
+                      OR WSV-IDX-DIA > WS-CANT-CTRLDIA
+               IF WS-CTRLDIA-FECHA(WSV-IDX-DIA) = WSV-FECHA-BUSCADA
+                  SET WS-DIA-ENCONTRADO-S TO TRUE
+               ELSE
+                  ADD 1 TO WSV-IDX-DIA
+               END-IF
+           END-PERFORM
+           .
+       217000-BUSCAR-DIA-F. EXIT.
+      ******************************************************************
+      *                         220000-READ-INCIDENCIA
+      ******************************************************************
+       220000-READ-INCIDENCIA.
+           READ INCIDENCIA INTO REG-INCIDENCIA
+           EVALUATE TRUE
+               WHEN WS-FS-STATUS2-OK
+                    CONTINUE
+               WHEN WS-FS-STATUS2-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-220000-READ-INCIDENCIA TO
+                       WS-ERR-PARRAFO
+                    MOVE CON-INCIDENCIA TO WS-ERR-OBJETO
+                    MOVE CON-LEER       TO WS-ERR-OPERACION
+                    MOVE WS-FS-STATUS2  TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       220000-READ-INCIDENCIA-F. EXIT.
+      ******************************************************************
+      *                         230000-ACUMULAR-INCIDENCIA
+      *Cruza cada incidencia contra el dia de CONTROLDIARIO que le
+      *corresponde (dando de alta el dia si la corrida de E48 que la
+      *genero es anterior a que este cruce existiera), y le suma la
+      *incidencia del lado de CUENTAS o de SERVICIOS segun corresponda.
+      ******************************************************************
+       230000-ACUMULAR-INCIDENCIA.
+           MOVE REG-FECHA-INCIDENCIA-I TO WSV-FECHA-BUSCADA
+           PERFORM 217000-BUSCAR-DIA
+              THRU 217000-BUSCAR-DIA-F
+
+           IF WS-DIA-ENCONTRADO-N
+              ADD 1 TO WS-CANT-CTRLDIA
+              MOVE REG-FECHA-INCIDENCIA-I TO
+                 WS-CTRLDIA-FECHA(WS-CANT-CTRLDIA)
+              MOVE ZERO TO WS-CTRLDIA-CTA-LEIDAS(WS-CANT-CTRLDIA)
+              MOVE ZERO TO WS-CTRLDIA-SRV-LEIDAS(WS-CANT-CTRLDIA)
+              MOVE ZERO TO WS-CTRLDIA-INC-CUENTA(WS-CANT-CTRLDIA)
+              MOVE ZERO TO WS-CTRLDIA-INC-SERVICIO(WS-CANT-CTRLDIA)
+              MOVE WS-CANT-CTRLDIA TO WSV-IDX-DIA
+           END-IF
+
+           EVALUATE REG-NOMBRE-TABLA-I
+               WHEN CON-CUENTAS
+                    ADD 1 TO WS-CTRLDIA-INC-CUENTA(WSV-IDX-DIA)
+               WHEN CON-SERVICIOS
+                    ADD 1 TO WS-CTRLDIA-INC-SERVICIO(WSV-IDX-DIA)
+           END-EVALUATE
+           .
+       230000-ACUMULAR-INCIDENCIA-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      ******************************************************************
+       300000-END.
+           DISPLAY "***************************************************"
+           DISPLAY "*   RECONCILIACION CUENTAS / SERVICIOS POR DIA   *"
+           DISPLAY "***************************************************"
+
+           PERFORM 320000-IMPRIMIR-DIA
+              THRU 320000-IMPRIMIR-DIA-F
+              VARYING WSV-IDX-DIA FROM 1 BY 1
+              UNTIL WSV-IDX-DIA > WS-CANT-CTRLDIA
+
+           CLOSE INCIDENCIA
+           IF NOT WS-FS-STATUS2-OK
+              MOVE CON-320000-CLOSE-INCIDENCIA TO WS-ERR-PARRAFO
+              MOVE CON-INCIDENCIA               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                    TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS2                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           STOP RUN
+           .
+       300000-END-F. EXIT.
+      ******************************************************************
+      *                         320000-IMPRIMIR-DIA
+      ******************************************************************
+       320000-IMPRIMIR-DIA.
+           DISPLAY "FECHA : " WS-CTRLDIA-FECHA(WSV-IDX-DIA)
+           DISPLAY "  CUENTAS LEIDAS      : "
+              WS-CTRLDIA-CTA-LEIDAS(WSV-IDX-DIA)
+           DISPLAY "  SERVICIOS LEIDOS    : "
+              WS-CTRLDIA-SRV-LEIDAS(WSV-IDX-DIA)
+           DISPLAY "  INCIDENCIAS CUENTAS   AUSENTES DE SERVICIOS : "
+              WS-CTRLDIA-INC-CUENTA(WSV-IDX-DIA)
+           DISPLAY "  INCIDENCIAS SERVICIOS AUSENTES DE CUENTAS   : "
+              WS-CTRLDIA-INC-SERVICIO(WSV-IDX-DIA)
+
+           MOVE ZERO TO WSV-PORCENTAJE
+           IF WS-CTRLDIA-CTA-LEIDAS(WSV-IDX-DIA) > ZERO
+              COMPUTE WSV-PORCENTAJE ROUNDED =
+                 (WS-CTRLDIA-INC-CUENTA(WSV-IDX-DIA) +
+                  WS-CTRLDIA-INC-SERVICIO(WSV-IDX-DIA)) * 100 /
+                 WS-CTRLDIA-CTA-LEIDAS(WSV-IDX-DIA)
+           END-IF
+           MOVE WSV-PORCENTAJE TO WSV-EDIT-PORC
+           DISPLAY "  % DE CUENTAS CON PROBLEMA DE DATOS : "
+              WSV-EDIT-PORC "%"
+           .
+       320000-IMPRIMIR-DIA-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           CALL CON-RUTERROR USING WS-REG-ERRORES
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E48REC.
