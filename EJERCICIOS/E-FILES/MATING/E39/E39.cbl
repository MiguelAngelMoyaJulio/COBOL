@@ -42,26 +42,41 @@
       ******************************************************************
       *                            FILES   
       ******************************************************************
-      *****************************  INPUT  **************************** 
-       SELECT MASTER ASSIGN TO "MASTER.txt"
+      *****************************  INPUT  ****************************
+       SELECT PARAMETROS ASSIGN TO "PARAMETROS.txt"
+                     FILE STATUS IS FS-STATUS5
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MASTER ASSIGN TO WS-MASTER-FILE
                      FILE STATUS IS FS-STATUS1
                      ORGANIZATION IS LINE SEQUENTIAL.
-       
-       SELECT NEWS ASSIGN TO "NEWS.txt"
+
+       SELECT NEWS ASSIGN TO WS-NEWS-FILE
                      FILE STATUS IS FS-STATUS2
                      ORGANIZATION IS LINE SEQUENTIAL.
-      ****************************  OUTPUT  **************************** 
-       SELECT MASTER-UPDATE ASSIGN TO "MASTER_UPDATE.txt"
+      ****************************  OUTPUT  ****************************
+       SELECT MASTER-UPDATE ASSIGN TO WS-MASTER-UPDATE-FILE
                      FILE STATUS IS FS-STATUS3
                      ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WAITLIST ASSIGN TO WS-WAITLIST-FILE
+                     FILE STATUS IS FS-STATUS4
+                     ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD PARAMETROS.
+          01 REG-PARAMETROS.
+             05 REG-PARAM-FECHA      PIC 9(08).
+
        FD MASTER.
           01 REG-MASTER.
              05 REG-FLIGHT           PIC X(04).
              05 REG-SEAT             PIC X(02).
+             05 REG-CABIN-CLASS      PIC X(01).
+                88 REG-CABIN-BUSINESS      VALUE "B".
+                88 REG-CABIN-ECONOMY       VALUE "E".
              05 REG-SEAT-SOLD        PIC 9(01).
-       
+
        FD NEWS.
           01 REG-NEWS.
              05 REG-FLIGHT-N         PIC X(04).
@@ -70,10 +85,18 @@
              05 REG-NAME-N           PIC X(06).
 
        FD MASTER-UPDATE.
-          01 REG-MASTER-UPDATE.               
+          01 REG-MASTER-UPDATE.
              05 REG-FLIGHT-U         PIC X(04).
              05 REG-SEAT-U           PIC X(02).
+             05 REG-CABIN-CLASS-U    PIC X(01).
              05 REG-SEAT-SOLD-U      PIC 9(01).
+
+       FD WAITLIST.
+          01 REG-WAITLIST.
+             05 REG-FLIGHT-W         PIC X(04).
+             05 REG-SEAT-W           PIC X(02).
+             05 REG-TICKET-W         PIC 9(04).
+             05 REG-NAME-W           PIC X(06).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -82,6 +105,7 @@
        01 WS-CONSTANTES.
            02 CON-RUTINAS.
               05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
            02 CON-PARRAFO.
               05 CON-110000-OPEN-MASTER       PIC X(30) VALUE 
               '110000-OPEN-MASTER          '.
@@ -99,8 +123,16 @@
               '310000-CLOSE-MASTER         '.
               05 CON-320000-CLOSE-NEWS      PIC X(30) VALUE 
               '320000-CLOSE-NEWS           '.
-              05 CON-330000-CLOSE-MASTER-UPDATE      PIC X(30) VALUE 
+              05 CON-330000-CLOSE-MASTER-UPDATE      PIC X(30) VALUE
               '330000-CLOSE-MASTER-UPDATE  '.
+              05 CON-140000-OPEN-WAITLIST     PIC X(30) VALUE
+              '140000-OPEN-WAITLIST        '.
+              05 CON-235000-WRITE-WAITLIST    PIC X(30) VALUE
+              '235000-WRITE-WAITLIST       '.
+              05 CON-335000-CLOSE-WAITLIST    PIC X(30) VALUE
+              '335000-CLOSE-WAITLIST       '.
+              05 CON-105000-LEER-PARAMETROS   PIC X(30) VALUE
+              '105000-LEER-PARAMETROS      '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -111,13 +143,15 @@
               05 CON-MASTER           PIC X(10) VALUE 'MASTER  '.
               05 CON-NEWS             PIC X(10) VALUE 'NEWS    '.
               05 CON-MASTER-UPDATE    PIC X(10) VALUE 'MASTERUP'.
+              05 CON-WAITLIST         PIC X(10) VALUE 'WAITLIST'.
+              05 CON-PARAMETROS       PIC X(10) VALUE 'PARAMETRO'.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
               05 WS-CON-AVALIABLE         PIC X(09) VALUE "AVALIABLE".
       ************************** TABLES ********************************
-      
+
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 FS-STATUS1               PIC X(02) VALUE "00".
              88 FS-STATUS1-OK                   VALUE "00".
              88 FS-STATUS1-EOF                  VALUE "10".
@@ -127,6 +161,19 @@
           05 FS-STATUS3               PIC X(02) VALUE "00".
              88 FS-STATUS3-OK                   VALUE "00".
              88 FS-STATUS3-EOF                  VALUE "10".
+          05 FS-STATUS4               PIC X(02) VALUE "00".
+             88 FS-STATUS4-OK                   VALUE "00".
+             88 FS-STATUS4-EOF                  VALUE "10".
+          05 FS-STATUS5               PIC X(02) VALUE "00".
+             88 FS-STATUS5-OK                   VALUE "00".
+             88 FS-STATUS5-NOT-FOUND            VALUE "35".
+      ************************  PARAMETROS  ****************************
+       01 WS-PARAMETROS.
+          05 WS-MASTER-FILE           PIC X(40) VALUE "MASTER.txt".
+          05 WS-NEWS-FILE             PIC X(40) VALUE "NEWS.txt".
+          05 WS-MASTER-UPDATE-FILE    PIC X(40) VALUE
+             "MASTER_UPDATE.txt".
+          05 WS-WAITLIST-FILE         PIC X(40) VALUE "WAITLIST.txt".
       ************************** VARIABLES *****************************
        01 WS-VAR.
           02 WS-MATING.
@@ -136,23 +183,32 @@
              05 WS-TOTAL-SEAT         PIC 9(03).
              05 WS-SEAT-AVALIABLE     PIC 9(03).
              05 WS-SEAT-NOT-AVALIABLE PIC 9(03).
+             05 WS-TOT-WAITLIST       PIC 9(03).
+             05 WS-TOTAL-SEAT-BUSINESS   PIC 9(03).
+             05 WS-SEAT-SOLD-BUSINESS    PIC 9(03).
+             05 WS-SEAT-AVAIL-BUSINESS   PIC 9(03).
+             05 WS-TOTAL-SEAT-ECONOMY    PIC 9(03).
+             05 WS-SEAT-SOLD-ECONOMY     PIC 9(03).
+             05 WS-SEAT-AVAIL-ECONOMY    PIC 9(03).
           02 WS-STATUS-SEAT           PIC 9(01).
        01 WS-TITLE.
-          02 FILLER                   PIC X(04) VALUE "SEAT". 
-          02 FILLER                   PIC X(03) VALUE SPACES. 
-          02 FILLER                   PIC X(14) VALUE "PASSENGER NAME". 
-       
+          02 FILLER                   PIC X(04) VALUE "SEAT".
+          02 FILLER                   PIC X(03) VALUE SPACES.
+          02 FILLER                   PIC X(02) VALUE "CL".
+          02 FILLER                   PIC X(02) VALUE SPACES.
+          02 FILLER                   PIC X(14) VALUE "PASSENGER NAME".
+
        01 WS-SUBTITLE.
-          02 FILLER                   PIC X(01) VALUE SPACES. 
-          02 SUB-SEAT                 PIC X(02). 
-          02 FILLER                   PIC X(07) VALUE SPACES. 
+          02 FILLER                   PIC X(01) VALUE SPACES.
+          02 SUB-SEAT                 PIC X(02).
+          02 FILLER                   PIC X(03) VALUE SPACES.
+          02 SUB-CABIN                PIC X(01).
+          02 FILLER                   PIC X(03) VALUE SPACES.
           02 SUB-NAME                 PIC X(09).
 
-       01 WS-ERRORES.
-           05 WS-ERR-PARRAFO            PIC X(30).
-           05 WS-ERR-OBJETO             PIC X(10).
-           05 WS-ERR-OPERACION          PIC X(15).
-           05 WS-ERR-CODIGO             PIC 9(02).    
+      ************************** COPYS  ********************************
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
       ******************************************************************
       *                       LINKAGE SECTION   
       ******************************************************************    
@@ -174,17 +230,23 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-MASTER                
+       100000-START.
+           PERFORM 105000-LEER-PARAMETROS
+              THRU 105000-LEER-PARAMETROS-F
+
+           PERFORM 110000-OPEN-MASTER
               THRU 110000-OPEN-MASTER-F
            
            PERFORM 120000-OPEN-NEWS                
               THRU 120000-OPEN-NEWS-F
            
-           PERFORM 130000-OPEN-MASTER-UPDATE                
+           PERFORM 130000-OPEN-MASTER-UPDATE
               THRU 130000-OPEN-MASTER-UPDATE-F
-                            
-           PERFORM 210000-READ-MASTER                       
+
+           PERFORM 140000-OPEN-WAITLIST
+              THRU 140000-OPEN-WAITLIST-F
+
+           PERFORM 210000-READ-MASTER
               THRU 210000-READ-MASTER-F                     
            
            PERFORM 220000-READ-NEWS                       
@@ -194,9 +256,49 @@
            .                                      
        100000-START-F. EXIT.                         
       ******************************************************************
-      *                         110000-OPEN-MASTER   
+      *                     105000-LEER-PARAMETROS
       ******************************************************************
-       110000-OPEN-MASTER.                        
+       105000-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF FS-STATUS5-NOT-FOUND
+              CONTINUE
+           ELSE
+              IF NOT FS-STATUS5-OK
+                 MOVE CON-105000-LEER-PARAMETROS TO WS-ERR-PARRAFO
+                 MOVE CON-PARAMETROS             TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+                 MOVE FS-STATUS5                 TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              ELSE
+                 READ PARAMETROS
+                 IF FS-STATUS5-OK
+                    STRING "MASTER_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-MASTER-FILE
+                    STRING "NEWS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-NEWS-FILE
+                    STRING "MASTER_UPDATE_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-MASTER-UPDATE-FILE
+                    STRING "WAITLIST_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-WAITLIST-FILE
+                 END-IF
+                 CLOSE PARAMETROS
+              END-IF
+           END-IF
+           .
+       105000-LEER-PARAMETROS-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-MASTER
+      ******************************************************************
+       110000-OPEN-MASTER.
            OPEN INPUT MASTER                   
            IF NOT FS-STATUS1-OK
               MOVE CON-110000-OPEN-MASTER    TO WS-ERR-PARRAFO 
@@ -239,7 +341,22 @@
            .
        130000-OPEN-MASTER-UPDATE-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                         140000-OPEN-WAITLIST
+      ******************************************************************
+       140000-OPEN-WAITLIST.
+           OPEN OUTPUT WAITLIST
+           IF NOT FS-STATUS4-OK
+              MOVE CON-140000-OPEN-WAITLIST TO WS-ERR-PARRAFO
+              MOVE CON-WAITLIST              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                 TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       140000-OPEN-WAITLIST-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
       ****************************************************************** 
        200000-PROCESS.
            IF WS-CODE-M = WS-CODE-N
@@ -248,13 +365,16 @@
 
                MOVE CON-1 TO WS-STATUS-SEAT
 
+               PERFORM 245000-ACCUMULATE-CABIN
+                  THRU 245000-ACCUMULATE-CABIN-F
+
                PERFORM 240000-DISPLAY-DATA
                   THRU 240000-DISPLAY-DATA-F
 
                PERFORM 230000-WRITE-MASTER-UPDATE
                   THRU 230000-WRITE-MASTER-UPDATE-F
-               
-               PERFORM 210000-READ-MASTER                       
+
+               PERFORM 210000-READ-MASTER
                   THRU 210000-READ-MASTER-F                     
                
                PERFORM 220000-READ-NEWS                       
@@ -262,12 +382,18 @@
            ELSE
                IF WS-CODE-M > WS-CODE-N
 
-                  PERFORM 220000-READ-NEWS                       
-                     THRU 220000-READ-NEWS-F 
+                  PERFORM 235000-WRITE-WAITLIST
+                     THRU 235000-WRITE-WAITLIST-F
+
+                  PERFORM 220000-READ-NEWS
+                     THRU 220000-READ-NEWS-F
                ELSE
                   ADD 1 TO WS-TOTAL-SEAT
                   MOVE REG-SEAT-SOLD TO WS-STATUS-SEAT
-                  
+
+                  PERFORM 245000-ACCUMULATE-CABIN
+                     THRU 245000-ACCUMULATE-CABIN-F
+
                   PERFORM 240000-DISPLAY-DATA
                      THRU 240000-DISPLAY-DATA-F
 
@@ -331,6 +457,7 @@
            INITIALIZE REG-MASTER-UPDATE
            MOVE REG-FLIGHT         TO REG-FLIGHT-U
            MOVE REG-SEAT           TO REG-SEAT-U
+           MOVE REG-CABIN-CLASS    TO REG-CABIN-CLASS-U
            MOVE WS-STATUS-SEAT     TO REG-SEAT-SOLD-U
            
            WRITE REG-MASTER-UPDATE
@@ -345,22 +472,63 @@
            .
        230000-WRITE-MASTER-UPDATE-F. EXIT.
       ******************************************************************
-      *                         240000-DISPLAY-DATA   
+      *                         235000-WRITE-WAITLIST
+      ******************************************************************
+       235000-WRITE-WAITLIST.
+           INITIALIZE REG-WAITLIST
+           MOVE REG-FLIGHT-N  TO REG-FLIGHT-W
+           MOVE REG-SEAT-N    TO REG-SEAT-W
+           MOVE REG-TICKET-N  TO REG-TICKET-W
+           MOVE REG-NAME-N    TO REG-NAME-W
+
+           WRITE REG-WAITLIST
+           IF FS-STATUS4-OK
+              ADD 1 TO WS-TOT-WAITLIST
+           ELSE
+              MOVE CON-235000-WRITE-WAITLIST TO WS-ERR-PARRAFO
+              MOVE CON-WAITLIST               TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                 TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       235000-WRITE-WAITLIST-F. EXIT.
+      ******************************************************************
+      *                         240000-DISPLAY-DATA
       ******************************************************************      
        240000-DISPLAY-DATA.
            INITIALIZE WS-SUBTITLE
+           MOVE REG-SEAT          TO SUB-SEAT
+           MOVE REG-CABIN-CLASS   TO SUB-CABIN
            IF WS-STATUS-SEAT = 1
-              MOVE REG-SEAT          TO SUB-SEAT
               MOVE REG-NAME-N        TO SUB-NAME
-           ELSE   
-              MOVE REG-SEAT          TO SUB-SEAT
+           ELSE
               MOVE WS-CON-AVALIABLE  TO SUB-NAME
-           END-IF     
+           END-IF
            DISPLAY WS-SUBTITLE
            .
        240000-DISPLAY-DATA-F. EXIT.
       ******************************************************************
-      *                         300000-END   
+      *                         245000-ACCUMULATE-CABIN
+      ******************************************************************
+       245000-ACCUMULATE-CABIN.
+           EVALUATE TRUE
+               WHEN REG-CABIN-BUSINESS
+                    ADD 1 TO WS-TOTAL-SEAT-BUSINESS
+                    IF WS-STATUS-SEAT = 1
+                       ADD 1 TO WS-SEAT-SOLD-BUSINESS
+                    END-IF
+               WHEN REG-CABIN-ECONOMY
+                    ADD 1 TO WS-TOTAL-SEAT-ECONOMY
+                    IF WS-STATUS-SEAT = 1
+                       ADD 1 TO WS-SEAT-SOLD-ECONOMY
+                    END-IF
+           END-EVALUATE
+           .
+       245000-ACCUMULATE-CABIN-F. EXIT.
+      ******************************************************************
+      *                         300000-END
       ****************************************************************** 
        300000-END.
            PERFORM 310000-CLOSE-MASTER
@@ -372,6 +540,9 @@
            PERFORM 330000-CLOSE-MASTER-UPDATE
               THRU 330000-CLOSE-MASTER-UPDATE-F
 
+           PERFORM 335000-CLOSE-WAITLIST
+              THRU 335000-CLOSE-WAITLIST-F
+
            PERFORM 340000-TOTALS
               THRU 340000-TOTALS-F   
            STOP RUN   
@@ -423,28 +594,49 @@
            .
        330000-CLOSE-MASTER-UPDATE-F. EXIT.
       ******************************************************************
-      *                         340000-TOTALS   
-      ****************************************************************** 
+      *                         335000-CLOSE-WAITLIST
+      ******************************************************************
+       335000-CLOSE-WAITLIST.
+           CLOSE WAITLIST
+           IF NOT FS-STATUS4-OK
+              MOVE CON-335000-CLOSE-WAITLIST TO WS-ERR-PARRAFO
+              MOVE CON-WAITLIST               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                 TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       335000-CLOSE-WAITLIST-F. EXIT.
+      ******************************************************************
+      *                         340000-TOTALS
+      ******************************************************************
        340000-TOTALS.
-           COMPUTE WS-SEAT-AVALIABLE = WS-TOTAL-SEAT - 
+           COMPUTE WS-SEAT-AVALIABLE = WS-TOTAL-SEAT -
                                        WS-SEAT-NOT-AVALIABLE
+           COMPUTE WS-SEAT-AVAIL-BUSINESS = WS-TOTAL-SEAT-BUSINESS -
+                                             WS-SEAT-SOLD-BUSINESS
+           COMPUTE WS-SEAT-AVAIL-ECONOMY  = WS-TOTAL-SEAT-ECONOMY -
+                                             WS-SEAT-SOLD-ECONOMY
            DISPLAY "TOTAL SEATS : " WS-TOTAL-SEAT
            DISPLAY "SEATS SOLD : " WS-SEAT-NOT-AVALIABLE
            DISPLAY "SEATS AVALIABLE : " WS-SEAT-AVALIABLE
+           DISPLAY "SEATS WAITLISTED : " WS-TOT-WAITLIST
+           DISPLAY "-- BUSINESS CABIN --------------------------------"
+           DISPLAY "  TOTAL SEATS : " WS-TOTAL-SEAT-BUSINESS
+           DISPLAY "  SEATS SOLD : "  WS-SEAT-SOLD-BUSINESS
+           DISPLAY "  SEATS AVALIABLE : " WS-SEAT-AVAIL-BUSINESS
+           DISPLAY "-- ECONOMY CABIN ---------------------------------"
+           DISPLAY "  TOTAL SEATS : " WS-TOTAL-SEAT-ECONOMY
+           DISPLAY "  SEATS SOLD : "  WS-SEAT-SOLD-ECONOMY
+           DISPLAY "  SEATS AVALIABLE : " WS-SEAT-AVAIL-ECONOMY
            .
        340000-TOTALS-F. EXIT.
       ******************************************************************
       *                         399999-END-PROGRAM   
       ******************************************************************
        399999-END-PROGRAM.
-           DISPLAY "***************************************************"
-           DISPLAY "*              SE PRODUJO UN ERROR                *"
-           DISPLAY "***************************************************"
-           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
-           DISPLAY "OBJETO : "    WS-ERR-OBJETO
-           DISPLAY "OPERACION : " WS-ERR-OPERACION
-           DISPLAY "CODIGO : "    WS-ERR-CODIGO
-           STOP RUN
+           CALL CON-RUTERROR USING WS-REG-ERRORES
            .
-       399999-END-PROGRAM-F. EXIT. 
+       399999-END-PROGRAM-F. EXIT.
        END PROGRAM E39.
\ No newline at end of file
