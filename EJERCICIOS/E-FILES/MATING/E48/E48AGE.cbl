@@ -0,0 +1,382 @@
+      ******************************************************************
+      *Leer el archivo RECHAZADOS.txt generado por E48 y clasificar la
+      *deuda de cada cliente rechazado segun la antiguedad del rechazo
+      *(30/60/90 dias), acumulando un interes por mora sobre el importe
+      *pendiente, para que cobranzas priorice a quien llamar primero.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E48AGE.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+       SELECT PARAMETROS ASSIGN TO "PARAMETROS.txt"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-FS-STATUS3.
+
+       SELECT RECHA ASSIGN TO WS-RECHA-FILE
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-FS-STATUS1.
+      ****************************  OUTPUT  ****************************
+       SELECT ANTIGUEDAD ASSIGN TO "RECHAZADOS_ANTIGUEDAD.txt"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-FS-STATUS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARAMETROS.
+          01 REG-PARAMETROS.
+             05 REG-PARAM-FECHA         PIC 9(08).
+
+       FD RECHA.
+          01 REG-RECHA.
+             05 REG-NRO-CLI-R           PIC 9(08).
+             05 REG-NOMBRE-R            PIC X(30).
+             05 REG-SALDO-ACTUAL-R      PIC 9(15)V9(02).
+             05 REG-IMPORTE-DEUDA-R     PIC 9(15)V9(02).
+             05 REG-FECHA-RECHAZO-R     PIC 9(08).
+
+       FD ANTIGUEDAD.
+          01 REG-ANTIGUEDAD.
+             05 REG-NRO-CLI-A           PIC 9(08).
+             05 REG-NOMBRE-A            PIC X(30).
+             05 REG-DEUDA-A             PIC 9(15)V9(02).
+             05 REG-DIAS-MORA-A         PIC 9(05).
+             05 REG-TRAMO-A             PIC X(08).
+             05 REG-INTERES-A           PIC 9(15)V9(02).
+             05 REG-DEUDA-TOTAL-A       PIC 9(15)V9(02).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTES  ****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
+           02 CON-PARRAFO.
+              05 CON-105000-LEER-PARAMETROS   PIC X(30) VALUE
+              '105000-LEER-PARAMETROS      '.
+              05 CON-110000-OPEN-RECHA        PIC X(30) VALUE
+              '110000-OPEN-RECHA           '.
+              05 CON-120000-OPEN-ANTIGUEDAD   PIC X(30) VALUE
+              '120000-OPEN-ANTIGUEDAD      '.
+              05 CON-210000-READ-RECHA        PIC X(30) VALUE
+              '210000-READ-RECHA           '.
+              05 CON-220000-WRITE-ANTIGUEDAD  PIC X(30) VALUE
+              '220000-WRITE-ANTIGUEDAD     '.
+              05 CON-310000-CLOSE-RECHA       PIC X(30) VALUE
+              '310000-CLOSE-RECHA          '.
+              05 CON-320000-CLOSE-ANTIGUEDAD  PIC X(30) VALUE
+              '320000-CLOSE-ANTIGUEDAD     '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+              05 CON-GRABAR    PIC X(15) VALUE 'GRABAR         '.
+           02 CON-OBJETOS.
+              05 CON-PARAMETROS  PIC X(10) VALUE 'PARAMETROS'.
+              05 CON-RECHA       PIC X(10) VALUE 'RECHAZADOS'.
+              05 CON-ANTIGUEDAD  PIC X(10) VALUE 'ANTIGUEDAD'.
+      ************************  PARAMETROS  ****************************
+       01 WS-PARAMETROS.
+          05 WS-RECHA-FILE            PIC X(40) VALUE
+             "RECHAZADOS.txt".
+      ************************** TABLES *********************************
+       01 WS-TABLA-TRAMOS.
+          02 WS-TRAMO-DIAS         PIC 9(03) OCCURS 3 TIMES.
+          02 WS-TRAMO-PORCENTAJE   PIC 9V999 OCCURS 3 TIMES.
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 WS-FS-STATUS1                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS1-OK                        VALUE "00".
+             88 WS-FS-STATUS1-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS2                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS2-OK                        VALUE "00".
+             88 WS-FS-STATUS2-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS3                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS3-OK                        VALUE "00".
+             88 WS-FS-STATUS3-EOF                       VALUE "10".
+      ************************** VARIABLES *****************************
+       01 WS-VARIABLES.
+          02 WS-FECHA-HOY                PIC 9(08).
+          02 WS-DIAS-MORA                PIC 9(05).
+          02 WS-INTERES                  PIC 9(15)V9(02).
+          02 WS-DEUDA-TOTAL              PIC 9(15)V9(02).
+          02 WS-PORCENTAJE               PIC 9V999.
+          02 WS-TOTALES.
+             05 WS-TOT-RECHAZADOS        PIC 9(05) VALUE ZEROS.
+             05 WS-TOT-30                PIC 9(05) VALUE ZEROS.
+             05 WS-TOT-60                PIC 9(05) VALUE ZEROS.
+             05 WS-TOT-90                PIC 9(05) VALUE ZEROS.
+
+      ************************** COPYS  ********************************
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+              UNTIL WS-FS-STATUS1-EOF
+
+           PERFORM 300000-EXIT
+              THRU 300000-EXIT-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           MOVE 030 TO WS-TRAMO-DIAS(1)
+           MOVE 060 TO WS-TRAMO-DIAS(2)
+           MOVE 090 TO WS-TRAMO-DIAS(3)
+           MOVE 0,015 TO WS-TRAMO-PORCENTAJE(1)
+           MOVE 0,030 TO WS-TRAMO-PORCENTAJE(2)
+           MOVE 0,050 TO WS-TRAMO-PORCENTAJE(3)
+
+           PERFORM 105000-LEER-PARAMETROS
+              THRU 105000-LEER-PARAMETROS-F
+
+           PERFORM 110000-OPEN-RECHA
+              THRU 110000-OPEN-RECHA-F
+
+           PERFORM 120000-OPEN-ANTIGUEDAD
+              THRU 120000-OPEN-ANTIGUEDAD-F
+
+           PERFORM 210000-READ-RECHA
+              THRU 210000-READ-RECHA-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                     105000-LEER-PARAMETROS
+      *Si existe PARAMETROS.txt, arma el nombre de RECHAZADOS.txt con
+      *la misma fecha de proceso que E48 uso para nombrar el archivo,
+      *para seguir leyendo la salida de la corrida del dia correcto.
+      ******************************************************************
+       105000-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF WS-FS-STATUS3 = "35"
+              CONTINUE
+           ELSE
+              IF NOT WS-FS-STATUS3-OK
+                 MOVE CON-105000-LEER-PARAMETROS TO WS-ERR-PARRAFO
+                 MOVE CON-PARAMETROS             TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+                 MOVE WS-FS-STATUS3              TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              ELSE
+                 READ PARAMETROS
+                 IF WS-FS-STATUS3-OK
+                    STRING "RECHAZADOS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-RECHA-FILE
+                 END-IF
+                 CLOSE PARAMETROS
+              END-IF
+           END-IF
+           .
+       105000-LEER-PARAMETROS-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-RECHA
+      ******************************************************************
+       110000-OPEN-RECHA.
+           OPEN INPUT RECHA
+           IF NOT WS-FS-STATUS1-OK
+              MOVE CON-110000-OPEN-RECHA  TO WS-ERR-PARRAFO
+              MOVE CON-RECHA              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR              TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS1          TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       110000-OPEN-RECHA-F. EXIT.
+      ******************************************************************
+      *                         120000-OPEN-ANTIGUEDAD
+      ******************************************************************
+       120000-OPEN-ANTIGUEDAD.
+           OPEN OUTPUT ANTIGUEDAD
+           IF NOT WS-FS-STATUS2-OK
+              MOVE CON-120000-OPEN-ANTIGUEDAD TO WS-ERR-PARRAFO
+              MOVE CON-ANTIGUEDAD             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS2              TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       120000-OPEN-ANTIGUEDAD-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
+       200000-PROCESS.
+           COMPUTE WS-DIAS-MORA =
+              FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY) -
+              FUNCTION INTEGER-OF-DATE(REG-FECHA-RECHAZO-R)
+
+           IF WS-DIAS-MORA < 0
+              MOVE 0 TO WS-DIAS-MORA
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-DIAS-MORA > WS-TRAMO-DIAS(3)
+                    MOVE WS-TRAMO-PORCENTAJE(3) TO WS-PORCENTAJE
+                    MOVE "90+"                  TO REG-TRAMO-A
+                    ADD 1 TO WS-TOT-90
+               WHEN WS-DIAS-MORA > WS-TRAMO-DIAS(2)
+                    MOVE WS-TRAMO-PORCENTAJE(2) TO WS-PORCENTAJE
+                    MOVE "60"                   TO REG-TRAMO-A
+                    ADD 1 TO WS-TOT-60
+               WHEN WS-DIAS-MORA > WS-TRAMO-DIAS(1)
+                    MOVE WS-TRAMO-PORCENTAJE(1) TO WS-PORCENTAJE
+                    MOVE "30"                   TO REG-TRAMO-A
+                    ADD 1 TO WS-TOT-30
+               WHEN OTHER
+                    MOVE 0                      TO WS-PORCENTAJE
+                    MOVE "CORRIENTE"            TO REG-TRAMO-A
+           END-EVALUATE
+
+           COMPUTE WS-INTERES ROUNDED =
+              REG-IMPORTE-DEUDA-R * WS-PORCENTAJE
+           COMPUTE WS-DEUDA-TOTAL = REG-IMPORTE-DEUDA-R + WS-INTERES
+
+           PERFORM 220000-WRITE-ANTIGUEDAD
+              THRU 220000-WRITE-ANTIGUEDAD-F
+
+           PERFORM 210000-READ-RECHA
+              THRU 210000-READ-RECHA-F
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-RECHA
+      ******************************************************************
+       210000-READ-RECHA.
+           READ RECHA INTO REG-RECHA
+           EVALUATE TRUE
+               WHEN WS-FS-STATUS1-OK
+                    ADD 1 TO WS-TOT-RECHAZADOS
+               WHEN WS-FS-STATUS1-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-210000-READ-RECHA  TO WS-ERR-PARRAFO
+                    MOVE CON-RECHA              TO WS-ERR-OBJETO
+                    MOVE CON-LEER               TO WS-ERR-OPERACION
+                    MOVE WS-FS-STATUS1          TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       210000-READ-RECHA-F. EXIT.
+      ******************************************************************
+      *                         220000-WRITE-ANTIGUEDAD
+      ******************************************************************
+       220000-WRITE-ANTIGUEDAD.
+           MOVE REG-NRO-CLI-R      TO REG-NRO-CLI-A
+           MOVE REG-NOMBRE-R       TO REG-NOMBRE-A
+           MOVE REG-IMPORTE-DEUDA-R TO REG-DEUDA-A
+           MOVE WS-DIAS-MORA       TO REG-DIAS-MORA-A
+           MOVE WS-INTERES         TO REG-INTERES-A
+           MOVE WS-DEUDA-TOTAL     TO REG-DEUDA-TOTAL-A
+
+           WRITE REG-ANTIGUEDAD
+           IF NOT WS-FS-STATUS2-OK
+              MOVE CON-220000-WRITE-ANTIGUEDAD TO WS-ERR-PARRAFO
+              MOVE CON-ANTIGUEDAD              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS2               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       220000-WRITE-ANTIGUEDAD-F. EXIT.
+      ******************************************************************
+      *                         300000-EXIT
+      ******************************************************************
+       300000-EXIT.
+           PERFORM 310000-CLOSE-RECHA
+              THRU 310000-CLOSE-RECHA-F
+
+           PERFORM 320000-CLOSE-ANTIGUEDAD
+              THRU 320000-CLOSE-ANTIGUEDAD-F
+
+           PERFORM 330000-TOTALES
+              THRU 330000-TOTALES-F
+           STOP RUN
+           .
+       300000-EXIT-F. EXIT.
+      ******************************************************************
+      *                         310000-CLOSE-RECHA
+      ******************************************************************
+       310000-CLOSE-RECHA.
+           CLOSE RECHA
+           IF NOT WS-FS-STATUS1-OK
+              MOVE CON-310000-CLOSE-RECHA TO WS-ERR-PARRAFO
+              MOVE CON-RECHA              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR             TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS1          TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       310000-CLOSE-RECHA-F. EXIT.
+      ******************************************************************
+      *                         320000-CLOSE-ANTIGUEDAD
+      ******************************************************************
+       320000-CLOSE-ANTIGUEDAD.
+           CLOSE ANTIGUEDAD
+           IF NOT WS-FS-STATUS2-OK
+              MOVE CON-320000-CLOSE-ANTIGUEDAD TO WS-ERR-PARRAFO
+              MOVE CON-ANTIGUEDAD              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS2               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       320000-CLOSE-ANTIGUEDAD-F. EXIT.
+      ******************************************************************
+      *                         330000-TOTALES
+      ******************************************************************
+       330000-TOTALES.
+           DISPLAY "TOTALES DE CONTROL - ANTIGUEDAD DE RECHAZADOS"
+           DISPLAY "RECHAZADOS LEIDOS  : " WS-TOT-RECHAZADOS
+           DISPLAY "TRAMO 30 DIAS      : " WS-TOT-30
+           DISPLAY "TRAMO 60 DIAS      : " WS-TOT-60
+           DISPLAY "TRAMO 90+ DIAS     : " WS-TOT-90
+           .
+       330000-TOTALES-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           CALL CON-RUTERROR USING WS-REG-ERRORES
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E48AGE.
