@@ -43,29 +43,49 @@
       ******************************************************************
       *                            FILES   
       ******************************************************************
-      *****************************  INPUT  **************************** 
-       SELECT CUENTA ASSIGN TO "CUENTAS.txt"
+      *****************************  INPUT  ****************************
+       SELECT PARAMETROS ASSIGN TO "PARAMETROS.txt"
+                     FILE STATUS IS WS-FS-STATUS9
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CUENTA ASSIGN TO WS-CUENTA-FILE
                      ORGANIZATION IS LINE SEQUENTIAL
                      FILE STATUS IS WS-FS-STATUS1.
-       
-       SELECT SERVICIO ASSIGN TO "SERVICIOS.txt"
+
+       SELECT SERVICIO ASSIGN TO WS-SERVICIO-FILE
                        FILE STATUS IS WS-FS-STATUS2
                        ORGANIZATION IS LINE SEQUENTIAL.
-      ****************************  OUTPUT  **************************** 
-       SELECT RECHA  ASSIGN TO "RECHAZADOS.txt"
+      ****************************  OUTPUT  ****************************
+       SELECT RECHA  ASSIGN TO WS-RECHA-FILE
                      FILE STATUS IS WS-FS-STATUS3
                      ORGANIZATION IS LINE SEQUENTIAL.
 
-       SELECT INCIDENCIA ASSIGN TO "INCIDENCIA.txt"
+       SELECT INCIDENCIA ASSIGN TO WS-INCIDENCIA-FILE
                      FILE STATUS IS WS-FS-STATUS4
                      ORGANIZATION IS LINE SEQUENTIAL.
-       
-       SELECT CUENTA-ACT ASSIGN TO "CUENTAS_ACTUALIZADAS.txt"
+
+       SELECT CUENTA-ACT ASSIGN TO WS-CUENTA-ACT-FILE
                      FILE STATUS IS WS-FS-STATUS5
                      ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+       SELECT PARCIAL ASSIGN TO WS-PARCIAL-FILE
+                     FILE STATUS IS WS-FS-STATUS6
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DUPLICADOS ASSIGN TO WS-DUPLICADOS-FILE
+                     FILE STATUS IS WS-FS-STATUS7
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CONTROLDIARIO ASSIGN TO "CONTROLDIARIO.txt"
+                     FILE STATUS IS WS-FS-STATUS8
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD PARAMETROS.
+          01 REG-PARAMETROS.
+             05 REG-PARAM-FECHA         PIC 9(08).
+
        FD CUENTA.
           01 REG-CUENTA.
              05 REG-CLIENTE-M           PIC 9(08).
@@ -79,32 +99,58 @@
              05 REG-MONTO-N             PIC 9(15)V9(02).
 
        FD RECHA.
-          01 REG-RECHA.              
+          01 REG-RECHA.
              05 REG-NRO-CLI-R           PIC 9(08).
              05 REG-NOMBRE-R            PIC X(30).
              05 REG-SALDO-ACTUAL-R      PIC 9(15)V9(02).
              05 REG-IMPORTE-DEUDA-R     PIC 9(15)V9(02).
+             05 REG-FECHA-RECHAZO-R     PIC 9(08).
        
        FD INCIDENCIA.
-          01 REG-INCIDENCIA.              
+          01 REG-INCIDENCIA.
              05 REG-NRO-CLI-I           PIC 9(08).
              05 REG-NOMBRE-TABLA-I      PIC X(30).
+             05 REG-FECHA-INCIDENCIA-I  PIC 9(08).
 
-       FD CUENTA-ACT.      
-          01 REG-CUENTA-ACT.   
+       FD CUENTA-ACT.
+          01 REG-CUENTA-ACT.
              05 REG-CLIENTE-A           PIC 9(08).
              05 REG-NOMBRE-A            PIC X(30).
-             05 REG-SALDO-A             PIC 9(15)V9(02).   
+             05 REG-SALDO-A             PIC 9(15)V9(02).
+
+       FD PARCIAL.
+          01 REG-PARCIAL.
+             05 REG-NRO-CLI-P           PIC 9(08).
+             05 REG-NOMBRE-P            PIC X(30).
+             05 REG-DEUDA-TOTAL-P       PIC 9(15)V9(02).
+             05 REG-IMPORTE-APLICADO-P  PIC 9(15)V9(02).
+             05 REG-SALDO-PENDIENTE-P   PIC 9(15)V9(02).
+
+       FD DUPLICADOS.
+          01 REG-DUPLICADO.
+             05 REG-NRO-CLI-D           PIC 9(08).
+             05 REG-SERVICIO-D          PIC X(03).
+             05 REG-NOMBRE-TABLA-D      PIC X(10).
+             05 REG-FECHA-DETECCION-D   PIC 9(08).
+
+       FD CONTROLDIARIO.
+          01 REG-CONTROLDIARIO.
+             05 REG-CTRLDIA-FECHA          PIC 9(08).
+             05 REG-CTRLDIA-CTA-LEIDAS     PIC 9(05).
+             05 REG-CTRLDIA-SRV-LEIDAS     PIC 9(05).
+             05 REG-CTRLDIA-INCIDENCIAS    PIC 9(05).
       ******************************************************************
-      *                     WORKING-STORAGE SECTION   
+      *                     WORKING-STORAGE SECTION
       ******************************************************************
        WORKING-STORAGE SECTION.
       ************************  CONSTANTS  *****************************
        01 WS-CONSTANTES.
            02 CON-RUTINAS.
               05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
+              05 CON-RUTTOTAL  PIC X(08) VALUE 'RUTTOTAL'.
            02 CON-PARRAFO.
-              05 CON-110000-OPEN-CUENTA      PIC X(30) VALUE 
+              05 CON-110000-OPEN-CUENTA      PIC X(30) VALUE
               '110000-OPEN-CUENTA          '.
               05 CON-120000-OPEN-SERVICIO      PIC X(30) VALUE 
               '120000-OPEN-SERVICIO        '.
@@ -112,28 +158,54 @@
               '130000-OPEN-RECHA           '.
               05 CON-140000-OPEN-INCIDENCIA      PIC X(30) VALUE 
               '140000-OPEN-INCIDENCIA      '.
-              05 CON-150000-OPEN-CUENTA-ACT      PIC X(30) VALUE 
+              05 CON-150000-OPEN-CUENTA-ACT      PIC X(30) VALUE
               '150000-OPEN-CUENTA-ACT      '.
-              05 CON-210000-READ-CUENTA      PIC X(30) VALUE 
+              05 CON-160000-OPEN-PARCIAL      PIC X(30) VALUE
+              '160000-OPEN-PARCIAL         '.
+              05 CON-170000-OPEN-DUPLICADOS      PIC X(30) VALUE
+              '170000-OPEN-DUPLICADOS      '.
+              05 CON-175000-OPEN-CONTROLDIARIO   PIC X(30) VALUE
+              '175000-OPEN-CONTROLDIARIO   '.
+              05 CON-105000-VALIDAR-CUENTAS      PIC X(30) VALUE
+              '105000-VALIDAR-CUENTAS      '.
+              05 CON-106000-VALIDAR-SERVICIOS      PIC X(30) VALUE
+              '106000-VALIDAR-SERVICIOS    '.
+              05 CON-210000-READ-CUENTA      PIC X(30) VALUE
               '210000-READ-CUENTA          '.
-              05 CON-220000-READ-SERVICIO      PIC X(30) VALUE 
+              05 CON-220000-READ-SERVICIO      PIC X(30) VALUE
               '220000-READ-SERVICIO        '.
-              05 CON-230000-WRITE-RECHA      PIC X(30) VALUE 
+              05 CON-230000-WRITE-RECHA      PIC X(30) VALUE
               '230000-WRITE-RECHA          '.
-              05 CON-240000-WRITE-INCIDENCIA      PIC X(30) VALUE 
+              05 CON-235000-WRITE-PARCIAL      PIC X(30) VALUE
+              '235000-WRITE-PARCIAL        '.
+              05 CON-240000-WRITE-INCIDENCIA      PIC X(30) VALUE
               '240000-WRITE-INCIDENCIA     '.
-              05 CON-250000-WRITE-CUENTA-ACT      PIC X(30) VALUE 
+              05 CON-250000-WRITE-CUENTA-ACT      PIC X(30) VALUE
               '250000-WRITE-CUENTA-ACT     '.
-              05 CON-310000-CLOSE-CUENTA      PIC X(30) VALUE 
+              05 CON-260000-WRITE-DUP-CUENTA      PIC X(30) VALUE
+              '260000-WRITE-DUP-CUENTA     '.
+              05 CON-265000-WRITE-DUP-SERVICIO      PIC X(30) VALUE
+              '265000-WRITE-DUP-SERVICIO   '.
+              05 CON-355000-WRITE-CONTROLDIARIO      PIC X(30) VALUE
+              '355000-WRITE-CONTROLDIARIO  '.
+              05 CON-310000-CLOSE-CUENTA      PIC X(30) VALUE
               '310000-CLOSE-CUENTA         '.
-              05 CON-320000-CLOSE-SERVICIO      PIC X(30) VALUE 
+              05 CON-320000-CLOSE-SERVICIO      PIC X(30) VALUE
               '320000-CLOSE-SERVICIO       '.
-              05 CON-330000-CLOSE-RECHA      PIC X(30) VALUE 
+              05 CON-330000-CLOSE-RECHA      PIC X(30) VALUE
               '330000-CLOSE-RECHA          '.
-              05 CON-330000-CLOSE-INCIDENCIA      PIC X(30) VALUE 
+              05 CON-330000-CLOSE-INCIDENCIA      PIC X(30) VALUE
               '330000-CLOSE-INCIDENCIA     '.
-              05 CON-340000-CLOSE-CUENTA-ACT      PIC X(30) VALUE 
+              05 CON-340000-CLOSE-CUENTA-ACT      PIC X(30) VALUE
               '340000-CLOSE-CUENTA-ACT     '.
+              05 CON-345000-CLOSE-PARCIAL      PIC X(30) VALUE
+              '345000-CLOSE-PARCIAL        '.
+              05 CON-346000-CLOSE-DUPLICADOS      PIC X(30) VALUE
+              '346000-CLOSE-DUPLICADOS     '.
+              05 CON-356000-CLOSE-CONTROLDIARIO   PIC X(30) VALUE
+              '356000-CLOSE-CONTROLDIARIO  '.
+              05 CON-104000-LEER-PARAMETROS      PIC X(30) VALUE
+              '104000-LEER-PARAMETROS      '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -146,20 +218,50 @@
               05 CON-RECHAZADO  PIC X(10) VALUE 'RECHAZADO '.
               05 CON-INCIDENCIA PIC X(10) VALUE 'INCIDENCIA'.
               05 CON-CUENTA-ACT PIC X(10) VALUE 'CUENTA ACT'.
+              05 CON-PARCIAL    PIC X(10) VALUE 'PARCIAL   '.
+              05 CON-DUPLICADO  PIC X(10) VALUE 'DUPLICADO '.
+              05 CON-CONTROLDIARIO PIC X(10) VALUE 'CTRLDIARIO'.
+              05 CON-PARAMETROS PIC X(10) VALUE 'PARAMETROS'.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
-      ************************** TABLES ******************************** 
+      ************************  PARAMETROS  ****************************
+       01 WS-PARAMETROS.
+          05 WS-CUENTA-FILE           PIC X(40) VALUE "CUENTAS.txt".
+          05 WS-SERVICIO-FILE         PIC X(40) VALUE "SERVICIOS.txt".
+          05 WS-RECHA-FILE            PIC X(40) VALUE
+             "RECHAZADOS.txt".
+          05 WS-INCIDENCIA-FILE       PIC X(40) VALUE
+             "INCIDENCIA.txt".
+          05 WS-CUENTA-ACT-FILE       PIC X(40) VALUE
+             "CUENTAS_ACTUALIZADAS.txt".
+          05 WS-PARCIAL-FILE          PIC X(40) VALUE
+             "PAGOS_PARCIALES.txt".
+          05 WS-DUPLICADOS-FILE       PIC X(40) VALUE
+             "DUPLICADOS.txt".
+      ************************** TABLES ********************************
+       01 WS-TABLA-DUP-CUENTA.
+          02 WS-DUP-CTA-ENTRY OCCURS 100 TIMES.
+             05 WS-DUP-CTA-CLIENTE       PIC 9(08).
+             05 WS-DUP-CTA-CANT          PIC 9(03).
+       01 WS-CANT-DUP-CUENTA             PIC 9(03) VALUE 0.
+
+       01 WS-TABLA-DUP-SERVICIO.
+          02 WS-DUP-SRV-ENTRY OCCURS 200 TIMES.
+             05 WS-DUP-SRV-CLIENTE       PIC 9(08).
+             05 WS-DUP-SRV-SERVICIO      PIC X(03).
+             05 WS-DUP-SRV-CANT          PIC 9(03).
+       01 WS-CANT-DUP-SERVICIO           PIC 9(03) VALUE 0.
 
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 WS-FS-STATUS1                    PIC X(02) VALUE "00".
              88 WS-FS-STATUS1-OK                        VALUE "00".
              88 WS-FS-STATUS1-EOF                       VALUE "10".
-             
+
           05 WS-FS-STATUS2                    PIC X(02) VALUE "00".
              88 WS-FS-STATUS2-OK                        VALUE "00".
              88 WS-FS-STATUS2-EOF                       VALUE "10".
-             
+
           05 WS-FS-STATUS3                    PIC X(02) VALUE "00".
              88 WS-FS-STATUS3-OK                        VALUE "00".
              88 WS-FS-STATUS3-EOF                       VALUE "10".
@@ -171,6 +273,46 @@
           05 WS-FS-STATUS5                    PIC X(02) VALUE "00".
              88 WS-FS-STATUS5-OK                        VALUE "00".
              88 WS-FS-STATUS5-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS6                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS6-OK                        VALUE "00".
+             88 WS-FS-STATUS6-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS7                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS7-OK                        VALUE "00".
+             88 WS-FS-STATUS7-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS8                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS8-OK                        VALUE "00".
+             88 WS-FS-STATUS8-EOF                       VALUE "10".
+
+          05 WS-FS-STATUS9                    PIC X(02) VALUE "00".
+             88 WS-FS-STATUS9-OK                        VALUE "00".
+             88 WS-FS-STATUS9-EOF                       VALUE "10".
+
+          05 WSS-SW-CUENTA-VALIDA             PIC X(01) VALUE 'N'.
+             88 WSS-CUENTA-VALIDA-S                      VALUE 'S'.
+             88 WSS-CUENTA-VALIDA-N                      VALUE 'N'.
+
+          05 WSS-SW-SERVICIO-VALIDO           PIC X(01) VALUE 'N'.
+             88 WSS-SERVICIO-VALIDO-S                    VALUE 'S'.
+             88 WSS-SERVICIO-VALIDO-N                    VALUE 'N'.
+
+          05 WSS-SW-CLIENTE-ENCONTRADO        PIC X(01) VALUE 'N'.
+             88 WSS-CLIENTE-ENCONTRADO-S                 VALUE 'S'.
+             88 WSS-CLIENTE-ENCONTRADO-N                 VALUE 'N'.
+
+          05 WSS-SW-SERVICIO-ENCONTRADO       PIC X(01) VALUE 'N'.
+             88 WSS-SERVICIO-ENCONTRADO-S                VALUE 'S'.
+             88 WSS-SERVICIO-ENCONTRADO-N                VALUE 'N'.
+
+          05 WSS-SW-CLIENTE-DUPLICADO         PIC X(01) VALUE 'N'.
+             88 WSS-CLIENTE-DUPLICADO-S                  VALUE 'S'.
+             88 WSS-CLIENTE-DUPLICADO-N                  VALUE 'N'.
+
+          05 WSS-SW-SERVICIO-DUPLICADO        PIC X(01) VALUE 'N'.
+             88 WSS-SERVICIO-DUPLICADO-S                 VALUE 'S'.
+             88 WSS-SERVICIO-DUPLICADO-N                 VALUE 'N'.
       ************************** VARIABLES *****************************
        01 WS-VARIABLES.
           02 WS-CODE-M                   PIC 9(08).
@@ -178,18 +320,14 @@
           02 WS-DEUDA                    PIC 9(15)V9(02).
           02 WS-SALDO-ACT                PIC 9(15)V9(02).
           02 WS-CANT-SERVICIOS           PIC 9(02).
-          02 WS-TOTALES.
-             05 WS-TOT-CUENTAS           PIC 9(02).
-             05 WS-TOT-SERVICIOS         PIC 9(02).
-             05 WS-TOT-RECHAZADOS        PIC 9(02).
-             05 WS-TOT-CUENTAS-ACT       PIC 9(02).
-             05 WS-TOT-INCIDENCIAS       PIC 9(02).
-             
-       01 WS-ERRORES.
-           05 WS-ERR-PARRAFO            PIC X(30).
-           05 WS-ERR-OBJETO             PIC X(10).
-           05 WS-ERR-OPERACION          PIC X(15).
-           05 WS-ERR-CODIGO             PIC 9(02).      
+          02 WS-FECHA-HOY                PIC 9(08).
+          02 WSV-IDX-DUP                 PIC 9(03).
+          02 WSV-IDX-TOT                 PIC 9(02).
+      ************************** COPYS  ********************************
+       01 WS-REG-TOTALES.
+       COPY WSTOTALES.
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
       ******************************************************************
       *                       LINKAGE SECTION   
       ******************************************************************
@@ -211,31 +349,265 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-CUENTA                
+       100000-START.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           PERFORM 104000-LEER-PARAMETROS
+              THRU 104000-LEER-PARAMETROS-F
+
+           PERFORM 105000-VALIDAR-CUENTAS
+              THRU 105000-VALIDAR-CUENTAS-F
+
+           PERFORM 106000-VALIDAR-SERVICIOS
+              THRU 106000-VALIDAR-SERVICIOS-F
+
+           PERFORM 110000-OPEN-CUENTA
               THRU 110000-OPEN-CUENTA-F
-           
-           PERFORM 120000-OPEN-SERVICIO                
+
+           PERFORM 120000-OPEN-SERVICIO
               THRU 120000-OPEN-SERVICIO-F
-           
-           PERFORM 130000-OPEN-RECHA                
+
+           PERFORM 130000-OPEN-RECHA
               THRU 130000-OPEN-RECHA-F
-           
-           PERFORM 140000-OPEN-INCIDENCIA                
+
+           PERFORM 140000-OPEN-INCIDENCIA
               THRU 140000-OPEN-INCIDENCIA-F
-           
-           PERFORM 150000-OPEN-CUENTA-ACT                
+
+           PERFORM 150000-OPEN-CUENTA-ACT
               THRU 150000-OPEN-CUENTA-ACT-F
-                            
-           PERFORM 210000-READ-CUENTA                       
+
+           PERFORM 160000-OPEN-PARCIAL
+              THRU 160000-OPEN-PARCIAL-F
+
+           PERFORM 170000-OPEN-DUPLICADOS
+              THRU 170000-OPEN-DUPLICADOS-F
+
+           PERFORM 175000-OPEN-CONTROLDIARIO
+              THRU 175000-OPEN-CONTROLDIARIO-F
+
+           PERFORM 210000-READ-CUENTA
               THRU 210000-READ-CUENTA-F                     
            
            PERFORM 220000-READ-SERVICIO                       
               THRU 220000-READ-SERVICIO-F  
            .                                      
-       100000-START-F. EXIT.                         
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                     104000-LEER-PARAMETROS
+      *Si existe PARAMETROS.txt, arma los nombres de los archivos de
+      *este run con la fecha de proceso en vez de los nombres fijos;
+      *CONTROLDIARIO.txt queda excluido porque acumula datos entre
+      *varios dias y su nombre no debe cambiar de un run a otro.
+      ******************************************************************
+       104000-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF WS-FS-STATUS9 = "35"
+              CONTINUE
+           ELSE
+              IF NOT WS-FS-STATUS9-OK
+                 MOVE CON-104000-LEER-PARAMETROS TO WS-ERR-PARRAFO
+                 MOVE CON-PARAMETROS             TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+                 MOVE WS-FS-STATUS9              TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              ELSE
+                 READ PARAMETROS
+                 IF WS-FS-STATUS9-OK
+                    STRING "CUENTAS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-CUENTA-FILE
+                    STRING "SERVICIOS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-SERVICIO-FILE
+                    STRING "RECHAZADOS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-RECHA-FILE
+                    STRING "INCIDENCIA_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-INCIDENCIA-FILE
+                    STRING "CUENTAS_ACTUALIZADAS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-CUENTA-ACT-FILE
+                    STRING "PAGOS_PARCIALES_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-PARCIAL-FILE
+                    STRING "DUPLICADOS_" DELIMITED BY SIZE
+                       REG-PARAM-FECHA DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-DUPLICADOS-FILE
+                 END-IF
+                 CLOSE PARAMETROS
+              END-IF
+           END-IF
+           .
+       104000-LEER-PARAMETROS-F. EXIT.
+      ******************************************************************
+      *                         105000-VALIDAR-CUENTAS
+      *Prelee CUENTAS.txt completo para detectar clientes repetidos
+      *antes de que el apareo principal confie en la unicidad de la
+      *clave; los duplicados detectados aca se descartan del apareo
+      *en 210000-READ-CUENTA y se graban en DUPLICADOS.txt.
       ******************************************************************
-      *                         110000-OPEN-CUENTA   
+       105000-VALIDAR-CUENTAS.
+           OPEN INPUT CUENTA
+           IF NOT WS-FS-STATUS1-OK
+              MOVE CON-105000-VALIDAR-CUENTAS TO WS-ERR-PARRAFO
+              MOVE CON-CUENTA                 TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS1              TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 105100-TALLY-CUENTA
+              THRU 105100-TALLY-CUENTA-F
+              UNTIL WS-FS-STATUS1-EOF
+
+           CLOSE CUENTA
+           IF NOT WS-FS-STATUS1-OK
+              MOVE CON-105000-VALIDAR-CUENTAS TO WS-ERR-PARRAFO
+              MOVE CON-CUENTA                 TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                 TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS1              TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           MOVE "00" TO WS-FS-STATUS1
+           .
+       105000-VALIDAR-CUENTAS-F. EXIT.
+      ******************************************************************
+      *                         105100-TALLY-CUENTA
+      ******************************************************************
+       105100-TALLY-CUENTA.
+           READ CUENTA INTO REG-CUENTA
+           EVALUATE TRUE
+               WHEN WS-FS-STATUS1-OK
+                    PERFORM 105150-REGISTRAR-DUP-CUENTA
+                       THRU 105150-REGISTRAR-DUP-CUENTA-F
+               WHEN WS-FS-STATUS1-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-105000-VALIDAR-CUENTAS TO WS-ERR-PARRAFO
+                    MOVE CON-CUENTA                 TO WS-ERR-OBJETO
+                    MOVE CON-LEER                   TO WS-ERR-OPERACION
+                    MOVE WS-FS-STATUS1               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       105100-TALLY-CUENTA-F. EXIT.
+      ******************************************************************
+      *                         105150-REGISTRAR-DUP-CUENTA
+      ******************************************************************
+       105150-REGISTRAR-DUP-CUENTA.
+           SET WSS-CLIENTE-ENCONTRADO-N TO TRUE
+           PERFORM VARYING WSV-IDX-DUP FROM 1 BY 1
+              UNTIL WSV-IDX-DUP > WS-CANT-DUP-CUENTA
+              IF WS-DUP-CTA-CLIENTE(WSV-IDX-DUP) = REG-CLIENTE-M
+                 SET WSS-CLIENTE-ENCONTRADO-S TO TRUE
+                 ADD 1 TO WS-DUP-CTA-CANT(WSV-IDX-DUP)
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WSS-CLIENTE-ENCONTRADO-N
+              ADD 1 TO WS-CANT-DUP-CUENTA
+              MOVE REG-CLIENTE-M TO
+                 WS-DUP-CTA-CLIENTE(WS-CANT-DUP-CUENTA)
+              MOVE 1 TO WS-DUP-CTA-CANT(WS-CANT-DUP-CUENTA)
+           END-IF
+           .
+       105150-REGISTRAR-DUP-CUENTA-F. EXIT.
+      ******************************************************************
+      *                         106000-VALIDAR-SERVICIOS
+      *Igual que 105000-VALIDAR-CUENTAS pero para SERVICIOS.txt, cuya
+      *clave de duplicado es cliente + servicio (un mismo cliente con
+      *varios servicios distintos es normal, no un duplicado).
+      ******************************************************************
+       106000-VALIDAR-SERVICIOS.
+           OPEN INPUT SERVICIO
+           IF NOT WS-FS-STATUS2-OK
+              MOVE CON-106000-VALIDAR-SERVICIOS TO WS-ERR-PARRAFO
+              MOVE CON-SERVICIO                 TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                     TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS2                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 106100-TALLY-SERVICIO
+              THRU 106100-TALLY-SERVICIO-F
+              UNTIL WS-FS-STATUS2-EOF
+
+           CLOSE SERVICIO
+           IF NOT WS-FS-STATUS2-OK
+              MOVE CON-106000-VALIDAR-SERVICIOS TO WS-ERR-PARRAFO
+              MOVE CON-SERVICIO                 TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                    TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS2                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           MOVE "00" TO WS-FS-STATUS2
+           .
+       106000-VALIDAR-SERVICIOS-F. EXIT.
+      ******************************************************************
+      *                         106100-TALLY-SERVICIO
+      ******************************************************************
+       106100-TALLY-SERVICIO.
+           READ SERVICIO INTO REG-SERVICIO
+           EVALUATE TRUE
+               WHEN WS-FS-STATUS2-OK
+                    PERFORM 106150-REGISTRAR-DUP-SERVICIO
+                       THRU 106150-REGISTRAR-DUP-SERVICIO-F
+               WHEN WS-FS-STATUS2-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-106000-VALIDAR-SERVICIOS TO WS-ERR-PARRAFO
+                    MOVE CON-SERVICIO                 TO WS-ERR-OBJETO
+                    MOVE CON-LEER TO WS-ERR-OPERACION
+                    MOVE WS-FS-STATUS2                 TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       106100-TALLY-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         106150-REGISTRAR-DUP-SERVICIO
+      ******************************************************************
+       106150-REGISTRAR-DUP-SERVICIO.
+           SET WSS-SERVICIO-ENCONTRADO-N TO TRUE
+           PERFORM VARYING WSV-IDX-DUP FROM 1 BY 1
+              UNTIL WSV-IDX-DUP > WS-CANT-DUP-SERVICIO
+              IF WS-DUP-SRV-CLIENTE(WSV-IDX-DUP)  = REG-CLIENTE-N AND
+                 WS-DUP-SRV-SERVICIO(WSV-IDX-DUP) = REG-SERVICIO-N
+                 SET WSS-SERVICIO-ENCONTRADO-S TO TRUE
+                 ADD 1 TO WS-DUP-SRV-CANT(WSV-IDX-DUP)
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WSS-SERVICIO-ENCONTRADO-N
+              ADD 1 TO WS-CANT-DUP-SERVICIO
+              MOVE REG-CLIENTE-N TO
+                 WS-DUP-SRV-CLIENTE(WS-CANT-DUP-SERVICIO)
+              MOVE REG-SERVICIO-N TO
+                 WS-DUP-SRV-SERVICIO(WS-CANT-DUP-SERVICIO)
+              MOVE 1 TO WS-DUP-SRV-CANT(WS-CANT-DUP-SERVICIO)
+           END-IF
+           .
+       106150-REGISTRAR-DUP-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-CUENTA
       ******************************************************************
        110000-OPEN-CUENTA.                        
            OPEN INPUT CUENTA                   
@@ -310,7 +682,58 @@
            .
        150000-OPEN-CUENTA-ACT-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                         160000-OPEN-PARCIAL
+      ******************************************************************
+       160000-OPEN-PARCIAL.
+           OPEN OUTPUT PARCIAL
+           IF NOT WS-FS-STATUS6-OK
+              MOVE CON-160000-OPEN-PARCIAL TO WS-ERR-PARRAFO
+              MOVE CON-PARCIAL             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS6           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       160000-OPEN-PARCIAL-F. EXIT.
+      ******************************************************************
+      *                         170000-OPEN-DUPLICADOS
+      ******************************************************************
+       170000-OPEN-DUPLICADOS.
+           OPEN OUTPUT DUPLICADOS
+           IF NOT WS-FS-STATUS7-OK
+              MOVE CON-170000-OPEN-DUPLICADOS TO WS-ERR-PARRAFO
+              MOVE CON-DUPLICADO              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS7              TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       170000-OPEN-DUPLICADOS-F. EXIT.
+      ******************************************************************
+      *                         175000-OPEN-CONTROLDIARIO
+      *Se abre en modo EXTEND para ir acumulando un renglon de totales
+      *por corrida sobre las corridas anteriores; si el archivo todavia
+      *no existe (status 35), se crea con OPEN OUTPUT.
+      ******************************************************************
+       175000-OPEN-CONTROLDIARIO.
+           OPEN EXTEND CONTROLDIARIO
+           IF WS-FS-STATUS8 = "35"
+              OPEN OUTPUT CONTROLDIARIO
+           END-IF
+           IF NOT WS-FS-STATUS8-OK
+              MOVE CON-175000-OPEN-CONTROLDIARIO TO WS-ERR-PARRAFO
+              MOVE CON-CONTROLDIARIO             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                     TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS8                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       175000-OPEN-CONTROLDIARIO-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
       ****************************************************************** 
        200000-PROCESS.
            IF WS-CODE-M = WS-CODE-N
@@ -337,7 +760,13 @@
                      PERFORM 250000-WRITE-CUENTA-ACT
                         THRU 250000-WRITE-CUENTA-ACT-F   
                   ELSE
-                     IF WS-DEUDA > REG-SALDO-M AND 
+                     IF WS-DEUDA > REG-SALDO-M AND
+                        WS-CANT-SERVICIOS > 0 AND
+                        REG-SALDO-M > 0
+                        PERFORM 235000-WRITE-PARCIAL
+                           THRU 235000-WRITE-PARCIAL-F
+                     ELSE
+                     IF WS-DEUDA > REG-SALDO-M AND
                         WS-CANT-SERVICIOS > 0
                         PERFORM 230000-WRITE-RECHA
                            THRU 230000-WRITE-RECHA-F
@@ -349,6 +778,7 @@
                         PERFORM 240000-WRITE-INCIDENCIA
                            THRU 240000-WRITE-INCIDENCIA-F
                      END-IF
+                     END-IF
                   END-IF
 
                   INITIALIZE WS-DEUDA
@@ -364,54 +794,137 @@
       *                         210000-READ-CUENTA   
       ******************************************************************      
        210000-READ-CUENTA.
+           SET WSS-CUENTA-VALIDA-N TO TRUE
+           PERFORM 210100-LEER-UNA-CUENTA
+              THRU 210100-LEER-UNA-CUENTA-F
+              UNTIL WS-FS-STATUS1-EOF OR WSS-CUENTA-VALIDA-S
+           .
+       210000-READ-CUENTA-F. EXIT.
+      ******************************************************************
+      *                         210100-LEER-UNA-CUENTA
+      ******************************************************************
+       210100-LEER-UNA-CUENTA.
            READ CUENTA INTO REG-CUENTA
            EVALUATE TRUE
                WHEN WS-FS-STATUS1-OK
-                    ADD 1 TO WS-TOT-CUENTAS
-                    MOVE REG-CLIENTE-M TO WS-CODE-M
+                    MOVE CON-CUENTA TO WSTOT-ARCHIVO
+                    SET WSTOT-ACTUALIZAR TO TRUE
+                    SET WSTOT-LEIDO      TO TRUE
+                    CALL CON-RUTTOTAL USING WS-REG-TOTALES
+
+                    PERFORM 210200-VERIFICAR-DUP-CUENTA
+                       THRU 210200-VERIFICAR-DUP-CUENTA-F
+
+                    IF WSS-CLIENTE-DUPLICADO-S
+                       PERFORM 260000-WRITE-DUP-CUENTA
+                          THRU 260000-WRITE-DUP-CUENTA-F
+                    ELSE
+                       MOVE REG-CLIENTE-M TO WS-CODE-M
+                       SET WSS-CUENTA-VALIDA-S TO TRUE
+                    END-IF
                WHEN WS-FS-STATUS1-EOF
                     MOVE 99999999      TO WS-CODE-M
                WHEN OTHER
-                    MOVE CON-210000-READ-CUENTA  TO WS-ERR-PARRAFO 
-                    MOVE CON-CUENTA              TO WS-ERR-OBJETO 
-                    MOVE CON-LEER                TO WS-ERR-OPERACION 
+                    MOVE CON-210000-READ-CUENTA  TO WS-ERR-PARRAFO
+                    MOVE CON-CUENTA              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
                     MOVE WS-FS-STATUS1           TO WS-ERR-CODIGO
                     PERFORM 399999-END-PROGRAM
-                       THRU 399999-END-PROGRAM-F     
+                       THRU 399999-END-PROGRAM-F
            END-EVALUATE
            .
-       210000-READ-CUENTA-F. EXIT.
+       210100-LEER-UNA-CUENTA-F. EXIT.
+      ******************************************************************
+      *                         210200-VERIFICAR-DUP-CUENTA
+      ******************************************************************
+       210200-VERIFICAR-DUP-CUENTA.
+           SET WSS-CLIENTE-DUPLICADO-N TO TRUE
+           PERFORM VARYING WSV-IDX-DUP FROM 1 BY 1
+              UNTIL WSV-IDX-DUP > WS-CANT-DUP-CUENTA
+              IF WS-DUP-CTA-CLIENTE(WSV-IDX-DUP) = REG-CLIENTE-M
+                 IF WS-DUP-CTA-CANT(WSV-IDX-DUP) > 1
+                    SET WSS-CLIENTE-DUPLICADO-S TO TRUE
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+       210200-VERIFICAR-DUP-CUENTA-F. EXIT.
       ******************************************************************
       *                         220000-READ-SERVICIO   
       ******************************************************************      
        220000-READ-SERVICIO.
+           SET WSS-SERVICIO-VALIDO-N TO TRUE
+           PERFORM 220100-LEER-UN-SERVICIO
+              THRU 220100-LEER-UN-SERVICIO-F
+              UNTIL WS-FS-STATUS2-EOF OR WSS-SERVICIO-VALIDO-S
+           .
+       220000-READ-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         220100-LEER-UN-SERVICIO
+      ******************************************************************
+       220100-LEER-UN-SERVICIO.
            INITIALIZE REG-SERVICIO
            READ SERVICIO INTO REG-SERVICIO
            EVALUATE TRUE
                WHEN WS-FS-STATUS2-OK
-                    ADD 1 TO WS-TOT-SERVICIOS 
-                    MOVE REG-CLIENTE-N TO WS-CODE-N
+                    MOVE CON-SERVICIO TO WSTOT-ARCHIVO
+                    SET WSTOT-ACTUALIZAR TO TRUE
+                    SET WSTOT-LEIDO      TO TRUE
+                    CALL CON-RUTTOTAL USING WS-REG-TOTALES
+
+                    PERFORM 220200-VERIFICAR-DUP-SERVICIO
+                       THRU 220200-VERIFICAR-DUP-SERVICIO-F
+
+                    IF WSS-SERVICIO-DUPLICADO-S
+                       PERFORM 265000-WRITE-DUP-SERVICIO
+                          THRU 265000-WRITE-DUP-SERVICIO-F
+                    ELSE
+                       MOVE REG-CLIENTE-N TO WS-CODE-N
+                       SET WSS-SERVICIO-VALIDO-S TO TRUE
+                    END-IF
                WHEN WS-FS-STATUS2-EOF
                     MOVE 99999999      TO WS-CODE-N
                WHEN OTHER
-                    MOVE CON-220000-READ-SERVICIO TO WS-ERR-PARRAFO 
-                    MOVE CON-SERVICIO             TO WS-ERR-OBJETO 
-                    MOVE CON-LEER                 TO WS-ERR-OPERACION 
+                    MOVE CON-220000-READ-SERVICIO TO WS-ERR-PARRAFO
+                    MOVE CON-SERVICIO             TO WS-ERR-OBJETO
+                    MOVE CON-LEER                 TO WS-ERR-OPERACION
                     MOVE WS-FS-STATUS2            TO WS-ERR-CODIGO
                     PERFORM 399999-END-PROGRAM
-                       THRU 399999-END-PROGRAM-F     
+                       THRU 399999-END-PROGRAM-F
            END-EVALUATE
            .
-       220000-READ-SERVICIO-F. EXIT.
+       220100-LEER-UN-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         220200-VERIFICAR-DUP-SERVICIO
+      ******************************************************************
+       220200-VERIFICAR-DUP-SERVICIO.
+           SET WSS-SERVICIO-DUPLICADO-N TO TRUE
+           PERFORM VARYING WSV-IDX-DUP FROM 1 BY 1
+              UNTIL WSV-IDX-DUP > WS-CANT-DUP-SERVICIO
+              IF WS-DUP-SRV-CLIENTE(WSV-IDX-DUP)  = REG-CLIENTE-N AND
+                 WS-DUP-SRV-SERVICIO(WSV-IDX-DUP) = REG-SERVICIO-N
+                 IF WS-DUP-SRV-CANT(WSV-IDX-DUP) > 1
+                    SET WSS-SERVICIO-DUPLICADO-S TO TRUE
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+       220200-VERIFICAR-DUP-SERVICIO-F. EXIT.
       ******************************************************************
       *                         230000-WRITE-RECHA   
       ******************************************************************      
        230000-WRITE-RECHA.
-           ADD 1 TO WS-TOT-RECHAZADOS
-           MOVE REG-CLIENTE-M TO REG-NRO-CLI-R              
-           MOVE REG-NOMBRE-M  TO REG-NOMBRE-R               
-           MOVE REG-SALDO-M   TO REG-SALDO-ACTUAL-R         
+           MOVE CON-RECHAZADO TO WSTOT-ARCHIVO
+           SET WSTOT-ACTUALIZAR TO TRUE
+           SET WSTOT-RECHAZADO  TO TRUE
+           CALL CON-RUTTOTAL USING WS-REG-TOTALES
+           MOVE REG-CLIENTE-M TO REG-NRO-CLI-R
+           MOVE REG-NOMBRE-M  TO REG-NOMBRE-R
+           MOVE REG-SALDO-M   TO REG-SALDO-ACTUAL-R
            MOVE WS-DEUDA     TO REG-IMPORTE-DEUDA-R
+           MOVE WS-FECHA-HOY  TO REG-FECHA-RECHAZO-R
 
            WRITE REG-RECHA
            IF NOT WS-FS-STATUS3-OK
@@ -421,14 +934,47 @@
               MOVE WS-FS-STATUS3          TO WS-ERR-CODIGO
               PERFORM 399999-END-PROGRAM
                  THRU 399999-END-PROGRAM-F
-           END-IF 
+           END-IF
            .
        230000-WRITE-RECHA-F. EXIT.
       ******************************************************************
+      *                         235000-WRITE-PARCIAL
+      ******************************************************************
+       235000-WRITE-PARCIAL.
+           MOVE CON-PARCIAL TO WSTOT-ARCHIVO
+           SET WSTOT-ACTUALIZAR TO TRUE
+           SET WSTOT-GRABADO    TO TRUE
+           CALL CON-RUTTOTAL USING WS-REG-TOTALES
+           MOVE REG-CLIENTE-M TO REG-NRO-CLI-P
+           MOVE REG-NOMBRE-M  TO REG-NOMBRE-P
+           MOVE WS-DEUDA      TO REG-DEUDA-TOTAL-P
+           MOVE REG-SALDO-M   TO REG-IMPORTE-APLICADO-P
+           COMPUTE REG-SALDO-PENDIENTE-P = WS-DEUDA - REG-SALDO-M
+
+           WRITE REG-PARCIAL
+           IF NOT WS-FS-STATUS6-OK
+              MOVE CON-235000-WRITE-PARCIAL TO WS-ERR-PARRAFO
+              MOVE CON-PARCIAL              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR               TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS6            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           MOVE ZERO TO REG-SALDO-M
+           PERFORM 250000-WRITE-CUENTA-ACT
+              THRU 250000-WRITE-CUENTA-ACT-F
+           .
+       235000-WRITE-PARCIAL-F. EXIT.
+      ******************************************************************
       *                         240000-WRITE-INCIDENCIA   
       ******************************************************************      
        240000-WRITE-INCIDENCIA.
-           ADD 1 TO WS-TOT-INCIDENCIAS
+           MOVE CON-INCIDENCIA TO WSTOT-ARCHIVO
+           SET WSTOT-ACTUALIZAR TO TRUE
+           SET WSTOT-GRABADO    TO TRUE
+           CALL CON-RUTTOTAL USING WS-REG-TOTALES
+           MOVE WS-FECHA-HOY TO REG-FECHA-INCIDENCIA-I
            WRITE REG-INCIDENCIA
            IF NOT WS-FS-STATUS4-OK
               MOVE CON-240000-WRITE-INCIDENCIA TO WS-ERR-PARRAFO 
@@ -444,8 +990,11 @@
       *                         250000-WRITE-CUENTA-ACT   
       ******************************************************************      
        250000-WRITE-CUENTA-ACT.
-           ADD 1 TO WS-TOT-CUENTAS-ACT
-           MOVE REG-CLIENTE-M TO REG-CLIENTE-A           
+           MOVE CON-CUENTA-ACT TO WSTOT-ARCHIVO
+           SET WSTOT-ACTUALIZAR TO TRUE
+           SET WSTOT-GRABADO    TO TRUE
+           CALL CON-RUTTOTAL USING WS-REG-TOTALES
+           MOVE REG-CLIENTE-M TO REG-CLIENTE-A
            MOVE REG-NOMBRE-M  TO REG-NOMBRE-A             
            MOVE REG-SALDO-M   TO REG-SALDO-A              
 
@@ -461,7 +1010,58 @@
            .
        250000-WRITE-CUENTA-ACT-F. EXIT.
       ******************************************************************
-      *                         300000-EXIT   
+      *                         260000-WRITE-DUP-CUENTA
+      ******************************************************************
+       260000-WRITE-DUP-CUENTA.
+           MOVE CON-DUPLICADO TO WSTOT-ARCHIVO
+           SET WSTOT-ACTUALIZAR TO TRUE
+           SET WSTOT-GRABADO    TO TRUE
+           CALL CON-RUTTOTAL USING WS-REG-TOTALES
+
+           INITIALIZE REG-DUPLICADO
+           MOVE REG-CLIENTE-M TO REG-NRO-CLI-D
+           MOVE CON-CUENTA    TO REG-NOMBRE-TABLA-D
+           MOVE WS-FECHA-HOY  TO REG-FECHA-DETECCION-D
+
+           WRITE REG-DUPLICADO
+           IF NOT WS-FS-STATUS7-OK
+              MOVE CON-260000-WRITE-DUP-CUENTA TO WS-ERR-PARRAFO
+              MOVE CON-DUPLICADO               TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS7               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       260000-WRITE-DUP-CUENTA-F. EXIT.
+      ******************************************************************
+      *                         265000-WRITE-DUP-SERVICIO
+      ******************************************************************
+       265000-WRITE-DUP-SERVICIO.
+           MOVE CON-DUPLICADO TO WSTOT-ARCHIVO
+           SET WSTOT-ACTUALIZAR TO TRUE
+           SET WSTOT-GRABADO    TO TRUE
+           CALL CON-RUTTOTAL USING WS-REG-TOTALES
+
+           INITIALIZE REG-DUPLICADO
+           MOVE REG-CLIENTE-N  TO REG-NRO-CLI-D
+           MOVE REG-SERVICIO-N TO REG-SERVICIO-D
+           MOVE CON-SERVICIO   TO REG-NOMBRE-TABLA-D
+           MOVE WS-FECHA-HOY   TO REG-FECHA-DETECCION-D
+
+           WRITE REG-DUPLICADO
+           IF NOT WS-FS-STATUS7-OK
+              MOVE CON-265000-WRITE-DUP-SERVICIO TO WS-ERR-PARRAFO
+              MOVE CON-DUPLICADO                 TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                    TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS7                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       265000-WRITE-DUP-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         300000-EXIT
       ****************************************************************** 
        300000-EXIT.
            PERFORM 310000-CLOSE-CUENTA
@@ -479,10 +1079,22 @@
            PERFORM 340000-CLOSE-CUENTA-ACT
               THRU 340000-CLOSE-CUENTA-ACT-F
 
+           PERFORM 345000-CLOSE-PARCIAL
+              THRU 345000-CLOSE-PARCIAL-F
+
+           PERFORM 346000-CLOSE-DUPLICADOS
+              THRU 346000-CLOSE-DUPLICADOS-F
+
            PERFORM 350000-TOTALES
               THRU 350000-TOTALES-F
-           STOP RUN   
-           .    
+
+           PERFORM 355000-WRITE-CONTROLDIARIO
+              THRU 355000-WRITE-CONTROLDIARIO-F
+
+           PERFORM 356000-CLOSE-CONTROLDIARIO
+              THRU 356000-CLOSE-CONTROLDIARIO-F
+           GOBACK
+           .
        300000-EXIT-F. EXIT.
       ******************************************************************
       *                         310000-CLOSE-CUENTA   
@@ -560,29 +1172,101 @@
            .
        340000-CLOSE-CUENTA-ACT-F. EXIT.
       ******************************************************************
-      *                         350000-TOTALES   
+      *                         345000-CLOSE-PARCIAL
+      ******************************************************************
+       345000-CLOSE-PARCIAL.
+           CLOSE PARCIAL
+           IF NOT WS-FS-STATUS6-OK
+              MOVE CON-345000-CLOSE-PARCIAL TO WS-ERR-PARRAFO
+              MOVE CON-PARCIAL              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR               TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS6            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       345000-CLOSE-PARCIAL-F. EXIT.
+      ******************************************************************
+      *                         346000-CLOSE-DUPLICADOS
+      ******************************************************************
+       346000-CLOSE-DUPLICADOS.
+           CLOSE DUPLICADOS
+           IF NOT WS-FS-STATUS7-OK
+              MOVE CON-346000-CLOSE-DUPLICADOS TO WS-ERR-PARRAFO
+              MOVE CON-DUPLICADO               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS7                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       346000-CLOSE-DUPLICADOS-F. EXIT.
+      ******************************************************************
+      *                         350000-TOTALES
       ****************************************************************** 
        350000-TOTALES.
-           DISPLAY "TOTALES DE CONTROL"  
-           DISPLAY "CUENTAS LEIDAS : " WS-TOT-CUENTAS 
-           DISPLAY "SERVICIOS LEIDOS : " WS-TOT-SERVICIOS 
-           DISPLAY "CUENTAS ACTUALIZADAS : " WS-TOT-CUENTAS-ACT 
-           DISPLAY "CUENTAS RECHAZADAS : " WS-TOT-RECHAZADOS 
-           DISPLAY "INCIDENCIAS : " WS-TOT-INCIDENCIAS 
+           SET WSTOT-MOSTRAR TO TRUE
+           CALL CON-RUTTOTAL USING WS-REG-TOTALES
            .
        350000-TOTALES-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         355000-WRITE-CONTROLDIARIO
+      *Vuelca a CONTROLDIARIO.txt un renglon con la fecha de la corrida
+      *y los totales de control ya acumulados en WS-REG-TOTALES, para
+      *que un reporte posterior pueda cruzar INCIDENCIA.txt contra la
+      *cantidad de cuentas y servicios leidos por dia, sin depender de
+      *que la corrida siga en memoria.
+      ******************************************************************
+       355000-WRITE-CONTROLDIARIO.
+           INITIALIZE REG-CONTROLDIARIO
+           MOVE WS-FECHA-HOY TO REG-CTRLDIA-FECHA
+
+           PERFORM VARYING WSV-IDX-TOT FROM 1 BY 1
+              UNTIL WSV-IDX-TOT > WSTOT-CANT-ARCHIVOS
+              EVALUATE WSTOT-NOMBRE(WSV-IDX-TOT)
+                  WHEN CON-CUENTA
+                       MOVE WSTOT-LEIDOS(WSV-IDX-TOT) TO
+                          REG-CTRLDIA-CTA-LEIDAS
+                  WHEN CON-SERVICIO
+                       MOVE WSTOT-LEIDOS(WSV-IDX-TOT) TO
+                          REG-CTRLDIA-SRV-LEIDAS
+                  WHEN CON-INCIDENCIA
+                       MOVE WSTOT-GRABADOS(WSV-IDX-TOT) TO
+                          REG-CTRLDIA-INCIDENCIAS
+              END-EVALUATE
+           END-PERFORM
+
+           WRITE REG-CONTROLDIARIO
+           IF NOT WS-FS-STATUS8-OK
+              MOVE CON-355000-WRITE-CONTROLDIARIO TO WS-ERR-PARRAFO
+              MOVE CON-CONTROLDIARIO              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                     TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS8                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       355000-WRITE-CONTROLDIARIO-F. EXIT.
+      ******************************************************************
+      *                         356000-CLOSE-CONTROLDIARIO
+      ******************************************************************
+       356000-CLOSE-CONTROLDIARIO.
+           CLOSE CONTROLDIARIO
+           IF NOT WS-FS-STATUS8-OK
+              MOVE CON-356000-CLOSE-CONTROLDIARIO TO WS-ERR-PARRAFO
+              MOVE CON-CONTROLDIARIO              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                     TO WS-ERR-OPERACION
+              MOVE WS-FS-STATUS8                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       356000-CLOSE-CONTROLDIARIO-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
-           DISPLAY "***************************************************"
-           DISPLAY "*              SE PRODUJO UN ERROR                *"
-           DISPLAY "***************************************************"
-           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
-           DISPLAY "OBJETO : "    WS-ERR-OBJETO
-           DISPLAY "OPERACION : " WS-ERR-OPERACION
-           DISPLAY "CODIGO : "    WS-ERR-CODIGO
-           STOP RUN
-           .
-       399999-END-PROGRAM-F. EXIT. 
+           CALL CON-RUTERROR USING WS-REG-ERRORES
+           .
+       399999-END-PROGRAM-F. EXIT.
        END PROGRAM E48.
\ No newline at end of file
