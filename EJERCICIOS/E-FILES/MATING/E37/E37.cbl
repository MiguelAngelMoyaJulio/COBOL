@@ -42,10 +42,16 @@
        SELECT NEWS ASSIGN TO "NEWS.txt"
                      FILE STATUS IS FS-STATUS2
                      ORGANIZATION IS LINE SEQUENTIAL.
-      ****************************  OUTPUT  **************************** 
+       SELECT HISTPAGOS ASSIGN TO "HISTPAGOS.txt"
+                     FILE STATUS IS FS-STATUS4
+                     ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************  OUTPUT  ****************************
        SELECT MASTER-UPDATE ASSIGN TO "MASTER_UPDATE.txt"
                      FILE STATUS IS FS-STATUS3
                      ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RESUMENCOB ASSIGN TO "RESUMENCOB.txt"
+                     FILE STATUS IS FS-STATUS5
+                     ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD MASTER.
@@ -58,15 +64,25 @@
           01 REG-NEWS.
              05 REG-NRO-MEDIDOR-N              PIC 9(02).
              05 REG-NRO-PAGO-N                 PIC 9(04)V9(02).
-       
+
+       FD HISTPAGOS.
+          01 REG-HISTPAGOS.
+             05 REG-MEDIDOR-H                  PIC 9(02).
+             05 REG-FECHA-PAGO-H               PIC 9(08).
+
        FD MASTER-UPDATE.
           01 REG-MASTER-UPDATE.              
              05 REG-NRO-MEDIDOR-U              PIC 9(02).
              05 REG-NRO-CLIENTE-U              PIC 9(04).
              05 REG-NRO-DEUDA-U                PIC 9(04)V9(02).
 
+       FD RESUMENCOB.
+          01 REG-RESUMEN-COB.
+             05 REG-RESCOB-CANT-DEUDORES       PIC 9(03).
+             05 REG-RESCOB-TOTAL-DEUDA         PIC 9(06)V9(02).
+
       ******************************************************************
-      *                     WORKING-STORAGE SECTION   
+      *                     WORKING-STORAGE SECTION
       ******************************************************************
        WORKING-STORAGE SECTION.
       ************************  CONSTANTS  *****************************
@@ -90,8 +106,24 @@
               '310000-CLOSE-MASTER         '.
               05 CON-320000-CLOSE-NEWS      PIC X(30) VALUE 
               '320000-CLOSE-NEWS           '.
-              05 CON-330000-CLOSE-MASTER-UPDATE      PIC X(30) VALUE 
+              05 CON-330000-CLOSE-MASTER-UPDATE      PIC X(30) VALUE
               '330000-CLOSE-MASTER-UPDATE  '.
+              05 CON-135000-OPEN-HISTPAGOS      PIC X(30) VALUE
+              '135000-OPEN-HISTPAGOS       '.
+              05 CON-215000-READ-HISTPAGOS      PIC X(30) VALUE
+              '215000-READ-HISTPAGOS       '.
+              05 CON-340000-WRITE-HISTPAGOS     PIC X(30) VALUE
+              '340000-WRITE-HISTPAGOS      '.
+              05 CON-341000-WRITE-UN-HISTPAGO   PIC X(30) VALUE
+              '341000-WRITE-UN-HISTPAGO    '.
+              05 CON-345000-CLOSE-HISTPAGOS     PIC X(30) VALUE
+              '345000-CLOSE-HISTPAGOS      '.
+              05 CON-145000-OPEN-RESUMENCOB     PIC X(30) VALUE
+              '145000-OPEN-RESUMENCOB      '.
+              05 CON-335000-WRITE-RESUMENCOB    PIC X(30) VALUE
+              '335000-WRITE-RESUMENCOB     '.
+              05 CON-355000-CLOSE-RESUMENCOB    PIC X(30) VALUE
+              '355000-CLOSE-RESUMENCOB     '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -102,12 +134,19 @@
               05 CON-MASTER           PIC X(10) VALUE 'MASTER  '.
               05 CON-NEWS             PIC X(10) VALUE 'NEWS    '.
               05 CON-MASTER-UPDATE    PIC X(10) VALUE 'MASTERUP'.
+              05 CON-HISTPAGOS        PIC X(10) VALUE 'HISTPAGOS'.
+              05 CON-RESUMENCOB       PIC X(10) VALUE 'RESUMENCOB'.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
       ************************** TABLES ********************************
+       01 WS-TABLA-HISTPAGOS.
+          02 WS-HIST-ENTRY OCCURS 100 TIMES.
+             05 WS-HIST-MEDIDOR          PIC 9(02).
+             05 WS-HIST-FECHA            PIC 9(08).
+       01 WS-CANT-HISTPAGOS               PIC 9(03) VALUE 0.
 
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 FS-STATUS1                    PIC X(02) VALUE "00".
              88 FS-STATUS1-OK                        VALUE "00".
              88 FS-STATUS1-EOF                       VALUE "10".
@@ -117,31 +156,57 @@
           05 FS-STATUS3                    PIC X(02) VALUE "00".
              88 FS-STATUS3-OK                        VALUE "00".
              88 FS-STATUS3-EOF                       VALUE "10".
+          05 FS-STATUS4                    PIC X(02) VALUE "00".
+             88 FS-STATUS4-OK                        VALUE "00".
+             88 FS-STATUS4-EOF                       VALUE "10".
+             88 FS-STATUS4-NOT-FOUND                 VALUE "35".
+          05 FS-STATUS5                    PIC X(02) VALUE "00".
+             88 FS-STATUS5-OK                        VALUE "00".
+          05 WSS-HIST-ENCONTRADO           PIC X(01) VALUE 'N'.
+             88 WSS-HIST-ENCONTRADO-S               VALUE 'S'.
+             88 WSS-HIST-ENCONTRADO-N               VALUE 'N'.
       ************************** VARIABLES *****************************
        01 WS-VARIABLES.
           02 WS-MEDIDOR-ANT                PIC 9(02).
           02 WS-MATING.
              05 WS-CODE-M                  PIC 9(02).
              05 WS-CODE-N                  PIC 9(02).
-          02 WS-BILLING.   
-             05 WS-BILLING-PARTIAL         PIC 9(04)V9(02).  
-             05 WS-BILLING-FINAL           PIC 9(04)V9(02).  
+          02 WS-BILLING.
+             05 WS-BILLING-PARTIAL         PIC 9(04)V9(02).
+             05 WS-BILLING-FINAL           PIC 9(04)V9(02).
           02 WS-ACCUM.
              05 WS-TOTAL-DEBTOR            PIC 9(03).
+             05 WS-TOTAL-DEUDA             PIC 9(06)V9(02) VALUE ZEROS.
+          02 WS-FECHA-HOY                  PIC 9(08).
+          02 WS-FECHA-HOY-R REDEFINES WS-FECHA-HOY.
+             05 WS-ANIO-HOY                PIC 9(04).
+             05 WS-MES-HOY                 PIC 9(02).
+             05 WS-DIA-HOY                 PIC 9(02).
+          02 WS-FECHA-COMPARAR              PIC 9(08).
+          02 WS-FECHA-COMPARAR-R REDEFINES WS-FECHA-COMPARAR.
+             05 WS-ANIO-HIST                PIC 9(04).
+             05 WS-MES-HIST                 PIC 9(02).
+             05 WS-DIA-HIST                 PIC 9(02).
+          02 WS-MESES-SIN-PAGO             PIC S9(03).
+          02 WSV-IDX-HIST                  PIC 9(03).
        01 WS-TITLE.
-          02 FILLER                   PIC X(12) VALUE "NRO.MEDIDDOR". 
-          02 FILLER                   PIC X(03) VALUE SPACES. 
-          02 FILLER                   PIC X(11) VALUE "CLIENT NAME". 
-          02 FILLER                   PIC X(03) VALUE SPACES. 
-          02 FILLER                   PIC X(04) VALUE "DEBT". 
-       
+          02 FILLER                   PIC X(12) VALUE "NRO.MEDIDDOR".
+          02 FILLER                   PIC X(03) VALUE SPACES.
+          02 FILLER                   PIC X(11) VALUE "CLIENT NAME".
+          02 FILLER                   PIC X(03) VALUE SPACES.
+          02 FILLER                   PIC X(04) VALUE "DEBT".
+          02 FILLER                   PIC X(03) VALUE SPACES.
+          02 FILLER                   PIC X(10) VALUE "MESES/PAGO".
+
        01 WS-SUBTITLE.
-          02 FILLER                   PIC X(05) VALUE SPACES. 
-          02 SUB-MEDIDOR              PIC 9(02). 
-          02 FILLER                   PIC X(12) VALUE SPACES. 
-          02 SUB-CLIENT               PIC 9(04). 
-          02 FILLER                   PIC X(05) VALUE SPACES. 
+          02 FILLER                   PIC X(05) VALUE SPACES.
+          02 SUB-MEDIDOR              PIC 9(02).
+          02 FILLER                   PIC X(12) VALUE SPACES.
+          02 SUB-CLIENT               PIC 9(04).
+          02 FILLER                   PIC X(05) VALUE SPACES.
           02 SUB-DEUDA                PIC --.--9,99.
+          02 FILLER                   PIC X(06) VALUE SPACES.
+          02 SUB-MESES-PAGO           PIC ZZ9.
 
        01 WS-ERRORES.
           05 WS-ERR-PARRAFO            PIC X(30).
@@ -169,17 +234,25 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-MASTER                
+       100000-START.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           PERFORM 110000-OPEN-MASTER
               THRU 110000-OPEN-MASTER-F
-           
-           PERFORM 120000-OPEN-NEWS                
+
+           PERFORM 120000-OPEN-NEWS
               THRU 120000-OPEN-NEWS-F
-           
-           PERFORM 130000-OPEN-MASTER-UPDATE                
+
+           PERFORM 130000-OPEN-MASTER-UPDATE
               THRU 130000-OPEN-MASTER-UPDATE-F
-                            
-           PERFORM 210000-READ-MASTER                       
+
+           PERFORM 135000-OPEN-HISTPAGOS
+              THRU 135000-OPEN-HISTPAGOS-F
+
+           PERFORM 145000-OPEN-RESUMENCOB
+              THRU 145000-OPEN-RESUMENCOB-F
+
+           PERFORM 210000-READ-MASTER
               THRU 210000-READ-MASTER-F                     
            
            PERFORM 220000-READ-NEWS                       
@@ -234,7 +307,76 @@
            .
        130000-OPEN-MASTER-UPDATE-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                         135000-OPEN-HISTPAGOS
+      *Prelee el historial de ultimo pago por medidor entre corridas;
+      *si HISTPAGOS.txt no existe aun (primera corrida) se arranca con
+      *la tabla vacia y cada medidor se da de alta la primera vez que
+      *se procesa.
+      ******************************************************************
+       135000-OPEN-HISTPAGOS.
+           OPEN INPUT HISTPAGOS
+           IF FS-STATUS4-NOT-FOUND
+              CONTINUE
+           ELSE
+              IF NOT FS-STATUS4-OK
+                 MOVE CON-135000-OPEN-HISTPAGOS TO WS-ERR-PARRAFO
+                 MOVE CON-HISTPAGOS             TO WS-ERR-OBJETO
+                 MOVE CON-ABRIR                 TO WS-ERR-OPERACION
+                 MOVE FS-STATUS4                TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              ELSE
+                 PERFORM 215000-READ-HISTPAGOS
+                    THRU 215000-READ-HISTPAGOS-F
+                    UNTIL FS-STATUS4-EOF
+                 CLOSE HISTPAGOS
+              END-IF
+           END-IF
+           .
+       135000-OPEN-HISTPAGOS-F. EXIT.
+      ******************************************************************
+      *                         145000-OPEN-RESUMENCOB
+      *        RESUMEN DE COBRANZAS/DEUDA PARA EL RESUMEN MENSUAL
+      *        CONSOLIDADO DE OPERACIONES
+      ******************************************************************
+       145000-OPEN-RESUMENCOB.
+           OPEN OUTPUT RESUMENCOB
+           IF NOT FS-STATUS5-OK
+              MOVE CON-145000-OPEN-RESUMENCOB TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENCOB             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS5                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       145000-OPEN-RESUMENCOB-F. EXIT.
+      ******************************************************************
+      *                         215000-READ-HISTPAGOS
+      ******************************************************************
+       215000-READ-HISTPAGOS.
+           READ HISTPAGOS
+           EVALUATE TRUE
+               WHEN FS-STATUS4-OK
+                    ADD 1 TO WS-CANT-HISTPAGOS
+                    MOVE REG-MEDIDOR-H
+                       TO WS-HIST-MEDIDOR(WS-CANT-HISTPAGOS)
+                    MOVE REG-FECHA-PAGO-H
+                       TO WS-HIST-FECHA(WS-CANT-HISTPAGOS)
+               WHEN FS-STATUS4-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-215000-READ-HISTPAGOS TO WS-ERR-PARRAFO
+                    MOVE CON-HISTPAGOS              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                   TO WS-ERR-OPERACION
+                    MOVE FS-STATUS4                 TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       215000-READ-HISTPAGOS-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
       ****************************************************************** 
        200000-PROCESS.
            MOVE ZEROES TO WS-BILLING-PARTIAL
@@ -253,8 +395,11 @@
                PERFORM 240000-CALCULATE-FINAL-BILL
                   THRU 240000-CALCULATE-FINAL-BILL-F
 
+               PERFORM 245000-ACTUALIZAR-HISTORIAL
+                  THRU 245000-ACTUALIZAR-HISTORIAL-F
+
                PERFORM 250000-DISPLAY-RECORD
-                  THRU 250000-DISPLAY-RECORD-F 
+                  THRU 250000-DISPLAY-RECORD-F
 
                PERFORM 230000-WRITE-MASTER-UPDATE
                   THRU 230000-WRITE-MASTER-UPDATE-F
@@ -271,13 +416,16 @@
                   PERFORM 220000-READ-NEWS                       
                      THRU 220000-READ-NEWS-F 
                ELSE
-                  MOVE REG-NRO-DEUDA TO WS-BILLING-FINAL 
+                  MOVE REG-NRO-DEUDA TO WS-BILLING-FINAL
 
                   PERFORM 230000-WRITE-MASTER-UPDATE
                      THRU 230000-WRITE-MASTER-UPDATE-F
 
+                  PERFORM 245000-ACTUALIZAR-HISTORIAL
+                     THRU 245000-ACTUALIZAR-HISTORIAL-F
+
                   PERFORM 250000-DISPLAY-RECORD
-                     THRU 250000-DISPLAY-RECORD-F                   
+                     THRU 250000-DISPLAY-RECORD-F
 
                   PERFORM 240000-CALCULATE-FINAL-BILL
                      THRU 240000-CALCULATE-FINAL-BILL-F
@@ -356,16 +504,75 @@
        240000-CALCULATE-FINAL-BILL.
            IF WS-BILLING-FINAL > ZEROS
               ADD 1 TO WS-TOTAL-DEBTOR
-           END-IF   
+              ADD WS-BILLING-FINAL TO WS-TOTAL-DEUDA
+           END-IF
            .
        240000-CALCULATE-FINAL-BILL-F. EXIT.
       ******************************************************************
-      *                         250000-DISPLAY-RECORD   
-      ******************************************************************      
+      *                     245000-ACTUALIZAR-HISTORIAL
+      *Mantiene la fecha del ultimo pago de cada medidor entre
+      *corridas; si hubo cobranza en esta corrida (WS-BILLING-PARTIAL
+      *mayor a cero), el medidor queda al dia (0 meses) y se actualiza
+      *su fecha; si no la hubo, se calculan los meses transcurridos
+      *desde la fecha guardada la ultima vez que si pago.
+      ******************************************************************
+       245000-ACTUALIZAR-HISTORIAL.
+           PERFORM 246000-BUSCAR-HISTORIAL
+              THRU 246000-BUSCAR-HISTORIAL-F
+
+           IF WSS-HIST-ENCONTRADO-S
+              IF WS-BILLING-PARTIAL > ZEROS
+                 MOVE ZEROS TO WS-MESES-SIN-PAGO
+                 MOVE WS-FECHA-HOY TO WS-HIST-FECHA(WSV-IDX-HIST)
+              ELSE
+                 PERFORM 247000-CALCULAR-MESES
+                    THRU 247000-CALCULAR-MESES-F
+              END-IF
+           ELSE
+              ADD 1 TO WS-CANT-HISTPAGOS
+              MOVE REG-NRO-MEDIDOR TO
+                 WS-HIST-MEDIDOR(WS-CANT-HISTPAGOS)
+              MOVE WS-FECHA-HOY TO
+                 WS-HIST-FECHA(WS-CANT-HISTPAGOS)
+              MOVE ZEROS TO WS-MESES-SIN-PAGO
+           END-IF
+           .
+       245000-ACTUALIZAR-HISTORIAL-F. EXIT.
+      ******************************************************************
+      *                     246000-BUSCAR-HISTORIAL
+      ******************************************************************
+       246000-BUSCAR-HISTORIAL.
+           SET WSS-HIST-ENCONTRADO-N TO TRUE
+           PERFORM VARYING WSV-IDX-HIST FROM 1 BY 1
+              UNTIL WSV-IDX-HIST > WS-CANT-HISTPAGOS
+                 OR WSS-HIST-ENCONTRADO-S
+              IF WS-HIST-MEDIDOR(WSV-IDX-HIST) = REG-NRO-MEDIDOR
+                 SET WSS-HIST-ENCONTRADO-S TO TRUE
+              END-IF
+           END-PERFORM
+           .
+       246000-BUSCAR-HISTORIAL-F. EXIT.
+      ******************************************************************
+      *                     247000-CALCULAR-MESES
+      ******************************************************************
+       247000-CALCULAR-MESES.
+           MOVE WS-HIST-FECHA(WSV-IDX-HIST) TO WS-FECHA-COMPARAR
+           COMPUTE WS-MESES-SIN-PAGO =
+              (WS-ANIO-HOY - WS-ANIO-HIST) * 12 +
+              (WS-MES-HOY - WS-MES-HIST)
+           IF WS-MESES-SIN-PAGO < 0
+              MOVE ZEROS TO WS-MESES-SIN-PAGO
+           END-IF
+           .
+       247000-CALCULAR-MESES-F. EXIT.
+      ******************************************************************
+      *                         250000-DISPLAY-RECORD
+      ******************************************************************
        250000-DISPLAY-RECORD.
            MOVE REG-NRO-MEDIDOR  TO SUB-MEDIDOR
            MOVE REG-NRO-CLIENTE  TO SUB-CLIENT
            MOVE WS-BILLING-FINAL TO SUB-DEUDA
+           MOVE WS-MESES-SIN-PAGO TO SUB-MESES-PAGO
            DISPLAY WS-SUBTITLE
            .
        250000-DISPLAY-RECORD-F. EXIT.
@@ -381,8 +588,17 @@
               
            PERFORM 330000-CLOSE-MASTER-UPDATE
               THRU 330000-CLOSE-MASTER-UPDATE-F
+
+           PERFORM 340000-WRITE-HISTPAGOS
+              THRU 340000-WRITE-HISTPAGOS-F
+
+           PERFORM 335000-WRITE-RESUMENCOB
+              THRU 335000-WRITE-RESUMENCOB-F
+
+           PERFORM 355000-CLOSE-RESUMENCOB
+              THRU 355000-CLOSE-RESUMENCOB-F
            STOP RUN
-           .    
+           .
        300000-END-F. EXIT.
       ******************************************************************
       *                         310000-CLOSE-MASTER   
@@ -430,7 +646,98 @@
            .
        330000-CLOSE-MASTER-UPDATE-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                     340000-WRITE-HISTPAGOS
+      *Regraba HISTPAGOS.txt completo con la tabla en memoria, ya
+      *actualizada por 245000-ACTUALIZAR-HISTORIAL, para que la
+      *proxima corrida disponga de la fecha de ultimo pago vigente.
+      ******************************************************************
+       340000-WRITE-HISTPAGOS.
+           OPEN OUTPUT HISTPAGOS
+           IF NOT FS-STATUS4-OK
+              MOVE CON-340000-WRITE-HISTPAGOS TO WS-ERR-PARRAFO
+              MOVE CON-HISTPAGOS              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 341000-WRITE-UN-HISTPAGO
+              THRU 341000-WRITE-UN-HISTPAGO-F
+              VARYING WSV-IDX-HIST FROM 1 BY 1
+              UNTIL WSV-IDX-HIST > WS-CANT-HISTPAGOS
+
+           PERFORM 345000-CLOSE-HISTPAGOS
+              THRU 345000-CLOSE-HISTPAGOS-F
+           .
+       340000-WRITE-HISTPAGOS-F. EXIT.
+      ******************************************************************
+      *                     341000-WRITE-UN-HISTPAGO
+      ******************************************************************
+       341000-WRITE-UN-HISTPAGO.
+           MOVE WS-HIST-MEDIDOR(WSV-IDX-HIST) TO REG-MEDIDOR-H
+           MOVE WS-HIST-FECHA(WSV-IDX-HIST)   TO REG-FECHA-PAGO-H
+           WRITE REG-HISTPAGOS
+           IF NOT FS-STATUS4-OK
+              MOVE CON-341000-WRITE-UN-HISTPAGO TO WS-ERR-PARRAFO
+              MOVE CON-HISTPAGOS                TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                   TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       341000-WRITE-UN-HISTPAGO-F. EXIT.
+      ******************************************************************
+      *                     345000-CLOSE-HISTPAGOS
+      ******************************************************************
+       345000-CLOSE-HISTPAGOS.
+           CLOSE HISTPAGOS
+           IF NOT FS-STATUS4-OK
+              MOVE CON-345000-CLOSE-HISTPAGOS TO WS-ERR-PARRAFO
+              MOVE CON-HISTPAGOS              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                 TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       345000-CLOSE-HISTPAGOS-F. EXIT.
+      ******************************************************************
+      *                     335000-WRITE-RESUMENCOB
+      ******************************************************************
+       335000-WRITE-RESUMENCOB.
+           MOVE WS-TOTAL-DEBTOR TO REG-RESCOB-CANT-DEUDORES
+           MOVE WS-TOTAL-DEUDA  TO REG-RESCOB-TOTAL-DEUDA
+
+           WRITE REG-RESUMEN-COB
+           IF NOT FS-STATUS5-OK
+              MOVE CON-335000-WRITE-RESUMENCOB TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENCOB              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS5                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       335000-WRITE-RESUMENCOB-F. EXIT.
+      ******************************************************************
+      *                     355000-CLOSE-RESUMENCOB
+      ******************************************************************
+       355000-CLOSE-RESUMENCOB.
+           CLOSE RESUMENCOB
+           IF NOT FS-STATUS5-OK
+              MOVE CON-355000-CLOSE-RESUMENCOB TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENCOB              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS5                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       355000-CLOSE-RESUMENCOB-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
