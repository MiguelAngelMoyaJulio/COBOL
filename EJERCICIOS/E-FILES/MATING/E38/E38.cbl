@@ -48,10 +48,18 @@
        SELECT NEWS ASSIGN TO "NEWS.txt"
                      FILE STATUS IS FS-STATUS2
                      ORGANIZATION IS LINE SEQUENTIAL.
-      ****************************  OUTPUT  **************************** 
+      ****************************  OUTPUT  ****************************
        SELECT MASTER-UPDATE ASSIGN TO "MASTER_UPDATE.txt"
                      FILE STATUS IS FS-STATUS3
                      ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT EXCEPCIONES ASSIGN TO "EXCEPCIONES.txt"
+                     FILE STATUS IS FS-STATUS4
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RESUMENDEP ASSIGN TO "RESUMENDEP.txt"
+                     FILE STATUS IS FS-STATUS5
+                     ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD MASTER.
@@ -59,20 +67,31 @@
              05 REG-ACCOUNT           PIC 9(02).
              05 REG-NAME-CLIENT       PIC X(06).
              05 REG-BALANCE           PIC 9(04)V9(02).
-       
+
        FD NEWS.
           01 REG-NEWS.
              05 REG-ACCOUNT-N         PIC 9(02).
              05 REG-AMOUNT-N          PIC 9(04)V9(02).
-       
+
        FD MASTER-UPDATE.
-          01 REG-MASTER-UPDATE.              
+          01 REG-MASTER-UPDATE.
              05 REG-ACCOUNT-U         PIC 9(02).
              05 REG-NAME-CLIENT-U     PIC X(06).
              05 REG-BALANCE-U         PIC 9(07)V9(02).
 
+       FD EXCEPCIONES.
+          01 REG-EXCEPCION.
+             05 REG-ACCOUNT-E         PIC 9(02).
+             05 REG-NAME-CLIENT-E     PIC X(06).
+             05 REG-BALANCE-E         PIC 9(04)V9(02).
+             05 REG-TIPO-EXCEPCION-E  PIC X(16).
+
+       FD RESUMENDEP.
+          01 REG-RESUMEN-DEP.
+             05 REG-RESDEP-TOTAL-SALDOS PIC 9(09)V99.
+
       ******************************************************************
-      *                     WORKING-STORAGE SECTION   
+      *                     WORKING-STORAGE SECTION
       ******************************************************************
        WORKING-STORAGE SECTION.
       ************************  CONSTANTS  *****************************
@@ -96,8 +115,20 @@
               '310000-CLOSE-MASTER         '.
               05 CON-320000-CLOSE-NEWS      PIC X(30) VALUE 
               '320000-CLOSE-NEWS           '.
-              05 CON-330000-CLOSE-MASTER-UPDATE      PIC X(30) VALUE 
+              05 CON-330000-CLOSE-MASTER-UPDATE      PIC X(30) VALUE
               '330000-CLOSE-MASTER-UPDATE  '.
+              05 CON-140000-OPEN-EXCEPCIONES    PIC X(30) VALUE
+              '140000-OPEN-EXCEPCIONES     '.
+              05 CON-245000-WRITE-EXCEPCION     PIC X(30) VALUE
+              '245000-WRITE-EXCEPCION      '.
+              05 CON-350000-CLOSE-EXCEPCIONES   PIC X(30) VALUE
+              '350000-CLOSE-EXCEPCIONES    '.
+              05 CON-150000-OPEN-RESUMENDEP     PIC X(30) VALUE
+              '150000-OPEN-RESUMENDEP      '.
+              05 CON-345000-WRITE-RESUMENDEP    PIC X(30) VALUE
+              '345000-WRITE-RESUMENDEP     '.
+              05 CON-360000-CLOSE-RESUMENDEP    PIC X(30) VALUE
+              '360000-CLOSE-RESUMENDEP     '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -108,12 +139,19 @@
               05 CON-MASTER           PIC X(10) VALUE 'MASTER  '.
               05 CON-NEWS             PIC X(10) VALUE 'NEWS    '.
               05 CON-MASTER-UPDATE    PIC X(10) VALUE 'MASTERUP'.
+              05 CON-EXCEPCIONES      PIC X(10) VALUE 'EXCEPCION'.
+              05 CON-RESUMENDEP       PIC X(10) VALUE 'RESUMENDEP'.
+           02 CON-TIPOS-EXCEPCION.
+              05 CON-TIPO-SIN-MOVIMIENTO PIC X(16) VALUE
+              'SIN MOVIMIENTOS'.
+              05 CON-TIPO-SALDO-MINIMO   PIC X(16) VALUE
+              'SALDO MINIMO    '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
-      ************************** TABLES ******************************** 
+      ************************** TABLES ********************************
 
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 FS-STATUS1               PIC X(02) VALUE "00".
              88 FS-STATUS1-OK                   VALUE "00".
              88 FS-STATUS1-EOF                  VALUE "10".
@@ -123,18 +161,29 @@
           05 FS-STATUS3               PIC X(02) VALUE "00".
              88 FS-STATUS3-OK                   VALUE "00".
              88 FS-STATUS3-EOF                  VALUE "10".
+          05 FS-STATUS4               PIC X(02) VALUE "00".
+             88 FS-STATUS4-OK                   VALUE "00".
+             88 FS-STATUS4-EOF                  VALUE "10".
+          05 FS-STATUS5               PIC X(02) VALUE "00".
+             88 FS-STATUS5-OK                   VALUE "00".
       ************************** VARIABLES *****************************
        01 WS-VARIABLES.
           02 WS-MEDIDOR-ANT           PIC 9(02).
           02 WS-MATING.
              05 WS-CODE-M             PIC 9(02).
              05 WS-CODE-N             PIC 9(02).
-          02 WS-BILLING.   
-             05 WS-BALANCE-UPDATE     PIC 9(07)V9(02).  
+          02 WS-BILLING.
+             05 WS-BALANCE-UPDATE     PIC 9(07)V9(02).
           02 WS-MIN.
              05 WS-MIN-BALANCE        PIC 9(04)V9(02).
              05 WS-MIN-ACCOUNT        PIC 9(02).
+             05 WS-MIN-NAME           PIC X(06).
              05 WS-MIN-I              PIC 9(02).
+          02 WS-TIPO-EXCEPCION-ACTUAL PIC X(16).
+          02 WS-EXC-ACCOUNT           PIC 9(02).
+          02 WS-EXC-NAME              PIC X(06).
+          02 WS-EXC-BALANCE           PIC 9(04)V9(02).
+          02 WS-TOTAL-DEPOSITOS       PIC 9(09)V99 VALUE ZEROS.
        01 WS-TITLE.
           02 FILLER                   PIC X(07) VALUE "ACCOUNT". 
           02 FILLER                   PIC X(03) VALUE SPACES. 
@@ -187,10 +236,16 @@
            PERFORM 120000-OPEN-NEWS                
               THRU 120000-OPEN-NEWS-F
            
-           PERFORM 130000-OPEN-MASTER-UPDATE                
+           PERFORM 130000-OPEN-MASTER-UPDATE
               THRU 130000-OPEN-MASTER-UPDATE-F
-                            
-           PERFORM 210000-READ-MASTER                       
+
+           PERFORM 140000-OPEN-EXCEPCIONES
+              THRU 140000-OPEN-EXCEPCIONES-F
+
+           PERFORM 150000-OPEN-RESUMENDEP
+              THRU 150000-OPEN-RESUMENDEP-F
+
+           PERFORM 210000-READ-MASTER
               THRU 210000-READ-MASTER-F                     
            
            PERFORM 220000-READ-NEWS                       
@@ -245,7 +300,37 @@
            .
        130000-OPEN-MASTER-UPDATE-F. EXIT.
       ******************************************************************
-      *                         200000-PROCESS   
+      *                     140000-OPEN-EXCEPCIONES
+      ******************************************************************
+       140000-OPEN-EXCEPCIONES.
+           OPEN OUTPUT EXCEPCIONES
+           IF NOT FS-STATUS4-OK
+              MOVE CON-140000-OPEN-EXCEPCIONES TO WS-ERR-PARRAFO
+              MOVE CON-EXCEPCIONES             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       140000-OPEN-EXCEPCIONES-F. EXIT.
+      ******************************************************************
+      *                     150000-OPEN-RESUMENDEP
+      ******************************************************************
+       150000-OPEN-RESUMENDEP.
+           OPEN OUTPUT RESUMENDEP
+           IF NOT FS-STATUS5-OK
+              MOVE CON-150000-OPEN-RESUMENDEP  TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENDEP              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS5                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       150000-OPEN-RESUMENDEP-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
       ****************************************************************** 
        200000-PROCESS.
            MOVE ZEROES                 TO WS-BALANCE-UPDATE
@@ -293,6 +378,14 @@
                   MOVE "*"             TO SUB-OBSERVATIONS
                   DISPLAY WS-SUBTITLE
 
+                  MOVE REG-ACCOUNT     TO WS-EXC-ACCOUNT
+                  MOVE REG-NAME-CLIENT TO WS-EXC-NAME
+                  MOVE REG-BALANCE     TO WS-EXC-BALANCE
+                  MOVE CON-TIPO-SIN-MOVIMIENTO
+                     TO WS-TIPO-EXCEPCION-ACTUAL
+                  PERFORM 245000-WRITE-EXCEPCION
+                     THRU 245000-WRITE-EXCEPCION-F
+
                   PERFORM 230000-WRITE-MASTER-UPDATE
                      THRU 230000-WRITE-MASTER-UPDATE-F
 
@@ -352,7 +445,8 @@
            MOVE REG-ACCOUNT        TO REG-ACCOUNT-U
            MOVE REG-NAME-CLIENT    TO REG-NAME-CLIENT-U
            MOVE WS-BALANCE-UPDATE  TO REG-BALANCE-U
-           
+           ADD WS-BALANCE-UPDATE   TO WS-TOTAL-DEPOSITOS
+
            WRITE REG-MASTER-UPDATE
            IF NOT FS-STATUS3-OK
               MOVE CON-230000-WRITE-MASTER-UPDATE TO WS-ERR-PARRAFO 
@@ -365,22 +459,45 @@
            .
        230000-WRITE-MASTER-UPDATE-F. EXIT.
       ******************************************************************
-      *                         240000-FINDING-MIN   
-      ******************************************************************      
+      *                         240000-FINDING-MIN
+      ******************************************************************
        240000-FINDING-MIN.
            IF WS-MIN-I = 0
               ADD  1                 TO WS-MIN-I
               MOVE REG-ACCOUNT       TO WS-MIN-ACCOUNT
+              MOVE REG-NAME-CLIENT   TO WS-MIN-NAME
               MOVE WS-BALANCE-UPDATE TO WS-MIN-BALANCE
-           END-IF  
+           END-IF
 
-           IF WS-BALANCE-UPDATE < WS-MIN-BALANCE 
+           IF WS-BALANCE-UPDATE < WS-MIN-BALANCE
               MOVE REG-ACCOUNT       TO WS-MIN-ACCOUNT
+              MOVE REG-NAME-CLIENT   TO WS-MIN-NAME
               MOVE WS-BALANCE-UPDATE TO WS-MIN-BALANCE
            END-IF
            .
        240000-FINDING-MIN-F. EXIT.
       ******************************************************************
+      *                     245000-WRITE-EXCEPCION
+      ******************************************************************
+       245000-WRITE-EXCEPCION.
+           INITIALIZE REG-EXCEPCION
+           MOVE WS-EXC-ACCOUNT          TO REG-ACCOUNT-E
+           MOVE WS-EXC-NAME             TO REG-NAME-CLIENT-E
+           MOVE WS-EXC-BALANCE          TO REG-BALANCE-E
+           MOVE WS-TIPO-EXCEPCION-ACTUAL TO REG-TIPO-EXCEPCION-E
+
+           WRITE REG-EXCEPCION
+           IF NOT FS-STATUS4-OK
+              MOVE CON-245000-WRITE-EXCEPCION TO WS-ERR-PARRAFO
+              MOVE CON-EXCEPCIONES             TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       245000-WRITE-EXCEPCION-F. EXIT.
+      ******************************************************************
       *                         300000-END   
       ****************************************************************** 
        300000-END.
@@ -394,9 +511,18 @@
               THRU 330000-CLOSE-MASTER-UPDATE-F
 
            PERFORM 340000-TOTALS
-              THRU 340000-TOTALS-F   
-           STOP RUN   
-           .    
+              THRU 340000-TOTALS-F
+
+           PERFORM 350000-CLOSE-EXCEPCIONES
+              THRU 350000-CLOSE-EXCEPCIONES-F
+
+           PERFORM 345000-WRITE-RESUMENDEP
+              THRU 345000-WRITE-RESUMENDEP-F
+
+           PERFORM 360000-CLOSE-RESUMENDEP
+              THRU 360000-CLOSE-RESUMENDEP-F
+           STOP RUN
+           .
        300000-END-F. EXIT.
       ******************************************************************
       *                         310000-CLOSE-MASTER   
@@ -450,10 +576,64 @@
            MOVE WS-MIN-BALANCE TO SUB-BALANCE
            DISPLAY "MIN BALANCE : "SUB-BALANCE
            DISPLAY "ACCOUNT : " WS-MIN-ACCOUNT
+
+           MOVE WS-MIN-ACCOUNT  TO WS-EXC-ACCOUNT
+           MOVE WS-MIN-NAME     TO WS-EXC-NAME
+           MOVE WS-MIN-BALANCE  TO WS-EXC-BALANCE
+           MOVE CON-TIPO-SALDO-MINIMO TO WS-TIPO-EXCEPCION-ACTUAL
+           PERFORM 245000-WRITE-EXCEPCION
+              THRU 245000-WRITE-EXCEPCION-F
            .
        340000-TOTALS-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                     350000-CLOSE-EXCEPCIONES
+      ******************************************************************
+       350000-CLOSE-EXCEPCIONES.
+           CLOSE EXCEPCIONES
+           IF NOT FS-STATUS4-OK
+              MOVE CON-350000-CLOSE-EXCEPCIONES TO WS-ERR-PARRAFO
+              MOVE CON-EXCEPCIONES              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS4                   TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       350000-CLOSE-EXCEPCIONES-F. EXIT.
+      ******************************************************************
+      *                     345000-WRITE-RESUMENDEP
+      ******************************************************************
+       345000-WRITE-RESUMENDEP.
+           MOVE WS-TOTAL-DEPOSITOS TO REG-RESDEP-TOTAL-SALDOS
+
+           WRITE REG-RESUMEN-DEP
+           IF NOT FS-STATUS5-OK
+              MOVE CON-345000-WRITE-RESUMENDEP TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENDEP              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS5                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       345000-WRITE-RESUMENDEP-F. EXIT.
+      ******************************************************************
+      *                     360000-CLOSE-RESUMENDEP
+      ******************************************************************
+       360000-CLOSE-RESUMENDEP.
+           CLOSE RESUMENDEP
+           IF NOT FS-STATUS5-OK
+              MOVE CON-360000-CLOSE-RESUMENDEP TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENDEP              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS5                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       360000-CLOSE-RESUMENDEP-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
