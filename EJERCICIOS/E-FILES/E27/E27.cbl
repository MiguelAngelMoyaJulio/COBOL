@@ -21,7 +21,14 @@
        SELECT DATOS1 ASSIGN TO "SUC-VEN.txt"
                      FILE STATUS IS FS-STATUS-FILE
                      ORGANIZATION IS LINE SEQUENTIAL.
-      ****************************  OUTPUT  **************************** 
+
+       SELECT PRESUPUESTO ASSIGN TO "PRESUPUESTO.txt"
+                     FILE STATUS IS FS-STATUS-PRES
+                     ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************  OUTPUT  ****************************
+       SELECT RESUMENVTA ASSIGN TO "RESUMENVTA.txt"
+                     FILE STATUS IS FS-STATUS-RESVTA
+                     ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,18 +37,42 @@
                05 REG-SUCURSAL              PIC 9(02).
                05 REG-VENDEDOR              PIC 9(02).
                05 REG-MONTO                 PIC 9(07)V99.
+
+       FD PRESUPUESTO.
+           01 REG-PRESUPUESTO.
+               05 REG-SUCURSAL-P            PIC 9(02).
+               05 REG-MONTO-P               PIC 9(07)V99.
+
+       FD RESUMENVTA.
+           01 REG-RESUMEN-VTA.
+               05 REG-RESVTA-SUCURSAL       PIC 9(02).
+               05 REG-RESVTA-VENTAS         PIC 9(07)V99.
+               05 REG-RESVTA-COMISION       PIC 9(07)V99.
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************         
        WORKING-STORAGE SECTION.
       ************************  CONSTANTS  *****************************
-
+       01 WS-CONSTANTES.
+           02 CON-UMBRAL-COMISION       PIC 9(07)V99 VALUE 50000.00.
+           02 CON-TASA-COMISION-1       PIC V999     VALUE .020.
+           02 CON-TASA-COMISION-2       PIC V999     VALUE .030.
       ************************** TABLES ********************************
+       01 WS-TABLA-PRESUPUESTO.
+           02 WS-PRES-ENTRY OCCURS 50 TIMES.
+              05 WS-PRES-SUC               PIC 9(02).
+              05 WS-PRES-MONTO             PIC 9(07)V99.
+       01 WS-CANT-PRES                     PIC 9(03) VALUE 0.
 
-      **************************  SWITCHES  **************************** 
+      **************************  SWITCHES  ****************************
        01 FS-STATUS-FILE               PIC X(02) VALUE "00".
            88 FS-STATUS-FILE-OK                  VALUE "00".
            88 FS-STATUS-FILE-EOF                 VALUE "10".
+       01 FS-STATUS-PRES                PIC X(02) VALUE "00".
+           88 FS-STATUS-PRES-OK                   VALUE "00".
+           88 FS-STATUS-PRES-EOF                  VALUE "10".
+       01 FS-STATUS-RESVTA              PIC X(02) VALUE "00".
+           88 FS-STATUS-RESVTA-OK                 VALUE "00".
 
       ************************** VARIABLES *****************************
        01 WS-VAR.
@@ -49,10 +80,22 @@
            02 WS-TOT-VENDEDOR          PIC 9(07)V99.
            02 WS-SUCURSAL-ANT          PIC 9(02).
            02 WS-TOT-SUC               PIC 9(07)V99.
+           02 WS-TOT-COMISION-SUC      PIC 9(07)V99.
            02 WS-TOT-EMPRESA           PIC 9(07)V99.
            02 WS-TOTE-MA               PIC ZZ,ZZZ,ZZZ.ZZ.
+           02 WS-COMISION              PIC 9(07)V99.
+           02 WS-COMI-MA               PIC ZZ,ZZZ,ZZZ.ZZ.
+           02 WS-PRESUP-SUC            PIC 9(07)V99.
+           02 WS-PRESUP-MA             PIC ZZ,ZZZ,ZZZ.ZZ.
+           02 WS-VARIANCE              PIC S9(05)V99.
+           02 WS-VARIANCE-MA           PIC -ZZ,ZZZ.ZZ.
+           02 WS-IDX-PRES              PIC 9(03) COMP.
+           02 WS-SW-PRES-ENCONTRADO    PIC X(01).
+              88 WS-PRES-ENCONTRADO           VALUE "S".
+       01 WS-REG-CABECERA.
+           COPY WSCABECERA.
       ******************************************************************
-      *                       LINKAGE SECTION   
+      *                       LINKAGE SECTION
       ****************************************************************** 
        LINKAGE SECTION.
       ******************************************************************
@@ -77,14 +120,26 @@
            
            PERFORM 110000-OPEN-DATOS1
               THRU 110000-OPEN-DATOS1-F
-           
+
+           PERFORM 120000-OPEN-PRESUPUESTO
+              THRU 120000-OPEN-PRESUPUESTO-F
+
+           PERFORM 125000-OPEN-RESUMENVTA
+              THRU 125000-OPEN-RESUMENVTA-F
+
+           ACCEPT WS-CAB-FECHA FROM DATE YYYYMMDD
+           MOVE "CORTE DE CONTROL POR SUCURSAL Y VENDEDOR"
+                TO WS-CAB-TITULO
+           PERFORM 900000-IMPRIMIR-CABECERA
+              THRU 900000-IMPRIMIR-CABECERA-F
+
            PERFORM 210000-READ-DATOS1
               THRU 210000-READ-DATOS1-F
            .
        100000-START-F. EXIT.
       ******************************************************************
-      *                         110000-OPEN-DATOS1   
-      ******************************************************************     
+      *                         110000-OPEN-DATOS1
+      ******************************************************************
        110000-OPEN-DATOS1.
            OPEN INPUT DATOS1
            IF NOT FS-STATUS-FILE-OK
@@ -93,12 +148,55 @@
            .
        110000-OPEN-DATOS1-F. EXIT.
       ******************************************************************
+      *                         125000-OPEN-RESUMENVTA
+      *        RESUMEN DE VENTAS/COMISION POR SUCURSAL PARA EL
+      *        RESUMEN MENSUAL CONSOLIDADO DE OPERACIONES
+      ******************************************************************
+       125000-OPEN-RESUMENVTA.
+           OPEN OUTPUT RESUMENVTA
+           IF NOT FS-STATUS-RESVTA-OK
+               DISPLAY "ERROR AL ABRIR ARCHIVO " FS-STATUS-RESVTA
+           END-IF
+           .
+       125000-OPEN-RESUMENVTA-F. EXIT.
+      ******************************************************************
+      *                         120000-OPEN-PRESUPUESTO
+      *        CARGA EL PRESUPUESTO MENSUAL POR SUCURSAL EN TABLA
+      ******************************************************************
+       120000-OPEN-PRESUPUESTO.
+           OPEN INPUT PRESUPUESTO
+           IF NOT FS-STATUS-PRES-OK
+               DISPLAY "ERROR AL ABRIR ARCHIVO " FS-STATUS-PRES
+           END-IF
+
+           PERFORM 215000-READ-PRESUPUESTO
+              THRU 215000-READ-PRESUPUESTO-F
+              UNTIL FS-STATUS-PRES-EOF
+
+           CLOSE PRESUPUESTO
+           .
+       120000-OPEN-PRESUPUESTO-F. EXIT.
+      ******************************************************************
+      *                         215000-READ-PRESUPUESTO
+      ******************************************************************
+       215000-READ-PRESUPUESTO.
+           INITIALIZE REG-PRESUPUESTO
+           READ PRESUPUESTO INTO REG-PRESUPUESTO
+           IF FS-STATUS-PRES-OK
+               ADD 1 TO WS-CANT-PRES
+               MOVE REG-SUCURSAL-P TO WS-PRES-SUC(WS-CANT-PRES)
+               MOVE REG-MONTO-P    TO WS-PRES-MONTO(WS-CANT-PRES)
+           END-IF
+           .
+       215000-READ-PRESUPUESTO-F. EXIT.
+      ******************************************************************
       *                         200000-PROCESS   
       ****************************************************************** 
        200000-PROCESS.  
            MOVE REG-SUCURSAL TO WS-SUCURSAL-ANT
-           INITIALIZE WS-TOT-SUC    
-           
+           INITIALIZE WS-TOT-SUC
+           INITIALIZE WS-TOT-COMISION-SUC
+
            PERFORM UNTIL REG-SUCURSAL <> WS-SUCURSAL-ANT
            
                MOVE REG-VENDEDOR TO WS-VENDEDOR-ANT
@@ -112,19 +210,98 @@
                       
                END-PERFORM
                
-               MOVE WS-TOT-VENDEDOR TO WS-TOTE-MA   
-               DISPLAY "TOTAL VENDEDOR " WS-VENDEDOR-ANT " : $" 
-                                                              WS-TOTE-MA   
+               PERFORM 220000-CALCULAR-COMISION
+                  THRU 220000-CALCULAR-COMISION-F
+
+               ADD WS-COMISION TO WS-TOT-COMISION-SUC
+
+               MOVE WS-TOT-VENDEDOR TO WS-TOTE-MA
+               MOVE WS-COMISION     TO WS-COMI-MA
+               DISPLAY "TOTAL VENDEDOR " WS-VENDEDOR-ANT " : $"
+                                                              WS-TOTE-MA
+               DISPLAY "COMISION VENDEDOR " WS-VENDEDOR-ANT " : $"
+                                                              WS-COMI-MA
+               PERFORM 905000-CONTROLAR-SALTO-PAGINA
+                  THRU 905000-CONTROLAR-SALTO-PAGINA-F
                COMPUTE WS-TOT-SUC = WS-TOT-SUC + WS-TOT-VENDEDOR
-           END-PERFORM  
+           END-PERFORM
 
            MOVE WS-TOT-SUC TO WS-TOTE-MA
-           ADD  WS-TOT-SUC TO WS-TOT-EMPRESA   
+           ADD  WS-TOT-SUC TO WS-TOT-EMPRESA
            DISPLAY "TOTAL " WS-SUCURSAL-ANT " : $" WS-TOTE-MA
-           .         
+
+           PERFORM 230000-WRITE-RESUMEN-VENTAS
+              THRU 230000-WRITE-RESUMEN-VENTAS-F
+
+           PERFORM 225000-CALCULAR-VARIANCE
+              THRU 225000-CALCULAR-VARIANCE-F
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
-      *                         210000-READ-DATOS1   
+      *                         230000-WRITE-RESUMEN-VENTAS
+      ******************************************************************
+       230000-WRITE-RESUMEN-VENTAS.
+           MOVE WS-SUCURSAL-ANT      TO REG-RESVTA-SUCURSAL
+           MOVE WS-TOT-SUC           TO REG-RESVTA-VENTAS
+           MOVE WS-TOT-COMISION-SUC  TO REG-RESVTA-COMISION
+
+           WRITE REG-RESUMEN-VTA
+           IF NOT FS-STATUS-RESVTA-OK
+               DISPLAY "ERROR AL GRABAR ARCHIVO " FS-STATUS-RESVTA
+           END-IF
+           .
+       230000-WRITE-RESUMEN-VENTAS-F. EXIT.
+      ******************************************************************
+      *                         225000-CALCULAR-VARIANCE
+      *        COMPARA WS-TOT-SUC CONTRA EL PRESUPUESTO DE LA
+      *        SUCURSAL Y CALCULA EL PORCENTAJE DE VARIACION
+      ******************************************************************
+       225000-CALCULAR-VARIANCE.
+           MOVE "N" TO WS-SW-PRES-ENCONTRADO
+           MOVE 1   TO WS-IDX-PRES
+
+           PERFORM UNTIL WS-PRES-ENCONTRADO
+                    OR WS-IDX-PRES > WS-CANT-PRES
+               IF WS-PRES-SUC(WS-IDX-PRES) = WS-SUCURSAL-ANT
+                   MOVE "S" TO WS-SW-PRES-ENCONTRADO
+                   MOVE WS-PRES-MONTO(WS-IDX-PRES) TO WS-PRESUP-SUC
+               ELSE
+                   ADD 1 TO WS-IDX-PRES
+               END-IF
+           END-PERFORM
+
+           IF WS-PRES-ENCONTRADO
+               MOVE WS-PRESUP-SUC TO WS-PRESUP-MA
+               COMPUTE WS-VARIANCE ROUNDED =
+                     ((WS-TOT-SUC - WS-PRESUP-SUC) / WS-PRESUP-SUC)
+                     * 100
+               MOVE WS-VARIANCE TO WS-VARIANCE-MA
+               DISPLAY "PRESUPUESTO " WS-SUCURSAL-ANT " : $"
+                       WS-PRESUP-MA
+               DISPLAY "VARIACION   " WS-SUCURSAL-ANT " : "
+                       WS-VARIANCE-MA "%"
+           END-IF
+           .
+       225000-CALCULAR-VARIANCE-F. EXIT.
+      ******************************************************************
+      *                         220000-CALCULAR-COMISION
+      *        COMISION ESCALONADA: CON-TASA-COMISION-1 HASTA EL
+      *        UMBRAL, CON-TASA-COMISION-2 SOBRE EL EXCEDENTE
+      ******************************************************************
+       220000-CALCULAR-COMISION.
+           IF WS-TOT-VENDEDOR <= CON-UMBRAL-COMISION
+               COMPUTE WS-COMISION =
+                       WS-TOT-VENDEDOR * CON-TASA-COMISION-1
+           ELSE
+               COMPUTE WS-COMISION =
+                     (CON-UMBRAL-COMISION * CON-TASA-COMISION-1) +
+                     ((WS-TOT-VENDEDOR - CON-UMBRAL-COMISION) *
+                       CON-TASA-COMISION-2)
+           END-IF
+           .
+       220000-CALCULAR-COMISION-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-DATOS1
       ******************************************************************      
        210000-READ-DATOS1.
            INITIALIZE REG-DATOS1
@@ -144,14 +321,17 @@
            PERFORM 310000-CLOSE-DATOS1
               THRU 310000-CLOSE-DATOS1-F
 
+           PERFORM 315000-CLOSE-RESUMENVTA
+              THRU 315000-CLOSE-RESUMENVTA-F
+
            PERFORM 30-VENTA-TOTAL
               THRU 30-VENTA-TOTAL-F
            STOP RUN
-           .    
+           .
        300000-END-F. EXIT.
       ******************************************************************
-      *                         310000-CLOSE-DATOS1   
-      ****************************************************************** 
+      *                         310000-CLOSE-DATOS1
+      ******************************************************************
        310000-CLOSE-DATOS1.
            CLOSE DATOS1
            IF NOT FS-STATUS-FILE-OK
@@ -160,6 +340,16 @@
            .
        310000-CLOSE-DATOS1-F. EXIT.
       ******************************************************************
+      *                         315000-CLOSE-RESUMENVTA
+      ******************************************************************
+       315000-CLOSE-RESUMENVTA.
+           CLOSE RESUMENVTA
+           IF NOT FS-STATUS-RESVTA-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO " FS-STATUS-RESVTA
+           END-IF
+           .
+       315000-CLOSE-RESUMENVTA-F. EXIT.
+      ******************************************************************
       *                         30-VENTA-TOTAL   
       ****************************************************************** 
        30-VENTA-TOTAL.
@@ -167,4 +357,32 @@
            DISPLAY "TOTAL EMPRESA " WS-TOTE-MA 
            .
        30-VENTA-TOTAL-F. EXIT.
+      ******************************************************************
+      *                         900000-IMPRIMIR-CABECERA
+      *        IMPRIME LA CABECERA DEL REPORTE Y REINICIA EL CONTADOR
+      *        DE LINEAS DE LA PAGINA
+      ******************************************************************
+       900000-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-CAB-PAGINA
+           MOVE ZEROS TO WS-CAB-LINEAS
+           DISPLAY " "
+           DISPLAY "FECHA : " WS-CAB-FECHA "     PAGINA : "
+                   WS-CAB-PAGINA
+           DISPLAY WS-CAB-TITULO
+           DISPLAY " "
+           .
+       900000-IMPRIMIR-CABECERA-F. EXIT.
+      ******************************************************************
+      *                         905000-CONTROLAR-SALTO-PAGINA
+      *        CUENTA LAS LINEAS DE DETALLE IMPRESAS Y DISPARA UNA
+      *        NUEVA CABECERA AL SUPERAR EL MAXIMO POR PAGINA
+      ******************************************************************
+       905000-CONTROLAR-SALTO-PAGINA.
+           ADD 1 TO WS-CAB-LINEAS
+           IF WS-CAB-LINEAS > WS-CAB-MAX-LINEAS
+               PERFORM 900000-IMPRIMIR-CABECERA
+                  THRU 900000-IMPRIMIR-CABECERA-F
+           END-IF
+           .
+       905000-CONTROLAR-SALTO-PAGINA-F. EXIT.
        END PROGRAM E27.
\ No newline at end of file
