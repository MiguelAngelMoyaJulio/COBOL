@@ -40,6 +40,7 @@
               05 REG-ID-CONT  PIC 9(05).
               05 REG-ID-PORT  PIC 9(01).
               05 REG-WEIGHT   PIC 9(02)V99.
+              05 REG-HAZMAT   PIC X(01).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -64,9 +65,10 @@
            02 CON-OBJETOS.
               05 CON-DATOS   PIC X(10) VALUE 'DATOS   '.
            02 CON-OTROS.
-              05 CON-1         PIC 9(01) VALUE 1.       
+              05 CON-1         PIC 9(01) VALUE 1.
+              05 CON-CAPACIDAD-PUERTO PIC 9(04)V99 VALUE 2000,00.
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 FS-STATUS               PIC X(02) VALUE "00".
              88 FS-STATUS-OK                   VALUE "00".
              88 FS-STATUS-EOF                  VALUE "10".
@@ -78,6 +80,13 @@
            02 WS-ID-MAX-WEIGHT          PIC 9(05).
            02 WS-PA-MAX-WEIGHT          PIC 9(02)V99.
            02 WS-TOTAL-WEIGHT           PIC 9(04)V99.
+           02 WS-TONELAJE-P1            PIC 9(04)V99 VALUE ZEROS.
+           02 WS-TONELAJE-P2            PIC 9(04)V99 VALUE ZEROS.
+           02 WS-TONELAJE-P3            PIC 9(04)V99 VALUE ZEROS.
+           02 WS-HAZMAT-P1              PIC 9(03) VALUE ZEROS.
+           02 WS-HAZMAT-P2              PIC 9(03) VALUE ZEROS.
+           02 WS-HAZMAT-P3              PIC 9(03) VALUE ZEROS.
+           02 WS-RECHAZADOS             PIC 9(03) VALUE ZEROS.
 
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
@@ -110,11 +119,11 @@
               THRU 110000-OPEN-DATOS-F  
 
            PERFORM 210000-READ-DATOS
-              THRU 210000-READ-DATOS-F                                  
+              THRU 210000-READ-DATOS-F
 
            MOVE REG-WEIGHT  TO  WS-PA-MAX-WEIGHT
            MOVE REG-ID-CONT TO WS-ID-MAX-WEIGHT
-           .                                      
+           .
        100000-START-F. EXIT.
       ******************************************************************
       *                         110000-OPEN-DATOS   
@@ -135,26 +144,85 @@
       *                         200000-PROCESS   
       ****************************************************************** 
        200000-PROCESS.
-           COMPUTE WS-TOTAL-WEIGHT = WS-TOTAL-WEIGHT + REG-WEIGHT
-   
-           IF REG-WEIGHT > WS-PA-MAX-WEIGHT
-               MOVE REG-WEIGHT  TO WS-PA-MAX-WEIGHT
-               MOVE REG-ID-CONT TO WS-ID-MAX-WEIGHT
-           END-IF
-   
+           PERFORM 215000-VALIDAR-CAPACIDAD
+              THRU 215000-VALIDAR-CAPACIDAD-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         215000-VALIDAR-CAPACIDAD
+      ******************************************************************
+      *    VERIFICA QUE EL PUERTO DE ARRIBO TENGA CUPO DE TONELAJE
+      *    DIARIO ANTES DE ACEPTAR EL CONTENEDOR; LOS QUE SUPERAN EL
+      *    CUPO SE RECHAZAN Y NO SE SUMAN A LOS TOTALES DEL PUERTO.
+      ******************************************************************
+       215000-VALIDAR-CAPACIDAD.
            EVALUATE TRUE
            WHEN REG-ID-PORT = 1
-                ADD 1 TO WS-AMOUNT-P1
+                IF WS-TONELAJE-P1 + REG-WEIGHT > CON-CAPACIDAD-PUERTO
+                    PERFORM 216000-RECHAZAR-CONTENEDOR
+                       THRU 216000-RECHAZAR-CONTENEDOR-F
+                ELSE
+                    ADD REG-WEIGHT TO WS-TONELAJE-P1
+                    ADD 1 TO WS-AMOUNT-P1
+                    IF REG-HAZMAT = "S"
+                        ADD 1 TO WS-HAZMAT-P1
+                    END-IF
+                    PERFORM 217000-ACUMULAR-CONTENEDOR
+                       THRU 217000-ACUMULAR-CONTENEDOR-F
+                END-IF
            WHEN REG-ID-PORT = 2
-                ADD 1 TO WS-AMOUNT-P2
+                IF WS-TONELAJE-P2 + REG-WEIGHT > CON-CAPACIDAD-PUERTO
+                    PERFORM 216000-RECHAZAR-CONTENEDOR
+                       THRU 216000-RECHAZAR-CONTENEDOR-F
+                ELSE
+                    ADD REG-WEIGHT TO WS-TONELAJE-P2
+                    ADD 1 TO WS-AMOUNT-P2
+                    IF REG-HAZMAT = "S"
+                        ADD 1 TO WS-HAZMAT-P2
+                    END-IF
+                    PERFORM 217000-ACUMULAR-CONTENEDOR
+                       THRU 217000-ACUMULAR-CONTENEDOR-F
+                END-IF
            WHEN REG-ID-PORT = 3
-                ADD 1 TO WS-AMOUNT-P3
+                IF WS-TONELAJE-P3 + REG-WEIGHT > CON-CAPACIDAD-PUERTO
+                    PERFORM 216000-RECHAZAR-CONTENEDOR
+                       THRU 216000-RECHAZAR-CONTENEDOR-F
+                ELSE
+                    ADD REG-WEIGHT TO WS-TONELAJE-P3
+                    ADD 1 TO WS-AMOUNT-P3
+                    IF REG-HAZMAT = "S"
+                        ADD 1 TO WS-HAZMAT-P3
+                    END-IF
+                    PERFORM 217000-ACUMULAR-CONTENEDOR
+                       THRU 217000-ACUMULAR-CONTENEDOR-F
+                END-IF
            END-EVALUATE
+           .
+       215000-VALIDAR-CAPACIDAD-F. EXIT.
+      ******************************************************************
+      *                         216000-RECHAZAR-CONTENEDOR
+      ******************************************************************
+       216000-RECHAZAR-CONTENEDOR.
+           ADD 1 TO WS-RECHAZADOS
+           DISPLAY "CONTENEDOR RECHAZADO POR CAPACIDAD - ID "
+                   REG-ID-CONT " PUERTO " REG-ID-PORT
+           .
+       216000-RECHAZAR-CONTENEDOR-F. EXIT.
+      ******************************************************************
+      *                         217000-ACUMULAR-CONTENEDOR
+      ******************************************************************
+       217000-ACUMULAR-CONTENEDOR.
+           COMPUTE WS-TOTAL-WEIGHT = WS-TOTAL-WEIGHT + REG-WEIGHT
 
-           PERFORM 210000-READ-DATOS
-              THRU 210000-READ-DATOS-F
-           .         
-       200000-PROCESS-F. EXIT.
+           IF REG-WEIGHT > WS-PA-MAX-WEIGHT
+               MOVE REG-WEIGHT  TO WS-PA-MAX-WEIGHT
+               MOVE REG-ID-CONT TO WS-ID-MAX-WEIGHT
+           END-IF
+           .
+       217000-ACUMULAR-CONTENEDOR-F. EXIT.
       ******************************************************************
       *                         210000-READ-DATOS   
       ******************************************************************      
@@ -208,11 +276,18 @@
       *                         320000-TOTAL   
       ****************************************************************** 
        320000-TOTAL.
-           DISPLAY "TOTAL WEIGHT - TON "        WS-TOTAL-WEIGHT           
-           DISPLAY "MAX WEIGHT - ID CONTAINER " WS-ID-MAX-WEIGHT           
-           DISPLAY "AMOUNT OF CONTS TO PORT 1 " WS-AMOUNT-P1           
-           DISPLAY "AMOUNT OF CONTS TO PORT 2 " WS-AMOUNT-P2           
-           DISPLAY "AMOUNT OF CONTS TO PORT 3 " WS-AMOUNT-P3           
+           DISPLAY "TOTAL WEIGHT - TON "        WS-TOTAL-WEIGHT
+           DISPLAY "MAX WEIGHT - ID CONTAINER " WS-ID-MAX-WEIGHT
+           DISPLAY "AMOUNT OF CONTS TO PORT 1 " WS-AMOUNT-P1
+           DISPLAY "TONNAGE TO PORT 1 "         WS-TONELAJE-P1
+           DISPLAY "HAZMAT CONTS TO PORT 1 "    WS-HAZMAT-P1
+           DISPLAY "AMOUNT OF CONTS TO PORT 2 " WS-AMOUNT-P2
+           DISPLAY "TONNAGE TO PORT 2 "         WS-TONELAJE-P2
+           DISPLAY "HAZMAT CONTS TO PORT 2 "    WS-HAZMAT-P2
+           DISPLAY "AMOUNT OF CONTS TO PORT 3 " WS-AMOUNT-P3
+           DISPLAY "TONNAGE TO PORT 3 "         WS-TONELAJE-P3
+           DISPLAY "HAZMAT CONTS TO PORT 3 "    WS-HAZMAT-P3
+           DISPLAY "CONTAINERS REJECTED - CAPACITY " WS-RECHAZADOS
            .
        320000-TOTAL-F. EXIT.
       ******************************************************************
