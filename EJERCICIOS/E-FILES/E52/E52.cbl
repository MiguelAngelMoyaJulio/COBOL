@@ -0,0 +1,515 @@
+      ******************************************************************
+      * La empresa corre por separado el listado de ventas por sucursal
+      *(E27/E28), el de nómina por sucursal (E33) y el apareo de deudas
+      *y depósitos (E37/E38), y hoy arma a mano, grapando papeles, un
+      *resumen mensual de la operación de cada sucursal.
+      *Se pide un programa de cierre de mes que tome los resúmenes que
+      *ya dejan grabados esos procesos y arme un único listado con,
+      *para cada sucursal, las ventas, la comisión y el costo de
+      *nómina, agregando al pie un total general de deudores y de
+      *depósitos de la compañía (estos últimos no se llevan por
+      *sucursal en los procesos de origen).
+      *ENTRADA:
+      *RESUMENVTA (1 registro por sucursal, dejado por E27):
+      *SUCURSAL VENTAS COMISION
+      *RESUMENNOM (1 registro por sucursal, dejado por E33):
+      *SUCURSAL NOMINA
+      *RESUMENCOB (1 único registro, dejado por E37):
+      *CANTIDAD DE DEUDORES, TOTAL ADEUDADO
+      *RESUMENDEP (1 único registro, dejado por E38):
+      *TOTAL DE SALDOS/DEPOSITOS
+      *PROCESO:
+      *Precargar RESUMENVTA en tabla por sucursal. Leer RESUMENNOM
+      *secuencialmente y por cada sucursal buscarla en la tabla para
+      *emitir la línea combinada de ventas + comisión + nómina.
+      *Leer RESUMENCOB y RESUMENDEP (registro único) e imprimirlos
+      *como total general de la compañía.
+      *SALIDA:
+      *SUCURSAL   VENTAS   COMISION   NOMINA
+      *999           999.999,99  999.999,99  999.999,99
+      *TOTAL GENERAL DE DEUDORES  : 999
+      *TOTAL ADEUDADO             : 999.999,99
+      *TOTAL DE DEPOSITOS         : 999.999.999,99
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E52.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+       SELECT RESUMENVTA ASSIGN TO "RESUMENVTA.txt"
+                     FILE STATUS IS FS-STATUS-VTA
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RESUMENNOM ASSIGN TO "RESUMENNOM.txt"
+                     FILE STATUS IS FS-STATUS-NOM
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RESUMENCOB ASSIGN TO "RESUMENCOB.txt"
+                     FILE STATUS IS FS-STATUS-COB
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RESUMENDEP ASSIGN TO "RESUMENDEP.txt"
+                     FILE STATUS IS FS-STATUS-DEP
+                     ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************  OUTPUT  ****************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD RESUMENVTA.
+           01 REG-RESUMEN-VTA.
+               05 REG-RESVTA-SUCURSAL       PIC 9(02).
+               05 REG-RESVTA-VENTAS         PIC 9(07)V99.
+               05 REG-RESVTA-COMISION       PIC 9(07)V99.
+
+       FD RESUMENNOM.
+           01 REG-RESUMEN-NOM.
+               05 REG-RESNOM-SUC            PIC 9(02).
+               05 REG-RESNOM-NOMINA         PIC 9(06)V9(02).
+
+       FD RESUMENCOB.
+           01 REG-RESUMEN-COB.
+               05 REG-RESCOB-CANT-DEUDORES  PIC 9(03).
+               05 REG-RESCOB-TOTAL-DEUDA    PIC 9(06)V9(02).
+
+       FD RESUMENDEP.
+           01 REG-RESUMEN-DEP.
+               05 REG-RESDEP-TOTAL-SALDOS   PIC 9(09)V99.
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTS  *****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
+           02 CON-PARRAFO.
+              05 CON-110000-OPEN-RESUMENVTA    PIC X(30) VALUE
+              '110000-OPEN-RESUMENVTA      '.
+              05 CON-115000-OPEN-RESUMENNOM    PIC X(30) VALUE
+              '115000-OPEN-RESUMENNOM      '.
+              05 CON-120000-OPEN-RESUMENCOB    PIC X(30) VALUE
+              '120000-OPEN-RESUMENCOB      '.
+              05 CON-125000-OPEN-RESUMENDEP    PIC X(30) VALUE
+              '125000-OPEN-RESUMENDEP      '.
+              05 CON-210000-READ-RESUMENVTA    PIC X(30) VALUE
+              '210000-READ-RESUMENVTA      '.
+              05 CON-220000-READ-RESUMENNOM    PIC X(30) VALUE
+              '220000-READ-RESUMENNOM      '.
+              05 CON-230000-READ-RESUMENCOB    PIC X(30) VALUE
+              '230000-READ-RESUMENCOB      '.
+              05 CON-240000-READ-RESUMENDEP    PIC X(30) VALUE
+              '240000-READ-RESUMENDEP      '.
+              05 CON-310000-CLOSE-RESUMENVTA   PIC X(30) VALUE
+              '310000-CLOSE-RESUMENVTA     '.
+              05 CON-315000-CLOSE-RESUMENNOM   PIC X(30) VALUE
+              '315000-CLOSE-RESUMENNOM     '.
+              05 CON-320000-CLOSE-RESUMENCOB   PIC X(30) VALUE
+              '320000-CLOSE-RESUMENCOB     '.
+              05 CON-325000-CLOSE-RESUMENDEP   PIC X(30) VALUE
+              '325000-CLOSE-RESUMENDEP     '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+           02 CON-OBJETOS.
+              05 CON-RESUMENVTA    PIC X(10) VALUE 'RESUMENVTA'.
+              05 CON-RESUMENNOM    PIC X(10) VALUE 'RESUMENNOM'.
+              05 CON-RESUMENCOB    PIC X(10) VALUE 'RESUMENCOB'.
+              05 CON-RESUMENDEP    PIC X(10) VALUE 'RESUMENDEP'.
+      ************************** TABLES ********************************
+       01 WS-TABLA-VTA.
+          02 WS-VTA-ENTRY OCCURS 100 TIMES.
+             05 WS-VTA-SUCURSAL   PIC 9(02).
+             05 WS-VTA-VENTAS     PIC 9(07)V99.
+             05 WS-VTA-COMISION   PIC 9(07)V99.
+       01 WS-CANT-VTA               PIC 9(03) VALUE 0.
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 FS-STATUS-VTA          PIC X(02) VALUE "00".
+             88 FS-STATUS-VTA-OK              VALUE "00".
+             88 FS-STATUS-VTA-EOF             VALUE "10".
+          05 FS-STATUS-NOM          PIC X(02) VALUE "00".
+             88 FS-STATUS-NOM-OK              VALUE "00".
+             88 FS-STATUS-NOM-EOF             VALUE "10".
+          05 FS-STATUS-COB          PIC X(02) VALUE "00".
+             88 FS-STATUS-COB-OK              VALUE "00".
+             88 FS-STATUS-COB-EOF              VALUE "10".
+          05 FS-STATUS-DEP          PIC X(02) VALUE "00".
+             88 FS-STATUS-DEP-OK              VALUE "00".
+             88 FS-STATUS-DEP-EOF              VALUE "10".
+      ************************** VARIABLES *****************************
+       01 WS-VAR.
+          02 WS-IDX-VTA             PIC 9(03) COMP.
+          02 WS-SW-VTA-ENCONTRADA   PIC X(01).
+             88 WS-VTA-ENCONTRADA          VALUE "S".
+          02 WS-MRG-VENTAS          PIC 9(07)V99.
+          02 WS-MRG-COMISION        PIC 9(07)V99.
+       01 WS-TITULO.
+          02 FILLER                 PIC X(08) VALUE "SUCURSAL".
+          02 FILLER                 PIC X(04) VALUE SPACES.
+          02 FILLER                 PIC X(06) VALUE "VENTAS".
+          02 FILLER                 PIC X(08) VALUE SPACES.
+          02 FILLER                 PIC X(08) VALUE "COMISION".
+          02 FILLER                 PIC X(06) VALUE SPACES.
+          02 FILLER                 PIC X(06) VALUE "NOMINA".
+
+       01 WS-DETALLE.
+          02 D-SUCURSAL              PIC 9(02).
+          02 FILLER                  PIC X(08) VALUE SPACES.
+          02 D-VENTAS                PIC Z.ZZZ.ZZZ,99.
+          02 FILLER                  PIC X(04) VALUE SPACES.
+          02 D-COMISION               PIC Z.ZZZ.ZZZ,99.
+          02 FILLER                  PIC X(04) VALUE SPACES.
+          02 D-NOMINA                 PIC ZZZ.ZZZ,99.
+
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+              UNTIL FS-STATUS-NOM-EOF
+
+           PERFORM 300000-END
+              THRU 300000-END-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           PERFORM 110000-OPEN-RESUMENVTA
+              THRU 110000-OPEN-RESUMENVTA-F
+
+           PERFORM 115000-OPEN-RESUMENNOM
+              THRU 115000-OPEN-RESUMENNOM-F
+
+           PERFORM 120000-OPEN-RESUMENCOB
+              THRU 120000-OPEN-RESUMENCOB-F
+
+           PERFORM 125000-OPEN-RESUMENDEP
+              THRU 125000-OPEN-RESUMENDEP-F
+
+           PERFORM 220000-READ-RESUMENNOM
+              THRU 220000-READ-RESUMENNOM-F
+
+           DISPLAY WS-TITULO
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                     110000-OPEN-RESUMENVTA
+      ******************************************************************
+       110000-OPEN-RESUMENVTA.
+           OPEN INPUT RESUMENVTA
+           IF NOT FS-STATUS-VTA-OK
+              MOVE CON-110000-OPEN-RESUMENVTA TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENVTA              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-VTA               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 210000-READ-RESUMENVTA
+              THRU 210000-READ-RESUMENVTA-F
+              UNTIL FS-STATUS-VTA-EOF
+
+           PERFORM 310000-CLOSE-RESUMENVTA
+              THRU 310000-CLOSE-RESUMENVTA-F
+           .
+       110000-OPEN-RESUMENVTA-F. EXIT.
+      ******************************************************************
+      *                     115000-OPEN-RESUMENNOM
+      ******************************************************************
+       115000-OPEN-RESUMENNOM.
+           OPEN INPUT RESUMENNOM
+           IF NOT FS-STATUS-NOM-OK
+              MOVE CON-115000-OPEN-RESUMENNOM TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENNOM              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-NOM               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       115000-OPEN-RESUMENNOM-F. EXIT.
+      ******************************************************************
+      *                     120000-OPEN-RESUMENCOB
+      ******************************************************************
+       120000-OPEN-RESUMENCOB.
+           OPEN INPUT RESUMENCOB
+           IF NOT FS-STATUS-COB-OK
+              MOVE CON-120000-OPEN-RESUMENCOB TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENCOB              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-COB               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       120000-OPEN-RESUMENCOB-F. EXIT.
+      ******************************************************************
+      *                     125000-OPEN-RESUMENDEP
+      ******************************************************************
+       125000-OPEN-RESUMENDEP.
+           OPEN INPUT RESUMENDEP
+           IF NOT FS-STATUS-DEP-OK
+              MOVE CON-125000-OPEN-RESUMENDEP TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENDEP              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-DEP               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       125000-OPEN-RESUMENDEP-F. EXIT.
+      ******************************************************************
+      *                     210000-READ-RESUMENVTA
+      ******************************************************************
+       210000-READ-RESUMENVTA.
+           READ RESUMENVTA INTO REG-RESUMEN-VTA
+           EVALUATE TRUE
+               WHEN FS-STATUS-VTA-OK
+                    ADD 1 TO WS-CANT-VTA
+                    MOVE REG-RESVTA-SUCURSAL TO
+                       WS-VTA-SUCURSAL(WS-CANT-VTA)
+                    MOVE REG-RESVTA-VENTAS   TO
+                       WS-VTA-VENTAS(WS-CANT-VTA)
+                    MOVE REG-RESVTA-COMISION TO
+                       WS-VTA-COMISION(WS-CANT-VTA)
+               WHEN FS-STATUS-VTA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-210000-READ-RESUMENVTA TO WS-ERR-PARRAFO
+                    MOVE CON-RESUMENVTA              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                    TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-VTA               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       210000-READ-RESUMENVTA-F. EXIT.
+      ******************************************************************
+      *                     220000-READ-RESUMENNOM
+      ******************************************************************
+       220000-READ-RESUMENNOM.
+           READ RESUMENNOM INTO REG-RESUMEN-NOM
+           EVALUATE TRUE
+               WHEN FS-STATUS-NOM-OK
+                    CONTINUE
+               WHEN FS-STATUS-NOM-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-220000-READ-RESUMENNOM TO WS-ERR-PARRAFO
+                    MOVE CON-RESUMENNOM              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                    TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-NOM               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       220000-READ-RESUMENNOM-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
+       200000-PROCESS.
+           PERFORM 250000-BUSCAR-VTA
+              THRU 250000-BUSCAR-VTA-F
+
+           MOVE REG-RESNOM-SUC   TO D-SUCURSAL
+           MOVE WS-MRG-VENTAS    TO D-VENTAS
+           MOVE WS-MRG-COMISION  TO D-COMISION
+           MOVE REG-RESNOM-NOMINA TO D-NOMINA
+           DISPLAY WS-DETALLE
+
+           PERFORM 220000-READ-RESUMENNOM
+              THRU 220000-READ-RESUMENNOM-F
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                     250000-BUSCAR-VTA
+      ******************************************************************
+       250000-BUSCAR-VTA.
+           MOVE ZEROS TO WS-MRG-VENTAS
+           MOVE ZEROS TO WS-MRG-COMISION
+           MOVE "N"   TO WS-SW-VTA-ENCONTRADA
+           MOVE 1     TO WS-IDX-VTA
+           PERFORM UNTIL WS-VTA-ENCONTRADA
+                      OR WS-IDX-VTA > WS-CANT-VTA
+               IF WS-VTA-SUCURSAL(WS-IDX-VTA) = REG-RESNOM-SUC
+                  MOVE "S" TO WS-SW-VTA-ENCONTRADA
+               ELSE
+                  ADD 1 TO WS-IDX-VTA
+               END-IF
+           END-PERFORM
+
+           IF WS-VTA-ENCONTRADA
+              MOVE WS-VTA-VENTAS(WS-IDX-VTA)   TO WS-MRG-VENTAS
+              MOVE WS-VTA-COMISION(WS-IDX-VTA) TO WS-MRG-COMISION
+           END-IF
+           .
+       250000-BUSCAR-VTA-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      ******************************************************************
+       300000-END.
+           PERFORM 230000-READ-RESUMENCOB
+              THRU 230000-READ-RESUMENCOB-F
+
+           PERFORM 240000-READ-RESUMENDEP
+              THRU 240000-READ-RESUMENDEP-F
+
+           PERFORM 340000-MOSTRAR-TOTAL-GENERAL
+              THRU 340000-MOSTRAR-TOTAL-GENERAL-F
+
+           PERFORM 315000-CLOSE-RESUMENNOM
+              THRU 315000-CLOSE-RESUMENNOM-F
+
+           PERFORM 320000-CLOSE-RESUMENCOB
+              THRU 320000-CLOSE-RESUMENCOB-F
+
+           PERFORM 325000-CLOSE-RESUMENDEP
+              THRU 325000-CLOSE-RESUMENDEP-F
+           STOP RUN
+           .
+       300000-END-F. EXIT.
+      ******************************************************************
+      *                     230000-READ-RESUMENCOB
+      ******************************************************************
+       230000-READ-RESUMENCOB.
+           READ RESUMENCOB INTO REG-RESUMEN-COB
+           EVALUATE TRUE
+               WHEN FS-STATUS-COB-OK
+                    CONTINUE
+               WHEN FS-STATUS-COB-EOF
+                    INITIALIZE REG-RESUMEN-COB
+               WHEN OTHER
+                    MOVE CON-230000-READ-RESUMENCOB TO WS-ERR-PARRAFO
+                    MOVE CON-RESUMENCOB              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                    TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-COB               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       230000-READ-RESUMENCOB-F. EXIT.
+      ******************************************************************
+      *                     240000-READ-RESUMENDEP
+      ******************************************************************
+       240000-READ-RESUMENDEP.
+           READ RESUMENDEP INTO REG-RESUMEN-DEP
+           EVALUATE TRUE
+               WHEN FS-STATUS-DEP-OK
+                    CONTINUE
+               WHEN FS-STATUS-DEP-EOF
+                    INITIALIZE REG-RESUMEN-DEP
+               WHEN OTHER
+                    MOVE CON-240000-READ-RESUMENDEP TO WS-ERR-PARRAFO
+                    MOVE CON-RESUMENDEP              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                    TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-DEP               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       240000-READ-RESUMENDEP-F. EXIT.
+      ******************************************************************
+      *                 340000-MOSTRAR-TOTAL-GENERAL
+      ******************************************************************
+       340000-MOSTRAR-TOTAL-GENERAL.
+           DISPLAY " "
+           DISPLAY "TOTAL GENERAL DE LA COMPANIA (SIN DISCRIMINAR "
+                   "POR SUCURSAL)"
+           DISPLAY "CANTIDAD DE DEUDORES : " REG-RESCOB-CANT-DEUDORES
+           DISPLAY "TOTAL ADEUDADO       : " REG-RESCOB-TOTAL-DEUDA
+           DISPLAY "TOTAL DE DEPOSITOS   : " REG-RESDEP-TOTAL-SALDOS
+           .
+       340000-MOSTRAR-TOTAL-GENERAL-F. EXIT.
+      ******************************************************************
+      *                     310000-CLOSE-RESUMENVTA
+      ******************************************************************
+       310000-CLOSE-RESUMENVTA.
+           CLOSE RESUMENVTA
+           IF NOT FS-STATUS-VTA-OK
+              MOVE CON-310000-CLOSE-RESUMENVTA TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENVTA               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-VTA                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       310000-CLOSE-RESUMENVTA-F. EXIT.
+      ******************************************************************
+      *                     315000-CLOSE-RESUMENNOM
+      ******************************************************************
+       315000-CLOSE-RESUMENNOM.
+           CLOSE RESUMENNOM
+           IF NOT FS-STATUS-NOM-OK
+              MOVE CON-315000-CLOSE-RESUMENNOM TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENNOM               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-NOM                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       315000-CLOSE-RESUMENNOM-F. EXIT.
+      ******************************************************************
+      *                     320000-CLOSE-RESUMENCOB
+      ******************************************************************
+       320000-CLOSE-RESUMENCOB.
+           CLOSE RESUMENCOB
+           IF NOT FS-STATUS-COB-OK
+              MOVE CON-320000-CLOSE-RESUMENCOB TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENCOB               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-COB                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       320000-CLOSE-RESUMENCOB-F. EXIT.
+      ******************************************************************
+      *                     325000-CLOSE-RESUMENDEP
+      ******************************************************************
+       325000-CLOSE-RESUMENDEP.
+           CLOSE RESUMENDEP
+           IF NOT FS-STATUS-DEP-OK
+              MOVE CON-325000-CLOSE-RESUMENDEP TO WS-ERR-PARRAFO
+              MOVE CON-RESUMENDEP               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-DEP                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       325000-CLOSE-RESUMENDEP-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           CALL CON-RUTERROR USING WS-REG-ERRORES
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E52.
