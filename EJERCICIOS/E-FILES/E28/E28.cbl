@@ -20,10 +20,13 @@
       *****************************  INPUT  ****************************
        SELECT DATOS ASSIGN TO "SUC-VEN.txt"
                      FILE STATUS IS FS-STATUS-FILE
-                     ORGANIZATION IS LINE SEQUENTIAL. 
-       
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PRESUPUESTO ASSIGN TO "PRESUPUESTO.txt"
+                     FILE STATUS IS FS-STATUS-PRES
+                     ORGANIZATION IS LINE SEQUENTIAL.
       ****************************  OUTPUT  ****************************
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD DATOS.
@@ -32,6 +35,11 @@
              05 REG-VENDEDOR              PIC 9(02).
              05 REG-FACTURA               PIC 9(02).
              05 REG-MONTO                 PIC 9(07)V99.
+
+       FD PRESUPUESTO.
+          01 REG-PRESUPUESTO.
+             05 REG-SUCURSAL-P            PIC 9(02).
+             05 REG-MONTO-P               PIC 9(07)V99.
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -45,8 +53,14 @@
               '110000-OPEN-DATOS           '.
               05 CON-210000-READ-DATOS      PIC X(30) VALUE 
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-120000-OPEN-PRESUPUESTO PIC X(30) VALUE
+              '120000-OPEN-PRESUPUESTO     '.
+              05 CON-215000-READ-PRESUPUESTO PIC X(30) VALUE
+              '215000-READ-PRESUPUESTO     '.
+              05 CON-315000-CLOSE-PRESUPUESTO PIC X(30) VALUE
+              '315000-CLOSE-PRESUPUESTO    '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -54,15 +68,27 @@
               05 CON-GRABAR    PIC X(15) VALUE 'GRABAR         '.
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
-              05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-DATOS       PIC X(10) VALUE 'DATOS   '.
+              05 CON-PRESUPUESTO PIC X(10) VALUE 'PRESUP  '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
+              05 CON-UMBRAL-COMISION   PIC 9(07)V99 VALUE 50000.00.
+              05 CON-TASA-COMISION-1   PIC V999     VALUE .020.
+              05 CON-TASA-COMISION-2   PIC V999     VALUE .030.
       ************************** TABLES ********************************
+       01 WS-TABLA-PRESUPUESTO.
+           02 WS-PRES-ENTRY OCCURS 50 TIMES.
+              05 WS-PRES-SUC               PIC 9(02).
+              05 WS-PRES-MONTO             PIC 9(07)V99.
+       01 WS-CANT-PRES                     PIC 9(03) VALUE 0.
 
       **************************  SWITCHES  ****************************
        01 FS-STATUS-FILE              PIC X(02) VALUE "00".
           88 FS-STATUS-FILE-OK                  VALUE "00".
           88 FS-STATUS-FILE-EOF                 VALUE "10".
+       01 FS-STATUS-PRES              PIC X(02) VALUE "00".
+          88 FS-STATUS-PRES-OK                  VALUE "00".
+          88 FS-STATUS-PRES-EOF                 VALUE "10".
       
       ************************** VARIABLES *****************************
        01 WS-VAR.
@@ -72,6 +98,17 @@
           02 WS-TOT-SUC               PIC 9(07)V99.
           02 WS-TOT-EMPRESA           PIC 9(07)V99.
           02 WS-TOTE-MA               PIC ZZ,ZZZ,ZZZ.ZZ.
+          02 WS-COMISION              PIC 9(07)V99.
+          02 WS-COMI-MA               PIC ZZ,ZZZ,ZZZ.ZZ.
+          02 WS-PRESUP-SUC            PIC 9(07)V99.
+          02 WS-PRESUP-MA             PIC ZZ,ZZZ,ZZZ.ZZ.
+          02 WS-VARIANCE              PIC S9(05)V99.
+          02 WS-VARIANCE-MA           PIC -ZZ,ZZZ.ZZ.
+          02 WS-IDX-PRES              PIC 9(03) COMP.
+          02 WS-SW-PRES-ENCONTRADO    PIC X(01).
+             88 WS-PRES-ENCONTRADO           VALUE "S".
+       01 WS-REG-CABECERA.
+           COPY WSCABECERA.
        01 WS-TITULO.
             02 FILLER                 PIC X(03). 
             02 T-VENDEDOR             PIC 9(02). 
@@ -103,23 +140,32 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-DATOS                
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
-                            
-           PERFORM 210000-READ-DATOS                       
-              THRU 210000-READ-DATOS-F                     
-           .                                      
-       100000-START-F. EXIT.                         
+
+           PERFORM 120000-OPEN-PRESUPUESTO
+              THRU 120000-OPEN-PRESUPUESTO-F
+
+           ACCEPT WS-CAB-FECHA FROM DATE YYYYMMDD
+           MOVE "CORTE DE CONTROL POR SUCURSAL Y VENDEDOR"
+                TO WS-CAB-TITULO
+           PERFORM 900000-IMPRIMIR-CABECERA
+              THRU 900000-IMPRIMIR-CABECERA-F
+
+           PERFORM 210000-READ-DATOS
+              THRU 210000-READ-DATOS-F
+           .
+       100000-START-F. EXIT.
       ******************************************************************
-      *                         110000-OPEN-DATOS   
+      *                         110000-OPEN-DATOS
       ******************************************************************
-       110000-OPEN-DATOS.                        
-           OPEN INPUT DATOS                   
+       110000-OPEN-DATOS.
+           OPEN INPUT DATOS
            IF NOT FS-STATUS-FILE-OK
-              MOVE CON-110000-OPEN-DATOS   TO WS-ERR-PARRAFO 
-              MOVE CON-DATOS               TO WS-ERR-OBJETO 
-              MOVE CON-ABRIR               TO WS-ERR-OPERACION 
+              MOVE CON-110000-OPEN-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS               TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
               MOVE FS-STATUS-FILE          TO WS-ERR-CODIGO
               PERFORM 399999-END-PROGRAM
                  THRU 399999-END-PROGRAM-F
@@ -127,6 +173,67 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
+      *                         120000-OPEN-PRESUPUESTO
+      *        CARGA EL PRESUPUESTO MENSUAL POR SUCURSAL EN TABLA
+      ******************************************************************
+       120000-OPEN-PRESUPUESTO.
+           OPEN INPUT PRESUPUESTO
+           IF NOT FS-STATUS-PRES-OK
+              MOVE CON-120000-OPEN-PRESUPUESTO TO WS-ERR-PARRAFO
+              MOVE CON-PRESUPUESTO             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-PRES              TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 215000-READ-PRESUPUESTO
+              THRU 215000-READ-PRESUPUESTO-F
+              UNTIL FS-STATUS-PRES-EOF
+
+           PERFORM 315000-CLOSE-PRESUPUESTO
+              THRU 315000-CLOSE-PRESUPUESTO-F
+           .
+       120000-OPEN-PRESUPUESTO-F. EXIT.
+      ******************************************************************
+      *                         215000-READ-PRESUPUESTO
+      ******************************************************************
+       215000-READ-PRESUPUESTO.
+           INITIALIZE REG-PRESUPUESTO
+           READ PRESUPUESTO INTO REG-PRESUPUESTO
+           EVALUATE TRUE
+               WHEN FS-STATUS-PRES-OK
+                    ADD 1 TO WS-CANT-PRES
+                    MOVE REG-SUCURSAL-P TO WS-PRES-SUC(WS-CANT-PRES)
+                    MOVE REG-MONTO-P    TO WS-PRES-MONTO(WS-CANT-PRES)
+               WHEN FS-STATUS-PRES-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-215000-READ-PRESUPUESTO TO WS-ERR-PARRAFO
+                    MOVE CON-PRESUPUESTO             TO WS-ERR-OBJETO
+                    MOVE CON-LEER                    TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-PRES               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       215000-READ-PRESUPUESTO-F. EXIT.
+      ******************************************************************
+      *                         315000-CLOSE-PRESUPUESTO
+      ******************************************************************
+       315000-CLOSE-PRESUPUESTO.
+           CLOSE PRESUPUESTO
+           IF NOT FS-STATUS-PRES-OK
+              MOVE CON-315000-CLOSE-PRESUPUESTO TO WS-ERR-PARRAFO
+              MOVE CON-PRESUPUESTO              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS-PRES                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       315000-CLOSE-PRESUPUESTO-F. EXIT.
+      ******************************************************************
       *                         200000-PROCESS   
       ****************************************************************** 
        200000-PROCESS.
@@ -144,23 +251,82 @@
                 MOVE REG-FACTURA  TO T-FACTURA
                 MOVE REG-MONTO    TO T-MONTO
                 DISPLAY WS-TITULO
+                PERFORM 905000-CONTROLAR-SALTO-PAGINA
+                   THRU 905000-CONTROLAR-SALTO-PAGINA-F
                 PERFORM 210000-READ-DATOS
                    THRU 210000-READ-DATOS-F
              END-PERFORM
 
-             MOVE WS-TOT-VENDEDOR TO WS-TOTE-MA   
-             DISPLAY "TOTAL VENDEDOR :    $" WS-TOTE-MA   
-             COMPUTE WS-TOT-SUC = WS-TOT-SUC + WS-TOT-VENDEDOR     
-           END-PERFORM  
+             PERFORM 220000-CALCULAR-COMISION
+                THRU 220000-CALCULAR-COMISION-F
+
+             MOVE WS-TOT-VENDEDOR TO WS-TOTE-MA
+             MOVE WS-COMISION     TO WS-COMI-MA
+             DISPLAY "TOTAL VENDEDOR :    $" WS-TOTE-MA
+             DISPLAY "COMISION VENDEDOR : $" WS-COMI-MA
+             COMPUTE WS-TOT-SUC = WS-TOT-SUC + WS-TOT-VENDEDOR
+           END-PERFORM
 
            MOVE WS-TOT-SUC TO WS-TOTE-MA
-           ADD WS-TOT-SUC TO WS-TOT-EMPRESA   
-           DISPLAY "TOTAL SUCURSAL " WS-SUCURSAL-ANT 
+           ADD WS-TOT-SUC TO WS-TOT-EMPRESA
+           DISPLAY "TOTAL SUCURSAL " WS-SUCURSAL-ANT
                    " : $" WS-TOTE-MA
-           .         
+
+           PERFORM 225000-CALCULAR-VARIANCE
+              THRU 225000-CALCULAR-VARIANCE-F
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
-      *                         210000-READ-DATOS   
+      *                         225000-CALCULAR-VARIANCE
+      *        COMPARA WS-TOT-SUC CONTRA EL PRESUPUESTO DE LA
+      *        SUCURSAL Y CALCULA EL PORCENTAJE DE VARIACION
+      ******************************************************************
+       225000-CALCULAR-VARIANCE.
+           MOVE "N" TO WS-SW-PRES-ENCONTRADO
+           MOVE 1   TO WS-IDX-PRES
+
+           PERFORM UNTIL WS-PRES-ENCONTRADO
+                    OR WS-IDX-PRES > WS-CANT-PRES
+               IF WS-PRES-SUC(WS-IDX-PRES) = WS-SUCURSAL-ANT
+                   MOVE "S" TO WS-SW-PRES-ENCONTRADO
+                   MOVE WS-PRES-MONTO(WS-IDX-PRES) TO WS-PRESUP-SUC
+               ELSE
+                   ADD 1 TO WS-IDX-PRES
+               END-IF
+           END-PERFORM
+
+           IF WS-PRES-ENCONTRADO
+               MOVE WS-PRESUP-SUC TO WS-PRESUP-MA
+               COMPUTE WS-VARIANCE ROUNDED =
+                     ((WS-TOT-SUC - WS-PRESUP-SUC) / WS-PRESUP-SUC)
+                     * 100
+               MOVE WS-VARIANCE TO WS-VARIANCE-MA
+               DISPLAY "PRESUPUESTO SUCURSAL " WS-SUCURSAL-ANT
+                       " : $" WS-PRESUP-MA
+               DISPLAY "VARIACION SUCURSAL   " WS-SUCURSAL-ANT
+                       " : " WS-VARIANCE-MA "%"
+           END-IF
+           .
+       225000-CALCULAR-VARIANCE-F. EXIT.
+      ******************************************************************
+      *                         220000-CALCULAR-COMISION
+      *        COMISION ESCALONADA: CON-TASA-COMISION-1 HASTA EL
+      *        UMBRAL, CON-TASA-COMISION-2 SOBRE EL EXCEDENTE
+      ******************************************************************
+       220000-CALCULAR-COMISION.
+           IF WS-TOT-VENDEDOR <= CON-UMBRAL-COMISION
+               COMPUTE WS-COMISION =
+                       WS-TOT-VENDEDOR * CON-TASA-COMISION-1
+           ELSE
+               COMPUTE WS-COMISION =
+                     (CON-UMBRAL-COMISION * CON-TASA-COMISION-1) +
+                     ((WS-TOT-VENDEDOR - CON-UMBRAL-COMISION) *
+                       CON-TASA-COMISION-2)
+           END-IF
+           .
+       220000-CALCULAR-COMISION-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-DATOS
       ******************************************************************      
        210000-READ-DATOS.
            INITIALIZE REG-DATOS
@@ -216,7 +382,35 @@
            .
        320000-VENTA-TOTAL-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         900000-IMPRIMIR-CABECERA
+      *        IMPRIME LA CABECERA DEL REPORTE Y REINICIA EL CONTADOR
+      *        DE LINEAS DE LA PAGINA
+      ******************************************************************
+       900000-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-CAB-PAGINA
+           MOVE ZEROS TO WS-CAB-LINEAS
+           DISPLAY " "
+           DISPLAY "FECHA : " WS-CAB-FECHA "     PAGINA : "
+                   WS-CAB-PAGINA
+           DISPLAY WS-CAB-TITULO
+           DISPLAY " "
+           .
+       900000-IMPRIMIR-CABECERA-F. EXIT.
+      ******************************************************************
+      *                         905000-CONTROLAR-SALTO-PAGINA
+      *        CUENTA LAS LINEAS DE DETALLE IMPRESAS Y DISPARA UNA
+      *        NUEVA CABECERA AL SUPERAR EL MAXIMO POR PAGINA
+      ******************************************************************
+       905000-CONTROLAR-SALTO-PAGINA.
+           ADD 1 TO WS-CAB-LINEAS
+           IF WS-CAB-LINEAS > WS-CAB-MAX-LINEAS
+               PERFORM 900000-IMPRIMIR-CABECERA
+                  THRU 900000-IMPRIMIR-CABECERA-F
+           END-IF
+           .
+       905000-CONTROLAR-SALTO-PAGINA-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
