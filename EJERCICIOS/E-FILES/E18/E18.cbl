@@ -3,7 +3,7 @@
       * datos:
       *1.	Día de nacimiento (2 dígitos)
       *2.	Mes (2 dígitos)
-       *3.	Año (4 dígitos)
+      *3.	Año (4 dígitos)
       *4.	Sexo ('M'=masculino, 'F'=femenino)
       *Con estos datos de cada habitante se forma un lote, 
       *finalizado su ingreso con un día igual a 0.
@@ -74,7 +74,13 @@
               05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
+              05 CON-ANIO-CENSO           PIC 9(04) VALUE 2022.
+              05 CON-CANT-BRACKETS        PIC 9(02) VALUE 11.
       ************************** TABLES ********************************
+       01 WS-TABLA-PIRAMIDE.
+          05 WS-PIR-BRACKET OCCURS 11 TIMES.
+             10 WS-PIR-CANT-M      PIC 9(05) VALUE ZEROS.
+             10 WS-PIR-CANT-F      PIC 9(05) VALUE ZEROS.
 
       **************************  SWITCHES  ****************************
        01 WS-SWITCHES.       
@@ -94,6 +100,10 @@
            05 WS-ID-MAX-WEIGHT         PIC 9(05).
            05 WS-PA-MAX-WEIGHT         PIC 9(02)V9.
            05 WS-TOTAL-WEIGHT          PIC 9(04)V9.
+           05 WS-EDAD                  PIC 9(03).
+           05 WS-IDX-BRACKET           PIC 9(02).
+           05 WS-DESDE-BRACKET         PIC 9(03).
+           05 WS-HASTA-BRACKET         PIC 9(03).
 
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
@@ -208,11 +218,33 @@
                END-IF
            END-IF
 
+           PERFORM 225000-ACUMULAR-PIRAMIDE
+              THRU 225000-ACUMULAR-PIRAMIDE-F
+
            PERFORM 210000-READ-DATOS
               THRU 210000-READ-DATOS-F
-           .         
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
+      *                         225000-ACUMULAR-PIRAMIDE
+      ******************************************************************
+      *    UBICA AL HABITANTE EN SU FRANJA ETARIA DE 10 AÑOS SEGUN EL
+      *    AÑO DEL CENSO Y ACUMULA SU SEXO EN LA TABLA DE LA PIRAMIDE.
+      ******************************************************************
+       225000-ACUMULAR-PIRAMIDE.
+           COMPUTE WS-EDAD = CON-ANIO-CENSO - REG-ANIO
+           COMPUTE WS-IDX-BRACKET = (WS-EDAD / 10) + 1
+           IF WS-IDX-BRACKET > CON-CANT-BRACKETS
+              MOVE CON-CANT-BRACKETS TO WS-IDX-BRACKET
+           END-IF
+           IF REG-SEXO = "F"
+              ADD 1 TO WS-PIR-CANT-F (WS-IDX-BRACKET)
+           ELSE
+              ADD 1 TO WS-PIR-CANT-M (WS-IDX-BRACKET)
+           END-IF
+           .
+       225000-ACUMULAR-PIRAMIDE-F. EXIT.
+      ******************************************************************
       *                         210000-READ-DATOS   
       ******************************************************************      
        210000-READ-DATOS.
@@ -243,8 +275,11 @@
            PERFORM 320000-TOTAL
               THRU 320000-TOTAL-F
 
-           STOP RUN 
-           .    
+           PERFORM 330000-REPORTE-PIRAMIDE
+              THRU 330000-REPORTE-PIRAMIDE-F
+
+           STOP RUN
+           .
        300000-END-F. EXIT.
       ******************************************************************
       *                         310000-CLOSE-DATOS   
@@ -270,9 +305,35 @@
            DISPLAY "TOTAL OF WOMEN's BIRTHS ON SPRING " WS-AMOUNT-SPRING                  
            DISPLAY "SEX'S OLDEST PERSON " WS-OLDER-PERSON                  
            .
-       320000-TOTAL-F. EXIT. 
+       320000-TOTAL-F. EXIT.
+      ******************************************************************
+      *                         330000-REPORTE-PIRAMIDE
+      ******************************************************************
+      *    IMPRIME LA PIRAMIDE POBLACIONAL POR FRANJA DE 10 AÑOS,
+      *    DISCRIMINADA POR SEXO.
+      ******************************************************************
+       330000-REPORTE-PIRAMIDE.
+           DISPLAY " "
+           DISPLAY "PIRAMIDE POBLACIONAL POR FRANJA ETARIA"
+           DISPLAY "FRANJA          HOMBRES        MUJERES"
+           PERFORM VARYING WS-IDX-BRACKET FROM 1 BY 1
+              UNTIL WS-IDX-BRACKET > CON-CANT-BRACKETS
+              COMPUTE WS-DESDE-BRACKET = (WS-IDX-BRACKET - 1) * 10
+              IF WS-IDX-BRACKET = CON-CANT-BRACKETS
+                 DISPLAY WS-DESDE-BRACKET " Y MAS      "
+                    WS-PIR-CANT-M (WS-IDX-BRACKET) "         "
+                    WS-PIR-CANT-F (WS-IDX-BRACKET)
+              ELSE
+                 COMPUTE WS-HASTA-BRACKET = WS-DESDE-BRACKET + 9
+                 DISPLAY WS-DESDE-BRACKET "-" WS-HASTA-BRACKET
+                    "        " WS-PIR-CANT-M (WS-IDX-BRACKET)
+                    "         " WS-PIR-CANT-F (WS-IDX-BRACKET)
+              END-IF
+           END-PERFORM
+           .
+       330000-REPORTE-PIRAMIDE-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
            DISPLAY "***************************************************"
