@@ -29,7 +29,29 @@
                        ORGANIZATION IS INDEXED
                        ACCESS MODE  IS RANDOM
                        RECORD KEY   IS REG-NRO-CUENTA-IX
+                       ALTERNATE RECORD KEY IS REG-COD-CLIENTE-IX
+                          WITH DUPLICATES
                        FILE STATUS  IS FS-STATUS.
+
+       SELECT AUDITORIA ASSIGN TO "CUENTASIX-AUDIT.txt"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS FS-STATUS-AUD.
+
+       SELECT TRANCTA ASSIGN TO "CUENTASIX_TRANS.txt"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS FS-STATUS-TRAN.
+
+       SELECT CHECKPOINT ASSIGN TO "CUENTASIX_CHECKPOINT.txt"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS FS-STATUS-CKPT.
+
+       SELECT HISTORIAL ASSIGN TO "CUENTASIX_HIST.txt"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS FS-STATUS-HIST.
+
+       SELECT TASASDIA ASSIGN TO "TASASDIA.txt"
+                       FILE STATUS IS FS-STATUS-TASA
+                       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD DATOS.
@@ -37,6 +59,50 @@
              05 REG-NRO-CUENTA-IX        PIC X(08).
              05 REG-COD-CLIENTE-IX       PIC 9(08).
              05 REG-MONTO-CUENTA-IX      PIC S9(15)V9(02).
+             05 REG-MONEDA-CUENTA-IX     PIC X(03).
+
+       FD AUDITORIA.
+          01 REG-AUDITORIA.
+             05 REG-AUD-FECHA            PIC 9(08).
+             05 REG-AUD-HORA             PIC 9(08).
+             05 REG-AUD-OPERACION        PIC X(01).
+                88 REG-AUD-ALTA                 VALUE "A".
+                88 REG-AUD-BAJA                 VALUE "B".
+                88 REG-AUD-MODIFICACION         VALUE "M".
+             05 REG-AUD-CUENTA           PIC X(08).
+             05 REG-AUD-CLIENTE-ANTES    PIC 9(08).
+             05 REG-AUD-MONTO-ANTES      PIC S9(15)V9(02).
+             05 REG-AUD-CLIENTE-DESPUES  PIC 9(08).
+             05 REG-AUD-MONTO-DESPUES    PIC S9(15)V9(02).
+
+       FD TRANCTA.
+          01 REG-TRANCTA.
+             05 REG-TRAN-NUMERO          PIC 9(08).
+             05 REG-TRAN-OPERACION       PIC X(01).
+                88 REG-TRAN-ALTA                VALUE "A".
+                88 REG-TRAN-BAJA                VALUE "B".
+                88 REG-TRAN-MODIFICACION        VALUE "M".
+             05 REG-TRAN-CUENTA          PIC X(08).
+             05 REG-TRAN-CLIENTE         PIC 9(08).
+             05 REG-TRAN-MONTO           PIC S9(15)V9(02).
+
+       FD CHECKPOINT.
+          01 REG-CHECKPOINT.
+             05 REG-CKPT-ULTIMO-TRAN     PIC 9(08).
+
+       FD HISTORIAL.
+          01 REG-HISTORIAL.
+             05 REG-HIST-FECHA           PIC 9(08).
+             05 REG-HIST-HORA            PIC 9(08).
+             05 REG-HIST-CUENTA          PIC X(08).
+             05 REG-HIST-MONTO-ANTERIOR  PIC S9(15)V9(02).
+             05 REG-HIST-MONTO-APLICADO  PIC S9(15)V9(02).
+             05 REG-HIST-MONTO-NUEVO     PIC S9(15)V9(02).
+
+       FD TASASDIA.
+          01 REG-TASADIA.
+             05 REG-MONEDA-TASA          PIC X(03).
+             05 REG-TIPO-CAMBIO-TASA     PIC 9(04)V9(04).
       ******************************************************************
       *                     WORKING-STORAGE SECTION
       ******************************************************************
@@ -45,8 +111,9 @@
        01 WS-CONSTANTES.
            02 CON-RUTINAS.
               05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
            02 CON-PARRAFO.
-              05 CON-110000-OPEN-DATOS      PIC X(30) VALUE 
+              05 CON-110000-OPEN-DATOS      PIC X(30) VALUE
               '110000-OPEN-DATOS           '.
               05 CON-210000-READ-DATOS      PIC X(30) VALUE 
               '210000-READ-DATOS           '.
@@ -56,10 +123,40 @@
               '230000-INSERT-ACCOUNT       '.
               05 CON-240000-DELETE-ACCOUNT      PIC X(30) VALUE 
               '240000-DELETE-ACCOUNT       '.
-              05 CON-250000-UPDATE-ACCOUNT      PIC X(30) VALUE 
+              05 CON-250000-UPDATE-ACCOUNT      PIC X(30) VALUE
               '250000-UPDATE-ACCOUNT       '.
-              05 CON-310000-CLOSE-DATOS     PIC X(30) VALUE 
+              05 CON-273000-APPLY-TRANCTA       PIC X(30) VALUE
+              '273000-APPLY-TRANCTA        '.
+              05 CON-310000-CLOSE-DATOS     PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-120000-OPEN-AUDITORIA  PIC X(30) VALUE
+              '120000-OPEN-AUDITORIA       '.
+              05 CON-260000-WRITE-AUDIT     PIC X(30) VALUE
+              '260000-WRITE-AUDIT          '.
+              05 CON-320000-CLOSE-AUDITORIA PIC X(30) VALUE
+              '320000-CLOSE-AUDITORIA      '.
+              05 CON-270000-PROCESS-BATCH   PIC X(30) VALUE
+              '270000-PROCESS-BATCH        '.
+              05 CON-272000-READ-TRANCTA    PIC X(30) VALUE
+              '272000-READ-TRANCTA         '.
+              05 CON-274000-WRITE-CKPT      PIC X(30) VALUE
+              '274000-WRITE-CHECKPOINT     '.
+              05 CON-275000-READ-CKPT       PIC X(30) VALUE
+              '275000-READ-CHECKPOINT      '.
+              05 CON-125000-OPEN-HISTORIAL  PIC X(30) VALUE
+              '125000-OPEN-HISTORIAL       '.
+              05 CON-265000-WRITE-HIST      PIC X(30) VALUE
+              '265000-WRITE-HISTORIAL      '.
+              05 CON-325000-CLOSE-HIST      PIC X(30) VALUE
+              '325000-CLOSE-HISTORIAL      '.
+              05 CON-115000-OPEN-TASASDIA   PIC X(30) VALUE
+              '115000-OPEN-TASASDIA        '.
+              05 CON-216000-READ-TASADIA    PIC X(30) VALUE
+              '216000-READ-TASADIA         '.
+           02 CON-POLITICAS.
+              05 CON-LIMITE-CREDITO         PIC S9(15)V9(02) VALUE
+              -100000,00.
+              05 CON-MONEDA-DEFECTO         PIC X(03) VALUE 'ARS'.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -68,9 +165,19 @@
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
               05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-AUDITORIA PIC X(10) VALUE 'AUDITORIA '.
+              05 CON-TRANCTA   PIC X(10) VALUE 'TRANCTA   '.
+              05 CON-CHECKPT   PIC X(10) VALUE 'CHECKPOINT'.
+              05 CON-HISTORIAL PIC X(10) VALUE 'HISTORIAL '.
+              05 CON-TASASDIA  PIC X(10) VALUE 'TASASDIA  '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
       ************************** TABLES ********************************
+       01 WSV-TABLA-TASAS.
+          02 WSV-TASA-ENTRY OCCURS 100 TIMES.
+             05 WSV-TASA-MONEDA          PIC X(03).
+             05 WSV-TASA-TIPO-CAMBIO     PIC 9(04)V9(04).
+       01 WSV-CANT-TASAS                 PIC 9(03) VALUE 0.
 
       **************************  SWITCHES  ****************************
        01 WS-SWITCHES.
@@ -79,20 +186,51 @@
              88 FS-STATUS-EOF                  VALUE "10".
              88 FS-STATUS-DUP                  VALUE "22".
              88 FS-STATUS-NOT-FOUND            VALUE "23".
+
+          05 FS-STATUS-AUD            PIC X(02) VALUE "00".
+             88 FS-STATUS-AUD-OK                VALUE "00".
+
+          05 FS-STATUS-TRAN           PIC X(02) VALUE "00".
+             88 FS-STATUS-TRAN-OK               VALUE "00".
+             88 FS-STATUS-TRAN-EOF              VALUE "10".
+
+          05 FS-STATUS-CKPT           PIC X(02) VALUE "00".
+             88 FS-STATUS-CKPT-OK                VALUE "00".
+             88 FS-STATUS-CKPT-NOT-FOUND         VALUE "35".
+
+          05 FS-STATUS-HIST           PIC X(02) VALUE "00".
+             88 FS-STATUS-HIST-OK                VALUE "00".
+
+          05 FS-STATUS-TASA           PIC X(02) VALUE "00".
+             88 FS-STATUS-TASA-OK                VALUE "00".
+             88 FS-STATUS-TASA-EOF               VALUE "10".
+
+          05 WSV-SWT-MONTO-AUTORIZADO PIC X(01) VALUE "S".
+             88 WSV-MONTO-AUTORIZADO            VALUE "S".
       ************************** VARIABLES *****************************
        01 WSV-VARIABLES.
           05 WSV-OPCION      PIC 9(01) VALUE 9.
           05 WSV-CUENTA      PIC X(08).
           05 WSV-CLIENTE     PIC 9(08).
           05 WSV-MONTO       PIC S9(15)V9(02).
+          05 WSV-MONEDA      PIC X(03).
           05 WSV-RESPUESTA   PIC X(01).
+          05 WSV-OVERRIDE    PIC X(01).
+             88 WSV-ES-OVERRIDE          VALUE "S".
           05 WSV-EDIT        PIC -ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+          05 WSV-CLIENTE-ANTES PIC 9(08).
+          05 WSV-MONTO-ANTES   PIC S9(15)V9(02).
+          05 WSV-ULTIMO-TRAN-CKPT   PIC 9(08) VALUE ZERO.
+          05 WSV-CONTADOR-LOTE      PIC 9(04) VALUE ZERO.
+          05 WSV-CADA-N-TRAN        PIC 9(04) VALUE 0010.
+          05 WSV-MONTO-CONVERTIDO   PIC S9(15)V9(02).
+          05 WSV-IDX-TASA           PIC 9(03) COMP.
+          05 WSV-SW-TASA-ENCONTRADA PIC X(01).
+             88 WSV-TASA-ENCONTRADA          VALUE "S".
 
-       01 WS-ERRORES.
-           05 WS-ERR-PARRAFO            PIC X(30).
-           05 WS-ERR-OBJETO             PIC X(10).
-           05 WS-ERR-OPERACION          PIC X(15).
-           05 WS-ERR-CODIGO             PIC 9(02).   
+      ************************** COPYS  ********************************
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
       ******************************************************************
       *                       LINKAGE SECTION
       ******************************************************************
@@ -117,6 +255,15 @@
        100000-START.
            PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
+
+           PERFORM 120000-OPEN-AUDITORIA
+              THRU 120000-OPEN-AUDITORIA-F
+
+           PERFORM 125000-OPEN-HISTORIAL
+              THRU 125000-OPEN-HISTORIAL-F
+
+           PERFORM 115000-OPEN-TASASDIA
+              THRU 115000-OPEN-TASASDIA-F
            .
        100000-START-F. EXIT.
       ******************************************************************
@@ -135,6 +282,87 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
+      *                         120000-OPEN-AUDITORIA
+      ******************************************************************
+       120000-OPEN-AUDITORIA.
+           OPEN EXTEND AUDITORIA
+           IF FS-STATUS-AUD = "35"
+              OPEN OUTPUT AUDITORIA
+           END-IF
+           IF NOT FS-STATUS-AUD-OK
+              MOVE CON-120000-OPEN-AUDITORIA TO WS-ERR-PARRAFO
+              MOVE CON-AUDITORIA             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                 TO WS-ERR-OPERACION
+              MOVE FS-STATUS-AUD             TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       120000-OPEN-AUDITORIA-F. EXIT.
+      ******************************************************************
+      *                         125000-OPEN-HISTORIAL
+      ******************************************************************
+       125000-OPEN-HISTORIAL.
+           OPEN EXTEND HISTORIAL
+           IF FS-STATUS-HIST = "35"
+              OPEN OUTPUT HISTORIAL
+           END-IF
+           IF NOT FS-STATUS-HIST-OK
+              MOVE CON-125000-OPEN-HISTORIAL TO WS-ERR-PARRAFO
+              MOVE CON-HISTORIAL              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS-HIST             TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       125000-OPEN-HISTORIAL-F. EXIT.
+      ******************************************************************
+      *                         115000-OPEN-TASASDIA
+      ******************************************************************
+       115000-OPEN-TASASDIA.
+           OPEN INPUT TASASDIA
+           IF NOT FS-STATUS-TASA-OK
+              MOVE CON-115000-OPEN-TASASDIA TO WS-ERR-PARRAFO
+              MOVE CON-TASASDIA              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                 TO WS-ERR-OPERACION
+              MOVE FS-STATUS-TASA            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 216000-READ-TASADIA
+              THRU 216000-READ-TASADIA-F
+              UNTIL FS-STATUS-TASA-EOF
+
+           CLOSE TASASDIA
+           .
+       115000-OPEN-TASASDIA-F. EXIT.
+      ******************************************************************
+      *                         216000-READ-TASADIA
+      ******************************************************************
+       216000-READ-TASADIA.
+           READ TASASDIA INTO REG-TASADIA
+           EVALUATE TRUE
+               WHEN FS-STATUS-TASA-OK
+                    ADD 1 TO WSV-CANT-TASAS
+                    MOVE REG-MONEDA-TASA      TO
+                       WSV-TASA-MONEDA(WSV-CANT-TASAS)
+                    MOVE REG-TIPO-CAMBIO-TASA TO
+                       WSV-TASA-TIPO-CAMBIO(WSV-CANT-TASAS)
+               WHEN FS-STATUS-TASA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-216000-READ-TASADIA TO WS-ERR-PARRAFO
+                    MOVE CON-TASASDIA             TO WS-ERR-OBJETO
+                    MOVE CON-LEER                 TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-TASA           TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       216000-READ-TASADIA-F. EXIT.
+      ******************************************************************
       *                         200000-PROCESS
       ******************************************************************
        200000-PROCESS.
@@ -142,6 +370,7 @@
            DISPLAY "2.ALTA DE CUENTA"
            DISPLAY "3.BAJA DE CUENTA"
            DISPLAY "4.MODIFICAR CUENTA"
+           DISPLAY "5.PROCESAR LOTE DE TRANSACCIONES"
            DISPLAY "0.SALIR"
            ACCEPT WSV-OPCION
 
@@ -158,6 +387,9 @@
                WHEN 4
                     PERFORM 250000-UPDATE-ACCOUNT
                        THRU 250000-UPDATE-ACCOUNT-F
+               WHEN 5
+                    PERFORM 270000-PROCESS-BATCH
+                       THRU 270000-PROCESS-BATCH-F
            END-EVALUATE
            .
        200000-PROCESS-F. EXIT.
@@ -195,12 +427,13 @@
            IF FS-STATUS-OK
               DISPLAY "CUENTA ENCONTRADA :)"   
               DISPLAY "CUENTA : " WSV-CUENTA   
-              DISPLAY "CODIGO DE CLIENTE : " REG-COD-CLIENTE-IX   
-              MOVE REG-MONTO-CUENTA-IX TO WSV-EDIT   
-              DISPLAY "MONTO DISPONIBLE : " WSV-EDIT   
+              DISPLAY "CODIGO DE CLIENTE : " REG-COD-CLIENTE-IX
+              MOVE REG-MONTO-CUENTA-IX TO WSV-EDIT
+              DISPLAY "MONTO DISPONIBLE : " WSV-EDIT " "
+                      REG-MONEDA-CUENTA-IX
            ELSE
               IF FS-STATUS-NOT-FOUND
-                 DISPLAY "NO ENCONTRADO"   
+                 DISPLAY "NO ENCONTRADO"
               ELSE
                  MOVE CON-220000-SELECT-ACCOUNT   TO WS-ERR-PARRAFO 
                  MOVE CON-DATOS                   TO WS-ERR-OBJETO 
@@ -219,6 +452,7 @@
            INITIALIZE WSV-CUENTA
            INITIALIZE WSV-CLIENTE
            INITIALIZE WSV-MONTO
+           INITIALIZE WSV-MONEDA
 
            DISPLAY "INGRESE EL NUMERO DE CUENTA"
            ACCEPT WSV-CUENTA
@@ -226,30 +460,120 @@
            ACCEPT WSV-CLIENTE
            DISPLAY "INGRESE EL MONTO"
            ACCEPT WSV-MONTO
+           DISPLAY "INGRESE EL CODIGO DE MONEDA (ARS/USD/ETC)"
+           ACCEPT WSV-MONEDA
+           IF WSV-MONEDA = SPACES
+              MOVE CON-MONEDA-DEFECTO TO WSV-MONEDA
+           END-IF
 
-           MOVE WSV-CUENTA  TO REG-NRO-CUENTA-IX        
-           MOVE WSV-CLIENTE TO REG-COD-CLIENTE-IX       
-           MOVE WSV-MONTO       TO REG-MONTO-CUENTA-IX
+           PERFORM 235000-VALIDAR-LIMITE-CREDITO
+              THRU 235000-VALIDAR-LIMITE-CREDITO-F
 
-           WRITE REG-CUENTASIX
+           IF WSV-MONTO-AUTORIZADO
+              MOVE WSV-CUENTA  TO REG-NRO-CUENTA-IX
+              MOVE WSV-CLIENTE TO REG-COD-CLIENTE-IX
+              MOVE WSV-MONTO       TO REG-MONTO-CUENTA-IX
+              MOVE WSV-MONEDA      TO REG-MONEDA-CUENTA-IX
 
-           IF FS-STATUS-OK
-              DISPLAY "ALTA EXITOSA!" 
-           ELSE
-             IF FS-STATUS-DUP
-                DISPLAY "ESTA CUENTA YA ESTA REGISTRADA ;)"
-             ELSE
-                MOVE CON-230000-INSERT-ACCOUNT   TO WS-ERR-PARRAFO 
-                MOVE CON-DATOS                   TO WS-ERR-OBJETO 
-                MOVE CON-LEER                    TO WS-ERR-OPERACION 
-                MOVE FS-STATUS                   TO WS-ERR-CODIGO
-                PERFORM 399999-END-PROGRAM
-                   THRU 399999-END-PROGRAM-F
-             END-IF
+              WRITE REG-CUENTASIX
+
+              IF FS-STATUS-OK
+                 DISPLAY "ALTA EXITOSA!"
+                 MOVE "A"  TO REG-AUD-OPERACION
+                 MOVE ZERO TO REG-AUD-CLIENTE-ANTES
+                 MOVE ZERO TO REG-AUD-MONTO-ANTES
+                 MOVE REG-COD-CLIENTE-IX  TO REG-AUD-CLIENTE-DESPUES
+                 MOVE REG-MONTO-CUENTA-IX TO REG-AUD-MONTO-DESPUES
+                 PERFORM 260000-WRITE-AUDIT
+                    THRU 260000-WRITE-AUDIT-F
+              ELSE
+                IF FS-STATUS-DUP
+                   DISPLAY "ESTA CUENTA YA ESTA REGISTRADA ;)"
+                ELSE
+                   MOVE CON-230000-INSERT-ACCOUNT   TO WS-ERR-PARRAFO
+                   MOVE CON-DATOS                   TO WS-ERR-OBJETO
+                   MOVE CON-LEER                    TO WS-ERR-OPERACION
+                   MOVE FS-STATUS                   TO WS-ERR-CODIGO
+                   PERFORM 399999-END-PROGRAM
+                      THRU 399999-END-PROGRAM-F
+                END-IF
+              END-IF
            END-IF
            .
        230000-INSERT-ACCOUNT-F. EXIT.
       ******************************************************************
+      *                         235000-VALIDAR-LIMITE-CREDITO
+      ******************************************************************
+       235000-VALIDAR-LIMITE-CREDITO.
+           MOVE "S" TO WSV-SWT-MONTO-AUTORIZADO
+           PERFORM 236000-CONVERTIR-MONTO
+              THRU 236000-CONVERTIR-MONTO-F
+
+           IF WSV-MONTO-CONVERTIDO < CON-LIMITE-CREDITO
+              DISPLAY "EL MONTO INGRESADO DEJA LA CUENTA MAS "
+                      "DESCUBIERTA QUE EL LIMITE DE CREDITO PERMITIDO"
+              DISPLAY "DESEA FORZAR LA OPERACION DE TODAS FORMAS? S/N"
+              ACCEPT WSV-OVERRIDE
+              IF NOT WSV-ES-OVERRIDE
+                 MOVE "N" TO WSV-SWT-MONTO-AUTORIZADO
+                 DISPLAY "OPERACION CANCELADA POR LIMITE DE CREDITO"
+              END-IF
+           END-IF
+           .
+       235000-VALIDAR-LIMITE-CREDITO-F. EXIT.
+      ******************************************************************
+      *                         235500-VALIDAR-LIMITE-LOTE
+      *Variante desatendida de 235000-VALIDAR-LIMITE-CREDITO para el
+      *procesamiento por lote (270000-PROCESS-BATCH): no hay operador
+      *presente para autorizar un descubierto, asi que la transaccion
+      *que lo provocaria se rechaza directamente en lugar de preguntar.
+      ******************************************************************
+       235500-VALIDAR-LIMITE-LOTE.
+           MOVE "S" TO WSV-SWT-MONTO-AUTORIZADO
+           PERFORM 236000-CONVERTIR-MONTO
+              THRU 236000-CONVERTIR-MONTO-F
+
+           IF WSV-MONTO-CONVERTIDO < CON-LIMITE-CREDITO
+              MOVE "N" TO WSV-SWT-MONTO-AUTORIZADO
+              DISPLAY "TRANSACCION " REG-TRAN-NUMERO
+                      " RECHAZADA POR LIMITE DE CREDITO - CUENTA "
+                      WSV-CUENTA
+           END-IF
+           .
+       235500-VALIDAR-LIMITE-LOTE-F. EXIT.
+      ******************************************************************
+      *                         236000-CONVERTIR-MONTO
+      *Convierte WSV-MONTO (expresado en WSV-MONEDA) a la moneda por
+      *defecto de la cuenta (CON-MONEDA-DEFECTO), que es la moneda en
+      *que esta expresado CON-LIMITE-CREDITO, usando las cotizaciones
+      *del dia cargadas en WSV-TABLA-TASAS (ver 216000-READ-TASADIA).
+      ******************************************************************
+       236000-CONVERTIR-MONTO.
+           IF WSV-MONEDA = SPACES
+              OR WSV-MONEDA = CON-MONEDA-DEFECTO
+              MOVE WSV-MONTO TO WSV-MONTO-CONVERTIDO
+           ELSE
+              MOVE "N" TO WSV-SW-TASA-ENCONTRADA
+              MOVE 1   TO WSV-IDX-TASA
+              PERFORM UNTIL WSV-TASA-ENCONTRADA
+                         OR WSV-IDX-TASA > WSV-CANT-TASAS
+                  IF WSV-TASA-MONEDA(WSV-IDX-TASA) = WSV-MONEDA
+                     MOVE "S" TO WSV-SW-TASA-ENCONTRADA
+                  ELSE
+                     ADD 1 TO WSV-IDX-TASA
+                  END-IF
+              END-PERFORM
+
+              IF WSV-TASA-ENCONTRADA
+                 COMPUTE WSV-MONTO-CONVERTIDO ROUNDED =
+                    WSV-MONTO / WSV-TASA-TIPO-CAMBIO(WSV-IDX-TASA)
+              ELSE
+                 MOVE WSV-MONTO TO WSV-MONTO-CONVERTIDO
+              END-IF
+           END-IF
+           .
+       236000-CONVERTIR-MONTO-F. EXIT.
+      ******************************************************************
       *                         240000-DELETE-ACCOUNT
       ******************************************************************
        240000-DELETE-ACCOUNT.
@@ -263,20 +587,29 @@
            IF FS-STATUS-OK
               DISPLAY "CUENTA ENCONTRADA :)"   
               DISPLAY "CUENTA : " WSV-CUENTA   
-              DISPLAY "CODIGO DE CLIENTE : " REG-COD-CLIENTE-IX   
-              MOVE REG-MONTO-CUENTA-IX TO WSV-EDIT   
-              DISPLAY "MONTO DISPONIBLE : " WSV-EDIT   
+              DISPLAY "CODIGO DE CLIENTE : " REG-COD-CLIENTE-IX
+              MOVE REG-MONTO-CUENTA-IX TO WSV-EDIT
+              DISPLAY "MONTO DISPONIBLE : " WSV-EDIT " "
+                      REG-MONEDA-CUENTA-IX
 
               DISPLAY "CONFIRMA ELIMINACION S/N"
               ACCEPT WSV-RESPUESTA
 
               IF WSV-RESPUESTA = "S"
+                 MOVE "B"                TO REG-AUD-OPERACION
+                 MOVE REG-COD-CLIENTE-IX TO REG-AUD-CLIENTE-ANTES
+                 MOVE REG-MONTO-CUENTA-IX TO REG-AUD-MONTO-ANTES
+
                  INITIALIZE REG-CUENTASIX
                  MOVE WSV-CUENTA    TO REG-NRO-CUENTA-IX
-                 
+
                  DELETE DATOS
                  IF FS-STATUS-OK
-                    DISPLAY "CUENTA ELIMINADA! " 
+                    DISPLAY "CUENTA ELIMINADA! "
+                    MOVE ZERO TO REG-AUD-CLIENTE-DESPUES
+                    MOVE ZERO TO REG-AUD-MONTO-DESPUES
+                    PERFORM 260000-WRITE-AUDIT
+                       THRU 260000-WRITE-AUDIT-F
                  ELSE
                     MOVE CON-240000-DELETE-ACCOUNT   TO WS-ERR-PARRAFO 
                     MOVE CON-DATOS                   TO WS-ERR-OBJETO 
@@ -307,33 +640,62 @@
            IF FS-STATUS-OK
               DISPLAY "CUENTA ENCONTRADA :)"   
               DISPLAY "CUENTA : " WSV-CUENTA   
-              DISPLAY "CODIGO DE CLIENTE : " REG-COD-CLIENTE-IX   
-              MOVE REG-MONTO-CUENTA-IX TO WSV-EDIT   
-              DISPLAY "MONTO DISPONIBLE : " WSV-EDIT   
+              DISPLAY "CODIGO DE CLIENTE : " REG-COD-CLIENTE-IX
+              MOVE REG-MONTO-CUENTA-IX TO WSV-EDIT
+              DISPLAY "MONTO DISPONIBLE : " WSV-EDIT " "
+                      REG-MONEDA-CUENTA-IX
+
+              MOVE REG-COD-CLIENTE-IX  TO REG-AUD-CLIENTE-ANTES
+              MOVE REG-MONTO-CUENTA-IX TO REG-AUD-MONTO-ANTES
 
               INITIALIZE WSV-CLIENTE
               INITIALIZE WSV-MONTO
+              MOVE REG-MONEDA-CUENTA-IX TO WSV-MONEDA
 
               DISPLAY "INGRESE EL NUEVO CODIGO DE CLIENTE"
               ACCEPT WSV-CLIENTE
               DISPLAY "INGRESE EL NUEVO MONTO"
               ACCEPT WSV-MONTO
-              
-              INITIALIZE REG-CUENTASIX
-              MOVE WSV-CUENTA  TO REG-NRO-CUENTA-IX        
-              MOVE WSV-CLIENTE TO REG-COD-CLIENTE-IX       
-              MOVE WSV-MONTO       TO REG-MONTO-CUENTA-IX
-           
-              REWRITE REG-CUENTASIX
-              IF FS-STATUS-OK
-                 DISPLAY "ACTUALIZACION EXITOSA ;)! " 
-              ELSE
-                 MOVE CON-250000-UPDATE-ACCOUNT   TO WS-ERR-PARRAFO 
-                 MOVE CON-DATOS                   TO WS-ERR-OBJETO 
-                 MOVE CON-LEER                    TO WS-ERR-OPERACION 
-                 MOVE FS-STATUS                   TO WS-ERR-CODIGO
-                 PERFORM 399999-END-PROGRAM
-                    THRU 399999-END-PROGRAM-F
+              DISPLAY "INGRESE EL NUEVO CODIGO DE MONEDA (ARS/USD/ETC)"
+              DISPLAY "(ENTER PARA MANTENER " REG-MONEDA-CUENTA-IX ")"
+              ACCEPT WSV-MONEDA
+              IF WSV-MONEDA = SPACES
+                 MOVE REG-MONEDA-CUENTA-IX TO WSV-MONEDA
+              END-IF
+
+              PERFORM 235000-VALIDAR-LIMITE-CREDITO
+                 THRU 235000-VALIDAR-LIMITE-CREDITO-F
+
+              IF WSV-MONTO-AUTORIZADO
+                 INITIALIZE REG-CUENTASIX
+                 MOVE WSV-CUENTA  TO REG-NRO-CUENTA-IX
+                 MOVE WSV-CLIENTE TO REG-COD-CLIENTE-IX
+                 MOVE WSV-MONTO       TO REG-MONTO-CUENTA-IX
+                 MOVE WSV-MONEDA      TO REG-MONEDA-CUENTA-IX
+
+                 REWRITE REG-CUENTASIX
+                 IF FS-STATUS-OK
+                    DISPLAY "ACTUALIZACION EXITOSA ;)! "
+                    MOVE "M"                TO REG-AUD-OPERACION
+                    MOVE REG-COD-CLIENTE-IX TO REG-AUD-CLIENTE-DESPUES
+                    MOVE REG-MONTO-CUENTA-IX TO REG-AUD-MONTO-DESPUES
+                    PERFORM 260000-WRITE-AUDIT
+                       THRU 260000-WRITE-AUDIT-F
+
+                    MOVE REG-AUD-MONTO-ANTES TO REG-HIST-MONTO-ANTERIOR
+                    COMPUTE REG-HIST-MONTO-APLICADO =
+                       REG-MONTO-CUENTA-IX - REG-AUD-MONTO-ANTES
+                    MOVE REG-MONTO-CUENTA-IX TO REG-HIST-MONTO-NUEVO
+                    PERFORM 265000-WRITE-HISTORIAL
+                       THRU 265000-WRITE-HISTORIAL-F
+                 ELSE
+                    MOVE CON-250000-UPDATE-ACCOUNT   TO WS-ERR-PARRAFO
+                    MOVE CON-DATOS                   TO WS-ERR-OBJETO
+                    MOVE CON-LEER                    TO WS-ERR-OPERACION
+                    MOVE FS-STATUS                   TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+                 END-IF
               END-IF
 
            ELSE
@@ -344,11 +706,291 @@
            .
        250000-UPDATE-ACCOUNT-F. EXIT.
       ******************************************************************
+      *                         260000-WRITE-AUDIT
+      ******************************************************************
+       260000-WRITE-AUDIT.
+           ACCEPT REG-AUD-FECHA FROM DATE YYYYMMDD
+           ACCEPT REG-AUD-HORA  FROM TIME
+           MOVE WSV-CUENTA TO REG-AUD-CUENTA
+
+           WRITE REG-AUDITORIA
+           IF NOT FS-STATUS-AUD-OK
+              MOVE CON-260000-WRITE-AUDIT   TO WS-ERR-PARRAFO
+              MOVE CON-AUDITORIA            TO WS-ERR-OBJETO
+              MOVE CON-GRABAR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-AUD            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       260000-WRITE-AUDIT-F. EXIT.
+      ******************************************************************
+      *                         265000-WRITE-HISTORIAL
+      ******************************************************************
+       265000-WRITE-HISTORIAL.
+           ACCEPT REG-HIST-FECHA FROM DATE YYYYMMDD
+           ACCEPT REG-HIST-HORA  FROM TIME
+           MOVE WSV-CUENTA TO REG-HIST-CUENTA
+
+           WRITE REG-HISTORIAL
+           IF NOT FS-STATUS-HIST-OK
+              MOVE CON-265000-WRITE-HIST TO WS-ERR-PARRAFO
+              MOVE CON-HISTORIAL         TO WS-ERR-OBJETO
+              MOVE CON-GRABAR            TO WS-ERR-OPERACION
+              MOVE FS-STATUS-HIST        TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       265000-WRITE-HISTORIAL-F. EXIT.
+      ******************************************************************
+      *                         270000-PROCESS-BATCH
+      ******************************************************************
+       270000-PROCESS-BATCH.
+           MOVE ZERO TO WSV-CONTADOR-LOTE
+
+           PERFORM 275000-READ-CHECKPOINT
+              THRU 275000-READ-CHECKPOINT-F
+
+           DISPLAY "REANUDANDO LOTE DESDE TRANSACCION : "
+                    WSV-ULTIMO-TRAN-CKPT
+
+           OPEN INPUT TRANCTA
+           IF NOT FS-STATUS-TRAN-OK
+              MOVE CON-270000-PROCESS-BATCH TO WS-ERR-PARRAFO
+              MOVE CON-TRANCTA               TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                 TO WS-ERR-OPERACION
+              MOVE FS-STATUS-TRAN            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 272000-READ-TRANCTA
+              THRU 272000-READ-TRANCTA-F
+
+           PERFORM 273000-APPLY-TRANCTA
+              THRU 273000-APPLY-TRANCTA-F
+              UNTIL FS-STATUS-TRAN-EOF
+
+           IF WSV-CONTADOR-LOTE > 0
+              PERFORM 274000-WRITE-CHECKPOINT
+                 THRU 274000-WRITE-CHECKPOINT-F
+              MOVE ZERO TO WSV-CONTADOR-LOTE
+           END-IF
+
+           CLOSE TRANCTA
+           DISPLAY "LOTE FINALIZADO - TRANSACCIONES APLICADAS : "
+                    WSV-CONTADOR-LOTE
+           .
+       270000-PROCESS-BATCH-F. EXIT.
+      ******************************************************************
+      *                         272000-READ-TRANCTA
+      ******************************************************************
+       272000-READ-TRANCTA.
+           READ TRANCTA
+           EVALUATE TRUE
+               WHEN FS-STATUS-TRAN-OK
+                    CONTINUE
+               WHEN FS-STATUS-TRAN-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-272000-READ-TRANCTA  TO WS-ERR-PARRAFO
+                    MOVE CON-TRANCTA              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                 TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-TRAN           TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       272000-READ-TRANCTA-F. EXIT.
+      ******************************************************************
+      *                         273000-APPLY-TRANCTA
+      ******************************************************************
+       273000-APPLY-TRANCTA.
+           IF REG-TRAN-NUMERO > WSV-ULTIMO-TRAN-CKPT
+              MOVE REG-TRAN-CUENTA  TO REG-NRO-CUENTA-IX
+
+              EVALUATE TRUE
+                  WHEN REG-TRAN-ALTA
+                       MOVE REG-TRAN-CUENTA    TO WSV-CUENTA
+                       MOVE REG-TRAN-MONTO     TO WSV-MONTO
+                       MOVE CON-MONEDA-DEFECTO TO WSV-MONEDA
+                       PERFORM 235500-VALIDAR-LIMITE-LOTE
+                          THRU 235500-VALIDAR-LIMITE-LOTE-F
+
+                       IF WSV-MONTO-AUTORIZADO
+                          MOVE REG-TRAN-CLIENTE TO REG-COD-CLIENTE-IX
+                          MOVE REG-TRAN-MONTO   TO REG-MONTO-CUENTA-IX
+                          MOVE CON-MONEDA-DEFECTO TO
+                             REG-MONEDA-CUENTA-IX
+                          WRITE REG-CUENTASIX
+                          IF FS-STATUS-OK
+                             MOVE "A"  TO REG-AUD-OPERACION
+                             MOVE ZERO TO REG-AUD-CLIENTE-ANTES
+                             MOVE ZERO TO REG-AUD-MONTO-ANTES
+                             MOVE REG-TRAN-CLIENTE TO
+                                REG-AUD-CLIENTE-DESPUES
+                             MOVE REG-TRAN-MONTO TO
+                                REG-AUD-MONTO-DESPUES
+                             MOVE REG-TRAN-CUENTA  TO WSV-CUENTA
+                             PERFORM 260000-WRITE-AUDIT
+                                THRU 260000-WRITE-AUDIT-F
+                          ELSE
+                             MOVE CON-273000-APPLY-TRANCTA TO
+                                WS-ERR-PARRAFO
+                             MOVE CON-DATOS TO WS-ERR-OBJETO
+                             MOVE CON-LEER  TO WS-ERR-OPERACION
+                             MOVE FS-STATUS TO WS-ERR-CODIGO
+                             PERFORM 399999-END-PROGRAM
+                                THRU 399999-END-PROGRAM-F
+                          END-IF
+                       END-IF
+                  WHEN REG-TRAN-MODIFICACION
+                       PERFORM 210000-READ-DATOS
+                          THRU 210000-READ-DATOS-F
+                       IF FS-STATUS-OK
+                          MOVE REG-COD-CLIENTE-IX  TO
+                             REG-AUD-CLIENTE-ANTES
+                          MOVE REG-MONTO-CUENTA-IX TO
+                             REG-AUD-MONTO-ANTES
+
+                          MOVE REG-TRAN-CUENTA     TO WSV-CUENTA
+                          MOVE REG-TRAN-MONTO      TO WSV-MONTO
+                          MOVE REG-MONEDA-CUENTA-IX TO WSV-MONEDA
+                          PERFORM 235500-VALIDAR-LIMITE-LOTE
+                             THRU 235500-VALIDAR-LIMITE-LOTE-F
+
+                          IF WSV-MONTO-AUTORIZADO
+                             MOVE REG-TRAN-CLIENTE TO
+                                REG-COD-CLIENTE-IX
+                             MOVE REG-TRAN-MONTO TO
+                                REG-MONTO-CUENTA-IX
+                             REWRITE REG-CUENTASIX
+                             IF FS-STATUS-OK
+                                MOVE "M" TO REG-AUD-OPERACION
+                                MOVE REG-TRAN-CLIENTE TO
+                                   REG-AUD-CLIENTE-DESPUES
+                                MOVE REG-TRAN-MONTO TO
+                                   REG-AUD-MONTO-DESPUES
+                                MOVE REG-TRAN-CUENTA TO WSV-CUENTA
+                                PERFORM 260000-WRITE-AUDIT
+                                   THRU 260000-WRITE-AUDIT-F
+
+                                MOVE REG-AUD-MONTO-ANTES TO
+                                   REG-HIST-MONTO-ANTERIOR
+                                COMPUTE REG-HIST-MONTO-APLICADO =
+                                   REG-TRAN-MONTO - REG-AUD-MONTO-ANTES
+                                MOVE REG-TRAN-MONTO TO
+                                   REG-HIST-MONTO-NUEVO
+                                PERFORM 265000-WRITE-HISTORIAL
+                                   THRU 265000-WRITE-HISTORIAL-F
+                             ELSE
+                                MOVE CON-273000-APPLY-TRANCTA TO
+                                   WS-ERR-PARRAFO
+                                MOVE CON-DATOS TO WS-ERR-OBJETO
+                                MOVE CON-LEER  TO WS-ERR-OPERACION
+                                MOVE FS-STATUS TO WS-ERR-CODIGO
+                                PERFORM 399999-END-PROGRAM
+                                   THRU 399999-END-PROGRAM-F
+                             END-IF
+                          END-IF
+                       END-IF
+                  WHEN REG-TRAN-BAJA
+                       PERFORM 210000-READ-DATOS
+                          THRU 210000-READ-DATOS-F
+                       IF FS-STATUS-OK
+                          MOVE REG-COD-CLIENTE-IX  TO
+                             REG-AUD-CLIENTE-ANTES
+                          MOVE REG-MONTO-CUENTA-IX TO
+                             REG-AUD-MONTO-ANTES
+                          DELETE DATOS
+                          IF FS-STATUS-OK
+                             MOVE "B" TO REG-AUD-OPERACION
+                             MOVE ZERO TO REG-AUD-CLIENTE-DESPUES
+                             MOVE ZERO TO REG-AUD-MONTO-DESPUES
+                             MOVE REG-TRAN-CUENTA TO WSV-CUENTA
+                             PERFORM 260000-WRITE-AUDIT
+                                THRU 260000-WRITE-AUDIT-F
+                          ELSE
+                             MOVE CON-273000-APPLY-TRANCTA TO
+                                WS-ERR-PARRAFO
+                             MOVE CON-DATOS TO WS-ERR-OBJETO
+                             MOVE CON-LEER  TO WS-ERR-OPERACION
+                             MOVE FS-STATUS TO WS-ERR-CODIGO
+                             PERFORM 399999-END-PROGRAM
+                                THRU 399999-END-PROGRAM-F
+                          END-IF
+                       END-IF
+              END-EVALUATE
+
+              ADD 1 TO WSV-CONTADOR-LOTE
+              MOVE REG-TRAN-NUMERO TO WSV-ULTIMO-TRAN-CKPT
+
+              IF WSV-CONTADOR-LOTE >= WSV-CADA-N-TRAN
+                 PERFORM 274000-WRITE-CHECKPOINT
+                    THRU 274000-WRITE-CHECKPOINT-F
+                 MOVE ZERO TO WSV-CONTADOR-LOTE
+              END-IF
+           END-IF
+
+           PERFORM 272000-READ-TRANCTA
+              THRU 272000-READ-TRANCTA-F
+           .
+       273000-APPLY-TRANCTA-F. EXIT.
+      ******************************************************************
+      *                         274000-WRITE-CHECKPOINT
+      ******************************************************************
+       274000-WRITE-CHECKPOINT.
+           MOVE WSV-ULTIMO-TRAN-CKPT TO REG-CKPT-ULTIMO-TRAN
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT
+           IF NOT FS-STATUS-CKPT-OK
+              MOVE CON-274000-WRITE-CKPT TO WS-ERR-PARRAFO
+              MOVE CON-CHECKPT            TO WS-ERR-OBJETO
+              MOVE CON-GRABAR             TO WS-ERR-OPERACION
+              MOVE FS-STATUS-CKPT         TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       274000-WRITE-CHECKPOINT-F. EXIT.
+      ******************************************************************
+      *                         275000-READ-CHECKPOINT
+      ******************************************************************
+       275000-READ-CHECKPOINT.
+           MOVE ZERO TO WSV-ULTIMO-TRAN-CKPT
+           OPEN INPUT CHECKPOINT
+           IF FS-STATUS-CKPT-OK
+              READ CHECKPOINT
+              IF FS-STATUS-CKPT-OK
+                 MOVE REG-CKPT-ULTIMO-TRAN TO WSV-ULTIMO-TRAN-CKPT
+              END-IF
+              CLOSE CHECKPOINT
+           ELSE
+              IF NOT FS-STATUS-CKPT-NOT-FOUND
+                 MOVE CON-275000-READ-CKPT TO WS-ERR-PARRAFO
+                 MOVE CON-CHECKPT           TO WS-ERR-OBJETO
+                 MOVE CON-LEER              TO WS-ERR-OPERACION
+                 MOVE FS-STATUS-CKPT        TO WS-ERR-CODIGO
+                 PERFORM 399999-END-PROGRAM
+                    THRU 399999-END-PROGRAM-F
+              END-IF
+           END-IF
+           .
+       275000-READ-CHECKPOINT-F. EXIT.
+      ******************************************************************
       *                         300000-EXIT
       ******************************************************************
        300000-EXIT.
            PERFORM 310000-CLOSE-DATOS
               THRU 310000-CLOSE-DATOS-F
+
+           PERFORM 320000-CLOSE-AUDITORIA
+              THRU 320000-CLOSE-AUDITORIA-F
+
+           PERFORM 325000-CLOSE-HISTORIAL
+              THRU 325000-CLOSE-HISTORIAL-F
            STOP RUN
            .
        300000-EXIT-F. EXIT.
@@ -368,17 +1010,40 @@
            .
        310000-CLOSE-DATOS-F. EXIT.
       ******************************************************************
-      *                         399999-END-PROGRAM   
+      *                         320000-CLOSE-AUDITORIA
+      ******************************************************************
+       320000-CLOSE-AUDITORIA.
+           CLOSE AUDITORIA
+           IF NOT FS-STATUS-AUD-OK
+              MOVE CON-320000-CLOSE-AUDITORIA TO WS-ERR-PARRAFO
+              MOVE CON-AUDITORIA               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS-AUD               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       320000-CLOSE-AUDITORIA-F. EXIT.
+      ******************************************************************
+      *                         325000-CLOSE-HISTORIAL
+      ******************************************************************
+       325000-CLOSE-HISTORIAL.
+           CLOSE HISTORIAL
+           IF NOT FS-STATUS-HIST-OK
+              MOVE CON-325000-CLOSE-HIST TO WS-ERR-PARRAFO
+              MOVE CON-HISTORIAL         TO WS-ERR-OBJETO
+              MOVE CON-CERRAR            TO WS-ERR-OPERACION
+              MOVE FS-STATUS-HIST        TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       325000-CLOSE-HISTORIAL-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
       ******************************************************************
        399999-END-PROGRAM.
-           DISPLAY "***************************************************"
-           DISPLAY "*              SE PRODUJO UN ERROR                *"
-           DISPLAY "***************************************************"
-           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
-           DISPLAY "OBJETO : "    WS-ERR-OBJETO
-           DISPLAY "OPERACION : " WS-ERR-OPERACION
-           DISPLAY "CODIGO : "    WS-ERR-CODIGO
-           STOP RUN
+           CALL CON-RUTERROR USING WS-REG-ERRORES
            .
-       399999-END-PROGRAM-F. EXIT. 
+       399999-END-PROGRAM-F. EXIT.
        END PROGRAM E47.
