@@ -36,18 +36,25 @@
 
       ****************************  OUTPUT  **************************** 
        SELECT DATOS ASSIGN TO "SERVICIO.txt"
-                    ACCESS MODE  IS SEQUENTIAL 
+                    ACCESS MODE  IS SEQUENTIAL
                     FILE STATUS  IS FS-STATUS
                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REPORTE ASSIGN TO "SERVICIO_LISTADO.txt"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS FS-STATUS-REP.
        DATA DIVISION.
        FILE SECTION.
        FD DATOS.
-          01 REG-DATOS.       
+          01 REG-DATOS.
              05 REG-COD-SERVICIO         PIC X(03).
              05 REG-NRO-CUENTA           PIC X(08).
              05 REG-DES-SERVICIO         PIC X(30).
              05 REG-PER-FACTURADO        PIC X(06).
-             05 REG-MONTO-FACTURADO      PIC S9(05)V9(02).        
+             05 REG-MONTO-FACTURADO      PIC S9(05)V9(02).
+
+       FD REPORTE.
+          01 REG-LINEA-REPORTE           PIC X(132).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -61,8 +68,14 @@
               '110000-OPEN-DATOS           '.
               05 CON-210000-READ-DATOS      PIC X(30) VALUE 
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-120000-OPEN-REPORTE     PIC X(30) VALUE
+              '120000-OPEN-REPORTE         '.
+              05 CON-260000-WRITE-DETALLE    PIC X(30) VALUE
+              '260000-WRITE-DETALLE-REPORTE'.
+              05 CON-340000-CLOSE-REPORTE    PIC X(30) VALUE
+              '340000-CLOSE-REPORTE        '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -71,18 +84,31 @@
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
               05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-REPORTE   PIC X(10) VALUE 'REPORTE   '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
       ************************** TABLES ********************************
       
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 FS-STATUS               PIC X(02) VALUE "00".
              88 FS-STATUS-OK                   VALUE "00".
              88 FS-STATUS-EOF                  VALUE "10".
+
+          05 FS-STATUS-REP           PIC X(02) VALUE "00".
+             88 FS-STATUS-REP-OK               VALUE "00".
       ************************** VARIABLES *****************************
        01 WS-VARIABLES.
           02 WS-OPCION PIC X(01).
+          02 WS-FECHA-HOY          PIC 9(08).
+          02 WS-NRO-PAGINA         PIC 9(04) COMP VALUE 1.
+          02 WS-CONT-LINEAS        PIC 9(04) COMP VALUE 0.
+          02 WS-LIN-POR-PAGINA     PIC 9(04) COMP VALUE 20.
+          02 WS-PER-ANTERIOR       PIC X(06) VALUE SPACES.
+          02 WS-SWT-PRIMER-DETALLE PIC X(01) VALUE "S".
+             88 WS-ES-PRIMER-DETALLE           VALUE "S".
+          02 WS-SUBTOTAL-PERIODO   PIC S9(07)V9(02) VALUE ZERO.
+          02 WS-TOTAL-GENERAL      PIC S9(07)V9(02) VALUE ZERO.
        01 WSV-AST.   
            02 FILLER PIC X(01) VALUE "*".   
            02 FILLER PIC X(04) VALUE ALL "_".   
@@ -123,8 +149,33 @@
            02 FILLER PIC X(01) VALUE "/".   
            02 SUB-FEC2 PIC X(02).   
            02 FILLER PIC X(01) VALUE "|".   
-           02 SUB-MONTO PIC -ZZ.ZZ9,99.   
-           02 FILLER PIC X(01) VALUE "|".   
+           02 SUB-MONTO PIC -ZZ.ZZ9,99.
+           02 FILLER PIC X(01) VALUE "|".
+
+       01 WSR-ENCABEZADO.
+           02 FILLER      PIC X(31) VALUE
+              "LISTADO DE SERVICIOS FACTURADOS".
+           02 FILLER      PIC X(14) VALUE SPACES.
+           02 FILLER      PIC X(07) VALUE "FECHA: ".
+           02 ENC-DIA     PIC 99.
+           02 FILLER      PIC X(01) VALUE "/".
+           02 ENC-MES     PIC 99.
+           02 FILLER      PIC X(01) VALUE "/".
+           02 ENC-ANIO    PIC 9(04).
+           02 FILLER      PIC X(05) VALUE SPACES.
+           02 FILLER      PIC X(08) VALUE "PAGINA: ".
+           02 ENC-PAGINA  PIC ZZZ9.
+
+       01 WSR-SUBTOTAL.
+           02 FILLER        PIC X(20) VALUE "SUBTOTAL PERIODO ".
+           02 SUBT-PERIODO  PIC X(07).
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 SUBT-MONTO    PIC -ZZ.ZZZ.ZZ9,99.
+
+       01 WSR-TOTAL-GENERAL.
+           02 FILLER        PIC X(20) VALUE "TOTAL GENERAL".
+           02 FILLER        PIC X(12) VALUE SPACES.
+           02 TOTG-MONTO    PIC -ZZ.ZZZ.ZZ9,99.
 
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
@@ -153,26 +204,31 @@
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-DATOS                
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
-           
-           PERFORM 210000-READ-DATOS                
+
+           PERFORM 120000-OPEN-REPORTE
+              THRU 120000-OPEN-REPORTE-F
+
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           PERFORM 210000-READ-DATOS
               THRU 210000-READ-DATOS-F
            DISPLAY WSV-AST
            DISPLAY WSV-TITULO
            DISPLAY WSV-AST
-           .                                      
-       100000-START-F. EXIT.                         
+           .
+       100000-START-F. EXIT.
       ******************************************************************
-      *                         110000-OPEN-DATOS   
+      *                         110000-OPEN-DATOS
       ******************************************************************
-       110000-OPEN-DATOS.                        
-           OPEN INPUT DATOS                   
+       110000-OPEN-DATOS.
+           OPEN INPUT DATOS
            IF NOT FS-STATUS-OK
-              MOVE CON-110000-OPEN-DATOS   TO WS-ERR-PARRAFO 
-              MOVE CON-DATOS               TO WS-ERR-OBJETO 
-              MOVE CON-ABRIR               TO WS-ERR-OPERACION 
+              MOVE CON-110000-OPEN-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS               TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
               MOVE FS-STATUS               TO WS-ERR-CODIGO
               PERFORM 399999-END-PROGRAM
                  THRU 399999-END-PROGRAM-F
@@ -180,6 +236,21 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
+      *                         120000-OPEN-REPORTE
+      ******************************************************************
+       120000-OPEN-REPORTE.
+           OPEN OUTPUT REPORTE
+           IF NOT FS-STATUS-REP-OK
+              MOVE CON-120000-OPEN-REPORTE TO WS-ERR-PARRAFO
+              MOVE CON-REPORTE             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-REP           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       120000-OPEN-REPORTE-F. EXIT.
+      ******************************************************************
       *                         200000-PROCESS   
       ****************************************************************** 
        200000-PROCESS.
@@ -193,9 +264,13 @@
            MOVE REG-PER-FACTURADO(5:2) TO SUB-FEC2
            MOVE REG-MONTO-FACTURADO TO SUB-MONTO
            DISPLAY WSV-SUBTITULO
+
+           PERFORM 260000-WRITE-DETALLE-REPORTE
+              THRU 260000-WRITE-DETALLE-REPORTE-F
+
            PERFORM 210000-READ-DATOS
               THRU 210000-READ-DATOS-F
-           .         
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
       *                         210000-READ-DATOS   
@@ -219,23 +294,111 @@
            .
        210000-READ-DATOS-F. EXIT.
       ******************************************************************
-      *                         300000-EXIT   
+      *                         260000-WRITE-DETALLE-REPORTE
+      ******************************************************************
+       260000-WRITE-DETALLE-REPORTE.
+           IF WS-ES-PRIMER-DETALLE
+              PERFORM 265000-WRITE-ENCABEZADO-REPORTE
+                 THRU 265000-WRITE-ENCABEZADO-REPORTE-F
+              MOVE REG-PER-FACTURADO TO WS-PER-ANTERIOR
+              MOVE "N" TO WS-SWT-PRIMER-DETALLE
+           END-IF
+
+           IF REG-PER-FACTURADO NOT EQUAL WS-PER-ANTERIOR
+              PERFORM 270000-WRITE-SUBTOTAL-REPORTE
+                 THRU 270000-WRITE-SUBTOTAL-REPORTE-F
+              MOVE REG-PER-FACTURADO TO WS-PER-ANTERIOR
+           END-IF
+
+           IF WS-CONT-LINEAS >= WS-LIN-POR-PAGINA
+              PERFORM 265000-WRITE-ENCABEZADO-REPORTE
+                 THRU 265000-WRITE-ENCABEZADO-REPORTE-F
+           END-IF
+
+           MOVE WSV-SUBTITULO TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-CONT-LINEAS
+           ADD REG-MONTO-FACTURADO TO WS-SUBTOTAL-PERIODO
+           ADD REG-MONTO-FACTURADO TO WS-TOTAL-GENERAL
+           .
+       260000-WRITE-DETALLE-REPORTE-F. EXIT.
+      ******************************************************************
+      *                         265000-WRITE-ENCABEZADO-REPORTE
+      ******************************************************************
+       265000-WRITE-ENCABEZADO-REPORTE.
+           MOVE WS-FECHA-HOY(7:2) TO ENC-DIA
+           MOVE WS-FECHA-HOY(5:2) TO ENC-MES
+           MOVE WS-FECHA-HOY(1:4) TO ENC-ANIO
+           MOVE WS-NRO-PAGINA     TO ENC-PAGINA
+
+           MOVE WSR-ENCABEZADO TO REG-LINEA-REPORTE
+           IF WS-NRO-PAGINA = 1
+              WRITE REG-LINEA-REPORTE
+           ELSE
+              WRITE REG-LINEA-REPORTE AFTER ADVANCING PAGE
+           END-IF
+
+           MOVE WSV-AST    TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE AFTER ADVANCING 2 LINES
+           MOVE WSV-TITULO TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE AFTER ADVANCING 1 LINE
+           MOVE WSV-AST    TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE AFTER ADVANCING 1 LINE
+
+           ADD 1 TO WS-NRO-PAGINA
+           MOVE ZERO TO WS-CONT-LINEAS
+           .
+       265000-WRITE-ENCABEZADO-REPORTE-F. EXIT.
+      ******************************************************************
+      *                         270000-WRITE-SUBTOTAL-REPORTE
+      ******************************************************************
+       270000-WRITE-SUBTOTAL-REPORTE.
+           MOVE WS-PER-ANTERIOR    TO SUBT-PERIODO
+           MOVE WS-SUBTOTAL-PERIODO TO SUBT-MONTO
+           MOVE WSR-SUBTOTAL       TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE AFTER ADVANCING 2 LINES
+           ADD 1 TO WS-CONT-LINEAS
+           MOVE ZERO TO WS-SUBTOTAL-PERIODO
+           .
+       270000-WRITE-SUBTOTAL-REPORTE-F. EXIT.
+      ******************************************************************
+      *                         280000-WRITE-TOTALES-REPORTE
+      ******************************************************************
+       280000-WRITE-TOTALES-REPORTE.
+           IF NOT WS-ES-PRIMER-DETALLE
+              PERFORM 270000-WRITE-SUBTOTAL-REPORTE
+                 THRU 270000-WRITE-SUBTOTAL-REPORTE-F
+
+              MOVE WS-TOTAL-GENERAL TO TOTG-MONTO
+              MOVE WSR-TOTAL-GENERAL TO REG-LINEA-REPORTE
+              WRITE REG-LINEA-REPORTE AFTER ADVANCING 2 LINES
+           END-IF
+           .
+       280000-WRITE-TOTALES-REPORTE-F. EXIT.
+      ******************************************************************
+      *                         300000-EXIT
       ****************************************************************** 
        300000-EXIT.
+           PERFORM 280000-WRITE-TOTALES-REPORTE
+              THRU 280000-WRITE-TOTALES-REPORTE-F
+
            PERFORM 330000-CLOSE-DATOS
               THRU 330000-CLOSE-DATOS-F
-           STOP RUN   
-           .    
+
+           PERFORM 340000-CLOSE-REPORTE
+              THRU 340000-CLOSE-REPORTE-F
+           GOBACK
+           .
        300000-EXIT-F. EXIT.
       ******************************************************************
-      *                         330000-CLOSE-DATOS   
-      ****************************************************************** 
+      *                         330000-CLOSE-DATOS
+      ******************************************************************
        330000-CLOSE-DATOS.
            CLOSE DATOS
            IF NOT FS-STATUS-OK
-              MOVE CON-310000-CLOSE-DATOS   TO WS-ERR-PARRAFO 
-              MOVE CON-DATOS                TO WS-ERR-OBJETO 
-              MOVE CON-CERRAR               TO WS-ERR-OPERACION 
+              MOVE CON-310000-CLOSE-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS                TO WS-ERR-OBJETO
+              MOVE CON-CERRAR               TO WS-ERR-OPERACION
               MOVE FS-STATUS                TO WS-ERR-CODIGO
               PERFORM 399999-END-PROGRAM
                  THRU 399999-END-PROGRAM-F
@@ -243,6 +406,21 @@
            .
        330000-CLOSE-DATOS-F. EXIT.
       ******************************************************************
+      *                         340000-CLOSE-REPORTE
+      ******************************************************************
+       340000-CLOSE-REPORTE.
+           CLOSE REPORTE
+           IF NOT FS-STATUS-REP-OK
+              MOVE CON-340000-CLOSE-REPORTE TO WS-ERR-PARRAFO
+              MOVE CON-REPORTE              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-REP            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       340000-CLOSE-REPORTE-F. EXIT.
+      ******************************************************************
       *                         399999-END-PROGRAM   
       ******************************************************************
        399999-END-PROGRAM.
