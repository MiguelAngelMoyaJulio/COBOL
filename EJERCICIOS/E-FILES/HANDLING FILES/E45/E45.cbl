@@ -29,6 +29,8 @@
                         ORGANIZATION IS INDEXED
                         ACCESS MODE  IS RANDOM
                         RECORD KEY   IS REG-NRO-CUENTA-IX
+                        ALTERNATE RECORD KEY IS REG-COD-CLIENTE-IX
+                           WITH DUPLICATES
                         FILE STATUS  IS FS-STATUS2.
 
        DATA DIVISION.
@@ -44,6 +46,7 @@
              05 REG-NRO-CUENTA-IX        PIC X(08).
              05 REG-COD-CLIENTE-IX       PIC 9(08).
              05 REG-MONTO-CUENTA-IX      PIC S9(15)V9(02).
+             05 REG-MONEDA-CUENTA-IX     PIC X(03).
       ******************************************************************
       *                     WORKING-STORAGE SECTION
       ******************************************************************
@@ -76,6 +79,8 @@
               05 CON-CUENTASIX PIC X(10) VALUE 'CUENTASIX '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
+           02 CON-POLITICAS.
+              05 CON-MONEDA-DEFECTO PIC X(03) VALUE 'ARS'.
       ************************** TABLES ********************************
 
       **************************  SWITCHES  ****************************
@@ -192,6 +197,7 @@
        220000-WRITE-CUENTASIX.
            INITIALIZE REG-CUENTASIX
            MOVE REG-CUENTAS         TO REG-CUENTASIX
+           MOVE CON-MONEDA-DEFECTO  TO REG-MONEDA-CUENTA-IX
            WRITE REG-CUENTASIX
            IF NOT FS-STATUS2-OK
               MOVE CON-220000-WRITE-CUENTASIX TO WS-ERR-PARRAFO 
