@@ -34,16 +34,23 @@
 
       ****************************  OUTPUT  **************************** 
        SELECT DATOS ASSIGN TO "CUENTAS.txt"
-                     ACCESS MODE  IS SEQUENTIAL 
+                     ACCESS MODE  IS SEQUENTIAL
                      FILE STATUS  IS FS-STATUS
                      ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CSV ASSIGN TO "CUENTAS_LISTADO.csv"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS  IS FS-STATUS-CSV.
        DATA DIVISION.
        FILE SECTION.
        FD DATOS.
-          01 REG-DATOS.   
+          01 REG-DATOS.
              05 REG-NRO-CUENTA           PIC X(08).
              05 REG-COD-CLIENTE          PIC 9(08).
-             05 REG-MONTO-CUENTA         PIC S9(15)V9(02).    
+             05 REG-MONTO-CUENTA         PIC S9(15)V9(02).
+
+       FD CSV.
+          01 REG-LINEA-CSV               PIC X(60).
       ******************************************************************
       *                     WORKING-STORAGE SECTION   
       ******************************************************************
@@ -57,8 +64,14 @@
               '110000-OPEN-DATOS           '.
               05 CON-210000-READ-DATOS      PIC X(30) VALUE 
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-120000-OPEN-CSV         PIC X(30) VALUE
+              '120000-OPEN-CSV             '.
+              05 CON-260000-WRITE-CSV        PIC X(30) VALUE
+              '260000-WRITE-CSV            '.
+              05 CON-320000-CLOSE-CSV        PIC X(30) VALUE
+              '320000-CLOSE-CSV            '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -67,17 +80,32 @@
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
               05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-CSV       PIC X(10) VALUE 'CSV       '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
       ************************** TABLES ********************************
       
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 FS-STATUS               PIC X(02) VALUE "00".
              88 FS-STATUS-OK                   VALUE "00".
              88 FS-STATUS-EOF                  VALUE "10".
+
+          05 FS-STATUS-CSV           PIC X(02) VALUE "00".
+             88 FS-STATUS-CSV-OK                VALUE "00".
       ************************** VARIABLES *****************************
-       01 WSV-AST.   
+       01 WS-VARIABLES.
+          02 WS-RESP-CSV             PIC X(01).
+             88 WS-EXPORTAR-CSV                VALUE "S".
+       01 WSC-CABECERA-CSV           PIC X(33) VALUE
+          "NRO.CUENTA,COD.CLIENTE,DISPONIBLE".
+       01 WSC-LINEA-CSV.
+           02 CSV-CUENTA  PIC X(08).
+           02 FILLER      PIC X(01) VALUE ",".
+           02 CSV-CLIENTE PIC 9(08).
+           02 FILLER      PIC X(01) VALUE ",".
+           02 CSV-MONTO   PIC -999999999999999,99.
+       01 WSV-AST.
            02 FILLER PIC X(01) VALUE "*".   
            02 FILLER PIC X(12) VALUE ALL "_".   
            02 FILLER PIC X(01) VALUE "*".   
@@ -126,34 +154,41 @@
               THRU 200000-PROCESS-F                   
               UNTIL FS-STATUS-EOF                 
            DISPLAY WSV-AST                                                
-           PERFORM 300000-EXIT                         
-              THRU 300000-EXIT-F   
+           PERFORM 300000-EXIT
+              THRU 300000-EXIT-F
            .
-           STOP RUN.                                      
       ******************************************************************
       *                         100000-START         
       ******************************************************************
-       100000-START.                                 
-           PERFORM 110000-OPEN-DATOS                
+       100000-START.
+           DISPLAY "DESEA EXPORTAR EL LISTADO A UN ARCHIVO CSV? (S/N)"
+           ACCEPT WS-RESP-CSV
+
+           PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
-           
-           PERFORM 210000-READ-DATOS                
+
+           IF WS-EXPORTAR-CSV
+              PERFORM 120000-OPEN-CSV
+                 THRU 120000-OPEN-CSV-F
+           END-IF
+
+           PERFORM 210000-READ-DATOS
               THRU 210000-READ-DATOS-F
 
            DISPLAY WSV-AST
            DISPLAY WSV-TITULO
            DISPLAY WSV-AST
-           .                                      
-       100000-START-F. EXIT.                         
+           .
+       100000-START-F. EXIT.
       ******************************************************************
-      *                         110000-OPEN-DATOS   
+      *                         110000-OPEN-DATOS
       ******************************************************************
-       110000-OPEN-DATOS.                        
-           OPEN INPUT DATOS                   
+       110000-OPEN-DATOS.
+           OPEN INPUT DATOS
            IF NOT FS-STATUS-OK
-              MOVE CON-110000-OPEN-DATOS   TO WS-ERR-PARRAFO 
-              MOVE CON-DATOS               TO WS-ERR-OBJETO 
-              MOVE CON-ABRIR               TO WS-ERR-OPERACION 
+              MOVE CON-110000-OPEN-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS               TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
               MOVE FS-STATUS               TO WS-ERR-CODIGO
               PERFORM 399999-END-PROGRAM
                  THRU 399999-END-PROGRAM-F
@@ -161,6 +196,24 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
+      *                         120000-OPEN-CSV
+      ******************************************************************
+       120000-OPEN-CSV.
+           OPEN OUTPUT CSV
+           IF NOT FS-STATUS-CSV-OK
+              MOVE CON-120000-OPEN-CSV     TO WS-ERR-PARRAFO
+              MOVE CON-CSV                 TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS-CSV           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           MOVE WSC-CABECERA-CSV TO REG-LINEA-CSV
+           WRITE REG-LINEA-CSV
+           .
+       120000-OPEN-CSV-F. EXIT.
+      ******************************************************************
       *                         200000-PROCESS   
       ****************************************************************** 
        200000-PROCESS.
@@ -171,9 +224,15 @@
            MOVE REG-COD-CLIENTE     TO SUB-COD-CLI
            MOVE REG-MONTO-CUENTA    TO SUB-MONTO
            DISPLAY WSV-SUBTITULO
+
+           IF WS-EXPORTAR-CSV
+              PERFORM 260000-WRITE-CSV
+                 THRU 260000-WRITE-CSV-F
+           END-IF
+
            PERFORM 210000-READ-DATOS
               THRU 210000-READ-DATOS-F
-           .         
+           .
        200000-PROCESS-F. EXIT.
       ******************************************************************
       *                         210000-READ-DATOS   
@@ -197,23 +256,47 @@
            .
        210000-READ-DATOS-F. EXIT.
       ******************************************************************
-      *                         300000-EXIT   
-      ****************************************************************** 
+      *                         260000-WRITE-CSV
+      ******************************************************************
+       260000-WRITE-CSV.
+           MOVE REG-NRO-CUENTA   TO CSV-CUENTA
+           MOVE REG-COD-CLIENTE  TO CSV-CLIENTE
+           MOVE REG-MONTO-CUENTA TO CSV-MONTO
+           MOVE WSC-LINEA-CSV    TO REG-LINEA-CSV
+           WRITE REG-LINEA-CSV
+           IF NOT FS-STATUS-CSV-OK
+              MOVE CON-260000-WRITE-CSV    TO WS-ERR-PARRAFO
+              MOVE CON-CSV                 TO WS-ERR-OBJETO
+              MOVE CON-GRABAR              TO WS-ERR-OPERACION
+              MOVE FS-STATUS-CSV           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       260000-WRITE-CSV-F. EXIT.
+      ******************************************************************
+      *                         300000-EXIT
+      ******************************************************************
        300000-EXIT.
            PERFORM 310000-CLOSE-DATOS
               THRU 310000-CLOSE-DATOS-F
-           STOP RUN   
-           .    
+
+           IF WS-EXPORTAR-CSV
+              PERFORM 320000-CLOSE-CSV
+                 THRU 320000-CLOSE-CSV-F
+           END-IF
+           GOBACK
+           .
        300000-EXIT-F. EXIT.
       ******************************************************************
-      *                         310000-CLOSE-DATOS   
-      ****************************************************************** 
+      *                         310000-CLOSE-DATOS
+      ******************************************************************
        310000-CLOSE-DATOS.
            CLOSE DATOS
            IF NOT FS-STATUS-OK
-              MOVE CON-310000-CLOSE-DATOS   TO WS-ERR-PARRAFO 
-              MOVE CON-DATOS                TO WS-ERR-OBJETO 
-              MOVE CON-CERRAR               TO WS-ERR-OPERACION 
+              MOVE CON-310000-CLOSE-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS                TO WS-ERR-OBJETO
+              MOVE CON-CERRAR               TO WS-ERR-OPERACION
               MOVE FS-STATUS                TO WS-ERR-CODIGO
               PERFORM 399999-END-PROGRAM
                  THRU 399999-END-PROGRAM-F
@@ -221,6 +304,21 @@
            .
        310000-CLOSE-DATOS-F. EXIT.
       ******************************************************************
+      *                         320000-CLOSE-CSV
+      ******************************************************************
+       320000-CLOSE-CSV.
+           CLOSE CSV
+           IF NOT FS-STATUS-CSV-OK
+              MOVE CON-320000-CLOSE-CSV    TO WS-ERR-PARRAFO
+              MOVE CON-CSV                 TO WS-ERR-OBJETO
+              MOVE CON-CERRAR              TO WS-ERR-OPERACION
+              MOVE FS-STATUS-CSV           TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       320000-CLOSE-CSV-F. EXIT.
+      ******************************************************************
       *                         399999-END-PROGRAM   
       ******************************************************************
        399999-END-PROGRAM.
