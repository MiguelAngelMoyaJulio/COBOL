@@ -0,0 +1,278 @@
+      ******************************************************************
+      *Convertir el archivo ‘SERVICIO.DAT’ (SERVICIO.txt) en un archivo
+      *indexado SERVICIOIX.txt, clave por numero de cuenta, admitiendo
+      *cuentas con varios servicios asociados. Es el mismo enfoque de
+      *CUENTASIX (E45) aplicado a servicios, para que un programa de
+      *consulta pueda ubicar los servicios de una cuenta en forma
+      *directa, sin recorrer SERVICIO.txt de punta a punta.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E53.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+       SELECT SERVICIO ASSIGN TO "SERVICIO.txt"
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS FS-STATUS
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************  OUTPUT  ****************************
+       SELECT SERVICIOIX ASSIGN TO "SERVICIOIX.txt"
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE  IS RANDOM
+                         RECORD KEY   IS REG-NRO-CUENTA-IX
+                            WITH DUPLICATES
+                         FILE STATUS  IS FS-STATUS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SERVICIO.
+          01 REG-SERVICIO.
+             05 REG-COD-SERVICIO         PIC X(03).
+             05 REG-NRO-CUENTA           PIC X(08).
+             05 REG-DES-SERVICIO         PIC X(30).
+             05 REG-PER-FACTURADO        PIC X(06).
+             05 REG-MONTO-FACTURADO      PIC S9(05)V9(02).
+
+       FD SERVICIOIX.
+          01 REG-SERVICIOIX.
+             05 REG-NRO-CUENTA-IX        PIC X(08).
+             05 REG-COD-SERVICIO-IX      PIC X(03).
+             05 REG-DES-SERVICIO-IX      PIC X(30).
+             05 REG-PER-FACTURADO-IX     PIC X(06).
+             05 REG-MONTO-FACTURADO-IX   PIC S9(05)V9(02).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTES  ****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
+           02 CON-PARRAFO.
+              05 CON-110000-OPEN-SERVICIOIX  PIC X(30) VALUE
+              '110000-OPEN-SERVICIOIX      '.
+              05 CON-120000-OPEN-SERVICIO    PIC X(30) VALUE
+              '120000-OPEN-SERVICIO        '.
+              05 CON-210000-READ-SERVICIO    PIC X(30) VALUE
+              '210000-READ-SERVICIO        '.
+              05 CON-220000-WRITE-SERVICIOIX PIC X(30) VALUE
+              '220000-WRITE-SERVICIOIX     '.
+              05 CON-310000-CLOSE-SERVICIO   PIC X(30) VALUE
+              '310000-CLOSE-SERVICIO       '.
+              05 CON-320000-CLOSE-SERVICIOIX PIC X(30) VALUE
+              '320000-CLOSE-SERVICIOIX     '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+              05 CON-GRABAR    PIC X(15) VALUE 'GRABAR         '.
+              05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
+           02 CON-OBJETOS.
+              05 CON-SERVICIO   PIC X(10) VALUE 'SERVICIO  '.
+              05 CON-SERVICIOIX PIC X(10) VALUE 'SERVICIOIX'.
+           02 CON-OTROS.
+              05 CON-1         PIC 9(01) VALUE 1.
+      ************************** TABLES ********************************
+
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 FS-STATUS               PIC X(02) VALUE "00".
+             88 FS-STATUS-OK                   VALUE "00".
+             88 FS-STATUS-EOF                  VALUE "10".
+
+          05 FS-STATUS2              PIC X(02) VALUE "00".
+             88 FS-STATUS2-OK                  VALUE "00".
+             88 FS-STATUS2-EOF                 VALUE "10".
+      ************************** VARIABLES *****************************
+       01 WS-ERRORES.
+           05 WS-ERR-PARRAFO            PIC X(30).
+           05 WS-ERR-OBJETO             PIC X(10).
+           05 WS-ERR-OPERACION          PIC X(15).
+           05 WS-ERR-CODIGO             PIC 9(02).
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+             UNTIL FS-STATUS-EOF
+
+           PERFORM 300000-END
+              THRU 300000-END-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           PERFORM 110000-OPEN-SERVICIOIX
+              THRU 110000-OPEN-SERVICIOIX-F
+
+           PERFORM 120000-OPEN-SERVICIO
+              THRU 120000-OPEN-SERVICIO-F
+
+           PERFORM 210000-READ-SERVICIO
+              THRU 210000-READ-SERVICIO-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-SERVICIOIX
+      ******************************************************************
+       110000-OPEN-SERVICIOIX.
+           OPEN OUTPUT SERVICIOIX
+           IF NOT FS-STATUS2-OK
+              MOVE CON-110000-OPEN-SERVICIOIX  TO WS-ERR-PARRAFO
+              MOVE CON-SERVICIOIX              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS2                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       110000-OPEN-SERVICIOIX-F. EXIT.
+      ******************************************************************
+      *                         120000-OPEN-SERVICIO
+      ******************************************************************
+       120000-OPEN-SERVICIO.
+           OPEN INPUT SERVICIO
+           IF NOT FS-STATUS-OK
+              MOVE CON-120000-OPEN-SERVICIO   TO WS-ERR-PARRAFO
+              MOVE CON-SERVICIO               TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       120000-OPEN-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
+       200000-PROCESS.
+           PERFORM 220000-WRITE-SERVICIOIX
+              THRU 220000-WRITE-SERVICIOIX-F
+
+           PERFORM 210000-READ-SERVICIO
+              THRU 210000-READ-SERVICIO-F
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-SERVICIO
+      ******************************************************************
+       210000-READ-SERVICIO.
+           READ SERVICIO INTO REG-SERVICIO
+           EVALUATE TRUE
+               WHEN FS-STATUS-OK
+                    CONTINUE
+               WHEN FS-STATUS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-210000-READ-SERVICIO TO WS-ERR-PARRAFO
+                    MOVE CON-SERVICIO             TO WS-ERR-OBJETO
+                    MOVE CON-LEER                 TO WS-ERR-OPERACION
+                    MOVE FS-STATUS                TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       210000-READ-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         220000-WRITE-SERVICIOIX
+      ******************************************************************
+       220000-WRITE-SERVICIOIX.
+           INITIALIZE REG-SERVICIOIX
+           MOVE REG-COD-SERVICIO    TO REG-COD-SERVICIO-IX
+           MOVE REG-NRO-CUENTA      TO REG-NRO-CUENTA-IX
+           MOVE REG-DES-SERVICIO    TO REG-DES-SERVICIO-IX
+           MOVE REG-PER-FACTURADO   TO REG-PER-FACTURADO-IX
+           MOVE REG-MONTO-FACTURADO TO REG-MONTO-FACTURADO-IX
+           WRITE REG-SERVICIOIX
+           IF NOT FS-STATUS2-OK
+              MOVE CON-220000-WRITE-SERVICIOIX TO WS-ERR-PARRAFO
+              MOVE CON-SERVICIOIX              TO WS-ERR-OBJETO
+              MOVE CON-GRABAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS2                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       220000-WRITE-SERVICIOIX-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      ******************************************************************
+       300000-END.
+           PERFORM 310000-CLOSE-SERVICIO
+              THRU 310000-CLOSE-SERVICIO-F
+
+           PERFORM 320000-CLOSE-SERVICIOIX
+              THRU 320000-CLOSE-SERVICIOIX-F
+           STOP RUN
+           .
+       300000-END-F. EXIT.
+      ******************************************************************
+      *                         310000-CLOSE-SERVICIO
+      ******************************************************************
+       310000-CLOSE-SERVICIO.
+           CLOSE SERVICIO
+           IF NOT FS-STATUS-OK
+              MOVE CON-310000-CLOSE-SERVICIO TO WS-ERR-PARRAFO
+              MOVE CON-SERVICIO              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                TO WS-ERR-OPERACION
+              MOVE FS-STATUS                 TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       310000-CLOSE-SERVICIO-F. EXIT.
+      ******************************************************************
+      *                         320000-CLOSE-SERVICIOIX
+      ******************************************************************
+       320000-CLOSE-SERVICIOIX.
+           CLOSE SERVICIOIX
+           IF NOT FS-STATUS2-OK
+              MOVE CON-320000-CLOSE-SERVICIOIX TO WS-ERR-PARRAFO
+              MOVE CON-SERVICIOIX              TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS2                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       320000-CLOSE-SERVICIOIX-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           DISPLAY "***************************************************"
+           DISPLAY "*              SE PRODUJO UN ERROR                *"
+           DISPLAY "***************************************************"
+           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
+           DISPLAY "OBJETO : "    WS-ERR-OBJETO
+           DISPLAY "OPERACION : " WS-ERR-OPERACION
+           DISPLAY "CODIGO : "    WS-ERR-CODIGO
+           STOP RUN
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E53.
