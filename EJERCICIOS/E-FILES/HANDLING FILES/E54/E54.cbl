@@ -0,0 +1,231 @@
+      ******************************************************************
+      *BUSQUEDA DIRECTA DE SERVICIOS POR NUMERO DE CUENTA, CONTRA EL
+      *ARCHIVO INDEXADO SERVICIOIX.txt GENERADO POR E53. AL PERMITIR LA
+      *CLAVE PRINCIPAL CON DUPLICADOS, UNA MISMA CUENTA PUEDE TENER
+      *VARIOS SERVICIOS Y SE RECUPERAN TODOS SIN RECORRER SERVICIO.txt
+      *DE PUNTA A PUNTA.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E54.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+
+      ****************************  OUTPUT  ****************************
+       SELECT DATOS  ASSIGN TO "SERVICIOIX.txt"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS REG-NRO-CUENTA-IX
+                          WITH DUPLICATES
+                       FILE STATUS  IS FS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DATOS.
+          01 REG-SERVICIOIX.
+             05 REG-NRO-CUENTA-IX        PIC X(08).
+             05 REG-COD-SERVICIO-IX      PIC X(03).
+             05 REG-DES-SERVICIO-IX      PIC X(30).
+             05 REG-PER-FACTURADO-IX     PIC X(06).
+             05 REG-MONTO-FACTURADO-IX   PIC S9(05)V9(02).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTES  ****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
+           02 CON-PARRAFO.
+              05 CON-110000-OPEN-DATOS      PIC X(30) VALUE
+              '110000-OPEN-DATOS           '.
+              05 CON-210000-READ-DATOS      PIC X(30) VALUE
+              '210000-READ-DATOS           '.
+              05 CON-225000-READ-NEXT-ACC   PIC X(30) VALUE
+              '225000-READ-NEXT-BY-ACCOUNT '.
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
+              '310000-CLOSE-DATOS          '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+              05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
+           02 CON-OBJETOS.
+              05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+           02 CON-OTROS.
+              05 CON-1         PIC 9(01) VALUE 1.
+      ************************** TABLES ********************************
+
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 FS-STATUS               PIC X(02) VALUE "00".
+             88 FS-STATUS-OK                   VALUE "00".
+             88 FS-STATUS-EOF                  VALUE "10".
+             88 FS-STATUS-NOT-FOUND            VALUE "23".
+      ************************** VARIABLES *****************************
+       01 WS-VARIABLES.
+          05 WS-OPCION      PIC 9(01) VALUE 1.
+          05 WS-CUENTA      PIC X(08).
+          05 WS-EDIT        PIC -ZZZ.ZZ9,99.
+
+       01 WS-ERRORES.
+           05 WS-ERR-PARRAFO            PIC X(30).
+           05 WS-ERR-OBJETO             PIC X(10).
+           05 WS-ERR-OPERACION          PIC X(15).
+           05 WS-ERR-CODIGO             PIC 9(02).
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+              UNTIL WS-OPCION = 0
+
+           PERFORM 300000-END
+              THRU 300000-END-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           PERFORM 110000-OPEN-DATOS
+              THRU 110000-OPEN-DATOS-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-DATOS
+      ******************************************************************
+       110000-OPEN-DATOS.
+           OPEN INPUT DATOS
+           IF NOT FS-STATUS-OK
+              MOVE CON-110000-OPEN-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS               TO WS-ERR-OBJETO
+              MOVE CON-ABRIR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS               TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       110000-OPEN-DATOS-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
+       200000-PROCESS.
+           DISPLAY "1.BUSCAR SERVICIOS POR NUMERO DE CUENTA"
+           DISPLAY "0.SALIR"
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+               WHEN 1
+                    PERFORM 220000-SELECT-BY-ACCOUNT
+                       THRU 220000-SELECT-BY-ACCOUNT-F
+           END-EVALUATE
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         220000-SELECT-BY-ACCOUNT
+      ******************************************************************
+       220000-SELECT-BY-ACCOUNT.
+           DISPLAY "INGRESE EL NUMERO DE CUENTA"
+           ACCEPT WS-CUENTA
+           MOVE WS-CUENTA TO REG-NRO-CUENTA-IX
+
+           START DATOS KEY IS EQUAL TO REG-NRO-CUENTA-IX
+           IF NOT FS-STATUS-OK
+              DISPLAY "LA CUENTA NO TIENE SERVICIOS REGISTRADOS ;)"
+           ELSE
+              PERFORM 225000-READ-NEXT-BY-ACCOUNT
+                 THRU 225000-READ-NEXT-BY-ACCOUNT-F
+                 UNTIL FS-STATUS-EOF
+                 OR REG-NRO-CUENTA-IX NOT EQUAL WS-CUENTA
+           END-IF
+           .
+       220000-SELECT-BY-ACCOUNT-F. EXIT.
+      ******************************************************************
+      *                         225000-READ-NEXT-BY-ACCOUNT
+      ******************************************************************
+       225000-READ-NEXT-BY-ACCOUNT.
+           READ DATOS NEXT RECORD
+           EVALUATE TRUE
+               WHEN FS-STATUS-OK
+                    IF REG-NRO-CUENTA-IX = WS-CUENTA
+                       DISPLAY "NRO CUENTA : " REG-NRO-CUENTA-IX
+                       DISPLAY "COD SERVICIO : " REG-COD-SERVICIO-IX
+                       DISPLAY "DESCRIPCION : " REG-DES-SERVICIO-IX
+                       DISPLAY "PERIODO FACTURADO : "
+                               REG-PER-FACTURADO-IX
+                       MOVE REG-MONTO-FACTURADO-IX TO WS-EDIT
+                       DISPLAY "MONTO FACTURADO : " WS-EDIT
+                    END-IF
+               WHEN FS-STATUS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-225000-READ-NEXT-ACC TO WS-ERR-PARRAFO
+                    MOVE CON-DATOS               TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE FS-STATUS               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       225000-READ-NEXT-BY-ACCOUNT-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      ******************************************************************
+       300000-END.
+           PERFORM 310000-CLOSE-DATOS
+              THRU 310000-CLOSE-DATOS-F
+           STOP RUN
+           .
+       300000-END-F. EXIT.
+      ******************************************************************
+      *                         310000-CLOSE-DATOS
+      ******************************************************************
+       310000-CLOSE-DATOS.
+           CLOSE DATOS
+           IF NOT FS-STATUS-OK
+              MOVE CON-310000-CLOSE-DATOS   TO WS-ERR-PARRAFO
+              MOVE CON-DATOS                TO WS-ERR-OBJETO
+              MOVE CON-CERRAR               TO WS-ERR-OPERACION
+              MOVE FS-STATUS                TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       310000-CLOSE-DATOS-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           DISPLAY "***************************************************"
+           DISPLAY "*              SE PRODUJO UN ERROR                *"
+           DISPLAY "***************************************************"
+           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
+           DISPLAY "OBJETO : "    WS-ERR-OBJETO
+           DISPLAY "OPERACION : " WS-ERR-OPERACION
+           DISPLAY "CODIGO : "    WS-ERR-CODIGO
+           STOP RUN
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E54.
