@@ -25,9 +25,15 @@
       ****************************  OUTPUT  ****************************
        SELECT DATOS  ASSIGN TO "CUENTASIX.txt"
                        ORGANIZATION IS INDEXED
-                       ACCESS MODE  IS RANDOM
+                       ACCESS MODE  IS DYNAMIC
                        RECORD KEY   IS REG-NRO-CUENTA-IX
+                       ALTERNATE RECORD KEY IS REG-COD-CLIENTE-IX
+                          WITH DUPLICATES
                        FILE STATUS  IS FS-STATUS.
+
+       SELECT TASASDIA ASSIGN TO "TASASDIA.txt"
+                     FILE STATUS IS FS-STATUS-TASA
+                     ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD DATOS.
@@ -35,6 +41,12 @@
              05 REG-NRO-CUENTA-IX        PIC X(08).
              05 REG-COD-CLIENTE-IX       PIC 9(08).
              05 REG-MONTO-CUENTA-IX      PIC S9(15)V9(02).
+             05 REG-MONEDA-CUENTA-IX     PIC X(03).
+
+       FD TASASDIA.
+          01 REG-TASADIA.
+             05 REG-MONEDA-TASA          PIC X(03).
+             05 REG-TIPO-CAMBIO-TASA     PIC 9(04)V9(04).
       ******************************************************************
       *                     WORKING-STORAGE SECTION
       ******************************************************************
@@ -48,8 +60,22 @@
               '110000-OPEN-DATOS           '.
               05 CON-210000-READ-DATOS      PIC X(30) VALUE 
               '210000-READ-DATOS           '.
-              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE 
+              05 CON-310000-CLOSE-DATOS      PIC X(30) VALUE
               '310000-CLOSE-DATOS          '.
+              05 CON-240000-SELECT-BY-RANGE  PIC X(30) VALUE
+              '240000-SELECT-BY-RANGE      '.
+              05 CON-250000-SELECT-BY-PREFIX PIC X(30) VALUE
+              '250000-SELECT-BY-PREFIX     '.
+              05 CON-115000-OPEN-TASASDIA    PIC X(30) VALUE
+              '115000-OPEN-TASASDIA        '.
+              05 CON-216000-READ-TASADIA     PIC X(30) VALUE
+              '216000-READ-TASADIA         '.
+              05 CON-235000-READ-NEXT-CLI    PIC X(30) VALUE
+              '235000-READ-NEXT-BY-CLIENT  '.
+              05 CON-245000-READ-NEXT-RANGO  PIC X(30) VALUE
+              '245000-READ-NEXT-BY-RANGE   '.
+              05 CON-255000-READ-NEXT-PREF   PIC X(30) VALUE
+              '255000-READ-NEXT-BY-PREFIX  '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
               05 CON-LEER      PIC X(15) VALUE 'LEER           '.
@@ -58,9 +84,17 @@
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
               05 CON-DATOS     PIC X(10) VALUE 'DATOS   '.
+              05 CON-TASASDIA  PIC X(10) VALUE 'TASASDIA'.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
+           02 CON-POLITICAS.
+              05 CON-MONEDA-REPORTE PIC X(03) VALUE 'USD'.
       ************************** TABLES ********************************
+       01 WS-TABLA-TASAS.
+          02 WS-TASA-ENTRY OCCURS 100 TIMES.
+             05 WS-TASA-MONEDA          PIC X(03).
+             05 WS-TASA-TIPO-CAMBIO     PIC 9(04)V9(04).
+       01 WS-CANT-TASAS                 PIC 9(03) VALUE 0.
 
       **************************  SWITCHES  ****************************
        01 WS-SWITCHES.
@@ -68,10 +102,23 @@
              88 FS-STATUS-OK                   VALUE "00".
              88 FS-STATUS-EOF                  VALUE "10".
              88 FS-STATUS-NOT-FOUND            VALUE "23".
+          05 FS-STATUS-TASA          PIC X(02) VALUE "00".
+             88 FS-STATUS-TASA-OK              VALUE "00".
+             88 FS-STATUS-TASA-EOF             VALUE "10".
       ************************** VARIABLES *****************************
        01 WS-VARIABLES.
+          05 WS-OPCION      PIC 9(01) VALUE 1.
           05 WS-CUENTA      PIC X(08).
+          05 WS-CLIENTE     PIC 9(08).
           05 WS-EDIT        PIC -ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+          05 WS-CUENTA-DESDE  PIC X(08).
+          05 WS-CUENTA-HASTA  PIC X(08).
+          05 WS-PREFIJO       PIC X(08).
+          05 WS-LON-PREFIJO   PIC 9(02) COMP.
+          05 WS-MONTO-CONVERTIDO PIC S9(15)V9(02).
+          05 WS-IDX-TASA          PIC 9(03) COMP.
+          05 WS-SW-TASA-ENCONTRADA PIC X(01).
+             88 WS-TASA-ENCONTRADA         VALUE "S".
 
        01 WS-ERRORES.
            05 WS-ERR-PARRAFO            PIC X(30).
@@ -91,6 +138,7 @@
 
            PERFORM 200000-PROCESS
               THRU 200000-PROCESS-F
+              UNTIL WS-OPCION = 0
 
            PERFORM 300000-END
               THRU 300000-END-F
@@ -101,6 +149,9 @@
        100000-START.
            PERFORM 110000-OPEN-DATOS
               THRU 110000-OPEN-DATOS-F
+
+           PERFORM 115000-OPEN-TASASDIA
+              THRU 115000-OPEN-TASASDIA-F
            .
        100000-START-F. EXIT.
       ******************************************************************
@@ -119,25 +170,243 @@
            .
        110000-OPEN-DATOS-F. EXIT.
       ******************************************************************
+      *                         115000-OPEN-TASASDIA
+      ******************************************************************
+       115000-OPEN-TASASDIA.
+           OPEN INPUT TASASDIA
+           IF NOT FS-STATUS-TASA-OK
+              MOVE CON-115000-OPEN-TASASDIA TO WS-ERR-PARRAFO
+              MOVE CON-TASASDIA              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                 TO WS-ERR-OPERACION
+              MOVE FS-STATUS-TASA            TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+
+           PERFORM 216000-READ-TASADIA
+              THRU 216000-READ-TASADIA-F
+              UNTIL FS-STATUS-TASA-EOF
+
+           CLOSE TASASDIA
+           .
+       115000-OPEN-TASASDIA-F. EXIT.
+      ******************************************************************
       *                         200000-PROCESS
       ******************************************************************
        200000-PROCESS.
+           DISPLAY "1.BUSCAR POR NUMERO DE CUENTA"
+           DISPLAY "2.BUSCAR CUENTAS POR CODIGO DE CLIENTE"
+           DISPLAY "3.BUSCAR CUENTAS POR RANGO"
+           DISPLAY "4.BUSCAR CUENTAS POR PREFIJO"
+           DISPLAY "0.SALIR"
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+               WHEN 1
+                    PERFORM 220000-SELECT-BY-ACCOUNT
+                       THRU 220000-SELECT-BY-ACCOUNT-F
+               WHEN 2
+                    PERFORM 230000-SELECT-BY-CLIENT
+                       THRU 230000-SELECT-BY-CLIENT-F
+               WHEN 3
+                    PERFORM 240000-SELECT-BY-RANGE
+                       THRU 240000-SELECT-BY-RANGE-F
+               WHEN 4
+                    PERFORM 250000-SELECT-BY-PREFIX
+                       THRU 250000-SELECT-BY-PREFIX-F
+           END-EVALUATE
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         220000-SELECT-BY-ACCOUNT
+      ******************************************************************
+       220000-SELECT-BY-ACCOUNT.
            DISPLAY "INGRESE EL NUMERO DE CUENTA"
            ACCEPT WS-CUENTA
            MOVE WS-CUENTA TO REG-NRO-CUENTA-IX
 
            PERFORM 210000-READ-DATOS
               THRU 210000-READ-DATOS-F
-           
+
            IF NOT FS-STATUS-NOT-FOUND
               DISPLAY "REGISTRO ENCONTRADO :)!"
               DISPLAY "NRO CUENTA : " REG-NRO-CUENTA-IX
               DISPLAY "CODIGO CLIENTE : " REG-COD-CLIENTE-IX
               MOVE REG-MONTO-CUENTA-IX TO WS-EDIT
-              DISPLAY "MONTO DISPONIBLE : " WS-EDIT
+              DISPLAY "MONTO DISPONIBLE : " WS-EDIT " "
+                      REG-MONEDA-CUENTA-IX
+              PERFORM 260000-CONVERTIR-MONTO
+                 THRU 260000-CONVERTIR-MONTO-F
+              MOVE WS-MONTO-CONVERTIDO TO WS-EDIT
+              DISPLAY "EQUIVALENTE EN " CON-MONEDA-REPORTE " : " WS-EDIT
            END-IF
            .
-       200000-PROCESS-F. EXIT.
+       220000-SELECT-BY-ACCOUNT-F. EXIT.
+      ******************************************************************
+      *                         230000-SELECT-BY-CLIENT
+      ******************************************************************
+       230000-SELECT-BY-CLIENT.
+           DISPLAY "INGRESE EL CODIGO DE CLIENTE"
+           ACCEPT WS-CLIENTE
+           MOVE WS-CLIENTE TO REG-COD-CLIENTE-IX
+
+           START DATOS KEY IS EQUAL TO REG-COD-CLIENTE-IX
+           IF NOT FS-STATUS-OK
+              DISPLAY "EL CLIENTE NO TIENE CUENTAS REGISTRADAS ;)"
+           ELSE
+              PERFORM 235000-READ-NEXT-BY-CLIENT
+                 THRU 235000-READ-NEXT-BY-CLIENT-F
+                 UNTIL FS-STATUS-EOF
+                 OR REG-COD-CLIENTE-IX NOT EQUAL WS-CLIENTE
+           END-IF
+           .
+       230000-SELECT-BY-CLIENT-F. EXIT.
+      ******************************************************************
+      *                         235000-READ-NEXT-BY-CLIENT
+      ******************************************************************
+       235000-READ-NEXT-BY-CLIENT.
+           READ DATOS NEXT RECORD
+           EVALUATE TRUE
+               WHEN FS-STATUS-OK
+                    IF REG-COD-CLIENTE-IX = WS-CLIENTE
+                       DISPLAY "NRO CUENTA : " REG-NRO-CUENTA-IX
+                       DISPLAY "CODIGO CLIENTE : " REG-COD-CLIENTE-IX
+                       MOVE REG-MONTO-CUENTA-IX TO WS-EDIT
+                       DISPLAY "MONTO DISPONIBLE : " WS-EDIT " "
+                               REG-MONEDA-CUENTA-IX
+                       PERFORM 260000-CONVERTIR-MONTO
+                          THRU 260000-CONVERTIR-MONTO-F
+                       MOVE WS-MONTO-CONVERTIDO TO WS-EDIT
+                       DISPLAY "EQUIVALENTE EN " CON-MONEDA-REPORTE
+                               " : " WS-EDIT
+                    END-IF
+               WHEN FS-STATUS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-235000-READ-NEXT-CLI TO WS-ERR-PARRAFO
+                    MOVE CON-DATOS               TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE FS-STATUS               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       235000-READ-NEXT-BY-CLIENT-F. EXIT.
+      ******************************************************************
+      *                         240000-SELECT-BY-RANGE
+      ******************************************************************
+       240000-SELECT-BY-RANGE.
+           DISPLAY "INGRESE CUENTA DESDE"
+           ACCEPT WS-CUENTA-DESDE
+           DISPLAY "INGRESE CUENTA HASTA"
+           ACCEPT WS-CUENTA-HASTA
+           MOVE WS-CUENTA-DESDE TO REG-NRO-CUENTA-IX
+
+           START DATOS KEY IS NOT LESS THAN REG-NRO-CUENTA-IX
+           IF NOT FS-STATUS-OK
+              DISPLAY "NO HAY CUENTAS EN EL RANGO INDICADO ;)"
+           ELSE
+              PERFORM 245000-READ-NEXT-BY-RANGE
+                 THRU 245000-READ-NEXT-BY-RANGE-F
+                 UNTIL FS-STATUS-EOF
+                 OR REG-NRO-CUENTA-IX > WS-CUENTA-HASTA
+           END-IF
+           .
+       240000-SELECT-BY-RANGE-F. EXIT.
+      ******************************************************************
+      *                         245000-READ-NEXT-BY-RANGE
+      ******************************************************************
+       245000-READ-NEXT-BY-RANGE.
+           READ DATOS NEXT RECORD
+           EVALUATE TRUE
+               WHEN FS-STATUS-OK
+                    IF REG-NRO-CUENTA-IX <= WS-CUENTA-HASTA
+                       DISPLAY "NRO CUENTA : " REG-NRO-CUENTA-IX
+                       DISPLAY "CODIGO CLIENTE : " REG-COD-CLIENTE-IX
+                       MOVE REG-MONTO-CUENTA-IX TO WS-EDIT
+                       DISPLAY "MONTO DISPONIBLE : " WS-EDIT " "
+                               REG-MONEDA-CUENTA-IX
+                       PERFORM 260000-CONVERTIR-MONTO
+                          THRU 260000-CONVERTIR-MONTO-F
+                       MOVE WS-MONTO-CONVERTIDO TO WS-EDIT
+                       DISPLAY "EQUIVALENTE EN " CON-MONEDA-REPORTE
+                               " : " WS-EDIT
+                    END-IF
+               WHEN FS-STATUS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-245000-READ-NEXT-RANGO TO WS-ERR-PARRAFO
+                    MOVE CON-DATOS               TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE FS-STATUS               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       245000-READ-NEXT-BY-RANGE-F. EXIT.
+      ******************************************************************
+      *                         250000-SELECT-BY-PREFIX
+      ******************************************************************
+       250000-SELECT-BY-PREFIX.
+           MOVE SPACES TO WS-PREFIJO
+           DISPLAY "INGRESE EL PREFIJO DE CUENTA"
+           ACCEPT WS-PREFIJO
+           MOVE ZERO TO WS-LON-PREFIJO
+           INSPECT WS-PREFIJO TALLYING WS-LON-PREFIJO
+              FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-LON-PREFIJO = 0
+              DISPLAY "DEBE INGRESAR UN PREFIJO"
+           ELSE
+              MOVE LOW-VALUES TO REG-NRO-CUENTA-IX
+              MOVE WS-PREFIJO(1:WS-LON-PREFIJO)
+                 TO REG-NRO-CUENTA-IX(1:WS-LON-PREFIJO)
+
+              START DATOS KEY IS NOT LESS THAN REG-NRO-CUENTA-IX
+              IF NOT FS-STATUS-OK
+                 DISPLAY "NO HAY CUENTAS CON ESE PREFIJO ;)"
+              ELSE
+                 PERFORM 255000-READ-NEXT-BY-PREFIX
+                    THRU 255000-READ-NEXT-BY-PREFIX-F
+                    UNTIL FS-STATUS-EOF
+                    OR REG-NRO-CUENTA-IX(1:WS-LON-PREFIJO)
+                       NOT EQUAL WS-PREFIJO(1:WS-LON-PREFIJO)
+              END-IF
+           END-IF
+           .
+       250000-SELECT-BY-PREFIX-F. EXIT.
+      ******************************************************************
+      *                         255000-READ-NEXT-BY-PREFIX
+      ******************************************************************
+       255000-READ-NEXT-BY-PREFIX.
+           READ DATOS NEXT RECORD
+           EVALUATE TRUE
+               WHEN FS-STATUS-OK
+                    IF REG-NRO-CUENTA-IX(1:WS-LON-PREFIJO) =
+                       WS-PREFIJO(1:WS-LON-PREFIJO)
+                       DISPLAY "NRO CUENTA : " REG-NRO-CUENTA-IX
+                       DISPLAY "CODIGO CLIENTE : " REG-COD-CLIENTE-IX
+                       MOVE REG-MONTO-CUENTA-IX TO WS-EDIT
+                       DISPLAY "MONTO DISPONIBLE : " WS-EDIT " "
+                               REG-MONEDA-CUENTA-IX
+                       PERFORM 260000-CONVERTIR-MONTO
+                          THRU 260000-CONVERTIR-MONTO-F
+                       MOVE WS-MONTO-CONVERTIDO TO WS-EDIT
+                       DISPLAY "EQUIVALENTE EN " CON-MONEDA-REPORTE
+                               " : " WS-EDIT
+                    END-IF
+               WHEN FS-STATUS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-255000-READ-NEXT-PREF TO WS-ERR-PARRAFO
+                    MOVE CON-DATOS               TO WS-ERR-OBJETO
+                    MOVE CON-LEER                TO WS-ERR-OPERACION
+                    MOVE FS-STATUS               TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       255000-READ-NEXT-BY-PREFIX-F. EXIT.
       ******************************************************************
       *                         210000-READ-DATOS
       ******************************************************************
@@ -161,6 +430,59 @@
            .
        210000-READ-DATOS-F. EXIT.
       ******************************************************************
+      *                         216000-READ-TASADIA
+      ******************************************************************
+       216000-READ-TASADIA.
+           READ TASASDIA INTO REG-TASADIA
+           EVALUATE TRUE
+               WHEN FS-STATUS-TASA-OK
+                    ADD 1 TO WS-CANT-TASAS
+                    MOVE REG-MONEDA-TASA      TO
+                       WS-TASA-MONEDA(WS-CANT-TASAS)
+                    MOVE REG-TIPO-CAMBIO-TASA TO
+                       WS-TASA-TIPO-CAMBIO(WS-CANT-TASAS)
+               WHEN FS-STATUS-TASA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-216000-READ-TASADIA TO WS-ERR-PARRAFO
+                    MOVE CON-TASASDIA             TO WS-ERR-OBJETO
+                    MOVE CON-LEER                 TO WS-ERR-OPERACION
+                    MOVE FS-STATUS-TASA           TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       216000-READ-TASADIA-F. EXIT.
+      ******************************************************************
+      *                         260000-CONVERTIR-MONTO
+      ******************************************************************
+       260000-CONVERTIR-MONTO.
+           IF REG-MONEDA-CUENTA-IX = SPACES
+              OR REG-MONEDA-CUENTA-IX = CON-MONEDA-REPORTE
+              MOVE REG-MONTO-CUENTA-IX TO WS-MONTO-CONVERTIDO
+           ELSE
+              MOVE "N" TO WS-SW-TASA-ENCONTRADA
+              MOVE 1   TO WS-IDX-TASA
+              PERFORM UNTIL WS-TASA-ENCONTRADA
+                         OR WS-IDX-TASA > WS-CANT-TASAS
+                  IF WS-TASA-MONEDA(WS-IDX-TASA) = REG-MONEDA-CUENTA-IX
+                     MOVE "S" TO WS-SW-TASA-ENCONTRADA
+                  ELSE
+                     ADD 1 TO WS-IDX-TASA
+                  END-IF
+              END-PERFORM
+
+              IF WS-TASA-ENCONTRADA
+                 COMPUTE WS-MONTO-CONVERTIDO ROUNDED =
+                    REG-MONTO-CUENTA-IX /
+                    WS-TASA-TIPO-CAMBIO(WS-IDX-TASA)
+              ELSE
+                 MOVE REG-MONTO-CUENTA-IX TO WS-MONTO-CONVERTIDO
+              END-IF
+           END-IF
+           .
+       260000-CONVERTIR-MONTO-F. EXIT.
+      ******************************************************************
       *                         300000-END
       ******************************************************************
        300000-END.
