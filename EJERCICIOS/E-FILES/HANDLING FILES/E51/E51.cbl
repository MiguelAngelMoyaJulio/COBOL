@@ -0,0 +1,225 @@
+      ******************************************************************
+      *IMPRIME EL RESUMEN DE MOVIMIENTOS DE UNA CUENTA, LEYENDO EL
+      *HISTORIAL SECUENCIAL QUE E47 VA GENERANDO EN CADA MODIFICACION
+      *EXITOSA (CUENTASIX_HIST.txt): SALDO ANTERIOR, MONTO APLICADO Y
+      *SALDO NUEVO DE CADA MOVIMIENTO, EN EL ORDEN EN QUE OCURRIERON.
+      ******************************************************************
+      *                     IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. E51.
+       AUTHOR. MIGUEL MOYA.
+       DATE-WRITTEN. OCTOBER 2022.
+       DATE-COMPILED. OCTOBER 2022.
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *                            FILES
+      ******************************************************************
+      *****************************  INPUT  ****************************
+       SELECT HISTORIAL ASSIGN TO "CUENTASIX_HIST.txt"
+                     ACCESS MODE  IS SEQUENTIAL
+                     FILE STATUS  IS FS-STATUS
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************  OUTPUT  ****************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISTORIAL.
+          01 REG-HISTORIAL.
+             05 REG-HIST-FECHA           PIC 9(08).
+             05 REG-HIST-HORA            PIC 9(08).
+             05 REG-HIST-CUENTA          PIC X(08).
+             05 REG-HIST-MONTO-ANTERIOR  PIC S9(15)V9(02).
+             05 REG-HIST-MONTO-APLICADO  PIC S9(15)V9(02).
+             05 REG-HIST-MONTO-NUEVO     PIC S9(15)V9(02).
+      ******************************************************************
+      *                     WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ************************  CONSTANTES  ****************************
+       01 WS-CONSTANTES.
+           02 CON-RUTINAS.
+              05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
+           02 CON-PARRAFO.
+              05 CON-110000-OPEN-HISTORIAL   PIC X(30) VALUE
+              '110000-OPEN-HISTORIAL       '.
+              05 CON-210000-READ-HISTORIAL   PIC X(30) VALUE
+              '210000-READ-HISTORIAL       '.
+              05 CON-310000-CLOSE-HISTORIAL  PIC X(30) VALUE
+              '310000-CLOSE-HISTORIAL      '.
+           02 CON-OPERACIONES.
+              05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
+              05 CON-LEER      PIC X(15) VALUE 'LEER           '.
+              05 CON-CERRAR    PIC X(15) VALUE 'CERRAR         '.
+              05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
+           02 CON-OBJETOS.
+              05 CON-HISTORIAL PIC X(10) VALUE 'HISTORIAL '.
+           02 CON-OTROS.
+              05 CON-1         PIC 9(01) VALUE 1.
+      ************************** TABLES ********************************
+
+      **************************  SWITCHES  ****************************
+       01 WS-SWITCHES.
+          05 FS-STATUS               PIC X(02) VALUE "00".
+             88 FS-STATUS-OK                   VALUE "00".
+             88 FS-STATUS-EOF                  VALUE "10".
+
+          05 WS-SW-ENCONTRO-MOVIMIENTO PIC X(01) VALUE "N".
+             88 WS-ENCONTRO-MOVIMIENTO          VALUE "S".
+      ************************** VARIABLES *****************************
+       01 WS-VARIABLES.
+          05 WS-CUENTA        PIC X(08).
+          05 WS-EDIT          PIC -ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       01 WS-ERRORES.
+           05 WS-ERR-PARRAFO            PIC X(30).
+           05 WS-ERR-OBJETO             PIC X(10).
+           05 WS-ERR-OPERACION          PIC X(15).
+           05 WS-ERR-CODIGO             PIC 9(02).
+      ******************************************************************
+      *                       LINKAGE SECTION
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *                         PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100000-START
+              THRU 100000-START-F
+
+           PERFORM 200000-PROCESS
+              THRU 200000-PROCESS-F
+              UNTIL FS-STATUS-EOF
+
+           PERFORM 300000-END
+              THRU 300000-END-F
+           .
+      ******************************************************************
+      *                         100000-START
+      ******************************************************************
+       100000-START.
+           DISPLAY "INGRESE EL NUMERO DE CUENTA"
+           ACCEPT WS-CUENTA
+
+           DISPLAY "RESUMEN DE MOVIMIENTOS DE LA CUENTA : " WS-CUENTA
+
+           PERFORM 110000-OPEN-HISTORIAL
+              THRU 110000-OPEN-HISTORIAL-F
+
+           PERFORM 210000-READ-HISTORIAL
+              THRU 210000-READ-HISTORIAL-F
+           .
+       100000-START-F. EXIT.
+      ******************************************************************
+      *                         110000-OPEN-HISTORIAL
+      ******************************************************************
+       110000-OPEN-HISTORIAL.
+           OPEN INPUT HISTORIAL
+           IF NOT FS-STATUS-OK
+              MOVE CON-110000-OPEN-HISTORIAL TO WS-ERR-PARRAFO
+              MOVE CON-HISTORIAL              TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS                  TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       110000-OPEN-HISTORIAL-F. EXIT.
+      ******************************************************************
+      *                         200000-PROCESS
+      ******************************************************************
+       200000-PROCESS.
+           IF REG-HIST-CUENTA = WS-CUENTA
+              MOVE "S" TO WS-SW-ENCONTRO-MOVIMIENTO
+              PERFORM 220000-MOSTRAR-MOVIMIENTO
+                 THRU 220000-MOSTRAR-MOVIMIENTO-F
+           END-IF
+
+           PERFORM 210000-READ-HISTORIAL
+              THRU 210000-READ-HISTORIAL-F
+           .
+       200000-PROCESS-F. EXIT.
+      ******************************************************************
+      *                         210000-READ-HISTORIAL
+      ******************************************************************
+       210000-READ-HISTORIAL.
+           READ HISTORIAL INTO REG-HISTORIAL
+           EVALUATE TRUE
+               WHEN FS-STATUS-OK
+                    CONTINUE
+               WHEN FS-STATUS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE CON-210000-READ-HISTORIAL TO WS-ERR-PARRAFO
+                    MOVE CON-HISTORIAL              TO WS-ERR-OBJETO
+                    MOVE CON-LEER                   TO WS-ERR-OPERACION
+                    MOVE FS-STATUS                  TO WS-ERR-CODIGO
+                    PERFORM 399999-END-PROGRAM
+                       THRU 399999-END-PROGRAM-F
+           END-EVALUATE
+           .
+       210000-READ-HISTORIAL-F. EXIT.
+      ******************************************************************
+      *                         220000-MOSTRAR-MOVIMIENTO
+      ******************************************************************
+       220000-MOSTRAR-MOVIMIENTO.
+           DISPLAY "FECHA : " REG-HIST-FECHA " HORA : " REG-HIST-HORA
+           MOVE REG-HIST-MONTO-ANTERIOR TO WS-EDIT
+           DISPLAY "  SALDO ANTERIOR : " WS-EDIT
+           MOVE REG-HIST-MONTO-APLICADO TO WS-EDIT
+           DISPLAY "  MONTO APLICADO : " WS-EDIT
+           MOVE REG-HIST-MONTO-NUEVO    TO WS-EDIT
+           DISPLAY "  SALDO NUEVO    : " WS-EDIT
+           .
+       220000-MOSTRAR-MOVIMIENTO-F. EXIT.
+      ******************************************************************
+      *                         300000-END
+      ******************************************************************
+       300000-END.
+           IF NOT WS-ENCONTRO-MOVIMIENTO
+              DISPLAY "LA CUENTA NO TIENE MOVIMIENTOS REGISTRADOS ;)"
+           END-IF
+
+           PERFORM 310000-CLOSE-HISTORIAL
+              THRU 310000-CLOSE-HISTORIAL-F
+           STOP RUN
+           .
+       300000-END-F. EXIT.
+      ******************************************************************
+      *                         310000-CLOSE-HISTORIAL
+      ******************************************************************
+       310000-CLOSE-HISTORIAL.
+           CLOSE HISTORIAL
+           IF NOT FS-STATUS-OK
+              MOVE CON-310000-CLOSE-HISTORIAL TO WS-ERR-PARRAFO
+              MOVE CON-HISTORIAL               TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS                   TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
+           END-IF
+           .
+       310000-CLOSE-HISTORIAL-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           DISPLAY "***************************************************"
+           DISPLAY "*              SE PRODUJO UN ERROR                *"
+           DISPLAY "***************************************************"
+           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
+           DISPLAY "OBJETO : "    WS-ERR-OBJETO
+           DISPLAY "OPERACION : " WS-ERR-OPERACION
+           DISPLAY "CODIGO : "    WS-ERR-CODIGO
+           STOP RUN
+           .
+       399999-END-PROGRAM-F. EXIT.
+       END PROGRAM E51.
