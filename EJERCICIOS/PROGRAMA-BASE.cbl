@@ -19,7 +19,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *****************************  INPUT  ****************************
-       
+       SELECT MASTER ASSIGN TO "DAT.txt"
+                     FILE STATUS IS FS-STATUS
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
       ****************************  OUTPUT  ****************************
 
        DATA DIVISION.
@@ -32,15 +35,32 @@
       ******************************************************************
        WORKING-STORAGE SECTION.
       ************************  CONSTANTES  ****************************
-       01 WS-CON.       
+       01 WS-CON.
           05 WS-CON-1                 PIC 9(01) VALUE 1.
+       01 WS-CONSTANTES.
+          02 CON-RUTINAS.
+             05 CON-RUTERROR          PIC X(08) VALUE 'RUTERROR'.
+          02 CON-PARRAFO.
+             05 CON-110000-OPEN-MASTER    PIC X(30) VALUE
+             '110000-OPEN-MASTER            '.
+             05 CON-310000-CLOSE-MASTER   PIC X(30) VALUE
+             '310000-CLOSE-MASTER           '.
+          02 CON-OPERACIONES.
+             05 CON-ABRIR    PIC X(15) VALUE 'ABRIR          '.
+             05 CON-CERRAR   PIC X(15) VALUE 'CERRAR         '.
+          02 CON-OBJETOS.
+             05 CON-MASTER   PIC X(10) VALUE 'MASTER    '.
       **************************  SWITCHES  ****************************
-       01 WS-SWITCHES.       
+       01 WS-SWITCHES.
           05 FS-STATUS               PIC X(02) VALUE "00".
              88 FS-STATUS-OK                   VALUE "00".
              88 FS-STATUS-EOF                  VALUE "10".
       ************************** VARIABLES *****************************
        01 WS-VAR.
+          05 WS-VAR-1                 PIC 9(01).
+      ************************** COPYS  ********************************
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
       ******************************************************************
       *                       LINKAGE SECTION   
       ****************************************************************** 
@@ -71,13 +91,18 @@
       ******************************************************************
       *                         110000-OPEN-MASTER   
       ******************************************************************
-       110000-OPEN-MASTER.                        
-           OPEN INPUT MASTER                   
+       110000-OPEN-MASTER.
+           OPEN INPUT MASTER
            IF NOT FS-STATUS-OK
-               DISPLAY "ERROR AL ABRIR ARCHIVO MAESTRO " FS-STATUS
+              MOVE CON-110000-OPEN-MASTER      TO WS-ERR-PARRAFO
+              MOVE CON-MASTER                  TO WS-ERR-OBJETO
+              MOVE CON-ABRIR                   TO WS-ERR-OPERACION
+              MOVE FS-STATUS                   TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
            END-IF
            .
-       110000-OPEN-MASTER-F. EXIT.                          
+       110000-OPEN-MASTER-F. EXIT.
       ******************************************************************
       *                         200000-PROCESS   
       ****************************************************************** 
@@ -92,9 +117,9 @@
            INITIALIZE REG-MASTER
            READ MASTER INTO REG-MASTER
            EVALUATE TRUE
-               WHEN FS-STATUS1-OK
-                    CONTINUE   
-               WHEN FS-STATUS1-EOF
+               WHEN FS-STATUS-OK
+                    CONTINUE
+               WHEN FS-STATUS-EOF
                     CONTINUE
            END-EVALUATE
            .
@@ -116,9 +141,21 @@
        310000-CLOSE-MASTER.
            CLOSE MASTER
            IF NOT FS-STATUS-OK
-               DISPLAY "ERROR AL CERRAR ARCHIVO MASTER " FS-STATUS
+              MOVE CON-310000-CLOSE-MASTER     TO WS-ERR-PARRAFO
+              MOVE CON-MASTER                  TO WS-ERR-OBJETO
+              MOVE CON-CERRAR                  TO WS-ERR-OPERACION
+              MOVE FS-STATUS                   TO WS-ERR-CODIGO
+              PERFORM 399999-END-PROGRAM
+                 THRU 399999-END-PROGRAM-F
            END-IF
            .
-       310000-CLOSE-MASTER-F. EXIT. 
+       310000-CLOSE-MASTER-F. EXIT.
+      ******************************************************************
+      *                         399999-END-PROGRAM
+      ******************************************************************
+       399999-END-PROGRAM.
+           CALL CON-RUTERROR USING WS-REG-ERRORES
+           .
+       399999-END-PROGRAM-F. EXIT.
 
        END PROGRAM NAME-PGM.
\ No newline at end of file
