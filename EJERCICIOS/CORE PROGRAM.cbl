@@ -41,8 +41,11 @@
        01 WS-CONSTANTES.
            02 CON-RUTINAS.
               05 CON-RUTINA01  PIC X(08) VALUE 'RUTINA01'.
+              05 CON-RUTERROR  PIC X(08) VALUE 'RUTERROR'.
            02 CON-PARRAFO.
-              05 CON-110000-OPEN-SALIDA1      PIC X(30) VALUE 
+              05 CON-110000-OPEN-MASTER       PIC X(30) VALUE
+              '110000-OPEN-MASTER            '.
+              05 CON-110000-OPEN-SALIDA1      PIC X(30) VALUE
               '110000-OPEN-SALIDA1           '.
            02 CON-OPERACIONES.
               05 CON-ABRIR     PIC X(15) VALUE 'ABRIR          '.
@@ -51,6 +54,7 @@
               05 CON-GRABAR    PIC X(15) VALUE 'GRABAR         '.
               05 CON-RUTINA    PIC X(15) VALUE 'LLAMAR RUTINA  '.
            02 CON-OBJETOS.
+              05 CON-MASTER    PIC X(10) VALUE 'MASTER    '.
               05 CON-SALIDA1   PIC X(10) VALUE 'SALIDA1   '.
            02 CON-OTROS.
               05 CON-1         PIC 9(01) VALUE 1.
@@ -65,12 +69,9 @@
        01 WS-VARIABLES.
           02 WS-EJE PIC 9(01).
 
-       01 WS-ERRORES.
-           05 WS-ERR-PARRAFO            PIC X(30).
-           05 WS-ERR-OBJETO             PIC X(10).
-           05 WS-ERR-OPERACION          PIC X(15).
-           05 WS-ERR-CODIGO             PIC 9(02).
-      ************************** COPYS  ********************************     
+      ************************** COPYS  ********************************
+       01 WS-REG-ERRORES.
+       COPY WSERRORES.
 
       ******************************************************************
       *                       LINKAGE SECTION   
@@ -103,12 +104,12 @@
       *                         110000-OPEN-MASTER   
       ******************************************************************
        110000-OPEN-MASTER.                        
-           OPEN INPUT MASTER                   
+           OPEN INPUT MASTER
            IF NOT FS-STATUS-FILE-OK
-              MOVE CON-110000-OPEN-E1DATOS TO WS-ERR-PARRAFO 
-              MOVE CON-E1DATOS             TO WS-ERR-OBJETO 
-              MOVE CON-ABRIR               TO WS-ERR-OPERACION 
-              MOVE WSS-FILE-STATUS         TO WS-ERR-CODIGO
+              MOVE CON-110000-OPEN-MASTER TO WS-ERR-PARRAFO
+              MOVE CON-MASTER             TO WS-ERR-OBJETO
+              MOVE CON-ABRIR              TO WS-ERR-OPERACION
+              MOVE FS-STATUS-FILE         TO WS-ERR-CODIGO
               PERFORM 399999-END-PROGRAM
                  THRU 399999-END-PROGRAM-F
            END-IF
@@ -159,14 +160,7 @@
       *                         399999-END-PROGRAM   
       ******************************************************************
        399999-END-PROGRAM.
-           DISPLAY "***************************************************"
-           DISPLAY "*              SE PRODUJO UN ERROR                *"
-           DISPLAY "***************************************************"
-           DISPLAY "PARRAFO : "   WS-ERR-PARRAFO
-           DISPLAY "OBJETO : "    WS-ERR-OBJETO
-           DISPLAY "OPERACION : " WS-ERR-OPERACION
-           DISPLAY "CODIGO : "    WS-ERR-CODIGO
-           STOP RUN
+           CALL CON-RUTERROR USING WS-REG-ERRORES
            .
        399999-END-PROGRAM-F. EXIT.
        END PROGRAM NAME-PGM.
\ No newline at end of file
